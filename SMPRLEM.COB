@@ -0,0 +1,283 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMPRLEM.
+      *AUTHOR. ADRIANO GALAN DA SILVA.
+      **************************************************
+      * EXTRATO DE LEMBRETES DE CONSULTA (SMS/EMAIL)    *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODMEDICO
+                                       WITH DUPLICATES.
+
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEM WITH DUPLICATES.
+
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+
+       SELECT LEMBRETX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01 REGCONSU.
+          03 KEYPRINCIPAL.
+             05 CPFC          PIC 9(11).
+             05 DATACON1.
+                07 DIACON1     PIC 9(02).
+                07 MESCON1     PIC 9(02).
+                07 ANOCON1     PIC 9(04).
+             05 SEQCON        PIC 9(02).
+          03 HORACON.
+             05 HORACONH      PIC 9(02).
+             05 HORACONM      PIC 9(02).
+          03 CODMEDICO        PIC 9(06).
+          03 DOCONVENIO       PIC 9(04).
+          03 CODCID1          PIC 9(04).
+          03 DESCRICAO1       PIC X(60).
+          03 DESCRICAO2       PIC X(60).
+          03 NOMECCONS        PIC X(30).
+          03 PLANOCONS        PIC 9(02).
+          03 VALORCONSULTACONS PIC 9(06)V99.
+          03 VALORCOPAGTOCONS  PIC 9(06)V99.
+          03 STATUSCONS        PIC X(01).
+          03 AUTORIZACAO       PIC X(10).
+      *
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM           PIC 9(06).
+          03 NOMEM         PIC X(30).
+          03 QTDESPEC      PIC 9(01).
+          03 ESPECIALIDADE PIC 9(02) OCCURS 6 TIMES.
+          03 SEXOMEDICO    PIC X(01).
+          03 DNASCM.
+             05 DIANAS     PIC 9(02).
+             05 MESNAS     PIC 9(02).
+             05 ANONAS     PIC 9(04).
+          03 SITUACAO      PIC X(01).
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF           PIC 9(11).
+          03 NOME          PIC X(30).
+          03 DNASC.
+             05 DIANASP    PIC 9(02).
+             05 MESNASP    PIC 9(02).
+             05 ANONASP    PIC 9(04).
+          03 SEXO          PIC X(01).
+          03 GENERO        PIC X(01).
+          03 CONVENIO      PIC 9(04).
+          03 EMAIL         PIC X(30).
+          03 TELEFONE      PIC 9(11).
+          03 CEP           PIC 9(08).
+          03 SITUACAO      PIC X(01).
+      *
+       FD LEMBRETX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "LEMBRETX.TXT".
+       01 REGLEMBRETX       PIC X(120).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT      PIC 9(04) VALUE ZEROS.
+       77 W-CONT2     PIC 9(06) VALUE ZEROS.
+       01 W-OPCAO     PIC X(01) VALUE SPACES.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 W-ACT       PIC 9(02) VALUE ZEROS.
+       01 MENS        PIC X(50) VALUE SPACES.
+       01 LIMPA       PIC X(55) VALUE SPACES.
+       01 W-DATAF.
+          03 W-DIAF   PIC 9(02).
+          03 W-MESF   PIC 9(02).
+          03 W-ANOF   PIC 9(04).
+       01 NUMREG      PIC 9(04) VALUE ZEROS.
+       01 W-NOMEPACI  PIC X(30) VALUE SPACES.
+       01 W-EMAILPACI PIC X(30) VALUE SPACES.
+       01 W-TELPACI   PIC 9(11) VALUE ZEROS.
+       01 W-NOMEMED   PIC X(30) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAFILTRO.
+           05  BLANK SCREEN.
+           05  LINE 04  COLUMN 01
+               VALUE  "  *** EXTRATO DE LEMBRETES DE CONSULTA **".
+           05  LINE 08  COLUMN 01
+               VALUE  "  DATA DA CONSULTA : ".
+           05  LINE 12  COLUMN 01
+               VALUE  "  CONFIRMA GERACAO DO RELATORIO (S/N) : ".
+           05  TW-DATAF
+               LINE 08  COLUMN 23  PIC 99.99.9999
+               USING  W-DATAF
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 12  COLUMN 42  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+           MOVE ZEROS TO W-DATAF
+           DISPLAY TELAFILTRO
+           ACCEPT TW-DATAF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO RotinaFim2.
+
+       INC-OPC.
+           ACCEPT TW-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** RELATORIO CANCELADO PELO OPERADOR ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim2.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO INC-OPC.
+
+       INC-OP0.
+           OPEN INPUT CADCONSU
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADCONSU NAO EXISTE ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONSU" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2.
+           OPEN INPUT CADMED CADPACI.
+
+           OPEN OUTPUT LEMBRETX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO LEMBRETX" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim.
+
+           MOVE ZEROS TO NUMREG
+           MOVE ZEROS TO KEYPRINCIPAL.
+           START CADCONSU KEY IS NOT LESS KEYPRINCIPAL INVALID KEY
+              GO TO MONTA-FIM.
+
+       LER-CONSU.
+           READ CADCONSU NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO MONTA-FIM.
+           IF DATACON1 NOT = W-DATAF
+              GO TO LER-CONSU.
+           IF STATUSCONS = "C"
+              GO TO LER-CONSU.
+
+           MOVE SPACES TO W-NOMEPACI W-EMAILPACI
+           MOVE ZEROS  TO W-TELPACI
+           MOVE CPFC TO CPF
+           READ CADPACI
+           IF ST-ERRO = "00"
+              MOVE NOME     TO W-NOMEPACI
+              MOVE EMAIL    TO W-EMAILPACI
+              MOVE TELEFONE TO W-TELPACI
+           ELSE
+              MOVE "** PACIENTE NAO ENCONTRADO **" TO W-NOMEPACI.
+
+           MOVE SPACES TO W-NOMEMED
+           MOVE CODMEDICO TO CRM
+           READ CADMED
+           IF ST-ERRO = "00"
+              MOVE NOMEM TO W-NOMEMED
+           ELSE
+              MOVE "** MEDICO NAO ENCONTRADO **" TO W-NOMEMED.
+
+           MOVE SPACES TO REGLEMBRETX
+           STRING "PACIENTE: " W-NOMEPACI
+                  "  CPF: " CPFC
+                  "  DATA: " W-DIAF "/" W-MESF "/" W-ANOF
+                  "  HORA: " HORACONH ":" HORACONM
+                  "  MEDICO: " W-NOMEMED
+                  "  EMAIL: " W-EMAILPACI
+                  "  TEL: " W-TELPACI
+                  DELIMITED BY SIZE INTO REGLEMBRETX
+           WRITE REGLEMBRETX
+           ADD 1 TO NUMREG
+           GO TO LER-CONSU.
+
+       MONTA-FIM.
+           IF NUMREG = 0
+              MOVE SPACES TO REGLEMBRETX
+              STRING "NENHUMA CONSULTA AGENDADA PARA ESTA DATA"
+                     DELIMITED BY SIZE INTO REGLEMBRETX
+              WRITE REGLEMBRETX.
+
+           MOVE "*** RELATORIO LEMBRETX.TXT GERADO COM SUCESSO ***"
+                                                            TO MENS
+           PERFORM RMensa THRU RMensa-FIM.
+
+      ****** ROTINA FIM ******************
+       RotinaFim.
+           CLOSE CADCONSU CADMED CADPACI LEMBRETX.
+       RotinaFim2.
+           EXIT PROGRAM.
+       RotinaFim3.
+           STOP RUN.
+
+      *********** Mensagem **********************
+       RMensa.
+                MOVE ZEROS TO W-CONT
+                MOVE ZEROS TO W-CONT2.
+
+       RMensa1.
+               IF W-CONT2 < 10
+                  DISPLAY (24, 12) Mens
+               ELSE
+                  DISPLAY (24, 12) Limpa
+                  MOVE SPACES TO MENS
+                  GO TO RMensa-Fim.
+
+       RMensa2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa2
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) LIMPA.
+       RMensa3.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa3
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) MENS.
+                   GO TO RMensa1.
+
+       RMensa-FIM.
+                EXIT.
