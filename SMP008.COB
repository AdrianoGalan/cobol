@@ -0,0 +1,537 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP008.
+      *AUTHOR. ADRIANO GALAN DA SILVA.
+      **************************************
+      * MANUTENCAO DA LISTA DE ESPERA (WALK-IN)  *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADESPERA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYESPERA
+                    FILE STATUS  IS ST-ERRO.
+
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+
+       SELECT SESSAO ASSIGN TO WS-SESSFILE
+                    ORGANIZATION IS SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+       SELECT AUDITTX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADESPERA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESPERA.DAT".
+       01 REGESPERA.
+          03 KEYESPERA.
+             05 CPFESP        PIC 9(11).
+             05 DATAESP.
+                07 DIAESP     PIC 9(02).
+                07 MESESP     PIC 9(02).
+                07 ANOESP     PIC 9(04).
+             05 SEQESP        PIC 9(02).
+          03 HORAESP.
+             05 HORAESPH      PIC 9(02).
+             05 HORAESPM      PIC 9(02).
+          03 MOTIVOESP        PIC X(40).
+          03 SITUACAOESP      PIC X(01).
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF           PIC 9(11).
+          03 NOME          PIC X(30).
+          03 DNASC.
+             05 DIANAS     PIC 9(02).
+             05 MESNAS     PIC 9(02).
+             05 ANONAS     PIC 9(04).
+          03 SEXO          PIC X(01).
+          03 GENERO        PIC X(01).
+          03 CONVENIO      PIC 9(04).
+          03 EMAIL         PIC X(30).
+          03 TELEFONE      PIC 9(11).
+          03 CEP           PIC 9(08).
+          03 SITUACAO      PIC X(01).
+      *
+       FD SESSAO
+               LABEL RECORD IS STANDARD.
+       01 REGSESSAO.
+          03 SESSCODOPER   PIC 9(04).
+          03 SESSNOME      PIC X(30).
+      *
+       FD AUDITTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDITTX.TXT".
+       01 REGAUDITTX          PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CODOPERAUD  PIC 9(04) VALUE ZEROS.
+       01 W-NOMEOPERAUD PIC X(30) VALUE SPACES.
+       01 W-DATAUD      PIC 9(08) VALUE ZEROS.
+       01 W-HORAUD      PIC 9(08) VALUE ZEROS.
+       01 W-ACAOAUD     PIC X(10) VALUE SPACES.
+       01 W-LINHAUD.
+          03 W-LINHAUD-DATA   PIC 9(08).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-HORA   PIC 9(06).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-COD    PIC 9(04).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-NOME   PIC X(20).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-PROG   PIC X(07).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-ACAO   PIC X(10).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-CHAVE  PIC X(15).
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-CONT2       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 WS-SESSFILE   PIC X(20) VALUE SPACES.
+       01 W-TERMID      PIC X(08) VALUE SPACES.
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 W-ESPCONT     PIC 9(06) VALUE ZEROS.
+       01 TXTNOME       PIC X(30) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAESPERA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                    ***** LISTA DE ESPE".
+           05  LINE 02  COLUMN 41
+               VALUE  "RA (WALK-IN) *****".
+           05  LINE 04  COLUMN 01
+               VALUE  "  CPF DO PACIENTE:".
+           05  LINE 06  COLUMN 01
+               VALUE  "  NOME:".
+           05  LINE 08  COLUMN 01
+               VALUE  "  DATA CHEGADA:".
+           05  LINE 08  COLUMN 41
+               VALUE  "  SEQ:".
+           05  LINE 10  COLUMN 01
+               VALUE  "  HORA CHEGADA:".
+           05  LINE 12  COLUMN 01
+               VALUE  "  MOTIVO DA VISITA:".
+           05  TCPFESP
+               LINE 04  COLUMN 20  PIC 999.999.999.99
+               USING  CPFESP
+               HIGHLIGHT.
+           05  TTXTNOME
+               LINE 06  COLUMN 09  PIC X(30)
+               USING  TXTNOME
+               HIGHLIGHT.
+           05  TDATAESP
+               LINE 08  COLUMN 17  PIC 99.99.9999
+               USING  DATAESP
+               HIGHLIGHT.
+           05  TSEQESP
+               LINE 08  COLUMN 47  PIC 99
+               USING  SEQESP
+               HIGHLIGHT.
+           05  THORAESP
+               LINE 10  COLUMN 17  PIC 99.99
+               USING  HORAESP
+               HIGHLIGHT.
+           05  TMOTIVOESP
+               LINE 12  COLUMN 21  PIC X(40)
+               USING  MOTIVOESP
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+      ********** ABRE OU CRIA ARQUIVO*************************
+       R0.
+           OPEN I-O CADESPERA
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADESPERA
+                 CLOSE CADESPERA
+                 MOVE "*** ARQUIVO CADESPERA FOI CRIADO **" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADESPERA" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0A.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE CADPACI NAO ENCONTRADO **" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CADPACI " TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+      ********** FIM ABRE OU CRIA ARQUIVO*************************
+      *********ZERAR CAMPOS E MOSTRAR A TELA**********************
+       R1.
+           MOVE SPACES TO TXTNOME MOTIVOESP
+           MOVE ZEROS TO CPFESP DATAESP SEQESP HORAESP
+           DISPLAY TELAESPERA.
+
+      *********FIM ZERAR CAMPOS E MOSTRAR A TELA**********************
+       R2.
+           ACCEPT TCPFESP
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+
+      ***** VERIFICA SE FOI DIGITADO UM CPF
+           IF CPFESP = 0
+              MOVE "*** DIGITE O CPF ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R2.
+
+       LER-CADPACI.
+           MOVE CPFESP TO CPF
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+              MOVE "*** PACIENTE NAO CADASTRADO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R2.
+           IF SITUACAO = "I"
+              MOVE "*** PACIENTE INATIVO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R2.
+           MOVE NOME TO TXTNOME
+           DISPLAY TTXTNOME
+           DISPLAY TELAESPERA.
+
+       R3.
+           ACCEPT TDATAESP
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+           IF DATAESP = 0
+              MOVE "*** DIGITE A DATA DE CHEGADA ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R3.
+           IF MESESP < 1 OR MESESP > 12
+              MOVE "*** MES INVALIDO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R3.
+           IF DIAESP < 1 OR DIAESP > 31
+              MOVE "*** DIA INVALIDO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R3.
+
+       R3A.
+           ACCEPT TSEQESP
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+           IF SEQESP = 0
+              MOVE 01 TO SEQESP.
+
+       LER-ESPERA.
+           READ CADESPERA
+           IF ST-ERRO (1:1) = "9"
+              MOVE "*** REGISTRO EM USO, AGUARDE... ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              PERFORM ESPERA-BUSY THRU ESPERA-BUSY-FIM
+              GO TO LER-ESPERA.
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+                DISPLAY TELAESPERA
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADESPERA" TO MENS
+                PERFORM RMensa THRU RMensa-FIM
+                GO TO ROT-FIM
+           ELSE
+                NEXT SENTENCE.
+
+       R4.
+           DISPLAY TELAESPERA
+           ACCEPT THORAESP
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3A.
+           IF HORAESPH > 23 OR HORAESPM > 59
+              MOVE "*** HORARIO INVALIDO (HH.MM) ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R4.
+
+       R5.
+           ACCEPT TMOTIVOESP
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4.
+           IF MOTIVOESP = SPACES
+              MOVE "*** DIGITE O MOTIVO DA VISITA ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R5.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R5.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                MOVE "A" TO SITUACAOESP
+                WRITE REGESPERA
+                IF ST-ERRO (1:1) = "9"
+                   MOVE "*** REGISTRO EM USO, AGUARDE... ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   PERFORM ESPERA-BUSY THRU ESPERA-BUSY-FIM
+                   GO TO INC-WR1.
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "INCLUSAO" TO W-ACAOAUD
+                      PERFORM GRAVA-AUDIT THRU GRAVA-AUDIT-FIM
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+
+                  GO TO ALT-RW1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADESPERA"
+                                                       TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM.
+
+      *************** GRUD *********************************
+       ACE-001.
+                DISPLAY (23, 03)
+          "N=NOVO  A=ALTERAR  E=CANCELAR  P=PROMOVER P/ CONSULTA"
+                ACCEPT (23, 59) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" AND W-OPCAO NOT = "P"
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 03) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R4
+                   ELSE
+                      IF W-OPCAO = "P"
+                         GO TO PROM-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "CANCELAR  (S/N) : ".
+                ACCEPT (23, 58) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO CANCELADO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                IF SITUACAOESP NOT = "A"
+                   MOVE "*** REGISTRO JA FOI ENCERRADO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                MOVE "C" TO SITUACAOESP
+                REWRITE REGESPERA
+                IF ST-ERRO (1:1) = "9"
+                   MOVE "*** REGISTRO EM USO, AGUARDE... ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   PERFORM ESPERA-BUSY THRU ESPERA-BUSY-FIM
+                   GO TO EXC-DL1.
+                IF ST-ERRO = "00"
+                   MOVE "EXCLUSAO" TO W-ACAOAUD
+                   PERFORM GRAVA-AUDIT THRU GRAVA-AUDIT-FIM
+                   MOVE "*** REGISTRO CANCELADO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM RMensa THRU RMensa-FIM
+                GO TO ROT-FIM.
+      *
+       PROM-OPC.
+                DISPLAY (23, 40) "PROMOVER  (S/N) : ".
+                ACCEPT (23, 58) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO PROMOVIDO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO PROM-OPC.
+       PROM-RW1.
+                IF SITUACAOESP NOT = "A"
+                   MOVE "*** REGISTRO JA FOI ENCERRADO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                MOVE "P" TO SITUACAOESP
+                REWRITE REGESPERA
+                IF ST-ERRO (1:1) = "9"
+                   MOVE "*** REGISTRO EM USO, AGUARDE... ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   PERFORM ESPERA-BUSY THRU ESPERA-BUSY-FIM
+                   GO TO PROM-RW1.
+                IF ST-ERRO = "00"
+                   MOVE "PROMOCAO" TO W-ACAOAUD
+                   PERFORM GRAVA-AUDIT THRU GRAVA-AUDIT-FIM
+                   MOVE "*** PACIENTE PROMOVIDO, USE A OPCAO 6 ***"
+                                                            TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                MOVE "ERRO NA PROMOCAO DO REGISTRO "   TO MENS
+                PERFORM RMensa THRU RMensa-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R5.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGESPERA
+                IF ST-ERRO (1:1) = "9"
+                   MOVE "*** REGISTRO EM USO, AGUARDE... ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   PERFORM ESPERA-BUSY THRU ESPERA-BUSY-FIM
+                   GO TO ALT-RW1.
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "ALTERACAO" TO W-ACAOAUD
+                   PERFORM GRAVA-AUDIT THRU GRAVA-AUDIT-FIM
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO CADESPERA"   TO MENS
+                PERFORM RMensa THRU RMensa-FIM
+                GO TO ROT-FIM.
+
+       GRAVA-AUDIT.
+                MOVE ZEROS TO W-CODOPERAUD
+                MOVE SPACES TO W-NOMEOPERAUD
+                DISPLAY "TERMINAL_ID" UPON ENVIRONMENT-NAME
+                ACCEPT W-TERMID FROM ENVIRONMENT-VALUE
+                MOVE SPACES TO WS-SESSFILE
+                STRING "SESSAO" DELIMITED BY SIZE
+                       W-TERMID DELIMITED BY SPACE
+                       ".DAT" DELIMITED BY SIZE
+                  INTO WS-SESSFILE
+                OPEN INPUT SESSAO
+                IF ST-ERRO NOT = "00"
+                   GO TO GRAVA-AUDIT-LINHA.
+                READ SESSAO
+                IF ST-ERRO = "00"
+                   MOVE SESSCODOPER TO W-CODOPERAUD
+                   MOVE SESSNOME    TO W-NOMEOPERAUD.
+                CLOSE SESSAO.
+       GRAVA-AUDIT-LINHA.
+                ACCEPT W-DATAUD FROM DATE
+                ACCEPT W-HORAUD FROM TIME
+                MOVE W-DATAUD          TO W-LINHAUD-DATA
+                MOVE W-HORAUD          TO W-LINHAUD-HORA
+                MOVE W-CODOPERAUD      TO W-LINHAUD-COD
+                MOVE W-NOMEOPERAUD     TO W-LINHAUD-NOME
+                MOVE "SMP008"          TO W-LINHAUD-PROG
+                MOVE CPFESP            TO W-LINHAUD-CHAVE
+                MOVE W-ACAOAUD         TO W-LINHAUD-ACAO
+                OPEN EXTEND AUDITTX
+                IF ST-ERRO = "30"
+                   OPEN OUTPUT AUDITTX.
+                MOVE W-LINHAUD TO REGAUDITTX
+                WRITE REGAUDITTX
+                CLOSE AUDITTX.
+       GRAVA-AUDIT-FIM.
+                EXIT.
+
+      ***** AGUARDA UM CURTO INTERVALO PARA RETENTAR UM REGISTRO ****
+      ***** QUE ESTA BLOQUEADO POR OUTRO TERMINAL ********************
+       ESPERA-BUSY.
+                MOVE ZEROS TO W-ESPCONT.
+       ESPERA-BUSY-LOOP.
+                ADD 1 TO W-ESPCONT
+                IF W-ESPCONT < 30000
+                   GO TO ESPERA-BUSY-LOOP.
+       ESPERA-BUSY-FIM.
+                EXIT.
+
+       ROT-FIM.
+           CLOSE CADESPERA.
+           CLOSE CADPACI.
+           EXIT PROGRAM.
+
+  *********** Mensagem **********************
+       RMensa.
+                MOVE ZEROS TO W-CONT
+                MOVE ZEROS TO W-CONT2.
+
+       RMensa1.
+               IF W-CONT2 < 10
+                  DISPLAY (24, 12) Mens
+               ELSE
+                  DISPLAY (24, 12) Limpa
+                  MOVE SPACES TO MENS
+                  GO TO RMensa-Fim.
+
+       RMensa2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa2
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) LIMPA.
+       RMensa3.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa3
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) MENS.
+                   GO TO RMensa1.
+
+       RMensa-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
