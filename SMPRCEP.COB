@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMPRCEP.
+      *AUTHOR. ADRIANO GALAN DA SILVA.
+      **************************************************
+      * CARGA EM LOTE DO CADASTRO DE CEP                *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS ENDERECO
+                                       WITH DUPLICATES.
+
+       SELECT CARGACEP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+       SELECT CEPCTX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+          03 COD           PIC 9(08).
+          03 ENDERECO      PIC X(30).
+          03 BAIRRO        PIC X(20).
+          03 CIDADE        PIC X(20).
+          03 UF            PIC X(02).
+      *
+       FD CARGACEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEPCARGA.TXT".
+       01 REGCARGACEP.
+          03 CODCARGA         PIC 9(08).
+          03 ENDERECOCARGA    PIC X(30).
+          03 BAIRROCARGA      PIC X(20).
+          03 CIDADECARGA      PIC X(20).
+          03 UFCARGA          PIC X(02).
+      *
+       FD CEPCTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEPCTX.TXT".
+       01 REGCEPCTX          PIC X(120).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT      PIC 9(04) VALUE ZEROS.
+       77 W-CONT2     PIC 9(06) VALUE ZEROS.
+       01 W-OPCAO     PIC X(01) VALUE SPACES.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 W-ACT       PIC 9(02) VALUE ZEROS.
+       01 MENS        PIC X(50) VALUE SPACES.
+       01 LIMPA       PIC X(55) VALUE SPACES.
+       01 W-TOTLIDOS    PIC 9(06) VALUE ZEROS.
+       01 W-TOTGRAVADOS PIC 9(06) VALUE ZEROS.
+       01 W-TOTDUPLIC   PIC 9(06) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAFILTRO.
+           05  BLANK SCREEN.
+           05  LINE 04  COLUMN 01
+               VALUE  "  *** CARGA EM LOTE DO CADASTRO DE CEP ***".
+           05  LINE 06  COLUMN 01
+               VALUE  "  LE O ARQUIVO CEPCARGA.TXT E GRAVA CADA LINHA ".
+           05  LINE 07  COLUMN 01
+               VALUE  "  COMO UM NOVO REGISTRO NO CADCEP.".
+           05  LINE 11  COLUMN 01
+               VALUE  "  CONFIRMA A CARGA (S/N) : ".
+           05  TW-OPCAO
+               LINE 11  COLUMN 29  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OPC.
+           DISPLAY TELAFILTRO
+           ACCEPT TW-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** CARGA CANCELADA PELO OPERADOR ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim2.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO INC-OPC.
+
+       INC-OP0.
+           OPEN I-O CADCEP
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADCEP" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim2.
+
+           OPEN INPUT CARGACEP
+           IF ST-ERRO NOT = "00"
+              MOVE "*** ARQUIVO CEPCARGA.TXT NAO ENCONTRADO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim.
+
+           OPEN OUTPUT CEPCTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CEPCTX" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim3.
+
+       LER-CARGA.
+           READ CARGACEP
+           IF ST-ERRO NOT = "00"
+              GO TO MONTA-FIM.
+           ADD 1 TO W-TOTLIDOS
+
+           MOVE CODCARGA       TO COD
+           MOVE ENDERECOCARGA  TO ENDERECO
+           MOVE BAIRROCARGA    TO BAIRRO
+           MOVE CIDADECARGA    TO CIDADE
+           MOVE UFCARGA        TO UF
+           WRITE REGCEP
+           IF ST-ERRO = "00"
+              ADD 1 TO W-TOTGRAVADOS
+           ELSE
+              ADD 1 TO W-TOTDUPLIC.
+           GO TO LER-CARGA.
+
+       MONTA-FIM.
+           MOVE SPACES TO REGCEPCTX
+           STRING "CARGA EM LOTE DO CADASTRO DE CEP"
+                  DELIMITED BY SIZE INTO REGCEPCTX
+           WRITE REGCEPCTX.
+           MOVE ALL "-" TO REGCEPCTX
+           WRITE REGCEPCTX.
+           MOVE SPACES TO REGCEPCTX
+           STRING "LINHAS LIDAS .................... : " W-TOTLIDOS
+                  DELIMITED BY SIZE INTO REGCEPCTX
+           WRITE REGCEPCTX.
+           MOVE SPACES TO REGCEPCTX
+           STRING "REGISTROS GRAVADOS .............. : " W-TOTGRAVADOS
+                  DELIMITED BY SIZE INTO REGCEPCTX
+           WRITE REGCEPCTX.
+           MOVE SPACES TO REGCEPCTX
+           STRING "REGISTROS NAO GRAVADOS (DUPLIC.). : " W-TOTDUPLIC
+                  DELIMITED BY SIZE INTO REGCEPCTX
+           WRITE REGCEPCTX.
+           CLOSE CEPCTX.
+
+           MOVE "*** CARGA CONCLUIDA, VEJA O CEPCTX.TXT ***" TO MENS
+           PERFORM RMensa THRU RMensa-FIM.
+
+      ****** ROTINA FIM ******************
+       RotinaFim.
+           CLOSE CADCEP CARGACEP.
+       RotinaFim2.
+           EXIT PROGRAM.
+       RotinaFim3.
+           STOP RUN.
+
+      *********** Mensagem **********************
+       RMensa.
+                MOVE ZEROS TO W-CONT
+                MOVE ZEROS TO W-CONT2.
+
+       RMensa1.
+               IF W-CONT2 < 10
+                  DISPLAY (24, 12) Mens
+               ELSE
+                  DISPLAY (24, 12) Limpa
+                  MOVE SPACES TO MENS
+                  GO TO RMensa-Fim.
+
+       RMensa2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa2
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) LIMPA.
+       RMensa3.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa3
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) MENS.
+                   GO TO RMensa1.
+
+       RMensa-FIM.
+                EXIT.
