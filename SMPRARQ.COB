@@ -0,0 +1,315 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMPRARQ.
+      *AUTHOR. ADRIANO GALAN DA SILVA.
+      **************************************************
+      * ARQUIVAMENTO DE CONSULTAS ANTIGAS (HISTORICO)   *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODMEDICO
+                                       WITH DUPLICATES.
+
+       SELECT HISTTX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+       SELECT ARQTX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01 REGCONSU.
+          03 KEYPRINCIPAL.
+             05 CPFC          PIC 9(11).
+             05 DATACON1.
+                07 DIACON1     PIC 9(02).
+                07 MESCON1     PIC 9(02).
+                07 ANOCON1     PIC 9(04).
+             05 SEQCON        PIC 9(02).
+          03 HORACON.
+             05 HORACONH      PIC 9(02).
+             05 HORACONM      PIC 9(02).
+          03 CODMEDICO        PIC 9(06).
+          03 DOCONVENIO       PIC 9(04).
+          03 CODCID1          PIC 9(04).
+          03 DESCRICAO1       PIC X(60).
+          03 DESCRICAO2       PIC X(60).
+          03 NOMECCONS        PIC X(30).
+          03 PLANOCONS        PIC 9(02).
+          03 VALORCONSULTACONS PIC 9(06)V99.
+          03 VALORCOPAGTOCONS  PIC 9(06)V99.
+          03 STATUSCONS        PIC X(01).
+          03 AUTORIZACAO       PIC X(10).
+      *
+       FD HISTTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU-HIST.TXT".
+       01 REGHISTTX          PIC X(218).
+      *
+       FD ARQTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQTX.TXT".
+       01 REGARQTX           PIC X(120).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT      PIC 9(04) VALUE ZEROS.
+       77 W-CONT2     PIC 9(06) VALUE ZEROS.
+       01 W-OPCAO     PIC X(01) VALUE SPACES.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 W-ACT       PIC 9(02) VALUE ZEROS.
+       01 MENS        PIC X(50) VALUE SPACES.
+       01 LIMPA       PIC X(55) VALUE SPACES.
+       01 W-DATAF.
+          03 W-DIAF   PIC 9(02).
+          03 W-MESF   PIC 9(02).
+          03 W-ANOF   PIC 9(04).
+       01 W-CUTOFFSEQ    PIC 9(08) VALUE ZEROS.
+       01 W-REGSEQ       PIC 9(08) VALUE ZEROS.
+       01 IND            PIC 9(04) VALUE ZEROS.
+       01 W-TOTLIDOS     PIC 9(06) VALUE ZEROS.
+       01 W-TOTELEG      PIC 9(06) VALUE ZEROS.
+       01 W-TOTARQ       PIC 9(06) VALUE ZEROS.
+
+       01 TABARQX.
+          03 TBARQ      OCCURS 2000 TIMES.
+             05 TBA-CPF    PIC 9(11).
+             05 TBA-DATA.
+                07 TBA-DIA PIC 9(02).
+                07 TBA-MES PIC 9(02).
+                07 TBA-ANO PIC 9(04).
+             05 TBA-SEQ    PIC 9(02).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAFILTRO.
+           05  BLANK SCREEN.
+           05  LINE 04  COLUMN 01
+               VALUE  "  *** ARQUIVAMENTO DE CONSULTAS ANTIGAS ***".
+           05  LINE 06  COLUMN 01
+               VALUE  "  ARQUIVA CONSULTAS ENCERRADAS (CANCELADA,".
+           05  LINE 07  COLUMN 01
+               VALUE  "  FALTOU OU REALIZADA) ANTERIORES A DATA :".
+           05  LINE 09  COLUMN 01
+               VALUE  "  DATA LIMITE (DD/MM/AAAA) : ".
+           05  LINE 12  COLUMN 01
+               VALUE  "  CONFIRMA O ARQUIVAMENTO (S/N) : ".
+           05  TW-DIAF
+               LINE 09  COLUMN 31  PIC 99
+               USING  W-DIAF
+               HIGHLIGHT.
+           05  TW-MESF
+               LINE 09  COLUMN 34  PIC 99
+               USING  W-MESF
+               HIGHLIGHT.
+           05  TW-ANOF
+               LINE 09  COLUMN 37  PIC 9999
+               USING  W-ANOF
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 12  COLUMN 36  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+           MOVE ZEROS TO W-DATAF
+           DISPLAY TELAFILTRO
+           ACCEPT TW-DIAF
+           ACCEPT TW-MESF
+           ACCEPT TW-ANOF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO RotinaFim2.
+           IF W-DIAF = 0 OR W-MESF = 0 OR W-ANOF = 0
+              MOVE "*** DATA LIMITE INVALIDA ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO INC-001.
+           COMPUTE W-CUTOFFSEQ = W-ANOF * 10000 + W-MESF * 100 + W-DIAF.
+
+       INC-OPC.
+           ACCEPT TW-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** ARQUIVAMENTO CANCELADO PELO OPERADOR ***"
+                                                               TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim2.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO INC-OPC.
+
+       INC-OP0.
+           OPEN I-O CADCONSU
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADCONSU NAO EXISTE ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONSU" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2.
+
+           OPEN EXTEND HISTTX
+           IF ST-ERRO = "30"
+              OPEN OUTPUT HISTTX.
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONSU-HIST" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim.
+
+           OPEN OUTPUT ARQTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO ARQTX" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim.
+
+           MOVE ZEROS TO IND.
+           MOVE ZEROS TO KEYPRINCIPAL.
+           START CADCONSU KEY IS NOT LESS KEYPRINCIPAL INVALID KEY
+              GO TO FASE1-FIM.
+
+       LER-CONSU1.
+           READ CADCONSU NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO FASE1-FIM.
+           ADD 1 TO W-TOTLIDOS
+
+           COMPUTE W-REGSEQ = ANOCON1 * 10000 + MESCON1 * 100 + DIACON1
+           IF W-REGSEQ NOT < W-CUTOFFSEQ
+              GO TO LER-CONSU1.
+           IF STATUSCONS NOT = "C" AND NOT = "F" AND NOT = "R"
+              GO TO LER-CONSU1.
+
+           ADD 1 TO W-TOTELEG
+           ADD 1 TO IND
+           IF IND > 2000
+              MOVE "*** TABELA DE ARQUIVAMENTO ESTOURADA ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO FASE1-FIM.
+           MOVE CPFC      TO TBA-CPF (IND)
+           MOVE DATACON1  TO TBA-DATA (IND)
+           MOVE SEQCON    TO TBA-SEQ (IND)
+           GO TO LER-CONSU1.
+
+       FASE1-FIM.
+           IF IND = 0
+              GO TO FASE2-FIM.
+
+           MOVE 1 TO IND.
+
+       FASE2.
+           IF IND > W-TOTELEG
+              GO TO FASE2-FIM.
+
+           MOVE TBA-CPF (IND)   TO CPFC
+           MOVE TBA-DATA (IND)  TO DATACON1
+           MOVE TBA-SEQ (IND)   TO SEQCON
+           READ CADCONSU
+           IF ST-ERRO NOT = "00"
+              GO TO FASE2-PROX.
+
+           MOVE REGCONSU TO REGHISTTX
+           WRITE REGHISTTX
+           IF ST-ERRO NOT = "00"
+              MOVE "*** ERRO GRAVANDO CADCONSU-HIST ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO FASE2-PROX.
+
+           DELETE CADCONSU RECORD
+           IF ST-ERRO = "00"
+              ADD 1 TO W-TOTARQ.
+
+       FASE2-PROX.
+           ADD 1 TO IND
+           GO TO FASE2.
+
+       FASE2-FIM.
+           MOVE SPACES TO REGARQTX
+           STRING "ARQUIVAMENTO DE CONSULTAS ANTIGAS - DATA LIMITE : "
+                  W-DIAF "/" W-MESF "/" W-ANOF
+                  DELIMITED BY SIZE INTO REGARQTX
+           WRITE REGARQTX.
+           MOVE ALL "-" TO REGARQTX
+           WRITE REGARQTX.
+           MOVE SPACES TO REGARQTX
+           STRING "CONSULTAS LIDAS ...................... : "
+                  W-TOTLIDOS
+                  DELIMITED BY SIZE INTO REGARQTX
+           WRITE REGARQTX.
+           MOVE SPACES TO REGARQTX
+           STRING "ELEGIVEIS PARA ARQUIVAMENTO (C/F/R) .. : "
+                  W-TOTELEG
+                  DELIMITED BY SIZE INTO REGARQTX
+           WRITE REGARQTX.
+           MOVE SPACES TO REGARQTX
+           STRING "CONSULTAS ARQUIVADAS E REMOVIDAS ...... : "
+                  W-TOTARQ
+                  DELIMITED BY SIZE INTO REGARQTX
+           WRITE REGARQTX.
+           CLOSE ARQTX.
+
+           MOVE "*** ARQUIVAMENTO CONCLUIDO, VEJA O ARQTX.TXT ***"
+                                                               TO MENS
+           PERFORM RMensa THRU RMensa-FIM.
+
+      ****** ROTINA FIM ******************
+       RotinaFim.
+           CLOSE CADCONSU HISTTX.
+       RotinaFim2.
+           EXIT PROGRAM.
+       RotinaFim3.
+           STOP RUN.
+
+      *********** Mensagem **********************
+       RMensa.
+                MOVE ZEROS TO W-CONT
+                MOVE ZEROS TO W-CONT2.
+
+       RMensa1.
+               IF W-CONT2 < 10
+                  DISPLAY (24, 12) Mens
+               ELSE
+                  DISPLAY (24, 12) Limpa
+                  MOVE SPACES TO MENS
+                  GO TO RMensa-Fim.
+
+       RMensa2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa2
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) LIMPA.
+       RMensa3.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa3
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) MENS.
+                   GO TO RMensa1.
+
+       RMensa-FIM.
+                EXIT.
