@@ -0,0 +1,322 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMPCCEP.
+      *AUTHOR. ADRIANO GALAN DA SILVA.
+      **************************************************
+      * CONSULTA DE CEP POR ENDERECO, BAIRRO OU CIDADE  *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS ENDERECO
+                                       WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+          03 COD           PIC 9(08).
+          03 ENDERECO      PIC X(30).
+          03 BAIRRO        PIC X(20).
+          03 CIDADE        PIC X(20).
+          03 UF            PIC X(02).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEL       PIC 9(01) VALUE ZEROS.
+       01 W-CONT      PIC 9(04) VALUE ZEROS.
+       77 W-CONT2     PIC 9(06) VALUE ZEROS.
+       01 W-OPCAO     PIC X(01) VALUE SPACES.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 W-ACT       PIC 9(02) VALUE ZEROS.
+       01 MENS        PIC X(50) VALUE SPACES.
+       01 LIMPA       PIC X(55) VALUE SPACES.
+       01 IND         PIC 9(05) VALUE ZEROS.
+       01 IND2        PIC 9(02) VALUE ZEROS.
+       01 W-TIPO      PIC 9(01) VALUE 1.
+       01 W-BUSCA     PIC X(30) VALUE SPACES.
+       01 W-LEN       PIC 9(02) VALUE ZEROS.
+       01 W-ACHOU     PIC 9(01) VALUE ZEROS.
+       01 TABCOD.
+          03 TBCOD    PIC 9(08) OCCURS 2000 TIMES.
+       01 TABEND.
+          03 TBEND    PIC X(30) OCCURS 2000 TIMES.
+       01 TABBAI.
+          03 TBBAI    PIC X(20) OCCURS 2000 TIMES.
+       01 TABCID.
+          03 TBCID    PIC X(20) OCCURS 2000 TIMES.
+       01 TABUFR.
+          03 TBUFR    PIC X(02) OCCURS 2000 TIMES.
+       01 NUMREG      PIC 9(04) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELATIPO.
+           05  LINE 12  COLUMN 41
+               VALUE  "         1 - POR ENDERECO".
+           05  LINE 13  COLUMN 41
+               VALUE  "         2 - POR BAIRRO".
+           05  LINE 14  COLUMN 41
+               VALUE  "         3 - POR CIDADE".
+
+       01  TELABUSCA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                           ** CONSULTA D".
+           05  LINE 02  COLUMN 41
+               VALUE  "E CEP POR ENDERECO **".
+           05  LINE 09  COLUMN 01
+               VALUE  " BUSCAR  (1=ENDERECO  2=BAIRRO  3=CIDADE".
+           05  LINE 09  COLUMN 41
+               VALUE  "):".
+           05  LINE 11  COLUMN 01
+               VALUE  " DIGITE O INICIO DO TEXTO PROCURADO:".
+           05  TW-TIPO
+               LINE 09  COLUMN 43  PIC 9(01)
+               USING  W-TIPO
+               HIGHLIGHT.
+           05  TW-BUSCA
+               LINE 11  COLUMN 39  PIC X(30)
+               USING  W-BUSCA
+               HIGHLIGHT.
+
+       01  TELACONCEP.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                           ** CONSULTA D".
+           05  LINE 02  COLUMN 41
+               VALUE  "E CEP POR ENDERECO **".
+           05  LINE 04  COLUMN 01
+               VALUE  " CEP:".
+           05  LINE 06  COLUMN 01
+               VALUE  " ENDERECO:".
+           05  LINE 08  COLUMN 01
+               VALUE  " BAIRRO:".
+           05  LINE 10  COLUMN 01
+               VALUE  " CIDADE:".
+           05  LINE 12  COLUMN 01
+               VALUE  " UF:".
+           05  LINE 15  COLUMN 01
+               VALUE  " OPCAO   (E=ENCERRA, P=PROXIMO, A=ANTERI".
+           05  LINE 15  COLUMN 41
+               VALUE  "OR)".
+           05  TCOD
+               LINE 04  COLUMN 07  PIC 9(08)
+               USING  COD
+               HIGHLIGHT.
+           05  TENDERECO
+               LINE 06  COLUMN 12  PIC X(30)
+               USING  ENDERECO
+               HIGHLIGHT.
+           05  TBAIRRO
+               LINE 08  COLUMN 10  PIC X(20)
+               USING  BAIRRO
+               HIGHLIGHT.
+           05  TCIDADE
+               LINE 10  COLUMN 10  PIC X(20)
+               USING  CIDADE
+               HIGHLIGHT.
+           05  TUF
+               LINE 12  COLUMN 06  PIC X(02)
+               USING  UF
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 15  COLUMN 08  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT  CADCEP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADCEP NAO EXISTE" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADCEP"  TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2.
+
+       INC-OPO.
+           MOVE SPACES TO W-BUSCA
+           DISPLAY TELATIPO
+           DISPLAY TELABUSCA
+           ACCEPT TW-TIPO
+           IF W-TIPO NOT = 1 AND 2 AND 3
+              MOVE "*** ESCOLHA 1, 2 OU 3 ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO INC-OPO.
+           ACCEPT TW-BUSCA
+           IF W-BUSCA = SPACES
+              MOVE "*** DIGITE O TEXTO PROCURADO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO INC-OPO.
+
+      ****** CALCULA O TAMANHO DO TEXTO DIGITADO (SEM ESPACOS) ******
+           MOVE 30 TO W-LEN.
+       CALC-LEN.
+           IF W-BUSCA(W-LEN:1) = SPACE
+              SUBTRACT 1 FROM W-LEN
+              IF W-LEN > 0
+                 GO TO CALC-LEN.
+
+           MOVE 1 TO IND
+           MOVE ZEROS TO NUMREG
+           MOVE ZEROS TO COD
+           MOVE SPACES TO ENDERECO BAIRRO CIDADE UF.
+
+           START CADCEP KEY IS NOT LESS COD INVALID KEY
+              MOVE "*** ARQUIVO DE CEP VAZIO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim.
+
+       LER-CEP.
+           READ CADCEP NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO FIM-LEITURA
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCEP"  TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+           ELSE
+              NEXT SENTENCE.
+
+           MOVE ZEROS TO W-ACHOU
+           IF W-TIPO = 1
+              IF ENDERECO(1:W-LEN) = W-BUSCA(1:W-LEN)
+                 MOVE 1 TO W-ACHOU
+           ELSE
+              IF W-TIPO = 2
+                 IF BAIRRO(1:W-LEN) = W-BUSCA(1:W-LEN)
+                    MOVE 1 TO W-ACHOU
+              ELSE
+                 IF CIDADE(1:W-LEN) = W-BUSCA(1:W-LEN)
+                    MOVE 1 TO W-ACHOU.
+
+           IF W-ACHOU = 0
+              GO TO LER-CEP.
+
+           MOVE COD      TO TBCOD(IND)
+           MOVE ENDERECO TO TBEND(IND)
+           MOVE BAIRRO   TO TBBAI(IND)
+           MOVE CIDADE   TO TBCID(IND)
+           MOVE UF       TO TBUFR(IND)
+           ADD 1 TO IND
+           IF IND > 2000
+              MOVE "*** TABELA ESTOURADA ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO FIM-LEITURA
+           ELSE
+              GO TO LER-CEP.
+
+       FIM-LEITURA.
+           MOVE IND TO NUMREG
+           SUBTRACT 1 FROM NUMREG
+           IF NUMREG = 0
+              MOVE "*** NENHUM CEP ENCONTRADO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO INC-OPO.
+
+      *
+       INC-001.
+           MOVE 1 TO IND
+           GO TO R112.
+
+      ****** ROTINA DE POSICIONAMENTO NA TABELA EM MEMORIA ******
+       R112.
+           MOVE TBCOD(IND) TO COD
+           MOVE TBEND(IND) TO ENDERECO
+           MOVE TBBAI(IND) TO BAIRRO
+           MOVE TBCID(IND) TO CIDADE
+           MOVE TBUFR(IND) TO UF.
+
+       ROT-MONTAR.
+           DISPLAY TELACONCEP.
+
+       ROT-SOL.
+           ACCEPT  TW-OPCAO
+           IF W-OPCAO = "E"
+                  GO TO RotinaFim
+           ELSE
+             IF W-OPCAO = "P"
+                 IF IND < NUMREG
+                   ADD 1 TO IND
+                   GO TO R112
+                 ELSE
+                   MOVE "*** ULTIMO REGISTRO ***" TO MENS
+                           PERFORM RMensa THRU RMensa-FIM
+                   GO TO ROT-SOL
+             ELSE
+                IF W-OPCAO = "A"
+                    IF IND > 1
+                       ADD -1 TO IND
+                       GO TO R112
+                    ELSE
+                       MOVE "*** PRIMEIRO REGISTRO ***" TO MENS
+                           PERFORM RMensa THRU RMensa-FIM
+                       GO TO ROT-SOL
+                ELSE
+
+                     MOVE "*** OPCAO NAO DISPONIVEL ***" TO MENS
+                     PERFORM RMensa THRU RMensa-FIM
+                     GO TO ROT-SOL.
+
+      ****** ROTINA FIM ******************
+       RotinaFim.
+
+           CLOSE CADCEP.
+       RotinaFim2.
+           EXIT PROGRAM.
+       RotinaFim3.
+           STOP RUN.
+
+      *********** Mensagem **********************
+       RMensa.
+                MOVE ZEROS TO W-CONT
+                MOVE ZEROS TO W-CONT2.
+
+       RMensa1.
+               IF W-CONT2 < 10
+                  DISPLAY (24, 12) Mens
+               ELSE
+                  DISPLAY (24, 12) Limpa
+                  MOVE SPACES TO MENS
+                  GO TO RMensa-Fim.
+
+       RMensa2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa2
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) LIMPA.
+       RMensa3.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa3
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) MENS.
+                   GO TO RMensa1.
+
+       RMensa-FIM.
+                EXIT.
