@@ -0,0 +1,264 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMPRFEC.
+      *AUTHOR. ADRIANO GALAN DA SILVA.
+      **************************************************
+      * RELATORIO DE FECHAMENTO DIARIO                  *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODMEDICO
+                                       WITH DUPLICATES.
+
+       SELECT AUDITTX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+       SELECT FECHATX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01 REGCONSU.
+          03 KEYPRINCIPAL.
+             05 CPFC          PIC 9(11).
+             05 DATACON1.
+                07 DIACON1     PIC 9(02).
+                07 MESCON1     PIC 9(02).
+                07 ANOCON1     PIC 9(04).
+             05 SEQCON        PIC 9(02).
+          03 HORACON.
+             05 HORACONH      PIC 9(02).
+             05 HORACONM      PIC 9(02).
+          03 CODMEDICO        PIC 9(06).
+          03 DOCONVENIO       PIC 9(04).
+          03 CODCID1          PIC 9(04).
+          03 DESCRICAO1       PIC X(60).
+          03 DESCRICAO2       PIC X(60).
+          03 NOMECCONS        PIC X(30).
+          03 PLANOCONS        PIC 9(02).
+          03 VALORCONSULTACONS PIC 9(06)V99.
+          03 VALORCOPAGTOCONS  PIC 9(06)V99.
+          03 STATUSCONS        PIC X(01).
+          03 AUTORIZACAO       PIC X(10).
+      *
+       FD AUDITTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDITTX.TXT".
+       01 REGAUDITTX          PIC X(80).
+      *
+       FD FECHATX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FECHATX.TXT".
+       01 REGFECHATX          PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT      PIC 9(04) VALUE ZEROS.
+       77 W-CONT2     PIC 9(06) VALUE ZEROS.
+       01 W-OPCAO     PIC X(01) VALUE SPACES.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 W-ACT       PIC 9(02) VALUE ZEROS.
+       01 MENS        PIC X(50) VALUE SPACES.
+       01 LIMPA       PIC X(55) VALUE SPACES.
+       01 W-HOJE.
+          03 W-HOJEANO  PIC 9(04).
+          03 W-HOJEMES  PIC 9(02).
+          03 W-HOJEDIA  PIC 9(02).
+       01 W-HOJE-N    REDEFINES W-HOJE PIC 9(08).
+       01 W-HOJEAUD   PIC 9(08) VALUE ZEROS.
+       01 W-TOTCONSU   PIC 9(06) VALUE ZEROS.
+       01 W-TOTMED     PIC 9(06) VALUE ZEROS.
+       01 W-TOTCONV    PIC 9(06) VALUE ZEROS.
+       01 W-TOTPACI    PIC 9(06) VALUE ZEROS.
+
+       01 W-LINHAUD.
+          03 W-LINHAUD-DATA   PIC 9(08).
+          03 FILLER           PIC X(01).
+          03 W-LINHAUD-HORA   PIC 9(06).
+          03 FILLER           PIC X(01).
+          03 W-LINHAUD-COD    PIC 9(04).
+          03 FILLER           PIC X(01).
+          03 W-LINHAUD-NOME   PIC X(20).
+          03 FILLER           PIC X(01).
+          03 W-LINHAUD-PROG   PIC X(07).
+          03 FILLER           PIC X(01).
+          03 W-LINHAUD-ACAO   PIC X(10).
+          03 FILLER           PIC X(01).
+          03 W-LINHAUD-CHAVE  PIC X(15).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAFILTRO.
+           05  BLANK SCREEN.
+           05  LINE 04  COLUMN 01
+               VALUE  "  *** RELATORIO DE FECHAMENTO DIARIO **".
+           05  LINE 08  COLUMN 01
+               VALUE  "  CONFIRMA GERACAO DO RELATORIO (S/N) : ".
+           05  TW-OPCAO
+               LINE 08  COLUMN 42  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT W-HOJE-N FROM DATE YYYYMMDD
+           ACCEPT W-HOJEAUD FROM DATE.
+      *
+       INC-OPC.
+           DISPLAY TELAFILTRO
+           ACCEPT TW-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** RELATORIO CANCELADO PELO OPERADOR ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim2.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO INC-OPC.
+
+       INC-OP0.
+           OPEN INPUT CADCONSU
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADCONSU NAO EXISTE ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONSU" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2.
+
+           MOVE ZEROS TO KEYPRINCIPAL.
+           START CADCONSU KEY IS NOT LESS KEYPRINCIPAL INVALID KEY
+              GO TO ABRE-AUDIT.
+
+       LER-CONSU.
+           READ CADCONSU NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO ABRE-AUDIT.
+           IF ANOCON1 = W-HOJEANO
+              IF MESCON1 = W-HOJEMES
+                 IF DIACON1 = W-HOJEDIA
+                    ADD 1 TO W-TOTCONSU.
+           GO TO LER-CONSU.
+
+       ABRE-AUDIT.
+           CLOSE CADCONSU
+           OPEN INPUT AUDITTX
+           IF ST-ERRO NOT = "00"
+              GO TO MONTA-RELATORIO.
+
+       LER-AUDIT.
+           READ AUDITTX INTO W-LINHAUD
+           AT END
+              GO TO FECHA-AUDIT.
+           IF W-LINHAUD-DATA NOT = W-HOJEAUD
+              GO TO LER-AUDIT.
+           IF W-LINHAUD-ACAO NOT = "INCLUSAO"
+              GO TO LER-AUDIT.
+           IF W-LINHAUD-PROG = "SMP001"
+              ADD 1 TO W-TOTMED
+           ELSE
+              IF W-LINHAUD-PROG = "SMP003"
+                 ADD 1 TO W-TOTCONV
+              ELSE
+                 IF W-LINHAUD-PROG = "SMP004"
+                    ADD 1 TO W-TOTPACI.
+           GO TO LER-AUDIT.
+
+       FECHA-AUDIT.
+           CLOSE AUDITTX.
+
+       MONTA-RELATORIO.
+           OPEN OUTPUT FECHATX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO FECHATX" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim2.
+
+           MOVE SPACES TO REGFECHATX
+           STRING "FECHAMENTO DIARIO - DATA: " W-HOJEDIA "/"
+                  W-HOJEMES "/" W-HOJEANO
+                  DELIMITED BY SIZE INTO REGFECHATX
+           WRITE REGFECHATX.
+           MOVE ALL "-" TO REGFECHATX
+           WRITE REGFECHATX.
+           MOVE SPACES TO REGFECHATX
+           STRING "CONSULTAS REALIZADAS HOJE ...... : " W-TOTCONSU
+                  DELIMITED BY SIZE INTO REGFECHATX
+           WRITE REGFECHATX.
+           MOVE SPACES TO REGFECHATX
+           STRING "MEDICOS CADASTRADOS HOJE ....... : " W-TOTMED
+                  DELIMITED BY SIZE INTO REGFECHATX
+           WRITE REGFECHATX.
+           MOVE SPACES TO REGFECHATX
+           STRING "CONVENIOS CADASTRADOS HOJE ..... : " W-TOTCONV
+                  DELIMITED BY SIZE INTO REGFECHATX
+           WRITE REGFECHATX.
+           MOVE SPACES TO REGFECHATX
+           STRING "PACIENTES CADASTRADOS HOJE ..... : " W-TOTPACI
+                  DELIMITED BY SIZE INTO REGFECHATX
+           WRITE REGFECHATX.
+           CLOSE FECHATX.
+
+           MOVE "*** RELATORIO FECHATX.TXT GERADO COM SUCESSO ***"
+                                                            TO MENS
+           PERFORM RMensa THRU RMensa-FIM.
+
+      ****** ROTINA FIM ******************
+       RotinaFim.
+           CLOSE CADCONSU.
+       RotinaFim2.
+           EXIT PROGRAM.
+       RotinaFim3.
+           STOP RUN.
+
+      *********** Mensagem **********************
+       RMensa.
+                MOVE ZEROS TO W-CONT
+                MOVE ZEROS TO W-CONT2.
+
+       RMensa1.
+               IF W-CONT2 < 10
+                  DISPLAY (24, 12) Mens
+               ELSE
+                  DISPLAY (24, 12) Limpa
+                  MOVE SPACES TO MENS
+                  GO TO RMensa-Fim.
+
+       RMensa2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa2
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) LIMPA.
+       RMensa3.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa3
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) MENS.
+                   GO TO RMensa1.
+
+       RMensa-FIM.
+                EXIT.
