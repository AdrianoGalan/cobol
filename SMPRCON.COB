@@ -0,0 +1,440 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMPRCON.
+      *AUTHOR. ADRIANO GALAN DA SILVA.
+      **************************************************
+      * CONSULTA/HISTORICO DE CONSULTAS (POR DATA OU MEDICO) *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODMEDICO
+                                       WITH DUPLICATES.
+
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEM WITH DUPLICATES.
+
+       SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODCID
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                                        WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01 REGCONSU.
+          03 KEYPRINCIPAL.
+             05 CPFC          PIC 9(11).
+             05 DATACON1.
+                07 DIACON1     PIC 9(02).
+                07 MESCON1     PIC 9(02).
+                07 ANOCON1     PIC 9(04).
+             05 SEQCON        PIC 9(02).
+          03 HORACON.
+             05 HORACONH      PIC 9(02).
+             05 HORACONM      PIC 9(02).
+          03 CODMEDICO        PIC 9(06).
+          03 DOCONVENIO       PIC 9(04).
+          03 CODCID1          PIC 9(04).
+          03 DESCRICAO1       PIC X(60).
+          03 DESCRICAO2       PIC X(60).
+          03 NOMECCONS        PIC X(30).
+          03 PLANOCONS        PIC 9(02).
+          03 VALORCONSULTACONS PIC 9(06)V99.
+          03 VALORCOPAGTOCONS  PIC 9(06)V99.
+          03 STATUSCONS        PIC X(01).
+          03 AUTORIZACAO       PIC X(10).
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF           PIC 9(11).
+          03 NOME          PIC X(30).
+          03 DNASC.
+             05 DIANAS     PIC 9(02).
+             05 MESNAS     PIC 9(02).
+             05 ANONAS     PIC 9(04).
+          03 SEXO          PIC X(01).
+          03 GENERO        PIC X(01).
+          03 CONVENIO      PIC 9(04).
+          03 EMAIL         PIC X(30).
+          03 TELEFONE      PIC 9(11).
+          03 CEP           PIC 9(08).
+          03 SITUACAO      PIC X(01).
+      *
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM           PIC 9(06).
+          03 NOMEM         PIC X(30).
+          03 QTDESPEC      PIC 9(01).
+          03 ESPECIALIDADE PIC 9(02) OCCURS 6 TIMES.
+          03 SEXOMEDICO    PIC X(01).
+          03 DNASCM.
+             05 DIANAS     PIC 9(02).
+             05 MESNAS     PIC 9(02).
+             05 ANONAS     PIC 9(04).
+          03 SITUACAO      PIC X(01).
+      *
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+          03 CODCID        PIC 9(04).
+          03 DENOMINACAO   PIC X(30).
+          03 SITUACAO      PIC X(01).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEL       PIC 9(01) VALUE ZEROS.
+       01 W-CONT      PIC 9(04) VALUE ZEROS.
+       77 W-CONT2     PIC 9(06) VALUE ZEROS.
+       01 W-OPCAO     PIC X(01) VALUE SPACES.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 W-ACT       PIC 9(02) VALUE ZEROS.
+       01 MENS        PIC X(50) VALUE SPACES.
+       01 LIMPA       PIC X(55) VALUE SPACES.
+       01 IND         PIC 9(05) VALUE ZEROS.
+       01 NUMREG      PIC 9(04) VALUE ZEROS.
+       01 W-FILTRO    PIC 9(01) VALUE 1.
+       01 W-CRMF      PIC 9(06) VALUE ZEROS.
+       01 W-DTINI.
+          03 W-DIINI  PIC 9(02).
+          03 W-MEINI  PIC 9(02).
+          03 W-ANINI  PIC 9(04).
+       01 W-DTFIM.
+          03 W-DIFIM  PIC 9(02).
+          03 W-MEFIM  PIC 9(02).
+          03 W-ANFIM  PIC 9(04).
+
+       01 TABKEY.
+          03 TBKEY    PIC X(21) OCCURS 3000 TIMES.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAFILTRO.
+           05  BLANK SCREEN.
+           05  LINE 04  COLUMN 01
+               VALUE  "  *** HISTORICO DE CONSULTAS ***".
+           05  LINE 06  COLUMN 01
+               VALUE  "  1 - POR MEDICO (CRM)".
+           05  LINE 07  COLUMN 01
+               VALUE  "  2 - POR PERIODO (DATA INICIAL / FINAL)".
+           05  LINE 09  COLUMN 01
+               VALUE  "  FILTRO: ".
+           05  TW-FILTRO
+               LINE 09  COLUMN 11  PIC 9(01)
+               USING  W-FILTRO
+               HIGHLIGHT.
+           05  LINE 11  COLUMN 01
+               VALUE  "  CRM: ".
+           05  TW-CRMF
+               LINE 11  COLUMN 08  PIC 9(06)
+               USING  W-CRMF
+               HIGHLIGHT.
+           05  LINE 13  COLUMN 01
+               VALUE  "  DATA INICIAL: ".
+           05  TW-DTINI
+               LINE 13  COLUMN 17  PIC 99.99.9999
+               USING  W-DTINI
+               HIGHLIGHT.
+           05  LINE 14  COLUMN 01
+               VALUE  "  DATA FINAL  : ".
+           05  TW-DTFIM
+               LINE 14  COLUMN 17  PIC 99.99.9999
+               USING  W-DTFIM
+               HIGHLIGHT.
+
+       01  TELACON.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "            *** HISTORICO DE CONSULTAS **".
+           05  LINE 02  COLUMN 41
+               VALUE  "*".
+           05  LINE 04  COLUMN 01
+               VALUE  " DATA:".
+           05  LINE 04  COLUMN 22
+               VALUE  "SEQ:".
+           05  LINE 04  COLUMN 28
+               VALUE  "HORA:".
+           05  LINE 04  COLUMN 41
+               VALUE  " PACIENTE:".
+           05  LINE 06  COLUMN 01
+               VALUE  " MEDICO(CRM):".
+           05  LINE 06  COLUMN 41
+               VALUE  " NOME MEDICO:".
+           05  LINE 08  COLUMN 01
+               VALUE  " CID:".
+           05  LINE 08  COLUMN 41
+               VALUE  " DENOMINACAO:".
+           05  LINE 10  COLUMN 01
+               VALUE  " DESCRICAO 1:".
+           05  LINE 11  COLUMN 01
+               VALUE  " DESCRICAO 2:".
+           05  LINE 15  COLUMN 01
+               VALUE  " OPCAO   (E=ENCERRA, P=PROXIMO, A=ANTERI".
+           05  LINE 15  COLUMN 41
+               VALUE  "OR)".
+           05  TDATACON
+               LINE 04  COLUMN 08  PIC 99.99.9999
+               USING  DATACON1
+               HIGHLIGHT.
+           05  TSEQCON
+               LINE 04  COLUMN 26  PIC 99
+               USING  SEQCON
+               HIGHLIGHT.
+           05  THORACON
+               LINE 04  COLUMN 33  PIC 99.99
+               USING  HORACON
+               HIGHLIGHT.
+           05  TNOME
+               LINE 04  COLUMN 52  PIC X(30)
+               USING  NOME
+               HIGHLIGHT.
+           05  TCODMEDICO
+               LINE 06  COLUMN 15  PIC 9(06)
+               USING  CODMEDICO
+               HIGHLIGHT.
+           05  TNOMEM
+               LINE 06  COLUMN 55  PIC X(30)
+               USING  NOMEM
+               HIGHLIGHT.
+           05  TCODCID1
+               LINE 08  COLUMN 07  PIC 9(04)
+               USING  CODCID1
+               HIGHLIGHT.
+           05  TDENOMINACAO
+               LINE 08  COLUMN 55  PIC X(30)
+               USING  DENOMINACAO
+               HIGHLIGHT.
+           05  TDESCRICAO1
+               LINE 10  COLUMN 15  PIC X(60)
+               USING  DESCRICAO1
+               HIGHLIGHT.
+           05  TDESCRICAO2
+               LINE 11  COLUMN 15  PIC X(60)
+               USING  DESCRICAO2
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 15  COLUMN 08  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT CADCONSU
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADCONSU NAO EXISTE" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADCONSU"  TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2.
+           OPEN INPUT CADPACI CADMED CADCID.
+
+       INC-OPF.
+           MOVE ZEROS TO W-CRMF W-DTINI W-DTFIM
+           MOVE 1 TO W-FILTRO
+           DISPLAY TELAFILTRO
+           ACCEPT TW-FILTRO
+           IF W-FILTRO NOT = 1 AND 2
+              MOVE "*** ESCOLHA 1 OU 2 ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO INC-OPF.
+           IF W-FILTRO = 1
+              ACCEPT TW-CRMF
+           ELSE
+              ACCEPT TW-DTINI
+              ACCEPT TW-DTFIM.
+
+           MOVE 1 TO IND
+           MOVE ZEROS TO CPFC DATACON1 CODMEDICO NUMREG.
+
+           IF W-FILTRO = 1
+              MOVE W-CRMF TO CODMEDICO
+              START CADCONSU KEY IS NOT LESS CODMEDICO INVALID KEY
+                 MOVE "*** NENHUMA CONSULTA ENCONTRADA ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+           ELSE
+              START CADCONSU KEY IS NOT LESS KEYPRINCIPAL INVALID KEY
+                 MOVE "*** NENHUMA CONSULTA ENCONTRADA ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim.
+
+       LER-CONSU.
+           READ CADCONSU NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE IND TO NUMREG
+                 ADD -1 TO NUMREG
+                 GO TO INC-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCONSU"  TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+           ELSE
+              NEXT SENTENCE.
+
+           IF W-FILTRO = 1
+              IF CODMEDICO NOT = W-CRMF
+                 MOVE IND TO NUMREG
+                 ADD -1 TO NUMREG
+                 GO TO INC-001.
+
+           IF W-FILTRO = 2
+              IF DATACON1 < W-DTINI OR DATACON1 > W-DTFIM
+                 GO TO LER-CONSU.
+
+           MOVE KEYPRINCIPAL TO TBKEY(IND)
+           ADD 1 TO IND
+           IF IND > 3000
+              MOVE "*** TABELA ESTOURADA ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              MOVE IND TO NUMREG
+              ADD -1 TO NUMREG
+              GO TO INC-001
+           ELSE
+              GO TO LER-CONSU.
+
+      *
+       INC-001.
+           IF NUMREG = 0
+              MOVE "*** NENHUMA CONSULTA ENCONTRADA ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim.
+           MOVE 1 TO IND.
+
+       R112.
+           MOVE TBKEY(IND) TO KEYPRINCIPAL.
+
+       INC-RD2.
+           READ CADCONSU
+           IF ST-ERRO NOT = "00"
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCONSU"  TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim.
+
+       ROT-MONTAR.
+           MOVE SPACES TO NOME NOMEM DENOMINACAO
+
+           MOVE CPFC TO CPF
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+              MOVE "** PACIENTE NAO ENCONTRADO **" TO NOME.
+
+           MOVE CODMEDICO TO CRM
+           READ CADMED
+           IF ST-ERRO NOT = "00"
+              MOVE "** MEDICO NAO ENCONTRADO **" TO NOMEM.
+
+           MOVE CODCID1 TO CODCID
+           READ CADCID
+           IF ST-ERRO NOT = "00"
+              MOVE "** CID NAO ENCONTRADO **" TO DENOMINACAO.
+
+           DISPLAY TELACON.
+
+       ROT-SOL.
+           ACCEPT  TW-OPCAO
+           IF W-OPCAO = "E"
+                  GO TO RotinaFim
+           ELSE
+             IF W-OPCAO = "P"
+                 IF IND < NUMREG
+                   ADD 1 TO IND
+                   GO TO R112
+                 ELSE
+                   MOVE "*** ULTIMO REGISTRO ***" TO MENS
+                           PERFORM RMensa THRU RMensa-FIM
+                   GO TO ROT-SOL
+             ELSE
+                IF W-OPCAO = "A"
+                    IF IND > 1
+                       ADD -1 TO IND
+                       GO TO R112
+                    ELSE
+                       MOVE "*** PRIMEIRO REGISTRO ***" TO MENS
+                           PERFORM RMensa THRU RMensa-FIM
+                       GO TO ROT-SOL
+                ELSE
+
+                     MOVE "*** OPCAO NAO DISPONIVEL ***" TO MENS
+                     PERFORM RMensa THRU RMensa-FIM
+                     GO TO ROT-SOL.
+
+
+
+      ****** ROTINA FIM ******************
+       RotinaFim.
+
+           CLOSE CADCONSU CADPACI CADMED CADCID.
+       RotinaFim2.
+           EXIT PROGRAM.
+       RotinaFim3.
+           STOP RUN.
+
+      *********** Mensagem **********************
+       RMensa.
+                MOVE ZEROS TO W-CONT
+                MOVE ZEROS TO W-CONT2.
+
+       RMensa1.
+               IF W-CONT2 < 10
+                  DISPLAY (24, 12) Mens
+               ELSE
+                  DISPLAY (24, 12) Limpa
+                  MOVE SPACES TO MENS
+                  GO TO RMensa-Fim.
+
+       RMensa2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa2
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) LIMPA.
+       RMensa3.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa3
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) MENS.
+                   GO TO RMensa1.
+
+       RMensa-FIM.
+                EXIT.
