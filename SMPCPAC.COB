@@ -0,0 +1,396 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMPCPAC.
+      *AUTHOR. ADRIANO GALAN DA SILVA.
+      **************************************************
+      * CONSULTA DE PACIENTE*
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEC WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
+
+       SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODPLANO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMPLANO WITH DUPLICATES.
+
+       SELECT CADGEN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODGEN
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMGEN WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF           PIC 9(11).
+          03 NOME          PIC X(30).
+          03 DNASC.
+             05 DIANAS     PIC 9(02).
+             05 MESNAS     PIC 9(02).
+             05 ANONAS     PIC 9(04).
+          03 SEXO          PIC X(01).
+          03 GENERO        PIC X(01).
+          03 CONVENIO      PIC 9(04).
+          03 EMAIL         PIC X(30).
+          03 TELEFONE      PIC 9(11).
+          03 CEP           PIC 9(08).
+          03 SITUACAO      PIC X(01).
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+          03 CODIGO        PIC 9(04).
+          03 NOMEC         PIC X(30).
+          03 PLANO         PIC 9(02).
+          03 VALORCONSULTA     PIC 9(06)V99.
+          03 VALORCOPAGTO     PIC 9(06)V99.
+          03 SITUACAO      PIC X(01).
+      *
+       FD CADPLANO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPLANO.DAT".
+       01 REGPLANO.
+          03 CODPLANO      PIC 9(02).
+          03 DENOMPLANO    PIC X(50).
+          03 SITUACAO2     PIC X(01).
+      *
+       FD CADGEN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADGEN.DAT".
+       01 REGGEN.
+          03 CODGEN        PIC X(01).
+          03 DENOMGEN      PIC X(15).
+          03 SITUACAO3     PIC X(01).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEL       PIC 9(01) VALUE ZEROS.
+       01 W-CONT      PIC 9(04) VALUE ZEROS.
+       77 W-CONT2     PIC 9(06) VALUE ZEROS.
+       01 W-OPCAO     PIC X(01) VALUE SPACES.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 W-ACT       PIC 9(02) VALUE ZEROS.
+       01 MENS        PIC X(50) VALUE SPACES.
+       01 LIMPA       PIC X(55) VALUE SPACES.
+       01 IND         PIC 9(05) VALUE ZEROS.
+       01 TABCEP.
+          03 TBCEP    PIC 9(11) OCCURS 1000 TIMES.
+       01 NUMREG      PIC 9(04) VALUE ZEROS.
+
+       01 TXTSEXO     PIC X(10) VALUE SPACES.
+       01 TXTGENERO   PIC X(15) VALUE SPACES.
+       01 TXTPLANO    PIC X(50) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+
+       SCREEN SECTION.
+       01  TELACONPAC.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                         ** CONSULTA DE".
+           05  LINE 02  COLUMN 41
+               VALUE  " PACIENTE **".
+           05  LINE 04  COLUMN 01
+               VALUE  " CPF:".
+           05  LINE 06  COLUMN 01
+               VALUE  " NOME:".
+           05  LINE 08  COLUMN 01
+               VALUE  " DATA NASC:".
+           05  LINE 10  COLUMN 01
+               VALUE  " SEXO:".
+           05  LINE 10  COLUMN 41
+               VALUE  " GENERO:".
+           05  LINE 12  COLUMN 01
+               VALUE  " TELEFONE:                EMAIL:".
+           05  LINE 14  COLUMN 01
+               VALUE  " CONVENIO:".
+           05  LINE 16  COLUMN 01
+               VALUE  " PLANO:".
+           05  LINE 19  COLUMN 01
+               VALUE  " OPCAO   (E=ENCERRA, P=PROXIMO, A=ANTERI".
+           05  LINE 19  COLUMN 41
+               VALUE  "OR)".
+           05  TCPF
+               LINE 04  COLUMN 07  PIC 999.999.999.99
+               USING  CPF
+               HIGHLIGHT.
+           05  TNOME
+               LINE 06  COLUMN 08  PIC X(30)
+               USING  NOME
+               HIGHLIGHT.
+           05  TDNASC
+               LINE 08  COLUMN 13  PIC 99.99.9999
+               USING  DNASC
+               HIGHLIGHT.
+           05  TTXTSEXO
+               LINE 10  COLUMN 08  PIC X(10)
+               USING  TXTSEXO
+               HIGHLIGHT.
+           05  TTXTGENERO
+               LINE 10  COLUMN 50  PIC X(15)
+               USING  TXTGENERO
+               HIGHLIGHT.
+           05  TTELEFONE
+               LINE 12  COLUMN 12  PIC 99.999999999
+               USING  TELEFONE
+               HIGHLIGHT.
+           05  TEMAIL
+               LINE 12  COLUMN 34  PIC X(30)
+               USING  EMAIL
+               HIGHLIGHT.
+           05  TNOMEC
+               LINE 14  COLUMN 12  PIC X(30)
+               USING  NOMEC
+               HIGHLIGHT.
+           05  TTXTPLANO
+               LINE 16  COLUMN 09  PIC X(50)
+               USING  TXTPLANO
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 19  COLUMN 08  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT  CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADPACI NAO EXISTE" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADPACI"  TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADCONV NAO EXISTE" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 CLOSE CADPACI
+                 GO TO RotinaFim2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADCONV"  TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 CLOSE CADPACI
+                 GO TO RotinaFim2.
+           OPEN INPUT CADPLANO CADGEN
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO ABERTURA CADPLANO/CADGEN"  TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              CLOSE CADPACI CADCONV
+              GO TO RotinaFim2.
+           MOVE 1 TO IND
+           MOVE ZEROS TO CPF NUMREG.
+           START CADPACI KEY IS NOT LESS CPF INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim.
+
+       LER-PACIENTE.
+           READ CADPACI NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE IND TO NUMREG
+                 ADD -1 TO NUMREG
+                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO INC-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADPACI"  TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+           ELSE
+              IF SITUACAO OF REGPACI = "I"
+                 GO TO LER-PACIENTE.
+              MOVE CPF TO TBCEP(IND)
+              ADD 1 TO IND
+              IF IND > 1000
+                 MOVE "*** TABELA ESTOURADA ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO INC-001
+              ELSE
+                 GO TO LER-PACIENTE.
+
+      *
+       INC-001.
+           MOVE SPACES TO NOME SEXO TXTSEXO GENERO TXTGENERO
+           MOVE SPACES TO EMAIL NOMEC TXTPLANO
+           MOVE ZEROS TO CPF DNASC TELEFONE CONVENIO CEP CODIGO PLANO
+           DISPLAY TELACONPAC.
+       INC-001A.
+           ACCEPT TCPF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADPACI CADCONV CADPLANO CADGEN
+                      GO TO RotinaFim.
+           IF W-ACT > 02
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO INC-001A.
+           MOVE 1 TO IND.
+
+       R111.
+           IF TBCEP(IND) < CPF
+              ADD 1 TO IND
+              IF IND >1000
+                 MOVE "*** PACIENTE NAO ENCONTRADO ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO INC-001A
+              ELSE
+                 GO TO R111.
+       R112.
+           MOVE TBCEP(IND) TO CPF.
+
+       INC-RD2.
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "23"
+                 MOVE "*** REGISTRO NAO ENCONTRADO ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO INC-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADPACI"  TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+           ELSE
+              NEXT SENTENCE.
+
+       ROT-MONTAR.
+           IF SEXO = "M"
+                MOVE "MASCULINO" TO TXTSEXO
+           ELSE
+                MOVE "FEMININO" TO TXTSEXO.
+
+           MOVE 1 TO IND.
+       ROT-MONTARA.
+           MOVE GENERO TO CODGEN
+           READ CADGEN
+           IF ST-ERRO = "00"
+                MOVE DENOMGEN TO TXTGENERO
+           ELSE
+                MOVE "NAO CADASTRADO" TO TXTGENERO.
+
+           MOVE CONVENIO TO CODIGO.
+           READ CADCONV
+           IF ST-ERRO NOT = "00"
+                IF ST-ERRO = "23"
+                    MOVE " ** CONVENIO NAO CADASTRADO **" TO MENS
+                    MOVE SPACES TO NOMEC TXTPLANO
+                ELSE
+                    MOVE "ERRO NA LEITURA ARQUIVO CADCONV" TO MENS
+                    PERFORM RMensa THRU RMensa-FIM
+                    GO TO RotinaFim
+           ELSE
+                MOVE PLANO TO CODPLANO
+                READ CADPLANO
+                IF ST-ERRO = "00"
+                   MOVE DENOMPLANO TO TXTPLANO
+                ELSE
+                   MOVE "*** PLANO NAO CADASTRADO ***" TO TXTPLANO.
+
+           DISPLAY TELACONPAC.
+
+       ROT-SOL.
+           ACCEPT  TW-OPCAO
+           IF W-OPCAO = "E"
+                  GO TO RotinaFim
+           ELSE
+             IF W-OPCAO = "P"
+                 IF IND < NUMREG
+                   ADD 1 TO IND
+                   GO TO R112
+                 ELSE
+                   MOVE "*** ULTIMO REGISTRO ***" TO MENS
+                           PERFORM RMensa THRU RMensa-FIM
+                   GO TO ROT-SOL
+             ELSE
+                IF W-OPCAO = "A"
+                    IF IND > 1
+                       ADD -1 TO IND
+                       GO TO R112
+                    ELSE
+                       MOVE "*** PRIMEIRO REGISTRO ***" TO MENS
+                           PERFORM RMensa THRU RMensa-FIM
+                       GO TO ROT-SOL
+                ELSE
+
+                     MOVE "*** OPCAO NAO DISPONIVEL ***" TO MENS
+                     PERFORM RMensa THRU RMensa-FIM
+                     GO TO ROT-SOL.
+
+
+
+      ****** ROTINA FIM ******************
+       RotinaFim.
+
+           CLOSE CADPACI CADCONV CADPLANO CADGEN.
+       RotinaFim2.
+           EXIT PROGRAM.
+       RotinaFim3.
+           STOP RUN.
+
+      *********** Mensagem **********************
+       RMensa.
+                MOVE ZEROS TO W-CONT
+                MOVE ZEROS TO W-CONT2.
+
+       RMensa1.
+               IF W-CONT2 < 10
+                  DISPLAY (24, 12) Mens
+               ELSE
+                  DISPLAY (24, 12) Limpa
+                  MOVE SPACES TO MENS
+                  GO TO RMensa-Fim.
+
+       RMensa2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa2
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) LIMPA.
+       RMensa3.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa3
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) MENS.
+                   GO TO RMensa1.
+
+       RMensa-FIM.
+                EXIT.
