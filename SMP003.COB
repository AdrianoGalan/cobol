@@ -1,335 +1,663 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SMP003.
-      *AUTHOR. ADRIANO GALAN DA SILVA.
-      **************************************
-      * MANUTENCAO DO CADASTRO CONVENIO  *
-      **************************************
-      *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-             DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT CADCONV ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CODIGO
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS NOMEC WITH DUPLICATES
-                    ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
-      *
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-       FILE SECTION.
-       FD CADCONV
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADCONV.DAT". 
-       01 REGCONV.
-          03 CODIGO        PIC 9(04).
-          03 NOMEC         PIC X(30).
-          03 PLANO         PIC 9(02).
-        
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       77 W-CONT        PIC 9(06) VALUE ZEROS.
-       77 W-CONT2       PIC 9(06) VALUE ZEROS.
-       77 W-OPCAO       PIC X(01) VALUE SPACES.
-       77 W-ACT         PIC 9(02) VALUE ZEROS.
-       77 MENS          PIC X(50) VALUE SPACES.
-       77 LIMPA         PIC X(50) VALUE SPACES. 
-       01 ST-ERRO       PIC X(02) VALUE "00".
-       01 W-SEL         PIC 9(01) VALUE ZEROS.
-
-       01 TXTPLANO      PIC X(50) VALUE SPACES.
-       01 IND           PIC 9(02) VALUE ZEROS.
-
-       01 TABPLANO.
-          03 FILLER     PIC X(50) VALUE " ENFERMARIA REGINAL".
-          03 FILLER     PIC X(50) VALUE " ENFERMARIA NACIONAL".
-          03 FILLER     PIC X(50) VALUE " ENFERMARIA INTERNACIONAL".
-          03 FILLER     PIC X(50) VALUE " APTO PADRÃO REGINAL".
-          03 FILLER     PIC X(50) VALUE " APTO PADRAO NACIONAL".
-          03 FILLER     PIC X(50) VALUE " APTO PADRAO INTERNACIONAL".
-          03 FILLER     PIC X(50) VALUE " EMERGENCIA REGIONAL".
-          03 FILLER     PIC X(50) VALUE " EMERGENCIA NACIONAL".
-          03 FILLER     PIC X(50) VALUE " EMERCENCIA INTERNACIONAL".
-          03 FILLER     PIC X(50) VALUE " PLANO GLOBAL ".
-       01 TABEPLANO REDEFINES TABPLANO.
-          03 TBPLANO   PIC X(50) OCCURS 10 TIMES.
-     
-
-      *-----------------------------------------------------------------
-       SCREEN SECTION.  
-       01  TELACONV.
-           05  BLANK SCREEN.
-           05  LINE 02  COLUMN 01 
-               VALUE  "              ************ CADASTRO DO C".
-           05  LINE 02  COLUMN 41 
-               VALUE  "ONVENIO ***************".
-           05  LINE 04  COLUMN 01 
-               VALUE  "  CODIGO:".
-           05  LINE 06  COLUMN 01 
-               VALUE  "  NOMEC:".
-           05  LINE 08  COLUMN 01 
-               VALUE  "  PLANO:".
-           05  TCODIGO
-               LINE 04  COLUMN 11  PIC 9(04)
-               USING  CODIGO
-               HIGHLIGHT.
-           05  TNOMEC
-               LINE 06  COLUMN 09  PIC X(30)
-               USING  NOMEC
-               HIGHLIGHT.
-           05  TPLANO
-               LINE 08  COLUMN 10  PIC 9(02)
-               USING  PLANO
-               HIGHLIGHT.
-           05  TTXTPLANO
-               LINE 08  COLUMN 13  PIC X(50)
-               USING  TXTPLANO
-               HIGHLIGHT.   
-
-       01  TELAPLANO.
-           05  LINE 10  COLUMN 35 
-               VALUE  "         1 - ENFERMARIA REGINAL".
-           05  LINE 11  COLUMN 35 
-               VALUE  "         2 - ENFERMARIA NACIONAL".
-           05  LINE 12  COLUMN 35 
-               VALUE  "         3 - ENFERMARIA INTERNACIONAL". 
-           05  LINE 13  COLUMN 35 
-               VALUE  "         4 - APTO PADRÃO REGINAL".      
-           05  LINE 14  COLUMN 35 
-               VALUE  "         5 - APTO PADRAO NACIONAL".
-           05  LINE 15  COLUMN 35 
-               VALUE  "         6 - APTO PADRAO INTERNACIONAL".
-           05  LINE 16  COLUMN 35 
-               VALUE  "         7 - EMERGENCIA REGIONAL".
-           05  LINE 17  COLUMN 35 
-               VALUE  "         8 - EMERGENCIA NACIONAL".
-           05  LINE 18  COLUMN 35 
-               VALUE  "         9 - EMERCENCIA INTERNACIONAL".
-           05  LINE 19  COLUMN 35 
-               VALUE  "        10 - PLANO GLOBAL".
-
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-   
-      ********** ABRE OU CRIA ARQUIVO*************************
-       R0.
-           OPEN I-O CADCONV
-           IF ST-ERRO NOT = "00"  
-              IF ST-ERRO = "30"
-                 OPEN OUTPUT CADCONV
-                 CLOSE CADCONV
-                 MOVE "*** ARQUIVO CADCONV FOI CRIADO **" TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO R0
-              ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADMIGO" TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO ROT-FIM
-           ELSE
-                 NEXT SENTENCE.
-                 
-      ********** FIM ABRE OU CRIA ARQUIVO*************************
-      *********ZERAR CAMPOS E MOSTRAR A TELA**********************     
-       R1.
-           MOVE SPACES TO NOMEC
-           MOVE SPACES TO TXTPLANO
-           MOVE ZEROS TO PLANO
-           MOVE ZEROS TO CODIGO
-           DISPLAY TELACONV. 
-           
-      *********FIM ZERAR CAMPOS E MOSTRAR A TELA**********************
-       R2.
-           ACCEPT TCODIGO
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO ROT-FIM.
-           
-
-      ***** VERIFICA SE FOI DIGITADO UM CODIGO
-           IF CODIGO = 0
-              MOVE "*** DIGITE O CODIGO ***" TO MENS
-              PERFORM RMensa THRU RMensa-FIM
-              GO TO R2.
-
-       LER-CADCONV.
-           READ CADCONV
-           IF ST-ERRO NOT = "23"
-             IF ST-ERRO = "00"
-                PERFORM R4A
-                DISPLAY TELACONV
-                GO TO ACE-001
-                
-             ELSE
-                MOVE "ERRO NA LEITURA ARQUIVO CADCONV" TO MENS
-                PERFORM RMensa THRU RMensa-FIM
-                GO TO ROT-FIM
-           ELSE
-                NEXT SENTENCE.
-       
-       R3. 
-           DISPLAY TELACONV 
-           ACCEPT TNOMEC
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R2. 
-           IF NOMEC = SPACES 
-              MOVE "DIGITE A NOMEC DO CODIGO" TO MENS
-              PERFORM RMensa THRU RMensa-FIM
-              GO TO R3.  
-
-       R4.   
-           DISPLAY TELACONV 
-           DISPLAY TELAPLANO
-           ACCEPT TPLANO
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R3. 
-           IF PLANO = 0 OR PLANO > 10
-              MOVE "*** ESCOLHA UM PLANO ***" TO MENS
-              PERFORM RMensa THRU RMensa-FIM
-              GO TO R4. 
-       R4A.    
-           MOVE TBPLANO(PLANO) TO TXTPLANO
-           DISPLAY TXTPLANO. 
-
-           DISPLAY TELACONV.
-             
-                  
-
-       INC-OPC.
-                MOVE "S" TO W-OPCAO
-                DISPLAY (23, 40) "DADOS OK (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO WITH UPDATE
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO R3.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO R1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO INC-OPC.
-       INC-WR1.
-                WRITE REGCONV
-                IF ST-ERRO = "00" OR "02"
-                      MOVE "*** DADOS GRAVADOS *** " TO MENS
-                      PERFORM RMensa THRU RMensa-FIM
-                      GO TO R1.
-                IF ST-ERRO = "22"
-                  
-                  GO TO ALT-RW1
-                ELSE
-                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DO CARRO"
-                                                       TO MENS
-                      PERFORM RMensa THRU RMensa-FIM
-                      GO TO ROT-FIM.  
-
-
-      *************** GRUD *********************************
-       ACE-001.
-                DISPLAY (23, 12)
-                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
-                ACCEPT (23, 55) W-OPCAO
-                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
-                    AND W-OPCAO NOT = "E" GO TO ACE-001.
-                MOVE SPACES TO MENS
-                DISPLAY (23, 12) MENS
-                IF W-OPCAO = "N"
-                   GO TO R1  
-                ELSE
-                   IF W-OPCAO = "A"
-                      MOVE 1 TO W-SEL
-                      GO TO R3.
-      *          
-       EXC-OPC.
-                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO R1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO EXC-OPC.
-       EXC-DL1.
-                DELETE CADCONV RECORD
-                IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO EXCLUIDO ***" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO R1.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
-                PERFORM RMensa THRU RMensa-FIM
-                GO TO ROT-FIM.
-      *
-       ALT-OPC.
-                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO R3.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO R1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO ALT-OPC.
-       ALT-RW1.
-                REWRITE REGCONV
-                IF ST-ERRO = "00" OR "02"
-                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO R1.
-                MOVE "ERRO NA ALTERACAO DO REGISTRO CARRO"   TO MENS
-                PERFORM RMensa THRU RMensa-FIM
-                GO TO ROT-FIM.
-
-
-
-           
-
-
-       ROT-FIM.
-           CLOSE CADCONV.
-           EXIT PROGRAM.
-
-  *********** Mensagem **********************
-       RMensa.
-                MOVE ZEROS TO W-CONT
-                MOVE ZEROS TO W-CONT2.
-
-       RMensa1.
-               IF W-CONT2 < 10
-                  DISPLAY (24, 12) Mens
-               ELSE
-                  DISPLAY (24, 12) Limpa
-                  MOVE SPACES TO MENS
-                  GO TO RMensa-Fim.
-
-       RMensa2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 1000
-                   GO TO RMensa2
-                ELSE
-                   ADD 1 TO W-CONT2
-                   MOVE ZEROS TO W-CONT
-                   DISPLAY (24, 12) LIMPA.
-       RMensa3.
-                ADD 1 TO W-CONT
-                IF W-CONT < 1000
-                   GO TO RMensa3
-                ELSE
-                   ADD 1 TO W-CONT2
-                   MOVE ZEROS TO W-CONT
-                   DISPLAY (24, 12) MENS.
-                   GO TO RMensa1.
-            
-       RMensa-FIM.
-                EXIT.
-       FIM-ROT-TEMPO.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP003.
+      *AUTHOR. ADRIANO GALAN DA SILVA.
+      **************************************
+      * MANUTENCAO DO CADASTRO CONVENIO  *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEC WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
+
+       SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODMEDICO
+                                       WITH DUPLICATES.
+
+       SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODPLANO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMPLANO WITH DUPLICATES.
+
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO.
+
+       SELECT SESSAO ASSIGN TO WS-SESSFILE
+                    ORGANIZATION IS SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+       SELECT AUDITTX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT". 
+       01 REGCONV.
+          03 CODIGO        PIC 9(04).
+          03 NOMEC         PIC X(30).
+          03 PLANO         PIC 9(02).
+          03 VALORCONSULTA     PIC 9(06)V99.
+          03 VALORCOPAGTO     PIC 9(06)V99.
+          03 SITUACAO      PIC X(01).
+      *
+       FD CADPLANO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPLANO.DAT".
+       01 REGPLANO.
+          03 CODPLANO      PIC 9(02).
+          03 DENOMPLANO    PIC X(50).
+          03 SITUACAO      PIC X(01).
+      *
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01 REGCONSU.
+          03 KEYPRINCIPAL.
+             05 CPFC          PIC 9(11).
+             05 DATACON1.
+                07 DIACON1     PIC 9(02).
+                07 MESCON1     PIC 9(02).
+                07 ANOCON1     PIC 9(04).
+             05 SEQCON        PIC 9(02).
+          03 HORACON.
+             05 HORACONH      PIC 9(02).
+             05 HORACONM      PIC 9(02).
+          03 CODMEDICO        PIC 9(06).
+          03 DOCONVENIO       PIC 9(04).
+          03 CODCID1          PIC 9(04).
+          03 DESCRICAO1       PIC X(60).
+          03 DESCRICAO2       PIC X(60).
+          03 NOMECCONS        PIC X(30).
+          03 PLANOCONS        PIC 9(02).
+          03 VALORCONSULTACONS PIC 9(06)V99.
+          03 VALORCOPAGTOCONS  PIC 9(06)V99.
+          03 STATUSCONS        PIC X(01).
+          03 AUTORIZACAO       PIC X(10).
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF           PIC 9(11).
+          03 NOME          PIC X(30).
+          03 DNASC.
+             05 DIANAS     PIC 9(02).
+             05 MESNAS     PIC 9(02).
+             05 ANONAS     PIC 9(04).
+          03 SEXO          PIC X(01).
+          03 GENERO        PIC X(01).
+          03 CONVENIO      PIC 9(04).
+          03 EMAIL         PIC X(30).
+          03 TELEFONE      PIC 9(11).
+          03 CEP           PIC 9(08).
+          03 SITUACAO4     PIC X(01).
+      *
+       FD SESSAO
+               LABEL RECORD IS STANDARD.
+       01 REGSESSAO.
+          03 SESSCODOPER   PIC 9(04).
+          03 SESSNOME      PIC X(30).
+      *
+       FD AUDITTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDITTX.TXT".
+       01 REGAUDITTX          PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CODOPERAUD  PIC 9(04) VALUE ZEROS.
+       01 W-NOMEOPERAUD PIC X(30) VALUE SPACES.
+       01 W-DATAUD      PIC 9(08) VALUE ZEROS.
+       01 W-HORAUD      PIC 9(08) VALUE ZEROS.
+       01 W-ACAOAUD     PIC X(10) VALUE SPACES.
+       01 W-LINHAUD.
+          03 W-LINHAUD-DATA   PIC 9(08).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-HORA   PIC 9(06).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-COD    PIC 9(04).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-NOME   PIC X(20).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-PROG   PIC X(07).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-ACAO   PIC X(10).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-CHAVE  PIC X(15).
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-CONT2       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 WS-SESSFILE   PIC X(20) VALUE SPACES.
+       01 W-TERMID      PIC X(08) VALUE SPACES.
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 W-ESPCONT     PIC 9(06) VALUE ZEROS.
+       01 W-HASCONSU    PIC 9(01) VALUE ZEROS.
+       01 W-HASPACI     PIC 9(01) VALUE ZEROS.
+       01 W-CHKCONV     PIC 9(04) VALUE ZEROS.
+       01 W-ACHOU       PIC 9(01) VALUE ZEROS.
+
+       01 TXTPLANO      PIC X(50) VALUE SPACES.
+       01 IND           PIC 9(02) VALUE ZEROS.
+
+       01 TABLEGPLANO.
+          03 W-LEGPLANO PIC X(40) OCCURS 10 TIMES VALUE SPACES.
+       01 W-ILEG        PIC 9(02) VALUE ZEROS.
+
+     
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.  
+       01  TELACONV.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01 
+               VALUE  "              ************ CADASTRO DO C".
+           05  LINE 02  COLUMN 41 
+               VALUE  "ONVENIO ***************".
+           05  LINE 04  COLUMN 01 
+               VALUE  "  CODIGO:".
+           05  LINE 06  COLUMN 01 
+               VALUE  "  NOMEC:".
+           05  LINE 08  COLUMN 01
+               VALUE  "  PLANO:".
+           05  LINE 10  COLUMN 01
+               VALUE  "  VALOR CONSULTA:".
+           05  LINE 12  COLUMN 01
+               VALUE  "  VALOR COPAGTO:".
+           05  TCODIGO
+               LINE 04  COLUMN 11  PIC 9(04)
+               USING  CODIGO
+               HIGHLIGHT.
+           05  TNOMEC
+               LINE 06  COLUMN 09  PIC X(30)
+               USING  NOMEC
+               HIGHLIGHT.
+           05  TPLANO
+               LINE 08  COLUMN 10  PIC 9(02)
+               USING  PLANO
+               HIGHLIGHT.
+           05  TTXTPLANO
+               LINE 08  COLUMN 13  PIC X(50)
+               USING  TXTPLANO
+               HIGHLIGHT.
+           05  TVALORCONSULTA
+               LINE 10  COLUMN 19  PIC 9(06)V99
+               USING  VALORCONSULTA
+               HIGHLIGHT.
+           05  TVALORCOPAGTO
+               LINE 12  COLUMN 18  PIC 9(06)V99
+               USING  VALORCOPAGTO
+               HIGHLIGHT.
+
+       01  TELAPLANO.
+           05  TLEGPLANO1
+               LINE 10  COLUMN 35  PIC X(40)
+               USING  W-LEGPLANO (1).
+           05  TLEGPLANO2
+               LINE 11  COLUMN 35  PIC X(40)
+               USING  W-LEGPLANO (2).
+           05  TLEGPLANO3
+               LINE 12  COLUMN 35  PIC X(40)
+               USING  W-LEGPLANO (3).
+           05  TLEGPLANO4
+               LINE 13  COLUMN 35  PIC X(40)
+               USING  W-LEGPLANO (4).
+           05  TLEGPLANO5
+               LINE 14  COLUMN 35  PIC X(40)
+               USING  W-LEGPLANO (5).
+           05  TLEGPLANO6
+               LINE 15  COLUMN 35  PIC X(40)
+               USING  W-LEGPLANO (6).
+           05  TLEGPLANO7
+               LINE 16  COLUMN 35  PIC X(40)
+               USING  W-LEGPLANO (7).
+           05  TLEGPLANO8
+               LINE 17  COLUMN 35  PIC X(40)
+               USING  W-LEGPLANO (8).
+           05  TLEGPLANO9
+               LINE 18  COLUMN 35  PIC X(40)
+               USING  W-LEGPLANO (9).
+           05  TLEGPLANO10
+               LINE 19  COLUMN 35  PIC X(40)
+               USING  W-LEGPLANO (10).
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+   
+      ********** ABRE OU CRIA ARQUIVO*************************
+       R0.
+           OPEN I-O CADCONV
+           IF ST-ERRO NOT = "00"  
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADCONV
+                 CLOSE CADCONV
+                 MOVE "*** ARQUIVO CADCONV FOI CRIADO **" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADMIGO" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+           MOVE 1 TO W-HASCONSU
+           OPEN INPUT CADCONSU
+           IF ST-ERRO NOT = "00"
+              MOVE 0 TO W-HASCONSU.
+
+           MOVE 1 TO W-HASPACI
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              MOVE 0 TO W-HASPACI.
+
+           OPEN INPUT CADPLANO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADPLANO" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO ROT-FIM.
+
+           PERFORM MONTA-LEGPLANO THRU MONTA-LEGPLANO-FIM.
+
+      ********** FIM ABRE OU CRIA ARQUIVO*************************
+      *********ZERAR CAMPOS E MOSTRAR A TELA**********************     
+       R1.
+           MOVE SPACES TO NOMEC
+           MOVE SPACES TO TXTPLANO
+           MOVE ZEROS TO PLANO
+           MOVE ZEROS TO CODIGO
+           MOVE ZEROS TO VALORCONSULTA
+           MOVE ZEROS TO VALORCOPAGTO
+           DISPLAY TELACONV.
+           
+      *********FIM ZERAR CAMPOS E MOSTRAR A TELA**********************
+       R2.
+           ACCEPT TCODIGO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+           
+
+      ***** VERIFICA SE FOI DIGITADO UM CODIGO
+           IF CODIGO = 0
+              MOVE "*** DIGITE O CODIGO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R2.
+
+       LER-CADCONV.
+           READ CADCONV
+           IF ST-ERRO (1:1) = "9"
+              MOVE "*** REGISTRO EM USO, AGUARDE... ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              PERFORM ESPERA-BUSY THRU ESPERA-BUSY-FIM
+              GO TO LER-CADCONV.
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+                PERFORM R4A
+                DISPLAY TELACONV
+                GO TO ACE-001
+                
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADCONV" TO MENS
+                PERFORM RMensa THRU RMensa-FIM
+                GO TO ROT-FIM
+           ELSE
+                NEXT SENTENCE.
+       
+       R3. 
+           DISPLAY TELACONV 
+           ACCEPT TNOMEC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2. 
+           IF NOMEC = SPACES 
+              MOVE "DIGITE A NOMEC DO CODIGO" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R3.  
+
+       R4.   
+           DISPLAY TELACONV 
+           DISPLAY TELAPLANO
+           ACCEPT TPLANO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3. 
+           IF PLANO = 0
+              MOVE "*** ESCOLHA UM PLANO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R4.
+           MOVE PLANO TO CODPLANO
+           READ CADPLANO
+           IF ST-ERRO NOT = "00" OR SITUACAO OF REGPLANO = "I"
+              MOVE "*** PLANO INVALIDO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R4.
+       R4A.
+           MOVE DENOMPLANO TO TXTPLANO
+           DISPLAY TXTPLANO.
+
+           DISPLAY TELACONV.
+
+       R5.
+           DISPLAY TELACONV
+           ACCEPT TVALORCONSULTA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4.
+
+       R5A.
+           DISPLAY TELACONV
+           ACCEPT TVALORCOPAGTO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R5.
+
+           DISPLAY TELACONV.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R3.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                MOVE "A" TO SITUACAO OF REGCONV
+                WRITE REGCONV
+                IF ST-ERRO (1:1) = "9"
+                   MOVE "*** REGISTRO EM USO, AGUARDE... ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   PERFORM ESPERA-BUSY THRU ESPERA-BUSY-FIM
+                   GO TO INC-WR1.
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "INCLUSAO" TO W-ACAOAUD
+                      PERFORM GRAVA-AUDIT THRU GRAVA-AUDIT-FIM
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  
+                  GO TO ALT-RW1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DO CARRO"
+                                                       TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM.  
+
+
+      *************** GRUD *********************************
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1  
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3.
+      *          
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO EXC-OPC.
+
+       CHK-CONV.
+                IF SITUACAO OF REGCONV = "I"
+                   MOVE "*** REGISTRO JA ESTA EXCLUIDO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                IF W-HASCONSU = 0
+                   GO TO EXC-DL1.
+                MOVE CODIGO TO W-CHKCONV
+                MOVE 0      TO W-ACHOU
+                START CADCONSU KEY IS NOT LESS KEYPRINCIPAL INVALID KEY
+                   GO TO EXC-DL1.
+       CHK-CONV-LER.
+                READ CADCONSU NEXT
+                IF ST-ERRO NOT = "00"
+                   GO TO CHK-CONV-FIM.
+                IF DOCONVENIO = W-CHKCONV
+                   MOVE 1 TO W-ACHOU
+                   GO TO CHK-CONV-FIM.
+                GO TO CHK-CONV-LER.
+       CHK-CONV-FIM.
+                IF W-ACHOU = 1
+                   MOVE "*** CONVENIO EM USO, EXCLUSAO PROIBIDA ***"
+                                                            TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+
+                IF W-HASPACI = 0
+                   GO TO EXC-DL1.
+                MOVE CODIGO TO W-CHKCONV
+                MOVE 0      TO W-ACHOU
+                MOVE ZEROS  TO CPF
+                START CADPACI KEY IS NOT LESS CPF INVALID KEY
+                   GO TO EXC-DL1.
+       CHK-CONVPAC-LER.
+                READ CADPACI NEXT
+                IF ST-ERRO NOT = "00"
+                   GO TO CHK-CONVPAC-FIM.
+                IF CONVENIO = W-CHKCONV
+                   MOVE 1 TO W-ACHOU
+                   GO TO CHK-CONVPAC-FIM.
+                GO TO CHK-CONVPAC-LER.
+       CHK-CONVPAC-FIM.
+                IF W-ACHOU = 1
+                   MOVE "*** CONVENIO EM USO, EXCLUSAO PROIBIDA ***"
+                                                            TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+       EXC-DL1.
+                MOVE "I" TO SITUACAO OF REGCONV
+                REWRITE REGCONV
+                IF ST-ERRO (1:1) = "9"
+                   MOVE "*** REGISTRO EM USO, AGUARDE... ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   PERFORM ESPERA-BUSY THRU ESPERA-BUSY-FIM
+                   GO TO EXC-DL1.
+                IF ST-ERRO = "00"
+                   MOVE "EXCLUSAO" TO W-ACAOAUD
+                   PERFORM GRAVA-AUDIT THRU GRAVA-AUDIT-FIM
+                   MOVE "*** REGISTRO EXCLUIDO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM RMensa THRU RMensa-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R3.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                MOVE "A" TO SITUACAO OF REGCONV
+                REWRITE REGCONV
+                IF ST-ERRO (1:1) = "9"
+                   MOVE "*** REGISTRO EM USO, AGUARDE... ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   PERFORM ESPERA-BUSY THRU ESPERA-BUSY-FIM
+                   GO TO ALT-RW1.
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "ALTERACAO" TO W-ACAOAUD
+                   PERFORM GRAVA-AUDIT THRU GRAVA-AUDIT-FIM
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO CARRO"   TO MENS
+                PERFORM RMensa THRU RMensa-FIM
+                GO TO ROT-FIM.
+
+       GRAVA-AUDIT.
+                MOVE ZEROS TO W-CODOPERAUD
+                MOVE SPACES TO W-NOMEOPERAUD
+                DISPLAY "TERMINAL_ID" UPON ENVIRONMENT-NAME
+                ACCEPT W-TERMID FROM ENVIRONMENT-VALUE
+                MOVE SPACES TO WS-SESSFILE
+                STRING "SESSAO" DELIMITED BY SIZE
+                       W-TERMID DELIMITED BY SPACE
+                       ".DAT" DELIMITED BY SIZE
+                  INTO WS-SESSFILE
+                OPEN INPUT SESSAO
+                IF ST-ERRO NOT = "00"
+                   GO TO GRAVA-AUDIT-LINHA.
+                READ SESSAO
+                IF ST-ERRO = "00"
+                   MOVE SESSCODOPER TO W-CODOPERAUD
+                   MOVE SESSNOME    TO W-NOMEOPERAUD.
+                CLOSE SESSAO.
+       GRAVA-AUDIT-LINHA.
+                ACCEPT W-DATAUD FROM DATE
+                ACCEPT W-HORAUD FROM TIME
+                MOVE W-DATAUD          TO W-LINHAUD-DATA
+                MOVE W-HORAUD          TO W-LINHAUD-HORA
+                MOVE W-CODOPERAUD      TO W-LINHAUD-COD
+                MOVE W-NOMEOPERAUD     TO W-LINHAUD-NOME
+                MOVE "SMP003"          TO W-LINHAUD-PROG
+                MOVE CODIGO            TO W-LINHAUD-CHAVE
+                MOVE W-ACAOAUD         TO W-LINHAUD-ACAO
+                OPEN EXTEND AUDITTX
+                IF ST-ERRO = "30"
+                   OPEN OUTPUT AUDITTX.
+                MOVE W-LINHAUD TO REGAUDITTX
+                WRITE REGAUDITTX
+                CLOSE AUDITTX.
+       GRAVA-AUDIT-FIM.
+
+      ***** MONTA A LEGENDA DE PLANOS COM O CONTEUDO ATUAL DO
+      ***** CADPLANO (ATE 10 LINHAS), PARA REFLETIR CODIGOS NOVOS
+       MONTA-LEGPLANO.
+           MOVE 1 TO W-ILEG.
+       ZERA-LEGPLANO-LOOP.
+           MOVE SPACES TO W-LEGPLANO (W-ILEG)
+           IF W-ILEG < 10
+              ADD 1 TO W-ILEG
+              GO TO ZERA-LEGPLANO-LOOP.
+
+           MOVE 1 TO W-ILEG
+           MOVE ZEROS TO CODPLANO.
+           START CADPLANO KEY IS NOT LESS CODPLANO
+              INVALID KEY GO TO MONTA-LEGPLANO-FIM.
+
+       MONTA-LEGPLANO-LOOP.
+           READ CADPLANO NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO MONTA-LEGPLANO-FIM.
+           IF SITUACAO OF REGPLANO = "I"
+              GO TO MONTA-LEGPLANO-LOOP.
+           STRING CODPLANO "-" DENOMPLANO DELIMITED BY SIZE
+                  INTO W-LEGPLANO (W-ILEG)
+           IF W-ILEG < 10
+              ADD 1 TO W-ILEG
+              GO TO MONTA-LEGPLANO-LOOP.
+       MONTA-LEGPLANO-FIM.
+           EXIT.
+
+      ***** AGUARDA UM CURTO INTERVALO PARA RETENTAR UM REGISTRO ****
+      ***** QUE ESTA BLOQUEADO POR OUTRO TERMINAL ********************
+       ESPERA-BUSY.
+                MOVE ZEROS TO W-ESPCONT.
+       ESPERA-BUSY-LOOP.
+                ADD 1 TO W-ESPCONT
+                IF W-ESPCONT < 30000
+                   GO TO ESPERA-BUSY-LOOP.
+       ESPERA-BUSY-FIM.
+                EXIT.
+
+       ROT-FIM.
+           CLOSE CADCONV.
+           CLOSE CADPLANO.
+           IF W-HASCONSU = 1
+              CLOSE CADCONSU.
+           IF W-HASPACI = 1
+              CLOSE CADPACI.
+           EXIT PROGRAM.
+
+  *********** Mensagem **********************
+       RMensa.
+                MOVE ZEROS TO W-CONT
+                MOVE ZEROS TO W-CONT2.
+
+       RMensa1.
+               IF W-CONT2 < 10
+                  DISPLAY (24, 12) Mens
+               ELSE
+                  DISPLAY (24, 12) Limpa
+                  MOVE SPACES TO MENS
+                  GO TO RMensa-Fim.
+
+       RMensa2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa2
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) LIMPA.
+       RMensa3.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa3
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) MENS.
+                   GO TO RMensa1.
+            
+       RMensa-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
