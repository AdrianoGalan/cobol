@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMPRCID.
+      *AUTHOR. ADRIANO GALAN DA SILVA.
+      **************************************************
+      * CARGA EM LOTE DO CADASTRO DE CID                *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODCID
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO WITH DUPLICATES.
+
+       SELECT CARGACID ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+       SELECT CIDCTX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+          03 CODCID        PIC 9(04).
+          03 DENOMINACAO   PIC X(30).
+          03 SITUACAO      PIC X(01).
+      *
+       FD CARGACID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CIDCARGA.TXT".
+       01 REGCARGACID.
+          03 CODCIDCARGA      PIC 9(04).
+          03 DENOMCARGA       PIC X(30).
+      *
+       FD CIDCTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CIDCTX.TXT".
+       01 REGCIDCTX          PIC X(120).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT      PIC 9(04) VALUE ZEROS.
+       77 W-CONT2     PIC 9(06) VALUE ZEROS.
+       01 W-OPCAO     PIC X(01) VALUE SPACES.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 W-ACT       PIC 9(02) VALUE ZEROS.
+       01 MENS        PIC X(50) VALUE SPACES.
+       01 LIMPA       PIC X(55) VALUE SPACES.
+       01 W-TOTLIDOS    PIC 9(06) VALUE ZEROS.
+       01 W-TOTGRAVADOS PIC 9(06) VALUE ZEROS.
+       01 W-TOTDUPLIC   PIC 9(06) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAFILTRO.
+           05  BLANK SCREEN.
+           05  LINE 04  COLUMN 01
+               VALUE  "  *** CARGA EM LOTE DO CADASTRO DE CID ***".
+           05  LINE 06  COLUMN 01
+               VALUE  "  LE O ARQUIVO CIDCARGA.TXT E GRAVA CADA LINHA ".
+           05  LINE 07  COLUMN 01
+               VALUE  "  COMO UM NOVO REGISTRO NO CADCID.".
+           05  LINE 11  COLUMN 01
+               VALUE  "  CONFIRMA A CARGA (S/N) : ".
+           05  TW-OPCAO
+               LINE 11  COLUMN 29  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OPC.
+           DISPLAY TELAFILTRO
+           ACCEPT TW-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** CARGA CANCELADA PELO OPERADOR ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim2.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO INC-OPC.
+
+       INC-OP0.
+           OPEN I-O CADCID
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADCID" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim2.
+
+           OPEN INPUT CARGACID
+           IF ST-ERRO NOT = "00"
+              MOVE "*** ARQUIVO CIDCARGA.TXT NAO ENCONTRADO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim.
+
+           OPEN OUTPUT CIDCTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CIDCTX" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim3.
+
+       LER-CARGA.
+           READ CARGACID
+           IF ST-ERRO NOT = "00"
+              GO TO MONTA-FIM.
+           ADD 1 TO W-TOTLIDOS
+
+           MOVE CODCIDCARGA  TO CODCID
+           MOVE DENOMCARGA   TO DENOMINACAO
+           MOVE "A"          TO SITUACAO
+           WRITE REGCID
+           IF ST-ERRO = "00"
+              ADD 1 TO W-TOTGRAVADOS
+           ELSE
+              ADD 1 TO W-TOTDUPLIC.
+           GO TO LER-CARGA.
+
+       MONTA-FIM.
+           MOVE SPACES TO REGCIDCTX
+           STRING "CARGA EM LOTE DO CADASTRO DE CID"
+                  DELIMITED BY SIZE INTO REGCIDCTX
+           WRITE REGCIDCTX.
+           MOVE ALL "-" TO REGCIDCTX
+           WRITE REGCIDCTX.
+           MOVE SPACES TO REGCIDCTX
+           STRING "LINHAS LIDAS .................... : " W-TOTLIDOS
+                  DELIMITED BY SIZE INTO REGCIDCTX
+           WRITE REGCIDCTX.
+           MOVE SPACES TO REGCIDCTX
+           STRING "REGISTROS GRAVADOS .............. : " W-TOTGRAVADOS
+                  DELIMITED BY SIZE INTO REGCIDCTX
+           WRITE REGCIDCTX.
+           MOVE SPACES TO REGCIDCTX
+           STRING "REGISTROS NAO GRAVADOS (DUPLIC.). : " W-TOTDUPLIC
+                  DELIMITED BY SIZE INTO REGCIDCTX
+           WRITE REGCIDCTX.
+           CLOSE CIDCTX.
+
+           MOVE "*** CARGA CONCLUIDA, VEJA O CIDCTX.TXT ***" TO MENS
+           PERFORM RMensa THRU RMensa-FIM.
+
+      ****** ROTINA FIM ******************
+       RotinaFim.
+           CLOSE CADCID CARGACID.
+       RotinaFim2.
+           EXIT PROGRAM.
+       RotinaFim3.
+           STOP RUN.
+
+      *********** Mensagem **********************
+       RMensa.
+                MOVE ZEROS TO W-CONT
+                MOVE ZEROS TO W-CONT2.
+
+       RMensa1.
+               IF W-CONT2 < 10
+                  DISPLAY (24, 12) Mens
+               ELSE
+                  DISPLAY (24, 12) Limpa
+                  MOVE SPACES TO MENS
+                  GO TO RMensa-Fim.
+
+       RMensa2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa2
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) LIMPA.
+       RMensa3.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa3
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) MENS.
+                   GO TO RMensa1.
+
+       RMensa-FIM.
+                EXIT.
