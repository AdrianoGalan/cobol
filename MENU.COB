@@ -10,8 +10,36 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADOPER ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODOPER
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEOPER WITH DUPLICATES.
+
+           SELECT SESSAO ASSIGN TO WS-SESSFILE
+                    ORGANIZATION IS SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
       *-----------------------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD CADOPER
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADOPER.DAT".
+       01 REGOPER.
+          03 CODOPER       PIC 9(04).
+          03 NOMEOPER      PIC X(30).
+          03 SENHAOPER     PIC X(10).
+          03 SITUACAOOPER  PIC X(01).
+      *
+       FD SESSAO
+               LABEL RECORD IS STANDARD.
+       01 REGSESSAO.
+          03 SESSCODOPER   PIC 9(04).
+          03 SESSNOME      PIC X(30).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -19,9 +47,14 @@
        01 W-OPCAO      PIC 9(02) VALUE ZEROS.
        77 W-CONT2       PIC 9(06) VALUE ZEROS.
        01 ST-ERRO      PIC X(02) VALUE "00".
+       01 WS-SESSFILE  PIC X(20) VALUE SPACES.
+       01 W-TERMID     PIC X(08) VALUE SPACES.
        01 MENS         PIC X(50) VALUE SPACES.
        01 LIMPA        PIC X(50) VALUE SPACES.
        01 W-PROGR      PIC X(07) VALUE SPACES.
+       01 W-CODOPER    PIC 9(04) VALUE ZEROS.
+       01 W-SENHA      PIC X(10) VALUE SPACES.
+       01 W-TENTLOGIN  PIC 9(01) VALUE ZEROS.
 
       *-----------------------------------------------------------------
        01 TAB-PROGR-R.
@@ -33,11 +66,37 @@
            03 FILLER PIC X(07) VALUE "SMP006".
            03 FILLER PIC X(07) VALUE "SMPCMED".
            03 FILLER PIC X(07) VALUE "SMPCCOM".
-           03 FILLER PIC X(07) VALUE "SMPMTXT".
+           03 FILLER PIC X(07) VALUE "SMPRMED".
+           03 FILLER PIC X(07) VALUE "SMPCPAC".
+           03 FILLER PIC X(07) VALUE "SMPCCID".
+           03 FILLER PIC X(07) VALUE "SMPRCON".
+           03 FILLER PIC X(07) VALUE "SMPRAGE".
+           03 FILLER PIC X(07) VALUE "SMPRPAC".
+           03 FILLER PIC X(07) VALUE "SMPREPI".
+           03 FILLER PIC X(07) VALUE "SMPRFAT".
+           03 FILLER PIC X(07) VALUE "SMP007".
+           03 FILLER PIC X(07) VALUE "SMPRREC".
+           03 FILLER PIC X(07) VALUE "SMPRMES".
+           03 FILLER PIC X(07) VALUE "SMPCCEP".
+           03 FILLER PIC X(07) VALUE "SMP008".
+           03 FILLER PIC X(07) VALUE "SMPRLEM".
+           03 FILLER PIC X(07) VALUE "SMPRFEC".
+           03 FILLER PIC X(07) VALUE "SMPRCAL".
+           03 FILLER PIC X(07) VALUE "SMPRCID".
+           03 FILLER PIC X(07) VALUE "SMPRCEP".
+           03 FILLER PIC X(07) VALUE "SMPRESP".
+           03 FILLER PIC X(07) VALUE "SMPRFAL".
+           03 FILLER PIC X(07) VALUE "SMP009".
+           03 FILLER PIC X(07) VALUE "SMP010".
+           03 FILLER PIC X(07) VALUE "SMP011".
+           03 FILLER PIC X(07) VALUE "SMPRPCD".
+           03 FILLER PIC X(07) VALUE "SMPRATE".
+           03 FILLER PIC X(07) VALUE "SMPRPAT".
+           03 FILLER PIC X(07) VALUE "SMPRARQ".
 
       *
        01 TAB-PROGR   REDEFINES TAB-PROGR-R.
-          03 TAB-PROG  PIC X(07) OCCURS 10 TIMES.
+          03 TAB-PROG  PIC X(07) OCCURS 35 TIMES.
       **********************
       *
       ******************
@@ -47,57 +106,158 @@
        SCREEN SECTION.
        01  SMTMEN.
            05  BLANK SCREEN.
-           05  LINE 02  COLUMN 01 
+           05  LINE 02  COLUMN 01
                VALUE  "                             SISTEMA DE".
-           05  LINE 02  COLUMN 41 
+           05  LINE 02  COLUMN 41
                VALUE  "CLINICA".
-           05  LINE 05  COLUMN 01 
-               VALUE  "                          1 - CADASTRO D".
-           05  LINE 05  COLUMN 41 
-               VALUE  "E MEDICOS".
-           05  LINE 06  COLUMN 01 
-               VALUE  "                          2 - CADASTRO D".
-           05  LINE 06  COLUMN 41 
-               VALUE  "E DOENCAS".
-           05  LINE 07  COLUMN 01 
-               VALUE  "                          3 - CADASTRO D".
-           05  LINE 07  COLUMN 41 
-               VALUE  "E CONVENIO".
-           05  LINE 08  COLUMN 01 
-               VALUE  "                          4 - CADASTRO D".
-           05  LINE 08  COLUMN 41 
-               VALUE  "E PACIENTE".
-           05  LINE 09  COLUMN 01 
-               VALUE  "                          5 - CADASTRO D".
-           05  LINE 09  COLUMN 41 
-               VALUE  "E CEP".
-           05  LINE 10  COLUMN 01 
-               VALUE  "                          6 - CADASTRO D".
-           05  LINE 10  COLUMN 41 
-               VALUE  "E CONSULTAS".
-           05  LINE 11  COLUMN 01 
-               VALUE  "                          7 - CONSULTA D".
-           05  LINE 11  COLUMN 41 
-               VALUE  "E MEDICO".
-           05  LINE 12  COLUMN 01 
-               VALUE  "                          8 - CONSULTA D".
-           05  LINE 12  COLUMN 41 
-               VALUE  "E CONVENIO".
-           05  LINE 13  COLUMN 01 
-               VALUE  "                          9 - GERAR RELA".
-           05  LINE 13  COLUMN 41 
-               VALUE  "TORIO DO CADMED".
-           05  LINE 20  COLUMN 01 
-               VALUE  "                             OPCAO :".
-           05  LINE 20  COLUMN 41 
-               VALUE  " ( 00 - ENCERRA )".
+           05  LINE 05  COLUMN 03
+               VALUE  "1 - CADASTRO DE MEDICOS".
+           05  LINE 05  COLUMN 43
+               VALUE  "11 - CONSULTA DE CID".
+           05  LINE 06  COLUMN 03
+               VALUE  "2 - CADASTRO DE DOENCAS".
+           05  LINE 06  COLUMN 43
+               VALUE  "12 - HISTORICO DE CONSULTAS".
+           05  LINE 07  COLUMN 03
+               VALUE  "3 - CADASTRO DE CONVENIO".
+           05  LINE 07  COLUMN 43
+               VALUE  "13 - AGENDA DO MEDICO".
+           05  LINE 08  COLUMN 03
+               VALUE  "4 - CADASTRO DE PACIENTE".
+           05  LINE 08  COLUMN 43
+               VALUE  "14 - HISTORICO DO PACIENTE".
+           05  LINE 09  COLUMN 03
+               VALUE  "5 - CADASTRO DE CEP".
+           05  LINE 09  COLUMN 43
+               VALUE  "15 - EPIDEMIOLOGICO DE CID".
+           05  LINE 10  COLUMN 03
+               VALUE  "6 - CADASTRO DE CONSULTAS".
+           05  LINE 10  COLUMN 43
+               VALUE  "16 - FATURAMENTO POR CONVENIO".
+           05  LINE 11  COLUMN 03
+               VALUE  "7 - CONSULTA DE MEDICO".
+           05  LINE 11  COLUMN 43
+               VALUE  "17 - CADASTRO DE OPERADOR".
+           05  LINE 12  COLUMN 03
+               VALUE  "8 - CONSULTA DE CONVENIO".
+           05  LINE 12  COLUMN 43
+               VALUE  "18 - RECONCILIACAO DE CONSULTAS".
+           05  LINE 13  COLUMN 03
+               VALUE  "9 - RELATORIO DO CADMED".
+           05  LINE 13  COLUMN 43
+               VALUE  "19 - ESTATISTICA MENSAL CONSULTAS".
+           05  LINE 14  COLUMN 03
+               VALUE  "10 - CONSULTA DE PACIENTE".
+           05  LINE 14  COLUMN 43
+               VALUE  "20 - CONSULTA DE CEP POR ENDERECO".
+           05  LINE 15  COLUMN 03
+               VALUE  "21 - LISTA DE ESPERA (WALK-IN)".
+           05  LINE 15  COLUMN 43
+               VALUE  "22 - LEMBRETES DE CONSULTA".
+           05  LINE 16  COLUMN 03
+               VALUE  "23 - FECHAMENTO DIARIO".
+           05  LINE 16  COLUMN 43
+               VALUE  "24 - RECALCULO FOTO CONVENIO".
+           05  LINE 17  COLUMN 03
+               VALUE  "25 - CARGA EM LOTE DE CID".
+           05  LINE 17  COLUMN 43
+               VALUE  "26 - CARGA EM LOTE DE CEP".
+           05  LINE 18  COLUMN 03
+               VALUE  "27 - MEDICOS POR ESPECIALIDADE".
+           05  LINE 18  COLUMN 43
+               VALUE  "28 - RELATORIO DE FALTAS".
+           05  LINE 19  COLUMN 03
+               VALUE  "29 - CADASTRO DE ESPECIALIDADE".
+           05  LINE 19  COLUMN 43
+               VALUE  "30 - CADASTRO DE PLANO".
+           05  LINE 20  COLUMN 03
+               VALUE  "31 - CADASTRO DE GENERO".
+           05  LINE 20  COLUMN 43
+               VALUE  "32 - PACIENTES POR CID".
+           05  LINE 21  COLUMN 03
+               VALUE  "33 - IMPRESSAO DE ATESTADO".
+           05  LINE 21  COLUMN 43
+               VALUE  "34 - RELATORIO ALFAB. PACIENTES".
+           05  LINE 23  COLUMN 03
+               VALUE  "35 - ARQUIVAMENTO DE CONSULTAS".
+           05  LINE 22  COLUMN 20
+               VALUE  "OPCAO :".
+           05  LINE 22  COLUMN 40
+               VALUE  "( 00 - ENCERRA )".
            05  T-OPCAO
-               LINE 20  COLUMN 38  PIC 9(02)
+               LINE 22  COLUMN 28  PIC 9(02)
                USING  W-OPCAO
                HIGHLIGHT.
+      *-----------------------------------------------------------------
+       01  TELALOGIN.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                             SISTEMA DE".
+           05  LINE 02  COLUMN 41
+               VALUE  "CLINICA".
+           05  LINE 10  COLUMN 20
+               VALUE  "CODIGO DO OPERADOR : ".
+           05  T-CODOPER
+               LINE 10  COLUMN 41  PIC 9(04)
+               USING  W-CODOPER
+               HIGHLIGHT.
+           05  LINE 12  COLUMN 20
+               VALUE  "SENHA              : ".
+           05  T-SENHA
+               LINE 12  COLUMN 41  PIC X(10)
+               USING  W-SENHA
+               NO ECHO
+               HIGHLIGHT.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
+           OPEN I-O CADOPER
+           IF ST-ERRO = "30"
+              OPEN OUTPUT CADOPER
+              CLOSE CADOPER
+              OPEN I-O CADOPER
+              PERFORM CARGA-SEMENTE THRU CARGA-SEMENTE-FIM.
+
+      ***************************
+      * ROTINA DE LOGIN OPERADOR *
+      ***************************
+      *
+       LOGIN.
+           DISPLAY TELALOGIN
+           ACCEPT T-CODOPER
+           ACCEPT T-SENHA
+           MOVE W-CODOPER TO CODOPER
+           READ CADOPER
+           IF ST-ERRO NOT = "00"
+              GO TO LOGIN-ERRO.
+           IF SITUACAOOPER = "I"
+              GO TO LOGIN-ERRO.
+           IF SENHAOPER NOT = W-SENHA
+              GO TO LOGIN-ERRO.
+           MOVE ZEROS  TO W-TENTLOGIN
+           DISPLAY "TERMINAL_ID" UPON ENVIRONMENT-NAME
+           ACCEPT W-TERMID FROM ENVIRONMENT-VALUE
+           MOVE SPACES TO WS-SESSFILE
+           STRING "SESSAO" DELIMITED BY SIZE
+                  W-TERMID DELIMITED BY SPACE
+                  ".DAT" DELIMITED BY SIZE
+             INTO WS-SESSFILE
+           OPEN OUTPUT SESSAO
+           MOVE CODOPER TO SESSCODOPER
+           MOVE NOMEOPER TO SESSNOME
+           WRITE REGSESSAO
+           CLOSE SESSAO
+           CLOSE CADOPER
+           GO TO NIVEL1.
+       LOGIN-ERRO.
+           ADD 1 TO W-TENTLOGIN
+           MOVE "*** OPERADOR OU SENHA INVALIDOS ***" TO MENS
+           PERFORM RMensa THRU RMensa-FIM
+           IF W-TENTLOGIN > 2
+              CLOSE CADOPER
+              DISPLAY (01, 01) ERASE
+              STOP RUN.
+           GO TO LOGIN.
 
       ****************************
       * ROTINA DE SELECAO NIVEL1 *
@@ -105,11 +265,11 @@
       *
        NIVEL1.
            DISPLAY SMTMEN.
-           
+
            ACCEPT T-OPCAO.
            IF W-OPCAO = 00
                       GO TO Rfim1.
-           IF W-OPCAO > 9 
+           IF W-OPCAO > 35
                  MOVE "*** FUNCAO NAO DISPONIVEL *** " TO MENS
                  PERFORM RMensa THRU RMensa-FIM
                  GO TO NIVEL1.
@@ -128,7 +288,17 @@
        Rcall1.
            GO TO NIVEL1.
 
-      
+      *-----SEMENTE DE CARGA INICIAL COM O OPERADOR PADRAO------------
+       CARGA-SEMENTE.
+                MOVE 0001           TO CODOPER
+                MOVE "ADMINISTRADOR" TO NOMEOPER
+                MOVE "1234"         TO SENHAOPER
+                MOVE "A"            TO SITUACAOOPER
+                WRITE REGOPER.
+       CARGA-SEMENTE-FIM.
+                EXIT.
+
+
       *********** Mensagem **********************
        RMensa.
                 MOVE ZEROS TO W-CONT
@@ -168,4 +338,4 @@
            EXIT PROGRAM.
        Rfim1.
            DISPLAY (01, 01) ERASE.
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
