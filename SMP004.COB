@@ -1,654 +1,1042 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SMP004.
-      *AUTHOR. ADRIANO GALAN DA SILVA.
-      **************************************
-      * MANUTENCAO DO CADASTRO DE PACIENTE   *
-      **************************************
-      *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-             DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CADPACI ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CPF
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
-
-           SELECT CADCONV ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CODIGO
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS NOMEC WITH DUPLICATES
-                    ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
-
-           SELECT CADCEP ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS COD
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS ENDERECO  
-                                       WITH DUPLICATES.
-
-      *
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-       FILE SECTION.
-       FD CADPACI
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADPACI.DAT". 
-       01 REGPACI.
-          03 CPF           PIC 9(11).
-          03 NOME          PIC X(30).
-          03 DNASC.
-             05 DIANAS     PIC 9(02).
-             05 MESNAS     PIC 9(02).
-             05 ANONAS     PIC 9(04).
-          03 SEXO          PIC X(01).
-          03 GENERO        PIC X(01).
-          03 CONVENIO        PIC 9(04). 
-          03 EMAIL         PIC X(30).
-          03 TELEFONE      PIC 9(11).
-          03 CEP           PIC 9(08).
-          
-      *-------------------------------------
-       FD CADCONV
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADCONV.DAT". 
-       01 REGCONV.
-          03 CODIGO        PIC 9(04).
-          03 NOMEC         PIC X(30).
-          03 PLANO         PIC 9(02).
-      
-      *-----------------------------------------
-       FD CADCEP
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADCEP.DAT". 
-       01 REGCEP.
-          03 COD           PIC 9(08).
-          03 ENDERECO      PIC X(30).
-          03 BAIRRO        PIC X(20).
-          03 CIDADE        PIC X(20).
-          03 UF            PIC X(02).
-          
-
-      *
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       77 W-CONT        PIC 9(06) VALUE ZEROS.
-       77 W-CONT2       PIC 9(06) VALUE ZEROS.
-       77 W-OPCAO       PIC X(01) VALUE SPACES.
-       77 W-ACT         PIC 9(02) VALUE ZEROS.
-       77 MENS          PIC X(50) VALUE SPACES.
-       77 LIMPA         PIC X(50) VALUE SPACES. 
-       01 ST-ERRO       PIC X(02) VALUE "00".
-       01 W-SEL         PIC 9(01) VALUE ZEROS.
-
-       01 TXTESPEC      PIC X(15) VALUE SPACES.
-       01 TXTPLANO      PIC X(50) VALUE SPACES.
-       01 TXTUF         PIC X(20) VALUE SPACES.
-       01 IND           PIC 9(02) VALUE ZEROS.
-       
-       
-     
-       01 TABSEXOX.
-          03 FILLER     PIC X(11) VALUE "MMASCULINO".
-          03 FILLER     PIC X(11) VALUE "FFEMENINO".
-       01 TABESP REDEFINES TABSEXOX.
-          03 TBSEXO   PIC X(11) OCCURS 2 TIMES.
-       01 TXTSEXO.
-          03 TXTSEXOCPF PIC X(01) VALUE SPACES.
-          03 TXTSEXOTEXTO PIC X(10) VALUE SPACES.      
-
-   
-
-       01 TABGENEROX.
-          03 FILLER     PIC X(15) VALUE "HETEROSEXUAL".
-          03 FILLER     PIC X(15) VALUE "TRANSEXUAL".
-          03 FILLER     PIC X(15) VALUE "BISSESUXUAL".
-          03 FILLER     PIC X(15) VALUE "PANSEXUAL".
-          03 FILLER     PIC X(15) VALUE "OUTRO".
-          03 FILLER     PIC X(15) VALUE "NAO DECLARADO".
-       01 TABGENERO REDEFINES TABGENEROX.
-          03 TBGENERO   PIC X(15) OCCURS 6 TIMES.
-       01 TXTGENERO.
-          03 TXTGENERO1 PIC X(01) VALUE SPACES.
-          03 TXTGENERO2 PIC X(14) VALUE SPACES. 
-
-       01 TABPLANO.
-          03 FILLER     PIC X(50) VALUE " ENFERMARIA REGINAL".
-          03 FILLER     PIC X(50) VALUE " ENFERMARIA NACIONAL".
-          03 FILLER     PIC X(50) VALUE " ENFERMARIA INTERNACIONAL".
-          03 FILLER     PIC X(50) VALUE " APTO PADRÃO REGINAL".
-          03 FILLER     PIC X(50) VALUE " APTO PADRAO NACIONAL".
-          03 FILLER     PIC X(50) VALUE " APTO PADRAO INTERNACIONAL".
-          03 FILLER     PIC X(50) VALUE " EMERGENCIA REGIONAL".
-          03 FILLER     PIC X(50) VALUE " EMERGENCIA NACIONAL".
-          03 FILLER     PIC X(50) VALUE " EMERCENCIA INTERNACIONAL".
-          03 FILLER     PIC X(50) VALUE " PLANO GLOBAL ".
-       01 TABEPLANO REDEFINES TABPLANO.
-          03 TBPLANO   PIC X(50) OCCURS 10 TIMES.
-
-
-      *-----------------------------------------------------------------
-       SCREEN SECTION.  
-       01  TELAPAC.
-           05  BLANK SCREEN.
-           05  LINE 02  COLUMN 01 
-               VALUE  "  *********************** CADASTRO PACIE".
-           05  LINE 02  COLUMN 41 
-               VALUE  "NTE ******************************".
-           05  LINE 04  COLUMN 01 
-               VALUE  "  CPF:".
-           05  LINE 05  COLUMN 01 
-               VALUE  "  NOME:".
-           05  LINE 06  COLUMN 01 
-               VALUE  "  DATA NASCIMENTO:".
-           05  LINE 07  COLUMN 01 
-               VALUE  "  SEXO:".
-           05  LINE 08  COLUMN 01 
-               VALUE  "  GENERO:".
-           05  LINE 09  COLUMN 01 
-               VALUE  "  TELENONE:               EMAIL:".
-           05  LINE 11  COLUMN 01 
-               VALUE  "  CODIGO CONVENIO:          NOME CONVENIO".
-           05  LINE 11  COLUMN 41 
-               VALUE  "O:".
-           05  LINE 12  COLUMN 01 
-               VALUE  "  PLANO:".
-           05  LINE 14  COLUMN 01 
-               VALUE  "  CEP:".
-           05  LINE 15  COLUMN 01 
-               VALUE  "  RUA:                                 B".
-           05  LINE 15  COLUMN 41 
-               VALUE  "AIRRO:".
-           05  LINE 16  COLUMN 01 
-               VALUE  "  CIDADE:                              U".
-           05  LINE 16  COLUMN 41 
-               VALUE  "F:".
-          
-           05  TCPF
-               LINE 04  COLUMN 08  PIC 999.999.999.99
-               USING  CPF
-               HIGHLIGHT.
-           05  TNOME
-               LINE 05  COLUMN 09  PIC X(30)
-               USING  NOME
-               HIGHLIGHT.
-           05  TNASC
-               LINE 06  COLUMN 20  PIC 99/99/9999
-               USING  DNASC
-               HIGHLIGHT.
-           05  TSEXO
-               LINE 07  COLUMN 09  PIC X(01)
-               USING  SEXO
-               HIGHLIGHT.
-           05  TTXTSEXO
-               LINE 07  COLUMN 11  PIC X(10)
-               USING  TXTSEXO
-               HIGHLIGHT.
-           05  TGENERO
-               LINE 08  COLUMN 11  PIC X(01)
-               USING  GENERO
-               HIGHLIGHT.
-           05  TTXTGENERO
-               LINE 08  COLUMN 13  PIC X(15)
-               USING  TXTGENERO
-               HIGHLIGHT.
-           05  TTELEFONE
-               LINE 09  COLUMN 13  PIC 99.999999999
-               USING  TELEFONE
-               HIGHLIGHT.
-           05  TEMAIL
-               LINE 09  COLUMN 34  PIC X(30)
-               USING  EMAIL
-               HIGHLIGHT.
-           05  TCONVE
-               LINE 11  COLUMN 22  PIC 9(04)
-               USING  CONVENIO
-               HIGHLIGHT.
-          05  TNOMEC
-               LINE 11  COLUMN 43  PIC X(30)
-               USING  NOMEC
-               HIGHLIGHT.
-           05  TTXTPLANO
-               LINE 12  COLUMN 09  PIC X(50)
-               USING  TXTPLANO
-               HIGHLIGHT.
-           05  TCEP
-               LINE 14  COLUMN 07  PIC 99999.999
-               USING  CEP
-               HIGHLIGHT.
-           05  TRUA
-               LINE 15  COLUMN 08  PIC X(30)
-               USING  ENDERECO
-               HIGHLIGHT.
-           05  TBAIRRO
-               LINE 15  COLUMN 48  PIC X(20)
-               USING  BAIRRO
-               HIGHLIGHT.
-           05  TCIDADE
-               LINE 16  COLUMN 11  PIC X(20)
-               USING  CIDADE
-               HIGHLIGHT.
-           05  TUF
-               LINE 16  COLUMN 44  PIC X(02)
-               USING  UF
-               HIGHLIGHT.
-           05  TTXTUF
-               LINE 16  COLUMN 47  PIC X(20)
-               USING  TXTUF
-               HIGHLIGHT.
-           
-
-       01  TELAGEN.
-           05  LINE 10  COLUMN 41 
-               VALUE  "         N - NAO DECLARADO".
-           05  LINE 11  COLUMN 41 
-               VALUE  "         H - HETEROSEXUAL".
-           05  LINE 12  COLUMN 41 
-               VALUE  "         B - BISEXUAL". 
-           05  LINE 13  COLUMN 41 
-               VALUE  "         T - TRANSEXUAL".      
-           05  LINE 14  COLUMN 41 
-               VALUE  "         P - PANSEXUAL".
-           05  LINE 15  COLUMN 41 
-               VALUE  "         O - OUTRO".
-
-       01  TELASEXO.
-           05  LINE 10  COLUMN 41 
-               VALUE  "         M - MASCULINO".
-           05  LINE 11  COLUMN 41 
-               VALUE  "         F - FEMENINO".      
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-   
-      ********** ABRE OU CRIA ARQUIVO*************************
-       R0.
-           OPEN I-O CADPACI
-           IF ST-ERRO NOT = "00"  
-              IF ST-ERRO = "30"
-                 OPEN OUTPUT CADPACI
-                 CLOSE CADPACI
-                 MOVE "*** ARQUIVO CADPACI FOI CRIADO **" TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO R0
-              ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADMIGO" TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO RotinaFim
-           ELSE
-                 NEXT SENTENCE.
-
-       R0A.
-           OPEN INPUT CADCONV
-           IF ST-ERRO NOT = "00"  
-              IF ST-ERRO = "30"
-                 MOVE "*** ARQUIVO DE CADCONV NAO ENCONTRADO **" TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO RotinaFim
-              ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CADCONV " TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO RotinaFim
-           ELSE
-                 NEXT SENTENCE.
-
-       R0B.
-           OPEN INPUT CADCEP
-           IF ST-ERRO NOT = "00"  
-              IF ST-ERRO = "30"
-                 MOVE "*** ARQUIVO DE CEP NAO ENCONTRADO **" TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO RotinaFim
-              ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CEP " TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO RotinaFim
-           ELSE
-                 NEXT SENTENCE.           
-                 
-      ********** FIM ABRE OU CRIA ARQUIVO*************************
-      *********ZERAR CAMPOS E MOSTRAR A TELA**********************     
-       R1.
-           MOVE SPACES TO NOME SEXO EMAIL TXTSEXO GENERO TXTGENERO
-           MOVE SPACES TO TXTPLANO NOMEC ENDERECO BAIRRO CIDADE UF
-           MOVE ZEROS TO CPF PLANO DNASC TELEFONE CONVENIO CEP CODIGO
-           MOVE ZEROS TO COD 
-           DISPLAY TELAPAC. 
-           
-      *********FIM ZERAR CAMPOS E MOSTRAR A TELA**********************
-       R2.
-           ACCEPT TCPF
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO RotinaFim.
-           
-
-      ***** VERIFICA SE FOI DIGITADO UMA CPF
-           IF CPF = 0
-              MOVE "*** DIGITE O CPF ***" TO MENS
-              PERFORM RMensa THRU RMensa-FIM
-              GO TO R2.
-
-       LER-CADPACI.
-           READ CADPACI
-           IF ST-ERRO NOT = "23"
-             IF ST-ERRO = "00"
-                PERFORM R5A
-                PERFORM R6A
-                PERFORM R9A
-                PERFORM R10A
-                DISPLAY TELAPAC
-                GO TO Ace01
-                
-             ELSE
-                MOVE "ERRO NA LEITURA ARQUIVO CADPACI" TO MENS
-                PERFORM RMensa THRU RMensa-FIM
-                GO TO RotinaFim
-           ELSE
-                NEXT SENTENCE.
-       
-       R3. 
-           DISPLAY TELAPAC 
-           ACCEPT TNOME
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R1. 
-           IF NOME = SPACES 
-              MOVE "DIGITE O NOME DO PACIENTE" TO MENS
-              PERFORM RMensa THRU RMensa-FIM
-              GO TO R3.  
-
-       R4.    
-           DISPLAY TELAPAC    
-           ACCEPT TNASC
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R3. 
-           IF DNASC = 0 
-              MOVE "*** DIGITE A DATA DE NASCIMENTO ***" TO MENS
-              PERFORM RMensa THRU RMensa-FIM
-              GO TO R4.
-           IF MESNAS < 1 OR MESNAS > 12
-              MOVE "*** MES INVALIDO ***" TO MENS
-              PERFORM RMensa THRU RMensa-FIM
-              GO TO R4.    
-           IF DIANAS < 1 OR DIANAS > 31
-              MOVE "*** DIA INVALIDO ***" TO MENS
-              PERFORM RMensa THRU RMensa-FIM
-              GO TO R4.   
-           IF ANONAS < 1900 OR ANONAS > 2020
-              MOVE "*** ANO INVALIDO ***" TO MENS
-              PERFORM RMensa THRU RMensa-FIM
-              GO TO R4. 
-   
-       R5.  
-           DISPLAY TELASEXO   
-           MOVE 1 TO IND
-
-           ACCEPT TSEXO
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R4. 
-           IF SEXO = SPACES 
-              MOVE "*** ESCOLHA UM SEXO ***" TO MENS
-              PERFORM RMensa THRU RMensa-FIM
-              GO TO R5. 
-       R5A.    
-           MOVE TBSEXO(IND) TO TXTSEXO
-           IF TXTSEXOCPF NOT = SEXO
-              ADD 1 TO IND
-              IF IND < 3
-                 GO TO R5A
-              ELSE
-                 MOVE "*** SEXO INVALIDO***" TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO R5 
-           ELSE
-                MOVE ZEROS TO IND
-                MOVE TXTSEXOTEXTO TO TXTSEXO
-                DISPLAY TTXTSEXO.   
-                DISPLAY TELAPAC.
-       R6.
-           DISPLAY TELAGEN
-           MOVE 1 TO IND
-           ACCEPT TGENERO.
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R5.
-       R6A.
-           MOVE TBGENERO(IND) TO TXTGENERO
-           IF TXTGENERO1 NOT = GENERO
-              ADD 1 TO IND
-              IF IND < 10
-                 GO TO R6A
-              ELSE
-                 MOVE "*** TIPO GENERO INCORRETO***" TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO R6
-           ELSE
-               MOVE ZEROS TO IND
-               DISPLAY TTXTGENERO.
-               DISPLAY TELAPAC.
-        
-
-       R7.       
-           ACCEPT TTELEFONE
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R6. 
-           IF TELEFONE = 0 
-              MOVE "***DIGITE O TELEFONE***" TO MENS
-              PERFORM RMensa THRU RMensa-FIM
-              GO TO R7.
-
-       R8.    
-           DISPLAY TELAPAC    
-           ACCEPT TEMAIL
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R7. 
-           IF EMAIL = SPACES 
-              MOVE "*** DIGITE UM EMAIL ***" TO MENS
-              PERFORM RMensa THRU RMensa-FIM
-              GO TO R8.
-
-       R9.
-           ACCEPT TCONVE
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   DISPLAY TELAPAC
-                   GO TO R8.
-           IF CONVENIO = 0 
-                 MOVE "*** DIGOTE UM CODIGO  ***" TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO R9.
-           
-      *    DISPLAY TELAPAC. 
-
-       R9A.
-           MOVE CONVENIO TO CODIGO.
-           READ CADCONV
-           MOVE TBPLANO(PLANO) TO TXTPLANO
-           DISPLAY TXTPLANO 
-           
-           IF ST-ERRO NOT = "00"
-                IF ST-ERRO = "23"
-                    MOVE " ** CONVENIO NÃO CADASTRADO **" TO MENS
-                    PERFORM RMensa THRU RMensa-FIM
-                    GO TO R9
-                ELSE
-                  MOVE "ERRO NA LEITURA ARQUIVO CADCONV" TO MENS
-                  PERFORM RMensa THRU RMensa-FIM
-                  GO TO RotinaFim
-           ELSE
-                DISPLAY TELAPAC. 
-       R9A-FIM.     
-    
-       R10.
-           ACCEPT TCEP
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   DISPLAY TELAPAC
-                   GO TO R9.
-           IF CEP  = 0 
-                 MOVE "*** DIGOTE UM CEP  ***" TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO R10.        
-      
-
-       R10A.
-           MOVE CEP TO COD.
-           READ CADCEP
-           
-           IF ST-ERRO NOT = "00"
-                IF ST-ERRO = "23"
-                    MOVE " ** CEP NAO CADASTRADO **" TO MENS
-                    PERFORM RMensa THRU RMensa-FIM
-                    GO TO R10
-                ELSE
-                  MOVE "ERRO NA LEITURA ARQUIVO CADCEP" TO MENS
-                  PERFORM RMensa THRU RMensa-FIM
-                  GO TO RotinaFim
-           ELSE
-                DISPLAY TELAPAC.
-       R10A-FIM.         
-
-       INC-OPC.
-                MOVE "S" TO W-OPCAO
-                DISPLAY (24, 40) "DADOS OK (S/N) : ".
-                ACCEPT (24, 57) W-OPCAO WITH UPDATE
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO R7.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO R1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO INC-OPC.
-       INC-WR1.
-                WRITE REGPACI
-                IF ST-ERRO = "00" OR "02"
-                      MOVE "*** DADOS GRAVADOS *** " TO MENS
-                      PERFORM RMensa THRU RMensa-FIM
-                      GO TO R1.
-                IF ST-ERRO = "22"
-                  
-                  GO TO AltRw1
-                ELSE
-                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DO CARRO"
-                                                       TO MENS
-                      PERFORM RMensa THRU RMensa-FIM
-                      GO TO RotinaFim.  
-
-
-      ***************** GRUD ****************
-  
-       Ace01.
-                DISPLAY (24, 12)
-                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
-                ACCEPT (24, 55) W-OPCAO
-                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
-                    AND W-OPCAO NOT = "E" GO TO Ace01.
-                MOVE SPACES TO MENS
-                DISPLAY (24, 12) MENS
-                IF W-OPCAO = "N"
-                   GO TO R1  
-                ELSE
-                   IF W-OPCAO = "A"
-                      MOVE 1 TO W-SEL
-                      GO TO R3.
-      *          
-       ExcOpc.
-                DISPLAY (24, 40) "EXCLUIR   (S/N) : ".
-                ACCEPT (24, 57) W-OPCAO
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO R1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO ExcOpc.
-       ExcDl1.
-                DELETE CADPACI RECORD
-                IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO EXCLUIDO ***" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO R1.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
-                PERFORM RMensa THRU RMensa-FIM
-                GO TO RotinaFim.
-      *
-       AltOpc.
-                DISPLAY (24, 40) "ALTERAR  (S/N) : ".
-                ACCEPT (24, 57) W-OPCAO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO R8.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO R1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO AltOpc.
-       AltRw1.
-                REWRITE REGPACI
-                IF ST-ERRO = "00" OR "02"
-                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO R1.
-                MOVE "ERRO NA ALTERACAO DO REGISTRO CARRO"   TO MENS
-                PERFORM RMensa THRU RMensa-FIM
-                GO TO RotinaFim.
-    
-
-       RotinaFim.
-           CLOSE CADPACI.
-           CLOSE CADCEP.
-           CLOSE CADCONV.
-           EXIT PROGRAM.
-
-      *********** Mensagem **********************
-       RMensa.
-                MOVE ZEROS TO W-CONT
-                MOVE ZEROS TO W-CONT2.
-
-       RMensa1.
-               IF W-CONT2 < 10
-                  DISPLAY (24, 12) Mens
-               ELSE
-                  DISPLAY (24, 12) Limpa
-                  MOVE SPACES TO MENS
-                  GO TO RMensa-Fim.
-
-       RMensa2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 1000
-                   GO TO RMensa2
-                ELSE
-                   ADD 1 TO W-CONT2
-                   MOVE ZEROS TO W-CONT
-                   DISPLAY (24, 12) LIMPA.
-       RMensa3.
-                ADD 1 TO W-CONT
-                IF W-CONT < 1000
-                   GO TO RMensa3
-                ELSE
-                   ADD 1 TO W-CONT2
-                   MOVE ZEROS TO W-CONT
-                   DISPLAY (24, 12) MENS.
-                   GO TO RMensa1.
-            
-       RMensa-FIM.
-                EXIT.
-       FIM-ROT-TEMPO.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP004.
+      *AUTHOR. ADRIANO GALAN DA SILVA.
+      **************************************
+      * MANUTENCAO DO CADASTRO DE PACIENTE   *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+
+           SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEC WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
+
+           SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS ENDERECO
+                                       WITH DUPLICATES.
+
+           SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODPLANO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMPLANO WITH DUPLICATES.
+
+           SELECT CADGEN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODGEN
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMGEN WITH DUPLICATES.
+
+           SELECT SESSAO ASSIGN TO WS-SESSFILE
+                    ORGANIZATION IS SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT AUDITTX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT". 
+       01 REGPACI.
+          03 CPF           PIC 9(11).
+          03 NOME          PIC X(30).
+          03 DNASC.
+             05 DIANAS     PIC 9(02).
+             05 MESNAS     PIC 9(02).
+             05 ANONAS     PIC 9(04).
+          03 SEXO          PIC X(01).
+          03 GENERO        PIC X(01).
+          03 CONVENIO        PIC 9(04). 
+          03 EMAIL         PIC X(30).
+          03 TELEFONE      PIC 9(11).
+          03 CEP           PIC 9(08).
+          03 SITUACAO      PIC X(01).
+          
+      *-------------------------------------
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT". 
+       01 REGCONV.
+          03 CODIGO        PIC 9(04).
+          03 NOMEC         PIC X(30).
+          03 PLANO         PIC 9(02).
+          03 VALORCONSULTA     PIC 9(06)V99.
+          03 VALORCOPAGTO     PIC 9(06)V99.
+          03 SITUACAO      PIC X(01).
+      
+      *-----------------------------------------
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT". 
+       01 REGCEP.
+          03 COD           PIC 9(08).
+          03 ENDERECO      PIC X(30).
+          03 BAIRRO        PIC X(20).
+          03 CIDADE        PIC X(20).
+          03 UF            PIC X(02).
+
+      *-----------------------------------------
+       FD CADPLANO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPLANO.DAT".
+       01 REGPLANO.
+          03 CODPLANO      PIC 9(02).
+          03 DENOMPLANO    PIC X(50).
+          03 SITUACAO      PIC X(01).
+
+      *-----------------------------------------
+       FD CADGEN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADGEN.DAT".
+       01 REGGEN.
+          03 CODGEN        PIC X(01).
+          03 DENOMGEN      PIC X(15).
+          03 SITUACAO      PIC X(01).
+      *
+       FD SESSAO
+               LABEL RECORD IS STANDARD.
+       01 REGSESSAO.
+          03 SESSCODOPER   PIC 9(04).
+          03 SESSNOME      PIC X(30).
+      *
+       FD AUDITTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDITTX.TXT".
+       01 REGAUDITTX          PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CODOPERAUD  PIC 9(04) VALUE ZEROS.
+       01 W-NOMEOPERAUD PIC X(30) VALUE SPACES.
+       01 W-DATAUD      PIC 9(08) VALUE ZEROS.
+       01 W-HORAUD      PIC 9(08) VALUE ZEROS.
+       01 W-ACAOAUD     PIC X(10) VALUE SPACES.
+       01 W-LINHAUD.
+          03 W-LINHAUD-DATA   PIC 9(08).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-HORA   PIC 9(06).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-COD    PIC 9(04).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-NOME   PIC X(20).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-PROG   PIC X(07).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-ACAO   PIC X(10).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-CHAVE  PIC X(15).
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-CONT2       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES. 
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 WS-SESSFILE   PIC X(20) VALUE SPACES.
+       01 W-TERMID      PIC X(08) VALUE SPACES.
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 W-ESPCONT     PIC 9(06) VALUE ZEROS.
+
+       01 TXTESPEC      PIC X(15) VALUE SPACES.
+       01 TXTPLANO      PIC X(50) VALUE SPACES.
+       01 TXTUF         PIC X(20) VALUE SPACES.
+       01 IND           PIC 9(02) VALUE ZEROS.
+
+       01 W-CPFNUM      PIC 9(11) VALUE ZEROS.
+       01 W-CPFTAB REDEFINES W-CPFNUM.
+          03 W-CPFD     PIC 9(01) OCCURS 11 TIMES.
+       01 W-CPFSOMA     PIC 9(06) VALUE ZEROS.
+       01 W-CPFPARC     PIC 9(06) VALUE ZEROS.
+       01 W-CPFQUO      PIC 9(06) VALUE ZEROS.
+       01 W-CPFRESTO    PIC 9(02) VALUE ZEROS.
+       01 W-CPFPESO     PIC 9(02) VALUE ZEROS.
+       01 W-CPFIND      PIC 9(02) VALUE ZEROS.
+       01 W-CPFDV1      PIC 9(01) VALUE ZEROS.
+       01 W-CPFDV2      PIC 9(01) VALUE ZEROS.
+       01 W-CPFOK       PIC 9(01) VALUE ZEROS.
+       01 W-SAVEPAC     PIC X(105) VALUE SPACES.
+       01 W-DUPCPF      PIC 9(11) VALUE ZEROS.
+
+       01 W-EMLEN       PIC 9(02) VALUE ZEROS.
+       01 W-EMIND       PIC 9(02) VALUE ZEROS.
+       01 W-EMARROBA    PIC 9(02) VALUE ZEROS.
+       01 W-EMPONTO     PIC 9(02) VALUE ZEROS.
+       01 W-EMAILOK     PIC 9(01) VALUE ZEROS.
+
+       01 W-DDD         PIC 9(02) VALUE ZEROS.
+       01 W-NUMASS      PIC 9(09) VALUE ZEROS.
+       01 W-TELOK       PIC 9(01) VALUE ZEROS.
+
+       01 TABSEXOX.
+          03 FILLER     PIC X(11) VALUE "MMASCULINO".
+          03 FILLER     PIC X(11) VALUE "FFEMENINO".
+       01 TABESP REDEFINES TABSEXOX.
+          03 TBSEXO   PIC X(11) OCCURS 2 TIMES.
+       01 TXTSEXO.
+          03 TXTSEXOCPF PIC X(01) VALUE SPACES.
+          03 TXTSEXOTEXTO PIC X(10) VALUE SPACES.      
+
+   
+
+       01 TXTGENERO.
+          03 TXTGENERO1 PIC X(01) VALUE SPACES.
+          03 TXTGENERO2 PIC X(14) VALUE SPACES.
+
+       01 TABLEGGEN.
+          03 W-LEGGEN   PIC X(20) OCCURS 10 TIMES VALUE SPACES.
+       01 W-ILEG        PIC 9(02) VALUE ZEROS.
+
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.  
+       01  TELAPAC.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01 
+               VALUE  "  *********************** CADASTRO PACIE".
+           05  LINE 02  COLUMN 41 
+               VALUE  "NTE ******************************".
+           05  LINE 04  COLUMN 01 
+               VALUE  "  CPF:".
+           05  LINE 05  COLUMN 01 
+               VALUE  "  NOME:".
+           05  LINE 06  COLUMN 01 
+               VALUE  "  DATA NASCIMENTO:".
+           05  LINE 07  COLUMN 01 
+               VALUE  "  SEXO:".
+           05  LINE 08  COLUMN 01 
+               VALUE  "  GENERO:".
+           05  LINE 09  COLUMN 01 
+               VALUE  "  TELENONE:               EMAIL:".
+           05  LINE 11  COLUMN 01 
+               VALUE  "  CODIGO CONVENIO:          NOME CONVENIO".
+           05  LINE 11  COLUMN 41 
+               VALUE  "O:".
+           05  LINE 12  COLUMN 01 
+               VALUE  "  PLANO:".
+           05  LINE 14  COLUMN 01 
+               VALUE  "  CEP:".
+           05  LINE 15  COLUMN 01 
+               VALUE  "  RUA:                                 B".
+           05  LINE 15  COLUMN 41 
+               VALUE  "AIRRO:".
+           05  LINE 16  COLUMN 01 
+               VALUE  "  CIDADE:                              U".
+           05  LINE 16  COLUMN 41 
+               VALUE  "F:".
+          
+           05  TCPF
+               LINE 04  COLUMN 08  PIC 999.999.999.99
+               USING  CPF
+               HIGHLIGHT.
+           05  TNOME
+               LINE 05  COLUMN 09  PIC X(30)
+               USING  NOME
+               HIGHLIGHT.
+           05  TNASC
+               LINE 06  COLUMN 20  PIC 99/99/9999
+               USING  DNASC
+               HIGHLIGHT.
+           05  TSEXO
+               LINE 07  COLUMN 09  PIC X(01)
+               USING  SEXO
+               HIGHLIGHT.
+           05  TTXTSEXO
+               LINE 07  COLUMN 11  PIC X(10)
+               USING  TXTSEXO
+               HIGHLIGHT.
+           05  TGENERO
+               LINE 08  COLUMN 11  PIC X(01)
+               USING  GENERO
+               HIGHLIGHT.
+           05  TTXTGENERO
+               LINE 08  COLUMN 13  PIC X(15)
+               USING  TXTGENERO
+               HIGHLIGHT.
+           05  TTELEFONE
+               LINE 09  COLUMN 13  PIC 99.999999999
+               USING  TELEFONE
+               HIGHLIGHT.
+           05  TEMAIL
+               LINE 09  COLUMN 34  PIC X(30)
+               USING  EMAIL
+               HIGHLIGHT.
+           05  TCONVE
+               LINE 11  COLUMN 22  PIC 9(04)
+               USING  CONVENIO
+               HIGHLIGHT.
+          05  TNOMEC
+               LINE 11  COLUMN 43  PIC X(30)
+               USING  NOMEC
+               HIGHLIGHT.
+           05  TTXTPLANO
+               LINE 12  COLUMN 09  PIC X(50)
+               USING  TXTPLANO
+               HIGHLIGHT.
+           05  TCEP
+               LINE 14  COLUMN 07  PIC 99999.999
+               USING  CEP
+               HIGHLIGHT.
+           05  TRUA
+               LINE 15  COLUMN 08  PIC X(30)
+               USING  ENDERECO
+               HIGHLIGHT.
+           05  TBAIRRO
+               LINE 15  COLUMN 48  PIC X(20)
+               USING  BAIRRO
+               HIGHLIGHT.
+           05  TCIDADE
+               LINE 16  COLUMN 11  PIC X(20)
+               USING  CIDADE
+               HIGHLIGHT.
+           05  TUF
+               LINE 16  COLUMN 44  PIC X(02)
+               USING  UF
+               HIGHLIGHT.
+           05  TTXTUF
+               LINE 16  COLUMN 47  PIC X(20)
+               USING  TXTUF
+               HIGHLIGHT.
+           
+
+       01  TELAGEN.
+           05  TLEGGEN1
+               LINE 10  COLUMN 41  PIC X(20)
+               USING  W-LEGGEN (1).
+           05  TLEGGEN2
+               LINE 11  COLUMN 41  PIC X(20)
+               USING  W-LEGGEN (2).
+           05  TLEGGEN3
+               LINE 12  COLUMN 41  PIC X(20)
+               USING  W-LEGGEN (3).
+           05  TLEGGEN4
+               LINE 13  COLUMN 41  PIC X(20)
+               USING  W-LEGGEN (4).
+           05  TLEGGEN5
+               LINE 14  COLUMN 41  PIC X(20)
+               USING  W-LEGGEN (5).
+           05  TLEGGEN6
+               LINE 15  COLUMN 41  PIC X(20)
+               USING  W-LEGGEN (6).
+           05  TLEGGEN7
+               LINE 16  COLUMN 41  PIC X(20)
+               USING  W-LEGGEN (7).
+           05  TLEGGEN8
+               LINE 17  COLUMN 41  PIC X(20)
+               USING  W-LEGGEN (8).
+           05  TLEGGEN9
+               LINE 18  COLUMN 41  PIC X(20)
+               USING  W-LEGGEN (9).
+           05  TLEGGEN10
+               LINE 19  COLUMN 41  PIC X(20)
+               USING  W-LEGGEN (10).
+
+       01  TELASEXO.
+           05  LINE 10  COLUMN 41 
+               VALUE  "         M - MASCULINO".
+           05  LINE 11  COLUMN 41 
+               VALUE  "         F - FEMENINO".      
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+   
+      ********** ABRE OU CRIA ARQUIVO*************************
+       R0.
+           OPEN I-O CADPACI
+           IF ST-ERRO NOT = "00"  
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADPACI
+                 CLOSE CADPACI
+                 MOVE "*** ARQUIVO CADPACI FOI CRIADO **" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADMIGO" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+           ELSE
+                 NEXT SENTENCE.
+
+       R0A.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"  
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE CADCONV NAO ENCONTRADO **" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CADCONV " TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+           ELSE
+                 NEXT SENTENCE.
+
+       R0B.
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE CEP NAO ENCONTRADO **" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CEP " TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+           ELSE
+                 NEXT SENTENCE.
+
+       R0C.
+           OPEN INPUT CADPLANO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE CADPLANO NAO ENCONTRADO **"
+                      TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CADPLANO "
+                      TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+           ELSE
+                 NEXT SENTENCE.
+
+       R0D.
+           OPEN INPUT CADGEN
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE CADGEN NAO ENCONTRADO **" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CADGEN "
+                      TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+           ELSE
+                 NEXT SENTENCE.
+
+           PERFORM MONTA-LEGGEN THRU MONTA-LEGGEN-FIM.
+
+      ********** FIM ABRE OU CRIA ARQUIVO*************************
+      *********ZERAR CAMPOS E MOSTRAR A TELA**********************     
+       R1.
+           MOVE SPACES TO NOME SEXO EMAIL TXTSEXO GENERO TXTGENERO
+           MOVE SPACES TO TXTPLANO NOMEC ENDERECO BAIRRO CIDADE UF
+           MOVE ZEROS TO CPF PLANO DNASC TELEFONE CONVENIO CEP CODIGO
+           MOVE ZEROS TO COD 
+           DISPLAY TELAPAC. 
+           
+      *********FIM ZERAR CAMPOS E MOSTRAR A TELA**********************
+       R2.
+           ACCEPT TCPF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO RotinaFim.
+           
+
+      ***** VERIFICA SE FOI DIGITADO UMA CPF
+           IF CPF = 0
+              MOVE "*** DIGITE O CPF ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R2.
+
+      ***** VERIFICA OS DIGITOS VERIFICADORES DO CPF
+           PERFORM CHK-CPF THRU CHK-CPF-FIM
+           IF W-CPFOK = 0
+              MOVE "*** CPF INVALIDO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R2.
+
+       LER-CADPACI.
+           READ CADPACI
+           IF ST-ERRO (1:1) = "9"
+              MOVE "*** REGISTRO EM USO, AGUARDE... ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              PERFORM ESPERA-BUSY THRU ESPERA-BUSY-FIM
+              GO TO LER-CADPACI.
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+                PERFORM R5A
+                PERFORM R6A
+                PERFORM R9A
+                PERFORM R10A
+                DISPLAY TELAPAC
+                GO TO Ace01
+                
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADPACI" TO MENS
+                PERFORM RMensa THRU RMensa-FIM
+                GO TO RotinaFim
+           ELSE
+                NEXT SENTENCE.
+       
+       R3. 
+           DISPLAY TELAPAC 
+           ACCEPT TNOME
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R1. 
+           IF NOME = SPACES 
+              MOVE "DIGITE O NOME DO PACIENTE" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R3.  
+
+       R4.    
+           DISPLAY TELAPAC    
+           ACCEPT TNASC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3. 
+           IF DNASC = 0 
+              MOVE "*** DIGITE A DATA DE NASCIMENTO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R4.
+           IF MESNAS < 1 OR MESNAS > 12
+              MOVE "*** MES INVALIDO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R4.    
+           IF DIANAS < 1 OR DIANAS > 31
+              MOVE "*** DIA INVALIDO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R4.   
+           IF ANONAS < 1900 OR ANONAS > 2020
+              MOVE "*** ANO INVALIDO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R4. 
+   
+       R5.  
+           DISPLAY TELASEXO   
+           MOVE 1 TO IND
+
+           ACCEPT TSEXO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4. 
+           IF SEXO = SPACES 
+              MOVE "*** ESCOLHA UM SEXO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R5. 
+       R5A.    
+           MOVE TBSEXO(IND) TO TXTSEXO
+           IF TXTSEXOCPF NOT = SEXO
+              ADD 1 TO IND
+              IF IND < 3
+                 GO TO R5A
+              ELSE
+                 MOVE "*** SEXO INVALIDO***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO R5 
+           ELSE
+                MOVE ZEROS TO IND
+                MOVE TXTSEXOTEXTO TO TXTSEXO
+                DISPLAY TTXTSEXO.   
+                DISPLAY TELAPAC.
+       R6.
+           DISPLAY TELAGEN
+           MOVE 1 TO IND
+           ACCEPT TGENERO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R5.
+       R6A.
+           MOVE GENERO TO CODGEN
+           READ CADGEN
+           IF ST-ERRO NOT = "00" OR SITUACAO OF REGGEN = "I"
+                 MOVE "*** TIPO GENERO INCORRETO***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO R6
+           ELSE
+               MOVE DENOMGEN TO TXTGENERO
+               DISPLAY TTXTGENERO.
+               DISPLAY TELAPAC.
+        
+
+       R7.       
+           ACCEPT TTELEFONE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R6. 
+           IF TELEFONE = 0
+              MOVE "***DIGITE O TELEFONE***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R7.
+
+           PERFORM CHK-TELEFONE THRU CHK-TELEFONE-FIM
+           IF W-TELOK = 0
+              MOVE "*** DDD OU TELEFONE INVALIDO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R7.
+
+       R8.
+           DISPLAY TELAPAC    
+           ACCEPT TEMAIL
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R7. 
+           IF EMAIL = SPACES
+              MOVE "*** DIGITE UM EMAIL ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R8.
+
+           PERFORM CHK-EMAIL THRU CHK-EMAIL-FIM
+           IF W-EMAILOK = 0
+              MOVE "*** EMAIL EM FORMATO INVALIDO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R8.
+
+       R9.
+           ACCEPT TCONVE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELAPAC
+                   GO TO R8.
+           IF CONVENIO = 0 
+                 MOVE "*** DIGOTE UM CODIGO  ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO R9.
+           
+      *    DISPLAY TELAPAC. 
+
+       R9A.
+           MOVE CONVENIO TO CODIGO.
+           READ CADCONV
+           IF ST-ERRO NOT = "00"
+                IF ST-ERRO = "23"
+                    MOVE " ** CONVENIO NÃO CADASTRADO **" TO MENS
+                    PERFORM RMensa THRU RMensa-FIM
+                    GO TO R9
+                ELSE
+                  MOVE "ERRO NA LEITURA ARQUIVO CADCONV" TO MENS
+                  PERFORM RMensa THRU RMensa-FIM
+                  GO TO RotinaFim
+           ELSE
+                MOVE PLANO TO CODPLANO
+                READ CADPLANO
+                IF ST-ERRO = "00"
+                   MOVE DENOMPLANO TO TXTPLANO
+                ELSE
+                   MOVE "*** PLANO NAO CADASTRADO ***" TO TXTPLANO
+                DISPLAY TXTPLANO
+                DISPLAY TELAPAC.
+       R9A-FIM.
+    
+       R10.
+           ACCEPT TCEP
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELAPAC
+                   GO TO R9.
+           IF CEP  = 0 
+                 MOVE "*** DIGOTE UM CEP  ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO R10.        
+      
+
+       R10A.
+           MOVE CEP TO COD.
+           READ CADCEP
+           
+           IF ST-ERRO NOT = "00"
+                IF ST-ERRO = "23"
+                    MOVE " ** CEP NAO CADASTRADO **" TO MENS
+                    PERFORM RMensa THRU RMensa-FIM
+                    GO TO R10
+                ELSE
+                  MOVE "ERRO NA LEITURA ARQUIVO CADCEP" TO MENS
+                  PERFORM RMensa THRU RMensa-FIM
+                  GO TO RotinaFim
+           ELSE
+                DISPLAY TELAPAC.
+       R10A-FIM.         
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (24, 40) "DADOS OK (S/N) : ".
+                ACCEPT (24, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R7.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO INC-OPC.
+
+      ***** VERIFICA SE JA EXISTE PACIENTE CADASTRADO COM ESSE NOME **
+       CHK-DUPNOME.
+                MOVE REGPACI TO W-SAVEPAC
+                READ CADPACI KEY IS NOME
+                IF ST-ERRO = "00"
+                   MOVE CPF TO W-DUPCPF
+                   MOVE W-SAVEPAC TO REGPACI
+                   DISPLAY (23, 01) LIMPA
+                   DISPLAY (23, 01) "JA EXISTE PACIENTE COM ESSE NOME,"
+                   DISPLAY (23, 35) "CPF: "
+                   DISPLAY (23, 40) W-DUPCPF
+                   DISPLAY (24, 40) "CONFIRMA MESMO ASSIM (S/N) : "
+                   MOVE "S" TO W-OPCAO
+                   ACCEPT (24, 70) W-OPCAO WITH UPDATE
+                   DISPLAY (23, 01) LIMPA
+                   IF W-OPCAO = "N" OR "n"
+                      MOVE "*** INCLUSAO CANCELADA - NOME DUPLICADO ***"
+                                                                TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO R1
+                ELSE
+                   MOVE W-SAVEPAC TO REGPACI.
+
+       INC-WR1.
+                MOVE "A" TO SITUACAO OF REGPACI
+                WRITE REGPACI
+                IF ST-ERRO (1:1) = "9"
+                   MOVE "*** REGISTRO EM USO, AGUARDE... ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   PERFORM ESPERA-BUSY THRU ESPERA-BUSY-FIM
+                   GO TO INC-WR1.
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "INCLUSAO" TO W-ACAOAUD
+                      PERFORM GRAVA-AUDIT THRU GRAVA-AUDIT-FIM
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  
+                  GO TO AltRw1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DO CARRO"
+                                                       TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO RotinaFim.  
+
+
+      ***************** GRUD ****************
+  
+       Ace01.
+                DISPLAY (24, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (24, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
+                    AND W-OPCAO NOT = "E" GO TO Ace01.
+                MOVE SPACES TO MENS
+                DISPLAY (24, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1  
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3.
+      *          
+       ExcOpc.
+                DISPLAY (24, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (24, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO ExcOpc.
+       ExcDl1.
+                IF SITUACAO OF REGPACI = "I"
+                   MOVE "*** REGISTRO JA ESTA EXCLUIDO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                MOVE "I" TO SITUACAO OF REGPACI
+                REWRITE REGPACI
+                IF ST-ERRO (1:1) = "9"
+                   MOVE "*** REGISTRO EM USO, AGUARDE... ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   PERFORM ESPERA-BUSY THRU ESPERA-BUSY-FIM
+                   GO TO ExcDl1.
+                IF ST-ERRO = "00"
+                   MOVE "EXCLUSAO" TO W-ACAOAUD
+                   PERFORM GRAVA-AUDIT THRU GRAVA-AUDIT-FIM
+                   MOVE "*** REGISTRO EXCLUIDO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM RMensa THRU RMensa-FIM
+                GO TO RotinaFim.
+      *
+       AltOpc.
+                DISPLAY (24, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (24, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R8.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO AltOpc.
+       AltRw1.
+                MOVE "A" TO SITUACAO OF REGPACI
+                REWRITE REGPACI
+                IF ST-ERRO (1:1) = "9"
+                   MOVE "*** REGISTRO EM USO, AGUARDE... ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   PERFORM ESPERA-BUSY THRU ESPERA-BUSY-FIM
+                   GO TO AltRw1.
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "ALTERACAO" TO W-ACAOAUD
+                   PERFORM GRAVA-AUDIT THRU GRAVA-AUDIT-FIM
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO CARRO"   TO MENS
+                PERFORM RMensa THRU RMensa-FIM
+                GO TO RotinaFim.
+
+       GRAVA-AUDIT.
+                MOVE ZEROS TO W-CODOPERAUD
+                MOVE SPACES TO W-NOMEOPERAUD
+                DISPLAY "TERMINAL_ID" UPON ENVIRONMENT-NAME
+                ACCEPT W-TERMID FROM ENVIRONMENT-VALUE
+                MOVE SPACES TO WS-SESSFILE
+                STRING "SESSAO" DELIMITED BY SIZE
+                       W-TERMID DELIMITED BY SPACE
+                       ".DAT" DELIMITED BY SIZE
+                  INTO WS-SESSFILE
+                OPEN INPUT SESSAO
+                IF ST-ERRO NOT = "00"
+                   GO TO GRAVA-AUDIT-LINHA.
+                READ SESSAO
+                IF ST-ERRO = "00"
+                   MOVE SESSCODOPER TO W-CODOPERAUD
+                   MOVE SESSNOME    TO W-NOMEOPERAUD.
+                CLOSE SESSAO.
+       GRAVA-AUDIT-LINHA.
+                ACCEPT W-DATAUD FROM DATE
+                ACCEPT W-HORAUD FROM TIME
+                MOVE W-DATAUD          TO W-LINHAUD-DATA
+                MOVE W-HORAUD          TO W-LINHAUD-HORA
+                MOVE W-CODOPERAUD      TO W-LINHAUD-COD
+                MOVE W-NOMEOPERAUD     TO W-LINHAUD-NOME
+                MOVE "SMP004"          TO W-LINHAUD-PROG
+                MOVE CPF               TO W-LINHAUD-CHAVE
+                MOVE W-ACAOAUD         TO W-LINHAUD-ACAO
+                OPEN EXTEND AUDITTX
+                IF ST-ERRO = "30"
+                   OPEN OUTPUT AUDITTX.
+                MOVE W-LINHAUD TO REGAUDITTX
+                WRITE REGAUDITTX
+                CLOSE AUDITTX.
+       GRAVA-AUDIT-FIM.
+                EXIT.
+
+      ***** MONTA A LEGENDA DE GENERO COM O CONTEUDO ATUAL DO
+      ***** CADGEN (ATE 10 LINHAS), PARA REFLETIR CODIGOS NOVOS
+       MONTA-LEGGEN.
+           MOVE 1 TO W-ILEG.
+       ZERA-LEGGEN-LOOP.
+           MOVE SPACES TO W-LEGGEN (W-ILEG)
+           IF W-ILEG < 10
+              ADD 1 TO W-ILEG
+              GO TO ZERA-LEGGEN-LOOP.
+
+           MOVE 1 TO W-ILEG
+           MOVE SPACES TO CODGEN.
+           START CADGEN KEY IS NOT LESS CODGEN
+              INVALID KEY GO TO MONTA-LEGGEN-FIM.
+
+       MONTA-LEGGEN-LOOP.
+           READ CADGEN NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO MONTA-LEGGEN-FIM.
+           IF SITUACAO OF REGGEN = "I"
+              GO TO MONTA-LEGGEN-LOOP.
+           STRING CODGEN "-" DENOMGEN DELIMITED BY SIZE
+                  INTO W-LEGGEN (W-ILEG)
+           IF W-ILEG < 10
+              ADD 1 TO W-ILEG
+              GO TO MONTA-LEGGEN-LOOP.
+       MONTA-LEGGEN-FIM.
+           EXIT.
+
+      ***** AGUARDA UM CURTO INTERVALO PARA RETENTAR UM REGISTRO ****
+      ***** QUE ESTA BLOQUEADO POR OUTRO TERMINAL ********************
+       ESPERA-BUSY.
+                MOVE ZEROS TO W-ESPCONT.
+       ESPERA-BUSY-LOOP.
+                ADD 1 TO W-ESPCONT
+                IF W-ESPCONT < 30000
+                   GO TO ESPERA-BUSY-LOOP.
+       ESPERA-BUSY-FIM.
+                EXIT.
+
+      ****** VALIDA OS DOIS DIGITOS VERIFICADORES DO CPF ***************
+       CHK-CPF.
+           MOVE CPF TO W-CPFNUM
+           MOVE 0 TO W-CPFOK
+           MOVE ZEROS TO W-CPFSOMA
+           MOVE 10 TO W-CPFPESO
+           MOVE 1 TO W-CPFIND.
+       CHK-CPF-SOMA1.
+           IF W-CPFIND > 9
+              GO TO CHK-CPF-DV1.
+           MULTIPLY W-CPFD(W-CPFIND) BY W-CPFPESO GIVING W-CPFPARC
+           ADD W-CPFPARC TO W-CPFSOMA
+           SUBTRACT 1 FROM W-CPFPESO
+           ADD 1 TO W-CPFIND
+           GO TO CHK-CPF-SOMA1.
+       CHK-CPF-DV1.
+           MULTIPLY W-CPFSOMA BY 10 GIVING W-CPFSOMA
+           DIVIDE W-CPFSOMA BY 11 GIVING W-CPFQUO REMAINDER W-CPFRESTO
+           IF W-CPFRESTO = 10
+              MOVE 0 TO W-CPFDV1
+           ELSE
+              MOVE W-CPFRESTO TO W-CPFDV1.
+
+           MOVE ZEROS TO W-CPFSOMA
+           MOVE 11 TO W-CPFPESO
+           MOVE 1 TO W-CPFIND.
+       CHK-CPF-SOMA2.
+           IF W-CPFIND > 9
+              GO TO CHK-CPF-DV2.
+           MULTIPLY W-CPFD(W-CPFIND) BY W-CPFPESO GIVING W-CPFPARC
+           ADD W-CPFPARC TO W-CPFSOMA
+           SUBTRACT 1 FROM W-CPFPESO
+           ADD 1 TO W-CPFIND
+           GO TO CHK-CPF-SOMA2.
+       CHK-CPF-DV2.
+           MULTIPLY W-CPFDV1 BY 2 GIVING W-CPFPARC
+           ADD W-CPFPARC TO W-CPFSOMA
+           MULTIPLY W-CPFSOMA BY 10 GIVING W-CPFSOMA
+           DIVIDE W-CPFSOMA BY 11 GIVING W-CPFQUO REMAINDER W-CPFRESTO
+           IF W-CPFRESTO = 10
+              MOVE 0 TO W-CPFDV2
+           ELSE
+              MOVE W-CPFRESTO TO W-CPFDV2.
+
+           IF W-CPFD(10) = W-CPFDV1 AND W-CPFD(11) = W-CPFDV2
+              MOVE 1 TO W-CPFOK.
+       CHK-CPF-FIM.
+           EXIT.
+
+      ****** VALIDA O FORMATO DO EMAIL (ARROBA + PONTO APOS) ***********
+       CHK-EMAIL.
+           MOVE ZEROS TO W-EMAILOK W-EMARROBA W-EMPONTO
+           MOVE 30 TO W-EMLEN.
+       CHK-EMAIL-LEN.
+           IF EMAIL(W-EMLEN:1) = SPACE
+              SUBTRACT 1 FROM W-EMLEN
+              IF W-EMLEN > 0
+                 GO TO CHK-EMAIL-LEN.
+           IF W-EMLEN = 0
+              GO TO CHK-EMAIL-FIM.
+
+           MOVE 1 TO W-EMIND.
+       CHK-EMAIL-ARROBA.
+           IF EMAIL(W-EMIND:1) = "@"
+              MOVE W-EMIND TO W-EMARROBA
+           ELSE
+              ADD 1 TO W-EMIND
+              IF W-EMIND < W-EMLEN
+                 GO TO CHK-EMAIL-ARROBA.
+
+           IF W-EMARROBA = 0 OR W-EMARROBA = 1 OR W-EMARROBA = W-EMLEN
+              GO TO CHK-EMAIL-FIM.
+
+           MOVE W-EMARROBA TO W-EMIND
+           ADD 1 TO W-EMIND.
+       CHK-EMAIL-PONTO.
+           IF EMAIL(W-EMIND:1) = "."
+              MOVE W-EMIND TO W-EMPONTO
+           ELSE
+              ADD 1 TO W-EMIND
+              IF W-EMIND < W-EMLEN
+                 GO TO CHK-EMAIL-PONTO.
+
+           IF W-EMPONTO > W-EMARROBA AND W-EMPONTO < W-EMLEN
+              MOVE 1 TO W-EMAILOK.
+       CHK-EMAIL-FIM.
+           EXIT.
+
+      ****** VALIDA O DDD E O NUMERO DO TELEFONE ***********************
+       CHK-TELEFONE.
+           MOVE 0 TO W-TELOK
+           DIVIDE TELEFONE BY 1000000000 GIVING W-DDD
+                REMAINDER W-NUMASS
+           IF W-DDD < 11 OR W-DDD > 99
+              GO TO CHK-TELEFONE-FIM.
+           IF W-NUMASS = 0
+              GO TO CHK-TELEFONE-FIM.
+           MOVE 1 TO W-TELOK.
+       CHK-TELEFONE-FIM.
+           EXIT.
+
+       RotinaFim.
+           CLOSE CADPACI.
+           CLOSE CADCEP.
+           CLOSE CADCONV.
+           CLOSE CADPLANO.
+           CLOSE CADGEN.
+           EXIT PROGRAM.
+
+      *********** Mensagem **********************
+       RMensa.
+                MOVE ZEROS TO W-CONT
+                MOVE ZEROS TO W-CONT2.
+
+       RMensa1.
+               IF W-CONT2 < 10
+                  DISPLAY (24, 12) Mens
+               ELSE
+                  DISPLAY (24, 12) Limpa
+                  MOVE SPACES TO MENS
+                  GO TO RMensa-Fim.
+
+       RMensa2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa2
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) LIMPA.
+       RMensa3.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa3
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) MENS.
+                   GO TO RMensa1.
+            
+       RMensa-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
     
\ No newline at end of file
