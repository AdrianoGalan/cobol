@@ -0,0 +1,296 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMPREPI.
+      *AUTHOR. ADRIANO GALAN DA SILVA.
+      **************************************************
+      * RELATORIO ESTATISTICO EPIDEMIOLOGICO DE CID     *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODMEDICO
+                                       WITH DUPLICATES.
+
+       SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODCID
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                                        WITH DUPLICATES.
+
+       SELECT EPIDTX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01 REGCONSU.
+          03 KEYPRINCIPAL.
+             05 CPFC          PIC 9(11).
+             05 DATACON1.
+                07 DIACON1     PIC 9(02).
+                07 MESCON1     PIC 9(02).
+                07 ANOCON1     PIC 9(04).
+             05 SEQCON        PIC 9(02).
+          03 HORACON.
+             05 HORACONH      PIC 9(02).
+             05 HORACONM      PIC 9(02).
+          03 CODMEDICO        PIC 9(06).
+          03 DOCONVENIO       PIC 9(04).
+          03 CODCID1          PIC 9(04).
+          03 DESCRICAO1       PIC X(60).
+          03 DESCRICAO2       PIC X(60).
+          03 NOMECCONS        PIC X(30).
+          03 PLANOCONS        PIC 9(02).
+          03 VALORCONSULTACONS PIC 9(06)V99.
+          03 VALORCOPAGTOCONS  PIC 9(06)V99.
+          03 STATUSCONS        PIC X(01).
+          03 AUTORIZACAO       PIC X(10).
+      *
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+          03 CODCID        PIC 9(04).
+          03 DENOMINACAO   PIC X(30).
+          03 SITUACAO      PIC X(01).
+      *
+       FD EPIDTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "EPIDTX.TXT".
+       01 REGEPIDTX          PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT      PIC 9(04) VALUE ZEROS.
+       77 W-CONT2     PIC 9(06) VALUE ZEROS.
+       01 W-OPCAO     PIC X(01) VALUE SPACES.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 W-ACT       PIC 9(02) VALUE ZEROS.
+       01 MENS        PIC X(50) VALUE SPACES.
+       01 LIMPA       PIC X(55) VALUE SPACES.
+       01 IND         PIC 9(04) VALUE ZEROS.
+       01 IND2        PIC 9(04) VALUE ZEROS.
+       01 IND3        PIC 9(04) VALUE ZEROS.
+       01 NUMCID      PIC 9(04) VALUE ZEROS.
+       01 W-ACHOU     PIC 9(01) VALUE ZEROS.
+       01 W-TOTGERAL  PIC 9(06) VALUE ZEROS.
+       01 W-TROCA     PIC 9(01) VALUE ZEROS.
+       01 W-TMPCID    PIC 9(04) VALUE ZEROS.
+       01 W-TMPCONT   PIC 9(06) VALUE ZEROS.
+
+       01 TABEPI.
+          03 TBECID    PIC 9(04) OCCURS 500 TIMES.
+          03 TBECONT   PIC 9(06) OCCURS 500 TIMES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAFILTRO.
+           05  BLANK SCREEN.
+           05  LINE 04  COLUMN 01
+               VALUE  "  *** RELATORIO EPIDEMIOLOGICO DE CID ***".
+           05  LINE 08  COLUMN 01
+               VALUE  "  CONFIRMA GERACAO DO RELATORIO (S/N) : ".
+           05  TW-OPCAO
+               LINE 08  COLUMN 42  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+           DISPLAY TELAFILTRO.
+
+       INC-OPC.
+           ACCEPT TW-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** RELATORIO CANCELADO PELO OPERADOR ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim2.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO INC-OPC.
+
+       INC-OP0.
+           OPEN INPUT CADCONSU
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADCONSU NAO EXISTE ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONSU" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2.
+           OPEN INPUT CADCID.
+
+           MOVE ZEROS TO NUMCID W-TOTGERAL
+           START CADCONSU KEY IS NOT LESS KEYPRINCIPAL INVALID KEY
+              GO TO FECHA-RELATORIO.
+
+       LER-CONSU.
+           READ CADCONSU NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO FECHA-RELATORIO.
+
+           ADD 1 TO W-TOTGERAL
+           MOVE 0 TO W-ACHOU
+           MOVE 1 TO IND.
+       ACHA-CID.
+           IF IND > NUMCID
+              GO TO ACHA-CID-FIM.
+           IF TBECID(IND) = CODCID1
+              ADD 1 TO TBECONT(IND)
+              MOVE 1 TO W-ACHOU
+              GO TO ACHA-CID-FIM.
+           ADD 1 TO IND
+           GO TO ACHA-CID.
+       ACHA-CID-FIM.
+           IF W-ACHOU = 0
+              ADD 1 TO NUMCID
+              IF NUMCID > 500
+                 MOVE "*** TABELA DE CID ESTOURADA ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 SUBTRACT 1 FROM NUMCID
+              ELSE
+                 MOVE CODCID1 TO TBECID(NUMCID)
+                 MOVE 1       TO TBECONT(NUMCID).
+
+           GO TO LER-CONSU.
+
+       FECHA-RELATORIO.
+           PERFORM ORDENAR-EPI.
+
+           OPEN OUTPUT EPIDTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO EPIDTX" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim.
+
+           MOVE SPACES TO REGEPIDTX
+           STRING "RELATORIO EPIDEMIOLOGICO DE CID - TOTAL DE"
+                  " CONSULTAS: " W-TOTGERAL
+                  DELIMITED BY SIZE INTO REGEPIDTX
+           WRITE REGEPIDTX.
+           MOVE ALL "-" TO REGEPIDTX
+           WRITE REGEPIDTX.
+
+           IF NUMCID = 0
+              MOVE SPACES TO REGEPIDTX
+              STRING "NENHUMA CONSULTA COM CID ENCONTRADA"
+                     DELIMITED BY SIZE INTO REGEPIDTX
+              WRITE REGEPIDTX
+              GO TO RotinaFim.
+
+           MOVE 1 TO IND2.
+       GRAVA-LINHA.
+           MOVE TBECID(IND2) TO CODCID
+           READ CADCID
+           IF ST-ERRO NOT = "00"
+              MOVE "** CID NAO CADASTRADO **" TO DENOMINACAO.
+
+           MOVE SPACES TO REGEPIDTX
+           STRING "CID: " TBECID(IND2)
+                  "  " DENOMINACAO
+                  "  OCORRENCIAS: " TBECONT(IND2)
+                  DELIMITED BY SIZE INTO REGEPIDTX
+           WRITE REGEPIDTX.
+           ADD 1 TO IND2
+           IF IND2 NOT > NUMCID
+              GO TO GRAVA-LINHA.
+
+           MOVE "*** RELATORIO EPIDTX.TXT GERADO COM SUCESSO ***"
+                                                            TO MENS
+           PERFORM RMensa THRU RMensa-FIM.
+
+      ****** ORDENA A TABELA PELA QUANTIDADE DE OCORRENCIAS (DESC) ****
+       ORDENAR-EPI.
+           IF NUMCID < 2
+              GO TO ORDENAR-EPI-FIM.
+           MOVE 1 TO W-TROCA.
+       ORD-LOOP.
+           IF W-TROCA = 0
+              GO TO ORDENAR-EPI-FIM.
+           MOVE 0 TO W-TROCA
+           MOVE 1 TO IND2.
+       ORD-PASSO.
+           IF IND2 NOT < NUMCID
+              GO TO ORD-LOOP.
+           MOVE IND2 TO IND3
+           ADD 1 TO IND3
+           IF TBECONT(IND2) < TBECONT(IND3)
+              PERFORM ORD-TROCA.
+           ADD 1 TO IND2
+           GO TO ORD-PASSO.
+
+       ORD-TROCA.
+           MOVE TBECID(IND2)  TO W-TMPCID
+           MOVE TBECID(IND3)  TO TBECID(IND2)
+           MOVE W-TMPCID      TO TBECID(IND3)
+
+           MOVE TBECONT(IND2) TO W-TMPCONT
+           MOVE TBECONT(IND3) TO TBECONT(IND2)
+           MOVE W-TMPCONT     TO TBECONT(IND3)
+
+           MOVE 1 TO W-TROCA.
+
+       ORDENAR-EPI-FIM.
+           EXIT.
+
+      ****** ROTINA FIM ******************
+       RotinaFim.
+           CLOSE CADCONSU CADCID.
+           CLOSE EPIDTX.
+       RotinaFim2.
+           EXIT PROGRAM.
+       RotinaFim3.
+           STOP RUN.
+
+      *********** Mensagem **********************
+       RMensa.
+                MOVE ZEROS TO W-CONT
+                MOVE ZEROS TO W-CONT2.
+
+       RMensa1.
+               IF W-CONT2 < 10
+                  DISPLAY (24, 12) Mens
+               ELSE
+                  DISPLAY (24, 12) Limpa
+                  MOVE SPACES TO MENS
+                  GO TO RMensa-Fim.
+
+       RMensa2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa2
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) LIMPA.
+       RMensa3.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa3
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) MENS.
+                   GO TO RMensa1.
+
+       RMensa-FIM.
+                EXIT.
