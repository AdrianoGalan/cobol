@@ -0,0 +1,243 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMPRPAT.
+      *AUTHOR. ADRIANO GALAN DA SILVA.
+      **************************************************
+      * RELATORIO ALFABETICO DE PACIENTES               *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEC WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
+
+       SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODPLANO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMPLANO WITH DUPLICATES.
+
+       SELECT PACIALFTX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF           PIC 9(11).
+          03 NOME          PIC X(30).
+          03 DNASC.
+             05 DIANASP    PIC 9(02).
+             05 MESNASP    PIC 9(02).
+             05 ANONASP    PIC 9(04).
+          03 SEXO          PIC X(01).
+          03 GENERO        PIC X(01).
+          03 CONVENIO      PIC 9(04).
+          03 EMAIL         PIC X(30).
+          03 TELEFONE      PIC 9(11).
+          03 CEP           PIC 9(08).
+          03 SITUACAO      PIC X(01).
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+          03 CODIGO        PIC 9(04).
+          03 NOMEC         PIC X(30).
+          03 PLANO         PIC 9(02).
+          03 VALORCONSULTA     PIC 9(06)V99.
+          03 VALORCOPAGTO     PIC 9(06)V99.
+          03 SITUACAO2     PIC X(01).
+      *
+       FD CADPLANO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPLANO.DAT".
+       01 REGPLANO.
+          03 CODPLANO      PIC 9(02).
+          03 DENOMPLANO    PIC X(50).
+          03 SITUACAO3     PIC X(01).
+      *
+       FD PACIALFTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "PACIALFTX.TXT".
+       01 REGPACIALFTX          PIC X(130).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT      PIC 9(04) VALUE ZEROS.
+       77 W-CONT2     PIC 9(06) VALUE ZEROS.
+       01 W-OPCAO     PIC X(01) VALUE SPACES.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 W-ACT       PIC 9(02) VALUE ZEROS.
+       01 MENS        PIC X(50) VALUE SPACES.
+       01 LIMPA       PIC X(55) VALUE SPACES.
+       01 TXTPLANO    PIC X(50) VALUE SPACES.
+       01 NUMREG      PIC 9(06) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAFILTRO.
+           05  BLANK SCREEN.
+           05  LINE 04  COLUMN 01
+               VALUE  "  *** RELATORIO ALFABETICO DE PACIENTES ***".
+           05  LINE 08  COLUMN 01
+               VALUE  "  CONFIRMA GERACAO DO RELATORIO (S/N) : ".
+           05  TW-OPCAO
+               LINE 08  COLUMN 42  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+           DISPLAY TELAFILTRO.
+
+       INC-OPC.
+           ACCEPT TW-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** RELATORIO CANCELADO PELO OPERADOR ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim2.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO INC-OPC.
+
+       INC-OP0.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADPACI NAO EXISTE ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACI" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2.
+           OPEN INPUT CADCONV CADPLANO.
+
+           OPEN OUTPUT PACIALFTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO PACIALFTX" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim.
+
+           MOVE SPACES TO REGPACIALFTX
+           STRING "          RELATORIO ALFABETICO DE PACIENTES"
+                  DELIMITED BY SIZE INTO REGPACIALFTX
+           WRITE REGPACIALFTX.
+           MOVE ALL "-" TO REGPACIALFTX
+           WRITE REGPACIALFTX.
+
+           MOVE ZEROS TO NUMREG
+           MOVE SPACES TO NOME
+           START CADPACI KEY IS NOT LESS NOME INVALID KEY
+              GO TO FECHA-RELATORIO.
+
+       LER-PACI.
+           READ CADPACI NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO FECHA-RELATORIO.
+           IF SITUACAO NOT = "A"
+              GO TO LER-PACI.
+
+           MOVE "*** SEM CONVENIO ***" TO TXTPLANO
+           IF CONVENIO NOT = 0
+              MOVE CONVENIO TO CODIGO
+              READ CADCONV
+              IF ST-ERRO = "00"
+                 MOVE PLANO TO CODPLANO
+                 READ CADPLANO
+                 IF ST-ERRO = "00"
+                    MOVE DENOMPLANO TO TXTPLANO
+                 ELSE
+                    MOVE "*** PLANO NAO CADASTRADO ***" TO TXTPLANO
+              ELSE
+                 MOVE "*** CONVENIO NAO CADASTRADO ***" TO TXTPLANO.
+
+           ADD 1 TO NUMREG
+           MOVE SPACES TO REGPACIALFTX
+           STRING NOME " CPF:" CPF " TEL:" TELEFONE
+                  DELIMITED BY SIZE INTO REGPACIALFTX
+           WRITE REGPACIALFTX.
+           MOVE SPACES TO REGPACIALFTX
+           STRING "    EMAIL: " EMAIL "  PLANO: " TXTPLANO
+                  DELIMITED BY SIZE INTO REGPACIALFTX
+           WRITE REGPACIALFTX.
+
+           GO TO LER-PACI.
+
+       FECHA-RELATORIO.
+           MOVE ALL "-" TO REGPACIALFTX
+           WRITE REGPACIALFTX.
+           MOVE SPACES TO REGPACIALFTX
+           STRING "TOTAL DE PACIENTES ATIVOS LISTADOS .... : " NUMREG
+                  DELIMITED BY SIZE INTO REGPACIALFTX
+           WRITE REGPACIALFTX.
+
+           MOVE "*** RELATORIO PACIALFTX.TXT GERADO COM SUCESSO ***"
+                                                            TO MENS
+           PERFORM RMensa THRU RMensa-FIM.
+
+      ****** ROTINA FIM ******************
+       RotinaFim.
+           CLOSE CADPACI CADCONV CADPLANO PACIALFTX.
+       RotinaFim2.
+           EXIT PROGRAM.
+       RotinaFim3.
+           STOP RUN.
+
+      *********** Mensagem **********************
+       RMensa.
+                MOVE ZEROS TO W-CONT
+                MOVE ZEROS TO W-CONT2.
+
+       RMensa1.
+               IF W-CONT2 < 10
+                  DISPLAY (24, 12) Mens
+               ELSE
+                  DISPLAY (24, 12) Limpa
+                  MOVE SPACES TO MENS
+                  GO TO RMensa-Fim.
+
+       RMensa2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa2
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) LIMPA.
+       RMensa3.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa3
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) MENS.
+                   GO TO RMensa1.
+
+       RMensa-FIM.
+                EXIT.
