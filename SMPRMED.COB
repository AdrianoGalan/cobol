@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMPRMED.
+      *AUTHOR. ADRIANO GALAN DA SILVA.
+      **************************************************
+      * RELATORIO DO CADASTRO DE MEDICOS POR ESPECIAL.  *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+
+       SELECT CADESP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODESP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMESP WITH DUPLICATES.
+
+       SELECT RELMEDTX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM           PIC 9(06).
+          03 NOME          PIC X(30).
+          03 QTDESPEC      PIC 9(01).
+          03 ESPECIALIDADE PIC 9(02) OCCURS 6 TIMES.
+          03 SEXO          PIC X(01).
+          03 DNASC.
+             05 DIANAS     PIC 9(02).
+             05 MESNAS     PIC 9(02).
+             05 ANONAS     PIC 9(04).
+          03 SITUACAO      PIC X(01).
+      *
+       FD CADESP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESP.DAT".
+       01 REGESP.
+          03 CODESP        PIC 9(02).
+          03 DENOMESP      PIC X(15).
+          03 SITUACAO2     PIC X(01).
+      *
+       FD RELMEDTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELMEDTX.TXT".
+       01 REGRELMEDTX          PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT      PIC 9(04) VALUE ZEROS.
+       77 W-CONT2     PIC 9(06) VALUE ZEROS.
+       01 W-OPCAO     PIC X(01) VALUE SPACES.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 W-ACT       PIC 9(02) VALUE ZEROS.
+       01 MENS        PIC X(50) VALUE SPACES.
+       01 LIMPA       PIC X(55) VALUE SPACES.
+       01 IND         PIC 9(02) VALUE ZEROS.
+       01 W-CODESPATUAL PIC 9(02) VALUE ZEROS.
+       01 W-ACHOU     PIC 9(01) VALUE ZEROS.
+       01 W-SUBTOT    PIC 9(04) VALUE ZEROS.
+       01 W-TOTGERAL  PIC 9(06) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAFILTRO.
+           05  BLANK SCREEN.
+           05  LINE 04  COLUMN 01
+               VALUE  "  *** RELATORIO DE MEDICOS POR ESPECIAL. ***".
+           05  LINE 08  COLUMN 01
+               VALUE  "  CONFIRMA GERACAO DO RELATORIO (S/N) : ".
+           05  TW-OPCAO
+               LINE 08  COLUMN 42  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+           DISPLAY TELAFILTRO.
+
+       INC-OPC.
+           ACCEPT TW-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** RELATORIO CANCELADO PELO OPERADOR ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim2.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO INC-OPC.
+
+       INC-OP0.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADMED NAO EXISTE ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADMED" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2.
+
+           OPEN INPUT CADESP
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADESP" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim.
+
+           OPEN OUTPUT RELMEDTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO RELMEDTX" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim.
+
+           MOVE SPACES TO REGRELMEDTX
+           STRING "          RELATORIO DE MEDICOS POR ESPECIALIDADE"
+                  DELIMITED BY SIZE INTO REGRELMEDTX
+           WRITE REGRELMEDTX.
+           MOVE ALL "-" TO REGRELMEDTX
+           WRITE REGRELMEDTX.
+
+           MOVE ZEROS TO CODESP
+           MOVE ZEROS TO W-TOTGERAL
+           START CADESP KEY IS NOT LESS CODESP INVALID KEY
+              GO TO FECHA-RELATORIO.
+
+       GRAVA-ESP.
+           READ CADESP NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO FECHA-RELATORIO.
+           IF SITUACAO2 = "I"
+              GO TO GRAVA-ESP.
+
+           MOVE CODESP TO W-CODESPATUAL
+           MOVE ZEROS  TO W-SUBTOT
+
+           MOVE SPACES TO REGRELMEDTX
+           WRITE REGRELMEDTX.
+           MOVE SPACES TO REGRELMEDTX
+           STRING "ESPECIALIDADE: " DENOMESP
+                  DELIMITED BY SIZE INTO REGRELMEDTX
+           WRITE REGRELMEDTX.
+
+           MOVE ZEROS TO CRM
+           START CADMED KEY IS NOT LESS CRM INVALID KEY
+              GO TO FECHA-ESP.
+
+       LER-MED-ESP.
+           READ CADMED NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO FECHA-ESP.
+           IF SITUACAO OF REGMED NOT = "A"
+              GO TO LER-MED-ESP.
+
+           MOVE ZEROS TO W-ACHOU
+           MOVE 1     TO IND.
+       CHK-ESPEC-MED.
+           IF IND > QTDESPEC
+              GO TO CHK-ESPEC-MED-FIM.
+           IF ESPECIALIDADE (IND) = W-CODESPATUAL
+              MOVE 1 TO W-ACHOU.
+           ADD 1 TO IND
+           GO TO CHK-ESPEC-MED.
+       CHK-ESPEC-MED-FIM.
+           IF W-ACHOU = 0
+              GO TO LER-MED-ESP.
+
+           MOVE SPACES TO REGRELMEDTX
+           STRING "   CRM: " CRM "  " NOME
+                  DELIMITED BY SIZE INTO REGRELMEDTX
+           WRITE REGRELMEDTX.
+           ADD 1 TO W-SUBTOT
+           ADD 1 TO W-TOTGERAL
+           GO TO LER-MED-ESP.
+
+       FECHA-ESP.
+           MOVE SPACES TO REGRELMEDTX
+           STRING "   SUBTOTAL DA ESPECIALIDADE ..... : " W-SUBTOT
+                  DELIMITED BY SIZE INTO REGRELMEDTX
+           WRITE REGRELMEDTX.
+           GO TO GRAVA-ESP.
+
+       FECHA-RELATORIO.
+           MOVE SPACES TO REGRELMEDTX
+           WRITE REGRELMEDTX.
+           MOVE ALL "-" TO REGRELMEDTX
+           WRITE REGRELMEDTX.
+           MOVE SPACES TO REGRELMEDTX
+           STRING "TOTAL GERAL DE VINCULOS MEDICO/ESPEC. : "
+                  W-TOTGERAL
+                  DELIMITED BY SIZE INTO REGRELMEDTX
+           WRITE REGRELMEDTX.
+
+           MOVE "*** RELATORIO RELMEDTX.TXT GERADO COM SUCESSO ***"
+                                                            TO MENS
+           PERFORM RMensa THRU RMensa-FIM.
+
+      ****** ROTINA FIM ******************
+       RotinaFim.
+           CLOSE CADMED CADESP RELMEDTX.
+       RotinaFim2.
+           EXIT PROGRAM.
+       RotinaFim3.
+           STOP RUN.
+
+      *********** Mensagem **********************
+       RMensa.
+                MOVE ZEROS TO W-CONT
+                MOVE ZEROS TO W-CONT2.
+
+       RMensa1.
+               IF W-CONT2 < 10
+                  DISPLAY (24, 12) Mens
+               ELSE
+                  DISPLAY (24, 12) Limpa
+                  MOVE SPACES TO MENS
+                  GO TO RMensa-Fim.
+
+       RMensa2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa2
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) LIMPA.
+       RMensa3.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa3
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) MENS.
+                   GO TO RMensa1.
+
+       RMensa-FIM.
+                EXIT.
