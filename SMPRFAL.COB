@@ -0,0 +1,386 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMPRFAL.
+      *AUTHOR. ADRIANO GALAN DA SILVA.
+      **************************************************
+      * RELATORIO DE FALTAS POR MEDICO E POR CONVENIO   *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODMEDICO
+                                       WITH DUPLICATES.
+
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEM WITH DUPLICATES.
+
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEC WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
+
+       SELECT FALTTX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01 REGCONSU.
+          03 KEYPRINCIPAL.
+             05 CPFC          PIC 9(11).
+             05 DATACON1.
+                07 DIACON1     PIC 9(02).
+                07 MESCON1     PIC 9(02).
+                07 ANOCON1     PIC 9(04).
+             05 SEQCON        PIC 9(02).
+          03 HORACON.
+             05 HORACONH      PIC 9(02).
+             05 HORACONM      PIC 9(02).
+          03 CODMEDICO        PIC 9(06).
+          03 DOCONVENIO       PIC 9(04).
+          03 CODCID1          PIC 9(04).
+          03 DESCRICAO1       PIC X(60).
+          03 DESCRICAO2       PIC X(60).
+          03 NOMECCONS        PIC X(30).
+          03 PLANOCONS        PIC 9(02).
+          03 VALORCONSULTACONS PIC 9(06)V99.
+          03 VALORCOPAGTOCONS  PIC 9(06)V99.
+          03 STATUSCONS        PIC X(01).
+          03 AUTORIZACAO       PIC X(10).
+      *
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM           PIC 9(06).
+          03 NOMEM         PIC X(30).
+          03 QTDESPEC      PIC 9(01).
+          03 ESPECIALIDADE PIC 9(02) OCCURS 6 TIMES.
+          03 SEXOMEDICO    PIC X(01).
+          03 DNASCM.
+             05 DIANAS     PIC 9(02).
+             05 MESNAS     PIC 9(02).
+             05 ANONAS     PIC 9(04).
+          03 SITUACAO      PIC X(01).
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+          03 CODIGO        PIC 9(04).
+          03 NOMEC         PIC X(30).
+          03 PLANO         PIC 9(02).
+          03 VALORCONSULTA     PIC 9(06)V99.
+          03 VALORCOPAGTO     PIC 9(06)V99.
+          03 SITUACAO      PIC X(01).
+      *
+       FD FALTTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FALTTX.TXT".
+       01 REGFALTTX          PIC X(100).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT      PIC 9(04) VALUE ZEROS.
+       77 W-CONT2     PIC 9(06) VALUE ZEROS.
+       01 W-OPCAO     PIC X(01) VALUE SPACES.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 W-ACT       PIC 9(02) VALUE ZEROS.
+       01 MENS        PIC X(50) VALUE SPACES.
+       01 LIMPA       PIC X(55) VALUE SPACES.
+       01 IND         PIC 9(04) VALUE ZEROS.
+       01 IND2        PIC 9(04) VALUE ZEROS.
+       01 W-ACHOU     PIC 9(01) VALUE ZEROS.
+       01 W-TOTLIDOS  PIC 9(06) VALUE ZEROS.
+       01 W-TOTFALTOU PIC 9(06) VALUE ZEROS.
+       01 NUMMED      PIC 9(04) VALUE ZEROS.
+       01 NUMCONV     PIC 9(04) VALUE ZEROS.
+       01 W-PERC      PIC 9(03)V99 VALUE ZEROS.
+
+       01 TABMED.
+          03 TBMEDCRM    PIC 9(06) OCCURS 200 TIMES.
+          03 TBMEDTOT    PIC 9(06) OCCURS 200 TIMES.
+          03 TBMEDFALT   PIC 9(06) OCCURS 200 TIMES.
+
+       01 TABCONV.
+          03 TBCONVCOD   PIC 9(04) OCCURS 100 TIMES.
+          03 TBCONVTOT   PIC 9(06) OCCURS 100 TIMES.
+          03 TBCONVFALT  PIC 9(06) OCCURS 100 TIMES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAFILTRO.
+           05  BLANK SCREEN.
+           05  LINE 04  COLUMN 01
+               VALUE  "  *** RELATORIO DE FALTAS (NO-SHOW) ***".
+           05  LINE 08  COLUMN 01
+               VALUE  "  CONFIRMA GERACAO DO RELATORIO (S/N) : ".
+           05  TW-OPCAO
+               LINE 08  COLUMN 42  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+           DISPLAY TELAFILTRO.
+
+       INC-OPC.
+           ACCEPT TW-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** RELATORIO CANCELADO PELO OPERADOR ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim2.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO INC-OPC.
+
+       INC-OP0.
+           OPEN INPUT CADCONSU
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADCONSU NAO EXISTE ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONSU" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2.
+           OPEN INPUT CADMED CADCONV.
+
+           MOVE ZEROS TO NUMMED NUMCONV W-TOTLIDOS W-TOTFALTOU
+           START CADCONSU KEY IS NOT LESS KEYPRINCIPAL INVALID KEY
+              GO TO FECHA-RELATORIO.
+
+       LER-CONSU.
+           READ CADCONSU NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO FECHA-RELATORIO.
+
+           IF STATUSCONS = "C"
+              GO TO LER-CONSU.
+
+           ADD 1 TO W-TOTLIDOS
+           PERFORM ACHA-MED THRU ACHA-MED-FIM
+           PERFORM ACHA-CONV THRU ACHA-CONV-FIM
+           IF STATUSCONS = "F"
+              ADD 1 TO W-TOTFALTOU
+              ADD 1 TO TBMEDFALT (IND)
+              ADD 1 TO TBCONVFALT (IND2).
+           GO TO LER-CONSU.
+
+       ACHA-MED.
+           MOVE 0 TO W-ACHOU
+           MOVE 1 TO IND.
+       ACHA-MED-LOOP.
+           IF IND > NUMMED
+              GO TO ACHA-MED-NOVO.
+           IF TBMEDCRM (IND) = CODMEDICO
+              MOVE 1 TO W-ACHOU
+              GO TO ACHA-MED-ACHOU.
+           ADD 1 TO IND
+           GO TO ACHA-MED-LOOP.
+       ACHA-MED-NOVO.
+           ADD 1 TO NUMMED
+           IF NUMMED > 200
+              MOVE "*** TABELA DE MEDICOS ESTOURADA ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              SUBTRACT 1 FROM NUMMED
+              MOVE 200 TO IND
+              GO TO ACHA-MED-FIM.
+           MOVE NUMMED TO IND
+           MOVE CODMEDICO TO TBMEDCRM (IND)
+           MOVE ZEROS TO TBMEDTOT (IND) TBMEDFALT (IND).
+       ACHA-MED-ACHOU.
+           ADD 1 TO TBMEDTOT (IND).
+       ACHA-MED-FIM.
+           EXIT.
+
+       ACHA-CONV.
+           MOVE 0 TO W-ACHOU
+           MOVE 1 TO IND2.
+       ACHA-CONV-LOOP.
+           IF IND2 > NUMCONV
+              GO TO ACHA-CONV-NOVO.
+           IF TBCONVCOD (IND2) = DOCONVENIO
+              MOVE 1 TO W-ACHOU
+              GO TO ACHA-CONV-ACHOU.
+           ADD 1 TO IND2
+           GO TO ACHA-CONV-LOOP.
+       ACHA-CONV-NOVO.
+           ADD 1 TO NUMCONV
+           IF NUMCONV > 100
+              MOVE "*** TABELA DE CONVENIOS ESTOURADA ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              SUBTRACT 1 FROM NUMCONV
+              MOVE 100 TO IND2
+              GO TO ACHA-CONV-FIM.
+           MOVE NUMCONV TO IND2
+           MOVE DOCONVENIO TO TBCONVCOD (IND2)
+           MOVE ZEROS TO TBCONVTOT (IND2) TBCONVFALT (IND2).
+       ACHA-CONV-ACHOU.
+           ADD 1 TO TBCONVTOT (IND2).
+       ACHA-CONV-FIM.
+           EXIT.
+
+       FECHA-RELATORIO.
+           OPEN OUTPUT FALTTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO FALTTX" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim.
+
+           MOVE SPACES TO REGFALTTX
+           STRING "RELATORIO DE FALTAS (NO-SHOW) POR MEDICO"
+                  DELIMITED BY SIZE INTO REGFALTTX
+           WRITE REGFALTTX.
+           MOVE ALL "-" TO REGFALTTX
+           WRITE REGFALTTX.
+
+           IF NUMMED = 0
+              MOVE SPACES TO REGFALTTX
+              STRING "NENHUMA CONSULTA ENCONTRADA"
+                     DELIMITED BY SIZE INTO REGFALTTX
+              WRITE REGFALTTX
+              GO TO GRAVA-CONV.
+
+           MOVE 1 TO IND.
+       GRAVA-MED.
+           MOVE TBMEDCRM (IND) TO CRM
+           READ CADMED
+           IF ST-ERRO NOT = "00"
+              MOVE "** MEDICO NAO CADASTRADO **" TO NOMEM.
+           COMPUTE W-PERC ROUNDED =
+                   (TBMEDFALT (IND) * 100) / TBMEDTOT (IND)
+           MOVE SPACES TO REGFALTTX
+           STRING "CRM: " TBMEDCRM (IND)
+                  "  " NOMEM
+                  "  CONSULTAS: " TBMEDTOT (IND)
+                  "  FALTAS: " TBMEDFALT (IND)
+                  "  TAXA: " W-PERC "%"
+                  DELIMITED BY SIZE INTO REGFALTTX
+           WRITE REGFALTTX.
+           ADD 1 TO IND
+           IF IND NOT > NUMMED
+              GO TO GRAVA-MED.
+
+       GRAVA-CONV.
+           MOVE SPACES TO REGFALTTX
+           WRITE REGFALTTX.
+           MOVE SPACES TO REGFALTTX
+           STRING "RELATORIO DE FALTAS (NO-SHOW) POR CONVENIO"
+                  DELIMITED BY SIZE INTO REGFALTTX
+           WRITE REGFALTTX.
+           MOVE ALL "-" TO REGFALTTX
+           WRITE REGFALTTX.
+
+           IF NUMCONV = 0
+              MOVE SPACES TO REGFALTTX
+              STRING "NENHUMA CONSULTA ENCONTRADA"
+                     DELIMITED BY SIZE INTO REGFALTTX
+              WRITE REGFALTTX
+              GO TO GRAVA-TOTAIS.
+
+           MOVE 1 TO IND2.
+       GRAVA-CONVLINHA.
+           MOVE TBCONVCOD (IND2) TO CODIGO
+           READ CADCONV
+           IF ST-ERRO NOT = "00"
+              MOVE "** CONVENIO NAO CADASTRADO **" TO NOMEC.
+           COMPUTE W-PERC ROUNDED =
+                   (TBCONVFALT (IND2) * 100) / TBCONVTOT (IND2)
+           MOVE SPACES TO REGFALTTX
+           STRING "CONVENIO: " TBCONVCOD (IND2)
+                  "  " NOMEC
+                  "  CONSULTAS: " TBCONVTOT (IND2)
+                  "  FALTAS: " TBCONVFALT (IND2)
+                  "  TAXA: " W-PERC "%"
+                  DELIMITED BY SIZE INTO REGFALTTX
+           WRITE REGFALTTX.
+           ADD 1 TO IND2
+           IF IND2 NOT > NUMCONV
+              GO TO GRAVA-CONVLINHA.
+
+       GRAVA-TOTAIS.
+           MOVE SPACES TO REGFALTTX
+           WRITE REGFALTTX.
+           MOVE ALL "-" TO REGFALTTX
+           WRITE REGFALTTX.
+           MOVE SPACES TO REGFALTTX
+           STRING "TOTAL DE CONSULTAS (EXCETO CANCELADAS) . : "
+                  W-TOTLIDOS
+                  DELIMITED BY SIZE INTO REGFALTTX
+           WRITE REGFALTTX.
+           MOVE SPACES TO REGFALTTX
+           STRING "TOTAL DE FALTAS ......................... : "
+                  W-TOTFALTOU
+                  DELIMITED BY SIZE INTO REGFALTTX
+           WRITE REGFALTTX.
+           CLOSE FALTTX.
+
+           MOVE "*** RELATORIO FALTTX.TXT GERADO COM SUCESSO ***"
+                                                            TO MENS
+           PERFORM RMensa THRU RMensa-FIM.
+
+      ****** ROTINA FIM ******************
+       RotinaFim.
+           CLOSE CADCONSU CADMED CADCONV.
+       RotinaFim2.
+           EXIT PROGRAM.
+       RotinaFim3.
+           STOP RUN.
+
+      *********** Mensagem **********************
+       RMensa.
+                MOVE ZEROS TO W-CONT
+                MOVE ZEROS TO W-CONT2.
+
+       RMensa1.
+               IF W-CONT2 < 10
+                  DISPLAY (24, 12) Mens
+               ELSE
+                  DISPLAY (24, 12) Limpa
+                  MOVE SPACES TO MENS
+                  GO TO RMensa-Fim.
+
+       RMensa2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa2
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) LIMPA.
+       RMensa3.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa3
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) MENS.
+                   GO TO RMensa1.
+
+       RMensa-FIM.
+                EXIT.
