@@ -0,0 +1,286 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMPRSEQ.
+      *AUTHOR. ADRIANO GALAN DA SILVA.
+      **************************************************
+      * BACKFILL DE SEQUENCIA (SEQCON) EM CADCONSU       *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODMEDICO
+                                       WITH DUPLICATES.
+
+       SELECT SEQTX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01 REGCONSU.
+          03 KEYPRINCIPAL.
+             05 CPFC          PIC 9(11).
+             05 DATACON1.
+                07 DIACON1     PIC 9(02).
+                07 MESCON1     PIC 9(02).
+                07 ANOCON1     PIC 9(04).
+             05 SEQCON        PIC 9(02).
+          03 HORACON.
+             05 HORACONH      PIC 9(02).
+             05 HORACONM      PIC 9(02).
+          03 CODMEDICO        PIC 9(06).
+          03 DOCONVENIO       PIC 9(04).
+          03 CODCID1          PIC 9(04).
+          03 DESCRICAO1       PIC X(60).
+          03 DESCRICAO2       PIC X(60).
+          03 NOMECCONS        PIC X(30).
+          03 PLANOCONS        PIC 9(02).
+          03 VALORCONSULTACONS PIC 9(06)V99.
+          03 VALORCOPAGTOCONS  PIC 9(06)V99.
+          03 STATUSCONS        PIC X(01).
+          03 AUTORIZACAO       PIC X(10).
+      *
+       FD SEQTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "SEQTX.TXT".
+       01 REGSEQTX          PIC X(120).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT      PIC 9(04) VALUE ZEROS.
+       77 W-CONT2     PIC 9(06) VALUE ZEROS.
+       01 W-OPCAO     PIC X(01) VALUE SPACES.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 W-ACT       PIC 9(02) VALUE ZEROS.
+       01 MENS        PIC X(50) VALUE SPACES.
+       01 LIMPA       PIC X(55) VALUE SPACES.
+       01 W-TOTLIDOS    PIC 9(06) VALUE ZEROS.
+       01 W-TOTZERO     PIC 9(06) VALUE ZEROS.
+       01 W-TOTFIXO     PIC 9(06) VALUE ZEROS.
+       01 W-TOTSEMVAGA  PIC 9(06) VALUE ZEROS.
+       01 IND           PIC 9(04) VALUE ZEROS.
+       01 W-SEQNOVO     PIC 9(02) VALUE ZEROS.
+       01 W-SAVEREC     PIC X(218) VALUE SPACES.
+
+       01 TABZEROX.
+          03 TBZERO     OCCURS 2000 TIMES.
+             05 TBZ-CPF    PIC 9(11).
+             05 TBZ-DATA.
+                07 TBZ-DIA PIC 9(02).
+                07 TBZ-MES PIC 9(02).
+                07 TBZ-ANO PIC 9(04).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAFILTRO.
+           05  BLANK SCREEN.
+           05  LINE 04  COLUMN 01
+               VALUE  "  *** BACKFILL DE SEQUENCIA EM CADCONSU ***".
+           05  LINE 06  COLUMN 01
+               VALUE  "  LOCALIZA CONSULTAS GRAVADAS SEM NUMERO DE ".
+           05  LINE 07  COLUMN 01
+               VALUE  "  SEQUENCIA (SEQCON=00) E REGRAVA CADA UMA ".
+           05  LINE 08  COLUMN 01
+               VALUE  "  NA PROXIMA SEQUENCIA LIVRE DO MESMO DIA.".
+           05  LINE 11  COLUMN 01
+               VALUE  "  CONFIRMA O BACKFILL (S/N) : ".
+           05  TW-OPCAO
+               LINE 11  COLUMN 32  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OPC.
+           DISPLAY TELAFILTRO
+           ACCEPT TW-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** BACKFILL CANCELADO PELO OPERADOR ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim2.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO INC-OPC.
+
+       INC-OP0.
+           OPEN I-O CADCONSU
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADCONSU NAO EXISTE ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONSU" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2.
+
+           OPEN OUTPUT SEQTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO SEQTX" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim.
+
+           MOVE ZEROS TO IND.
+           MOVE ZEROS TO KEYPRINCIPAL.
+           START CADCONSU KEY IS NOT LESS KEYPRINCIPAL INVALID KEY
+              GO TO FASE1-FIM.
+
+       LER-CONSU1.
+           READ CADCONSU NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO FASE1-FIM.
+           ADD 1 TO W-TOTLIDOS
+           IF SEQCON NOT = 0
+              GO TO LER-CONSU1.
+
+           ADD 1 TO IND
+           IF IND > 2000
+              MOVE "*** TABELA DE PENDENCIAS ESTOURADA ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO FASE1-FIM.
+           MOVE CPFC      TO TBZ-CPF (IND)
+           MOVE DATACON1  TO TBZ-DATA (IND)
+           GO TO LER-CONSU1.
+
+       FASE1-FIM.
+           MOVE IND TO W-TOTZERO
+           IF W-TOTZERO = 0
+              GO TO FASE2-FIM.
+
+           MOVE 1 TO IND.
+
+       FASE2.
+           IF IND > W-TOTZERO
+              GO TO FASE2-FIM.
+
+           MOVE TBZ-CPF (IND)   TO CPFC
+           MOVE TBZ-DATA (IND)  TO DATACON1
+           MOVE ZEROS           TO SEQCON
+           READ CADCONSU
+           IF ST-ERRO NOT = "00"
+              GO TO FASE2-PROX.
+
+           MOVE REGCONSU TO W-SAVEREC
+           MOVE 1 TO W-SEQNOVO.
+
+       PROCURA-VAGA.
+           MOVE W-SEQNOVO TO SEQCON
+           READ CADCONSU
+           IF ST-ERRO = "23"
+              GO TO GRAVA-VAGA.
+           ADD 1 TO W-SEQNOVO
+           IF W-SEQNOVO > 99
+              ADD 1 TO W-TOTSEMVAGA
+              GO TO FASE2-PROX
+           ELSE
+              GO TO PROCURA-VAGA.
+
+      ***  A VAGA SO E GRAVADA, E O REGISTRO ORIGINAL SO E
+      ***  REMOVIDO, DEPOIS QUE A NOVA SEQUENCIA FOR CONFIRMADA -
+      ***  ISSO EVITA PERDER A CONSULTA SE A GRAVACAO FALHAR.
+       GRAVA-VAGA.
+           MOVE W-SAVEREC TO REGCONSU
+           MOVE W-SEQNOVO TO SEQCON
+           WRITE REGCONSU
+           IF ST-ERRO NOT = "00"
+              MOVE "*** ERRO GRAVANDO SEQUENCIA, ORIGINAL MANTIDO ***"
+                   TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO FASE2-PROX.
+
+           ADD 1 TO W-TOTFIXO
+           MOVE ZEROS TO SEQCON
+           DELETE CADCONSU RECORD
+           IF ST-ERRO NOT = "00"
+              MOVE "*** ERRO REMOVENDO REGISTRO ORIGINAL (SEQ=00) ***"
+                   TO MENS
+              PERFORM RMensa THRU RMensa-FIM.
+
+       FASE2-PROX.
+           ADD 1 TO IND
+           GO TO FASE2.
+
+       FASE2-FIM.
+           MOVE SPACES TO REGSEQTX
+           STRING "BACKFILL DE SEQUENCIA (SEQCON) EM CADCONSU"
+                  DELIMITED BY SIZE INTO REGSEQTX
+           WRITE REGSEQTX.
+           MOVE ALL "-" TO REGSEQTX
+           WRITE REGSEQTX.
+           MOVE SPACES TO REGSEQTX
+           STRING "CONSULTAS LIDAS ................. : " W-TOTLIDOS
+                  DELIMITED BY SIZE INTO REGSEQTX
+           WRITE REGSEQTX.
+           MOVE SPACES TO REGSEQTX
+           STRING "CONSULTAS SEM SEQUENCIA (SEQCON=0) : " W-TOTZERO
+                  DELIMITED BY SIZE INTO REGSEQTX
+           WRITE REGSEQTX.
+           MOVE SPACES TO REGSEQTX
+           STRING "CONSULTAS CORRIGIDAS ............. : " W-TOTFIXO
+                  DELIMITED BY SIZE INTO REGSEQTX
+           WRITE REGSEQTX.
+           MOVE SPACES TO REGSEQTX
+           STRING "CONSULTAS SEM VAGA DE SEQUENCIA ... : "
+                  W-TOTSEMVAGA
+                  DELIMITED BY SIZE INTO REGSEQTX
+           WRITE REGSEQTX.
+           CLOSE SEQTX.
+
+           MOVE "*** BACKFILL CONCLUIDO, VEJA O SEQTX.TXT ***" TO MENS
+           PERFORM RMensa THRU RMensa-FIM.
+
+      ****** ROTINA FIM ******************
+       RotinaFim.
+           CLOSE CADCONSU.
+       RotinaFim2.
+           EXIT PROGRAM.
+       RotinaFim3.
+           STOP RUN.
+
+      *********** Mensagem **********************
+       RMensa.
+                MOVE ZEROS TO W-CONT
+                MOVE ZEROS TO W-CONT2.
+
+       RMensa1.
+               IF W-CONT2 < 10
+                  DISPLAY (24, 12) Mens
+               ELSE
+                  DISPLAY (24, 12) Limpa
+                  MOVE SPACES TO MENS
+                  GO TO RMensa-Fim.
+
+       RMensa2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa2
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) LIMPA.
+       RMensa3.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa3
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) MENS.
+                   GO TO RMensa1.
+
+       RMensa-FIM.
+                EXIT.
