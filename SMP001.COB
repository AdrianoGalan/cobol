@@ -1,412 +1,754 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SMP001.
-      *AUTHOR. ADRIANO GALAN DA SILVA.
-      **************************************
-      * MANUTENCAO DO CADASTRO DE MEDICO   *
-      **************************************
-      *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-             DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT CADMED ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CRM
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
-      *
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-       FILE SECTION.
-       FD CADMED
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADMED.DAT". 
-       01 REGMED.
-          03 CRM           PIC 9(06).
-          03 NOME          PIC X(30).
-          03 ESPECIALIDADE PIC 9(02).
-          03 SEXO          PIC X(01).
-          03 DNASC.
-             05 DIANAS     PIC 9(02).
-             05 MESNAS     PIC 9(02).
-             05 ANONAS     PIC 9(04).
-      *
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       77 W-CONT        PIC 9(06) VALUE ZEROS.
-       77 W-CONT2       PIC 9(06) VALUE ZEROS.
-       77 W-OPCAO       PIC X(01) VALUE SPACES.
-       77 W-ACT         PIC 9(02) VALUE ZEROS.
-       77 MENS          PIC X(50) VALUE SPACES.
-       77 LIMPA         PIC X(50) VALUE SPACES. 
-       01 ST-ERRO       PIC X(02) VALUE "00".
-       01 W-SEL         PIC 9(01) VALUE ZEROS.
-
-       01 TXTESPEC      PIC X(15) VALUE SPACES.
-       01 IND           PIC 9(02) VALUE ZEROS.
-       
-     
-       01 TABSEXOX.
-          03 FILLER     PIC X(11) VALUE "MMASCULINO".
-          03 FILLER     PIC X(11) VALUE "FFEMENINO".
-       01 TABESP REDEFINES TABSEXOX.
-          03 TBSEXO   PIC X(11) OCCURS 2 TIMES.
-       01 TXTSEXO.
-          03 TXTSEXOCRM PIC X(01) VALUE SPACES.
-          03 TXTSEXOTEXTO PIC X(10) VALUE SPACES.      
-
-
-
-       01 TABESPECX.
-          03 FILLER     PIC X(15) VALUE "CLINICA MEDICA".
-          03 FILLER     PIC X(15) VALUE "UROLOGIA".
-          03 FILLER     PIC X(15) VALUE "GINICOLOGISTA".
-          03 FILLER     PIC X(15) VALUE "PEDIATRIA".
-          03 FILLER     PIC X(15) VALUE "CARDIOLOGISTA ".
-          03 FILLER     PIC X(15) VALUE "OUTRO".
-       01 TABESPEC REDEFINES TABESPECX.
-          03 TBESPEC   PIC X(15) OCCURS 6 TIMES.
-
-
-      *-----------------------------------------------------------------
-       SCREEN SECTION.  
-       01  TELAMED.
-           05  BLANK SCREEN.
-           05  LINE 02  COLUMN 01 
-               VALUE  "                             CADASTRO ME".
-           05  LINE 02  COLUMN 41 
-               VALUE  "EDICO".
-           05  LINE 04  COLUMN 01 
-               VALUE  "   CRM:".
-           05  LINE 07  COLUMN 01 
-               VALUE  "   NOME:".
-           05  LINE 10  COLUMN 01 
-               VALUE  "   ESPECIALIDADE:".
-           05  LINE 13  COLUMN 01 
-               VALUE  "   SEXO:".
-           05  LINE 16  COLUMN 01 
-               VALUE  "   DATA NASCIMENTO:".
-           05  TCRM
-               LINE 04  COLUMN 09  PIC 9(09)
-               USING  CRM
-               HIGHLIGHT.
-           05  TNOME
-               LINE 07  COLUMN 10  PIC X(30)
-               USING  NOME
-               HIGHLIGHT.
-           05  TESPECIALIDADE
-               LINE 10  COLUMN 19  PIC X(02)
-               USING  ESPECIALIDADE
-               HIGHLIGHT.
-           05  TTXTESPEC
-               LINE 10  COLUMN 22  PIC X(20)
-               USING  TXTESPEC
-               HIGHLIGHT.
-           05  TSEXO
-               LINE 13  COLUMN 10  PIC X(01)
-               USING  SEXO
-               HIGHLIGHT.
-           05  TTXTSEXO
-               LINE 13  COLUMN 12  PIC X(10)
-               USING  TXTSEXO
-               HIGHLIGHT.
-           05  TDNASC
-               LINE 16  COLUMN 21  PIC X(08)
-               USING  DNASC
-               HIGHLIGHT.
-          
-       01  TELAESP.
-           05  LINE 10  COLUMN 41 
-               VALUE  "         1 - CLINICA MEDICA".
-           05  LINE 11  COLUMN 41 
-               VALUE  "         2 - UROLOGIA".
-           05  LINE 12  COLUMN 41 
-               VALUE  "         3 - GINICOLOGISTA". 
-           05  LINE 13  COLUMN 41 
-               VALUE  "         4 - PEDIATRIA".      
-           05  LINE 14  COLUMN 41 
-               VALUE  "         5 - CARDIOLOGISTA".
-           05  LINE 15  COLUMN 41 
-               VALUE  "         6 - OUTRO".
-
-       01  TELASEXO.
-           05  LINE 10  COLUMN 41 
-               VALUE  "         M - MASCULINO".
-           05  LINE 11  COLUMN 41 
-               VALUE  "         F - FEMENINO".      
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-   
-      ********** ABRE OU CRIA ARQUIVO*************************
-       R0.
-           OPEN I-O CADMED
-           IF ST-ERRO NOT = "00"  
-              IF ST-ERRO = "30"
-                 OPEN OUTPUT CADMED
-                 CLOSE CADMED
-                 MOVE "*** ARQUIVO CADMED FOI CRIADO **" TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO R0
-              ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADMIGO" TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO RotinaFim
-           ELSE
-                 NEXT SENTENCE.
-                 
-      ********** FIM ABRE OU CRIA ARQUIVO*************************
-      *********ZERAR CAMPOS E MOSTRAR A TELA**********************     
-       R1.
-           MOVE SPACES TO NOME SEXO  TXTSEXO TXTESPEC
-           MOVE ZEROS TO CRM ESPECIALIDADE DNASC 
-           DISPLAY TELAMED. 
-           
-      *********FIM ZERAR CAMPOS E MOSTRAR A TELA**********************
-       R2.
-           ACCEPT TCRM
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO RotinaFim.
-           
-
-      ***** VERIFICA SE FOI DIGITADO UMA PLACA
-           IF CRM = 0
-              MOVE "*** DIGITE O CRM ***" TO MENS
-              PERFORM RMensa THRU RMensa-FIM
-              GO TO R2.
-
-       LER-CADMED.
-           READ CADMED
-           IF ST-ERRO NOT = "23"
-             IF ST-ERRO = "00"
-               
-                PERFORM R5A
-                DISPLAY TELAMED
-                GO TO Ace01
-                
-             ELSE
-                MOVE "ERRO NA LEITURA ARQUIVO CADMED" TO MENS
-                PERFORM RMensa THRU RMensa-FIM
-                GO TO RotinaFim
-           ELSE
-                NEXT SENTENCE.
-       
-       R3. 
-           DISPLAY TELAMED 
-           ACCEPT TNOME
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R2. 
-           IF NOME = SPACES 
-              MOVE "DIGITE O NOME DO MEDICO" TO MENS
-              PERFORM RMensa THRU RMensa-FIM
-              GO TO R3.  
-
-       R4.   
-           DISPLAY TELAMED 
-           DISPLAY TELAESP
-           ACCEPT TESPECIALIDADE
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R3. 
-           IF ESPECIALIDADE = 0 OR ESPECIALIDADE > 6
-              MOVE "*** ESCOLHA UMA ESPECIALIDADE ***" TO MENS
-              PERFORM RMensa THRU RMensa-FIM
-              GO TO R4. 
-       R4A.    
-           MOVE TBESPEC(ESPECIALIDADE) TO TXTESPEC
-           DISPLAY TXTESPEC. 
-
-           DISPLAY TELAMED.
-   
-       
-
-       R5.  
-           DISPLAY TELASEXO   
-           MOVE 1 TO IND 
-
-           ACCEPT TSEXO
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R4. 
-           IF SEXO = SPACES 
-              MOVE "*** ESCOLHA UM SEXO ***" TO MENS
-              PERFORM RMensa THRU RMensa-FIM
-              GO TO R5. 
-       R5A.    
-           MOVE TBSEXO(IND) TO TXTSEXO
-           IF TXTSEXOCRM NOT = SEXO
-              ADD 1 TO IND
-              IF IND < 3
-                 GO TO R5A
-              ELSE
-                 MOVE "*** SEXO INVALIDO***" TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO R5 
-           ELSE
-                MOVE ZEROS TO IND
-                MOVE TXTSEXOTEXTO TO TXTSEXO
-                DISPLAY TTXTSEXO.   
-                DISPLAY TELAMED.
-
-       R6.    
-           DISPLAY TELAMED    
-           ACCEPT TDNASC
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R5. 
-           IF DNASC = 0 
-              MOVE "*** DIGITE A DATA DE NASCIMENTO ***" TO MENS
-              PERFORM RMensa THRU RMensa-FIM
-              GO TO R6.
-           IF MESNAS < 1 OR MESNAS > 12
-              MOVE "*** MES INVALIDO ***" TO MENS
-              PERFORM RMensa THRU RMensa-FIM
-              GO TO R6.    
-           IF DIANAS < 1 OR DIANAS > 31
-              MOVE "*** DIA INVALIDO ***" TO MENS
-              PERFORM RMensa THRU RMensa-FIM
-              GO TO R6.   
-           IF ANONAS < 1900 OR ANONAS > 2005
-              MOVE "*** ANO INVALIDO ***" TO MENS
-              PERFORM RMensa THRU RMensa-FIM
-              GO TO R6. 
-
-                     
-                  
-
-       INC-OPC.
-                MOVE "S" TO W-OPCAO
-                DISPLAY (24, 40) "DADOS OK (S/N) : ".
-                ACCEPT (24, 57) W-OPCAO WITH UPDATE
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO R6.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO R1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO INC-OPC.
-       INC-WR1.
-                WRITE REGMED
-                IF ST-ERRO = "00" OR "02"
-                      MOVE "*** DADOS GRAVADOS *** " TO MENS
-                      PERFORM RMensa THRU RMensa-FIM
-                      GO TO R1.
-                IF ST-ERRO = "22"
-                  
-                  GO TO AltRw1
-                ELSE
-                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DO CARRO"
-                                                       TO MENS
-                      PERFORM RMensa THRU RMensa-FIM
-                      GO TO RotinaFim.  
-
-
-      ***************** GRUD ****************
-  
-       Ace01.
-                DISPLAY (24, 12)
-                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
-                ACCEPT (24, 55) W-OPCAO
-                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
-                    AND W-OPCAO NOT = "E" GO TO Ace01.
-                MOVE SPACES TO MENS
-                DISPLAY (24, 12) MENS
-                IF W-OPCAO = "N"
-                   GO TO R1  
-                ELSE
-                   IF W-OPCAO = "A"
-                      MOVE 1 TO W-SEL
-                      GO TO R3.
-      *          
-       ExcOpc.
-                DISPLAY (24, 40) "EXCLUIR   (S/N) : ".
-                ACCEPT (24, 57) W-OPCAO
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO R1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO ExcOpc.
-       ExcDl1.
-                DELETE CADMED RECORD
-                IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO EXCLUIDO ***" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO R1.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
-                PERFORM RMensa THRU RMensa-FIM
-                GO TO RotinaFim.
-      *
-       AltOpc.
-                DISPLAY (24, 40) "ALTERAR  (S/N) : ".
-                ACCEPT (24, 57) W-OPCAO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO R6.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO R1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO AltOpc.
-       AltRw1.
-                REWRITE REGMED
-                IF ST-ERRO = "00" OR "02"
-                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO R1.
-                MOVE "ERRO NA ALTERACAO DO REGISTRO CARRO"   TO MENS
-                PERFORM RMensa THRU RMensa-FIM
-                GO TO RotinaFim.
-
-       
-  
-
-      *********** Mensagem **********************
-       RMensa.
-                MOVE ZEROS TO W-CONT
-                MOVE ZEROS TO W-CONT2.
-
-       RMensa1.
-               IF W-CONT2 < 10
-                  DISPLAY (24, 12) Mens
-               ELSE
-                  DISPLAY (24, 12) Limpa
-                  MOVE SPACES TO MENS
-                  GO TO RMensa-Fim.
-
-       RMensa2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 1000
-                   GO TO RMensa2
-                ELSE
-                   ADD 1 TO W-CONT2
-                   MOVE ZEROS TO W-CONT
-                   DISPLAY (24, 12) LIMPA.
-       RMensa3.
-                ADD 1 TO W-CONT
-                IF W-CONT < 1000
-                   GO TO RMensa3
-                ELSE
-                   ADD 1 TO W-CONT2
-                   MOVE ZEROS TO W-CONT
-                   DISPLAY (24, 12) MENS.
-                   GO TO RMensa1.
-            
-       RMensa-FIM.
-                EXIT.
-       RotinaFim.
-           CLOSE CADMED.
-           EXIT PROGRAM.
-         
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP001.
+      *AUTHOR. ADRIANO GALAN DA SILVA.
+      **************************************
+      * MANUTENCAO DO CADASTRO DE MEDICO   *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+
+       SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODMEDICO
+                                       WITH DUPLICATES.
+
+       SELECT SESSAO ASSIGN TO WS-SESSFILE
+                    ORGANIZATION IS SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+       SELECT AUDITTX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+       SELECT CADESP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODESP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMESP WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT". 
+       01 REGMED.
+          03 CRM           PIC 9(06).
+          03 NOME          PIC X(30).
+          03 QTDESPEC      PIC 9(01).
+          03 ESPECIALIDADE PIC 9(02) OCCURS 6 TIMES.
+          03 SEXO          PIC X(01).
+          03 DNASC.
+             05 DIANAS     PIC 9(02).
+             05 MESNAS     PIC 9(02).
+             05 ANONAS     PIC 9(04).
+          03 SITUACAO      PIC X(01).
+      *
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01 REGCONSU.
+          03 KEYPRINCIPAL.
+             05 CPFC          PIC 9(11).
+             05 DATACON1.
+                07 DIACON1     PIC 9(02).
+                07 MESCON1     PIC 9(02).
+                07 ANOCON1     PIC 9(04).
+             05 SEQCON        PIC 9(02).
+          03 HORACON.
+             05 HORACONH      PIC 9(02).
+             05 HORACONM      PIC 9(02).
+          03 CODMEDICO        PIC 9(06).
+          03 DOCONVENIO       PIC 9(04).
+          03 CODCID1          PIC 9(04).
+          03 DESCRICAO1       PIC X(60).
+          03 DESCRICAO2       PIC X(60).
+          03 NOMECCONS        PIC X(30).
+          03 PLANOCONS        PIC 9(02).
+          03 VALORCONSULTACONS PIC 9(06)V99.
+          03 VALORCOPAGTOCONS  PIC 9(06)V99.
+          03 STATUSCONS        PIC X(01).
+          03 AUTORIZACAO       PIC X(10).
+      *
+       FD SESSAO
+               LABEL RECORD IS STANDARD.
+       01 REGSESSAO.
+          03 SESSCODOPER   PIC 9(04).
+          03 SESSNOME      PIC X(30).
+      *
+       FD AUDITTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDITTX.TXT".
+       01 REGAUDITTX          PIC X(80).
+      *
+       FD CADESP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESP.DAT".
+       01 REGESP.
+          03 CODESP        PIC 9(02).
+          03 DENOMESP      PIC X(15).
+          03 SITUACAO      PIC X(01).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CODOPERAUD  PIC 9(04) VALUE ZEROS.
+       01 W-NOMEOPERAUD PIC X(30) VALUE SPACES.
+       01 W-DATAUD      PIC 9(08) VALUE ZEROS.
+       01 W-HORAUD      PIC 9(08) VALUE ZEROS.
+       01 W-ACAOAUD     PIC X(10) VALUE SPACES.
+       01 W-LINHAUD.
+          03 W-LINHAUD-DATA   PIC 9(08).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-HORA   PIC 9(06).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-COD    PIC 9(04).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-NOME   PIC X(20).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-PROG   PIC X(07).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-ACAO   PIC X(10).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-CHAVE  PIC X(15).
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-CONT2       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 WS-SESSFILE   PIC X(20) VALUE SPACES.
+       01 W-TERMID      PIC X(08) VALUE SPACES.
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 W-ESPCONT     PIC 9(06) VALUE ZEROS.
+
+       01 TXTESPEC      PIC X(15) VALUE SPACES.
+       01 IND           PIC 9(02) VALUE ZEROS.
+       01 W-IESP        PIC 9(01) VALUE ZEROS.
+       01 TXTESPLIST.
+          03 TXTESPLIST-IT OCCURS 6 TIMES.
+             05 TXTESPLIST-NUM PIC Z9.
+             05 FILLER         PIC X VALUE SPACE.
+       01 W-HASCONSU    PIC 9(01) VALUE ZEROS.
+       01 W-CHKCRM      PIC 9(06) VALUE ZEROS.
+       01 W-SAVEMED     PIC X(59) VALUE SPACES.
+       01 W-DUPCRM      PIC 9(06) VALUE ZEROS.
+
+       01 TABLEGESP.
+          03 W-LEGESP   PIC X(30) OCCURS 10 TIMES VALUE SPACES.
+       01 W-ILEG        PIC 9(02) VALUE ZEROS.
+
+     
+       01 TABSEXOX.
+          03 FILLER     PIC X(11) VALUE "MMASCULINO".
+          03 FILLER     PIC X(11) VALUE "FFEMENINO".
+       01 TABESP REDEFINES TABSEXOX.
+          03 TBSEXO   PIC X(11) OCCURS 2 TIMES.
+       01 TXTSEXO.
+          03 TXTSEXOCRM PIC X(01) VALUE SPACES.
+          03 TXTSEXOTEXTO PIC X(10) VALUE SPACES.      
+
+
+
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.  
+       01  TELAMED.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01 
+               VALUE  "                             CADASTRO ME".
+           05  LINE 02  COLUMN 41 
+               VALUE  "EDICO".
+           05  LINE 04  COLUMN 01 
+               VALUE  "   CRM:".
+           05  LINE 07  COLUMN 01 
+               VALUE  "   NOME:".
+           05  LINE 10  COLUMN 01
+               VALUE  "   ESPECIALIDADE:".
+           05  LINE 11  COLUMN 01
+               VALUE  "   QTD/CODIGOS:".
+           05  LINE 13  COLUMN 01
+               VALUE  "   SEXO:".
+           05  LINE 16  COLUMN 01 
+               VALUE  "   DATA NASCIMENTO:".
+           05  TCRM
+               LINE 04  COLUMN 09  PIC 9(09)
+               USING  CRM
+               HIGHLIGHT.
+           05  TNOME
+               LINE 07  COLUMN 10  PIC X(30)
+               USING  NOME
+               HIGHLIGHT.
+           05  TQTDESPEC
+               LINE 11  COLUMN 18  PIC 9(01)
+               USING  QTDESPEC
+               HIGHLIGHT.
+           05  TESPECIALIDADE
+               LINE 10  COLUMN 19  PIC X(02)
+               USING  ESPECIALIDADE (W-IESP)
+               HIGHLIGHT.
+           05  TTXTESPEC
+               LINE 10  COLUMN 22  PIC X(20)
+               USING  TXTESPEC
+               HIGHLIGHT.
+           05  TTXTESPLIST
+               LINE 11  COLUMN 20  PIC X(18)
+               USING  TXTESPLIST
+               HIGHLIGHT.
+           05  TSEXO
+               LINE 13  COLUMN 10  PIC X(01)
+               USING  SEXO
+               HIGHLIGHT.
+           05  TTXTSEXO
+               LINE 13  COLUMN 12  PIC X(10)
+               USING  TXTSEXO
+               HIGHLIGHT.
+           05  TDNASC
+               LINE 16  COLUMN 21  PIC X(08)
+               USING  DNASC
+               HIGHLIGHT.
+          
+       01  TELAESP.
+           05  TLEGESP1
+               LINE 10  COLUMN 41  PIC X(30)
+               USING  W-LEGESP (1).
+           05  TLEGESP2
+               LINE 11  COLUMN 41  PIC X(30)
+               USING  W-LEGESP (2).
+           05  TLEGESP3
+               LINE 12  COLUMN 41  PIC X(30)
+               USING  W-LEGESP (3).
+           05  TLEGESP4
+               LINE 13  COLUMN 41  PIC X(30)
+               USING  W-LEGESP (4).
+           05  TLEGESP5
+               LINE 14  COLUMN 41  PIC X(30)
+               USING  W-LEGESP (5).
+           05  TLEGESP6
+               LINE 15  COLUMN 41  PIC X(30)
+               USING  W-LEGESP (6).
+           05  TLEGESP7
+               LINE 16  COLUMN 41  PIC X(30)
+               USING  W-LEGESP (7).
+           05  TLEGESP8
+               LINE 17  COLUMN 41  PIC X(30)
+               USING  W-LEGESP (8).
+           05  TLEGESP9
+               LINE 18  COLUMN 41  PIC X(30)
+               USING  W-LEGESP (9).
+           05  TLEGESP10
+               LINE 19  COLUMN 41  PIC X(30)
+               USING  W-LEGESP (10).
+
+       01  TELASEXO.
+           05  LINE 10  COLUMN 41 
+               VALUE  "         M - MASCULINO".
+           05  LINE 11  COLUMN 41 
+               VALUE  "         F - FEMENINO".      
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+   
+      ********** ABRE OU CRIA ARQUIVO*************************
+       R0.
+           OPEN I-O CADMED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADMED
+                 CLOSE CADMED
+                 MOVE "*** ARQUIVO CADMED FOI CRIADO **" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADMIGO" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+           ELSE
+                 NEXT SENTENCE.
+
+           MOVE 1 TO W-HASCONSU
+           OPEN INPUT CADCONSU
+           IF ST-ERRO NOT = "00"
+              MOVE 0 TO W-HASCONSU.
+
+           OPEN INPUT CADESP
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADESP" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim.
+
+           PERFORM MONTA-LEGESP THRU MONTA-LEGESP-FIM.
+
+      ********** FIM ABRE OU CRIA ARQUIVO*************************
+      *********ZERAR CAMPOS E MOSTRAR A TELA**********************     
+       R1.
+           MOVE SPACES TO NOME SEXO  TXTSEXO TXTESPEC TXTESPLIST
+           MOVE ZEROS TO CRM DNASC QTDESPEC
+           PERFORM ZERA-ESPEC THRU ZERA-ESPEC-FIM
+           DISPLAY TELAMED.
+           
+      *********FIM ZERAR CAMPOS E MOSTRAR A TELA**********************
+       R2.
+           ACCEPT TCRM
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO RotinaFim.
+           
+
+      ***** VERIFICA SE FOI DIGITADO UMA PLACA
+           IF CRM = 0
+              MOVE "*** DIGITE O CRM ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R2.
+
+       LER-CADMED.
+           READ CADMED
+           IF ST-ERRO (1:1) = "9"
+              MOVE "*** REGISTRO EM USO, AGUARDE... ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              PERFORM ESPERA-BUSY THRU ESPERA-BUSY-FIM
+              GO TO LER-CADMED.
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+               
+                PERFORM R5A
+                DISPLAY TELAMED
+                GO TO Ace01
+                
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADMED" TO MENS
+                PERFORM RMensa THRU RMensa-FIM
+                GO TO RotinaFim
+           ELSE
+                NEXT SENTENCE.
+       
+       R3. 
+           DISPLAY TELAMED 
+           ACCEPT TNOME
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2. 
+           IF NOME = SPACES 
+              MOVE "DIGITE O NOME DO MEDICO" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R3.  
+
+       R4.
+           DISPLAY TELAMED
+           DISPLAY TELAESP
+           ACCEPT TQTDESPEC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+           IF QTDESPEC = 0 OR QTDESPEC > 6
+              MOVE "*** DIGITE DE 1 A 6 ESPECIALIDADES ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R4.
+           PERFORM ZERA-ESPEC THRU ZERA-ESPEC-FIM
+           MOVE 1 TO W-IESP.
+       R4B.
+           DISPLAY TELAESP
+           ACCEPT TESPECIALIDADE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4.
+           IF ESPECIALIDADE (W-IESP) = 0
+              MOVE "*** ESCOLHA UMA ESPECIALIDADE ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R4B.
+           MOVE ESPECIALIDADE (W-IESP) TO CODESP
+           READ CADESP
+           IF ST-ERRO NOT = "00" OR SITUACAO OF REGESP = "I"
+              MOVE "*** ESPECIALIDADE INVALIDA ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R4B.
+           MOVE DENOMESP TO TXTESPEC
+           DISPLAY TTXTESPEC
+           IF W-IESP < QTDESPEC
+              ADD 1 TO W-IESP
+              GO TO R4B.
+       R4A.
+           PERFORM MONTA-ESPLIST THRU MONTA-ESPLIST-FIM
+           DISPLAY TTXTESPLIST.
+
+           DISPLAY TELAMED.
+   
+       
+
+       R5.  
+           DISPLAY TELASEXO   
+           MOVE 1 TO IND 
+
+           ACCEPT TSEXO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4. 
+           IF SEXO = SPACES 
+              MOVE "*** ESCOLHA UM SEXO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R5. 
+       R5A.    
+           MOVE TBSEXO(IND) TO TXTSEXO
+           IF TXTSEXOCRM NOT = SEXO
+              ADD 1 TO IND
+              IF IND < 3
+                 GO TO R5A
+              ELSE
+                 MOVE "*** SEXO INVALIDO***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO R5 
+           ELSE
+                MOVE ZEROS TO IND
+                MOVE TXTSEXOTEXTO TO TXTSEXO
+                DISPLAY TTXTSEXO.   
+                DISPLAY TELAMED.
+
+       R6.    
+           DISPLAY TELAMED    
+           ACCEPT TDNASC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R5. 
+           IF DNASC = 0 
+              MOVE "*** DIGITE A DATA DE NASCIMENTO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R6.
+           IF MESNAS < 1 OR MESNAS > 12
+              MOVE "*** MES INVALIDO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R6.    
+           IF DIANAS < 1 OR DIANAS > 31
+              MOVE "*** DIA INVALIDO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R6.   
+           IF ANONAS < 1900 OR ANONAS > 2005
+              MOVE "*** ANO INVALIDO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R6. 
+
+                     
+                  
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (24, 40) "DADOS OK (S/N) : ".
+                ACCEPT (24, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R6.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO INC-OPC.
+
+      ***** VERIFICA SE JA EXISTE MEDICO CADASTRADO COM ESSE NOME ****
+       CHK-DUPNOME.
+                MOVE REGMED TO W-SAVEMED
+                READ CADMED KEY IS NOME
+                IF ST-ERRO = "00"
+                   MOVE CRM TO W-DUPCRM
+                   MOVE W-SAVEMED TO REGMED
+                   DISPLAY (23, 01) LIMPA
+                   DISPLAY (23, 01) "JA EXISTE MEDICO COM ESSE NOME, "
+                   DISPLAY (23, 33) "CRM: "
+                   DISPLAY (23, 38) W-DUPCRM
+                   DISPLAY (24, 40) "CONFIRMA MESMO ASSIM (S/N) : "
+                   MOVE "S" TO W-OPCAO
+                   ACCEPT (24, 70) W-OPCAO WITH UPDATE
+                   DISPLAY (23, 01) LIMPA
+                   IF W-OPCAO = "N" OR "n"
+                      MOVE "*** INCLUSAO CANCELADA - NOME DUPLICADO ***"
+                                                                TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO R1
+                ELSE
+                   MOVE W-SAVEMED TO REGMED.
+
+       INC-WR1.
+                MOVE "A" TO SITUACAO OF REGMED
+                WRITE REGMED
+                IF ST-ERRO (1:1) = "9"
+                   MOVE "*** REGISTRO EM USO, AGUARDE... ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   PERFORM ESPERA-BUSY THRU ESPERA-BUSY-FIM
+                   GO TO INC-WR1.
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      MOVE "INCLUSAO" TO W-ACAOAUD
+                      PERFORM GRAVA-AUDIT THRU GRAVA-AUDIT-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+
+                  GO TO AltRw1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DO CARRO"
+                                                       TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO RotinaFim.  
+
+
+      ***************** GRUD ****************
+  
+       Ace01.
+                DISPLAY (24, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (24, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
+                    AND W-OPCAO NOT = "E" GO TO Ace01.
+                MOVE SPACES TO MENS
+                DISPLAY (24, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1  
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3.
+      *          
+       ExcOpc.
+                DISPLAY (24, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (24, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO ExcOpc.
+
+       CHK-MED.
+                IF SITUACAO OF REGMED = "I"
+                   MOVE "*** REGISTRO JA ESTA EXCLUIDO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                IF W-HASCONSU = 0
+                   GO TO ExcDl1.
+                MOVE CRM TO W-CHKCRM
+                MOVE CRM TO CODMEDICO
+                START CADCONSU KEY IS NOT LESS CODMEDICO INVALID KEY
+                   GO TO ExcDl1.
+       CHK-MED-LER.
+                READ CADCONSU NEXT
+                IF ST-ERRO NOT = "00"
+                   GO TO ExcDl1.
+                IF CODMEDICO NOT = W-CHKCRM
+                   GO TO ExcDl1.
+                MOVE "*** MEDICO TEM CONSULTAS, EXCLUSAO PROIBIDA ***"
+                                                        TO MENS
+                PERFORM RMensa THRU RMensa-FIM
+                GO TO R1.
+       ExcDl1.
+                MOVE "I" TO SITUACAO OF REGMED
+                REWRITE REGMED
+                IF ST-ERRO (1:1) = "9"
+                   MOVE "*** REGISTRO EM USO, AGUARDE... ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   PERFORM ESPERA-BUSY THRU ESPERA-BUSY-FIM
+                   GO TO ExcDl1.
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   MOVE "EXCLUSAO" TO W-ACAOAUD
+                   PERFORM GRAVA-AUDIT THRU GRAVA-AUDIT-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM RMensa THRU RMensa-FIM
+                GO TO RotinaFim.
+      *
+       AltOpc.
+                DISPLAY (24, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (24, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R6.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO AltOpc.
+       AltRw1.
+                MOVE "A" TO SITUACAO OF REGMED
+                REWRITE REGMED
+                IF ST-ERRO (1:1) = "9"
+                   MOVE "*** REGISTRO EM USO, AGUARDE... ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   PERFORM ESPERA-BUSY THRU ESPERA-BUSY-FIM
+                   GO TO AltRw1.
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   MOVE "ALTERACAO" TO W-ACAOAUD
+                   PERFORM GRAVA-AUDIT THRU GRAVA-AUDIT-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO CARRO"   TO MENS
+                PERFORM RMensa THRU RMensa-FIM
+                GO TO RotinaFim.
+
+       
+  
+
+      *********** GRAVA TRILHA DE AUDITORIA **********************
+       GRAVA-AUDIT.
+                MOVE ZEROS TO W-CODOPERAUD
+                MOVE SPACES TO W-NOMEOPERAUD
+                DISPLAY "TERMINAL_ID" UPON ENVIRONMENT-NAME
+                ACCEPT W-TERMID FROM ENVIRONMENT-VALUE
+                MOVE SPACES TO WS-SESSFILE
+                STRING "SESSAO" DELIMITED BY SIZE
+                       W-TERMID DELIMITED BY SPACE
+                       ".DAT" DELIMITED BY SIZE
+                  INTO WS-SESSFILE
+                OPEN INPUT SESSAO
+                IF ST-ERRO NOT = "00"
+                   GO TO GRAVA-AUDIT-LINHA.
+                READ SESSAO
+                IF ST-ERRO = "00"
+                   MOVE SESSCODOPER TO W-CODOPERAUD
+                   MOVE SESSNOME    TO W-NOMEOPERAUD.
+                CLOSE SESSAO.
+       GRAVA-AUDIT-LINHA.
+                ACCEPT W-DATAUD FROM DATE
+                ACCEPT W-HORAUD FROM TIME
+                MOVE W-DATAUD          TO W-LINHAUD-DATA
+                MOVE W-HORAUD          TO W-LINHAUD-HORA
+                MOVE W-CODOPERAUD      TO W-LINHAUD-COD
+                MOVE W-NOMEOPERAUD     TO W-LINHAUD-NOME
+                MOVE "SMP001"          TO W-LINHAUD-PROG
+                MOVE CRM               TO W-LINHAUD-CHAVE
+                MOVE W-ACAOAUD         TO W-LINHAUD-ACAO
+                OPEN EXTEND AUDITTX
+                IF ST-ERRO = "30"
+                   OPEN OUTPUT AUDITTX.
+                MOVE W-LINHAUD TO REGAUDITTX
+                WRITE REGAUDITTX
+                CLOSE AUDITTX.
+       GRAVA-AUDIT-FIM.
+                EXIT.
+
+      *********** ESPECIALIDADES (MULTIPLAS) **********************
+       ZERA-ESPEC.
+           MOVE 1 TO W-IESP.
+       ZERA-ESPEC-LOOP.
+           MOVE ZEROS TO ESPECIALIDADE (W-IESP)
+           IF W-IESP < 6
+              ADD 1 TO W-IESP
+              GO TO ZERA-ESPEC-LOOP.
+       ZERA-ESPEC-FIM.
+           EXIT.
+
+      ***** MONTA A LEGENDA DE ESPECIALIDADES COM O CONTEUDO ATUAL
+      ***** DO CADESP (ATE 10 LINHAS), PARA REFLETIR CODIGOS NOVOS
+       MONTA-LEGESP.
+           MOVE 1 TO W-ILEG.
+       ZERA-LEGESP-LOOP.
+           MOVE SPACES TO W-LEGESP (W-ILEG)
+           IF W-ILEG < 10
+              ADD 1 TO W-ILEG
+              GO TO ZERA-LEGESP-LOOP.
+
+           MOVE 1 TO W-ILEG
+           MOVE ZEROS TO CODESP.
+           START CADESP KEY IS NOT LESS CODESP
+              INVALID KEY GO TO MONTA-LEGESP-FIM.
+
+       MONTA-LEGESP-LOOP.
+           READ CADESP NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO MONTA-LEGESP-FIM.
+           IF SITUACAO OF REGESP = "I"
+              GO TO MONTA-LEGESP-LOOP.
+           STRING CODESP "-" DENOMESP DELIMITED BY SIZE
+                  INTO W-LEGESP (W-ILEG)
+           IF W-ILEG < 10
+              ADD 1 TO W-ILEG
+              GO TO MONTA-LEGESP-LOOP.
+       MONTA-LEGESP-FIM.
+           EXIT.
+
+       MONTA-ESPLIST.
+           MOVE SPACES TO TXTESPLIST
+           MOVE 1 TO W-IESP.
+       MONTA-ESPLIST-LOOP.
+           IF W-IESP NOT > QTDESPEC
+              MOVE ESPECIALIDADE (W-IESP) TO TXTESPLIST-NUM (W-IESP).
+           IF W-IESP < 6
+              ADD 1 TO W-IESP
+              GO TO MONTA-ESPLIST-LOOP.
+       MONTA-ESPLIST-FIM.
+           EXIT.
+
+      *********** Mensagem **********************
+       RMensa.
+                MOVE ZEROS TO W-CONT
+                MOVE ZEROS TO W-CONT2.
+
+       RMensa1.
+               IF W-CONT2 < 10
+                  DISPLAY (24, 12) Mens
+               ELSE
+                  DISPLAY (24, 12) Limpa
+                  MOVE SPACES TO MENS
+                  GO TO RMensa-Fim.
+
+       RMensa2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa2
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) LIMPA.
+       RMensa3.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa3
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) MENS.
+                   GO TO RMensa1.
+
+       RMensa-FIM.
+                EXIT.
+
+      ***** AGUARDA UM CURTO INTERVALO PARA RETENTAR UM REGISTRO ****
+      ***** QUE ESTA BLOQUEADO POR OUTRO TERMINAL ********************
+       ESPERA-BUSY.
+                MOVE ZEROS TO W-ESPCONT.
+       ESPERA-BUSY-LOOP.
+                ADD 1 TO W-ESPCONT
+                IF W-ESPCONT < 30000
+                   GO TO ESPERA-BUSY-LOOP.
+       ESPERA-BUSY-FIM.
+                EXIT.
+
+       RotinaFim.
+           CLOSE CADMED.
+           IF W-HASCONSU = 1
+              CLOSE CADCONSU.
+           CLOSE CADESP.
+           EXIT PROGRAM.
+         
     
\ No newline at end of file
