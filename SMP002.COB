@@ -1,266 +1,451 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SMP002.
-      *AUTHOR. ADRIANO GALAN DA SILVA.
-      **************************************
-      * MANUTENCAO DO CADASTRO DE CID  *
-      **************************************
-      *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-             DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT CADCID ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CODCID
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS DENOMINACAO WITH DUPLICATES.
-      *
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-       FILE SECTION.
-       FD CADCID
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADCID.DAT". 
-       01 REGCID.
-          03 CODCID        PIC 9(04).
-          03 DENOMINACAO   PIC X(30).
-        
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       77 W-CONT        PIC 9(06) VALUE ZEROS.
-       77 W-CONT2       PIC 9(06) VALUE ZEROS.
-       77 W-OPCAO       PIC X(01) VALUE SPACES.
-       77 W-ACT         PIC 9(02) VALUE ZEROS.
-       77 MENS          PIC X(50) VALUE SPACES.
-       77 LIMPA         PIC X(50) VALUE SPACES. 
-       01 ST-ERRO       PIC X(02) VALUE "00".
-       01 W-SEL         PIC 9(01) VALUE ZEROS.
-
-
-
-      *-----------------------------------------------------------------
-       SCREEN SECTION.  
-       01  TELACID.
-           05  BLANK SCREEN. 
-           05  LINE 02  COLUMN 01 
-               VALUE  "                         ***** CADASTRO".
-           05  LINE 02  COLUMN 41 
-               VALUE  "CID *****".
-           05  LINE 04  COLUMN 01 
-               VALUE  "   CID:".
-           05  LINE 06  COLUMN 01 
-               VALUE  "   DENOMINACAO:".
-           05  TCID
-               LINE 04  COLUMN 09  PIC 9(04)
-               USING  CODCID
-               HIGHLIGHT.
-           05  TDENOMINACAO
-               LINE 06  COLUMN 17  PIC X(30)
-               USING  DENOMINACAO
-               HIGHLIGHT.      
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-   
-      ********** ABRE OU CRIA ARQUIVO*************************
-       R0.
-           OPEN I-O CADCID
-           IF ST-ERRO NOT = "00"  
-              IF ST-ERRO = "30"
-                 OPEN OUTPUT CADCID
-                 CLOSE CADCID
-                 MOVE "*** ARQUIVO CADCID FOI CRIADO **" TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO R0
-              ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADMIGO" TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO ROT-FIM
-           ELSE
-                 NEXT SENTENCE.
-                 
-      ********** FIM ABRE OU CRIA ARQUIVO*************************
-      *********ZERAR CAMPOS E MOSTRAR A TELA**********************     
-       R1.
-           MOVE SPACES TO DENOMINACAO
-           MOVE ZEROS TO CODCID
-           DISPLAY TELACID. 
-           
-      *********FIM ZERAR CAMPOS E MOSTRAR A TELA**********************
-       R2.
-           ACCEPT TCID
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO ROT-FIM.
-           
-
-      ***** VERIFICA SE FOI DIGITADO UM CID
-           IF CODCID = 0
-              MOVE "*** DIGITE O CID ***" TO MENS
-              PERFORM RMensa THRU RMensa-FIM
-              GO TO R2.
-
-       LER-CADCID.
-           READ CADCID
-           IF ST-ERRO NOT = "23"
-             IF ST-ERRO = "00"
-                DISPLAY TELACID
-                GO TO ACE-001
-                
-             ELSE
-                MOVE "ERRO NA LEITURA ARQUIVO CADCID" TO MENS
-                PERFORM RMensa THRU RMensa-FIM
-                GO TO ROT-FIM
-           ELSE
-                NEXT SENTENCE.
-       
-       R3. 
-           DISPLAY TELACID 
-           ACCEPT TDENOMINACAO
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R2. 
-           IF DENOMINACAO = SPACES 
-              MOVE "DIGITE A DENOMINACAO DO CID" TO MENS
-              PERFORM RMensa THRU RMensa-FIM
-              GO TO R3.  
-
-             
-                  
-
-       INC-OPC.
-                MOVE "S" TO W-OPCAO
-                DISPLAY (23, 40) "DADOS OK (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO WITH UPDATE
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO R3.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO R1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO INC-OPC.
-       INC-WR1.
-                WRITE REGCID
-                IF ST-ERRO = "00" OR "02"
-                      MOVE "*** DADOS GRAVADOS *** " TO MENS
-                      PERFORM RMensa THRU RMensa-FIM
-                      GO TO R1.
-                IF ST-ERRO = "22"
-                  
-                  GO TO ALT-RW1
-                ELSE
-                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DO CARRO"
-                                                       TO MENS
-                      PERFORM RMensa THRU RMensa-FIM
-                      GO TO ROT-FIM.  
-
-
-      
-      *************** GRUD *********************************
-       ACE-001.
-                DISPLAY (23, 12)
-                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
-                ACCEPT (23, 55) W-OPCAO
-                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
-                    AND W-OPCAO NOT = "E" GO TO ACE-001.
-                MOVE SPACES TO MENS
-                DISPLAY (23, 12) MENS
-                IF W-OPCAO = "N"
-                   GO TO R1  
-                ELSE
-                   IF W-OPCAO = "A"
-                      MOVE 1 TO W-SEL
-                      GO TO R3.
-      *          
-       EXC-OPC.
-                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO R1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO EXC-OPC.
-       EXC-DL1.
-                DELETE CADCID RECORD
-                IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO EXCLUIDO ***" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO R1.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
-                PERFORM RMensa THRU RMensa-FIM
-                GO TO ROT-FIM.
-      *
-       ALT-OPC.
-                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO R3.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO R1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO ALT-OPC.
-       ALT-RW1.
-                REWRITE REGCID
-                IF ST-ERRO = "00" OR "02"
-                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO R1.
-                MOVE "ERRO NA ALTERACAO DO REGISTRO CARRO"   TO MENS
-                PERFORM RMensa THRU RMensa-FIM
-                GO TO ROT-FIM.
-
-
-
-           
-
-
-       ROT-FIM.
-           CLOSE CADCID.
-           EXIT PROGRAM.
-
-  *********** Mensagem **********************
-       RMensa.
-                MOVE ZEROS TO W-CONT
-                MOVE ZEROS TO W-CONT2.
-
-       RMensa1.
-               IF W-CONT2 < 10
-                  DISPLAY (24, 12) Mens
-               ELSE
-                  DISPLAY (24, 12) Limpa
-                  MOVE SPACES TO MENS
-                  GO TO RMensa-Fim.
-
-       RMensa2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 1000
-                   GO TO RMensa2
-                ELSE
-                   ADD 1 TO W-CONT2
-                   MOVE ZEROS TO W-CONT
-                   DISPLAY (24, 12) LIMPA.
-       RMensa3.
-                ADD 1 TO W-CONT
-                IF W-CONT < 1000
-                   GO TO RMensa3
-                ELSE
-                   ADD 1 TO W-CONT2
-                   MOVE ZEROS TO W-CONT
-                   DISPLAY (24, 12) MENS.
-                   GO TO RMensa1.
-            
-       RMensa-FIM.
-                EXIT.
-       FIM-ROT-TEMPO.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP002.
+      *AUTHOR. ADRIANO GALAN DA SILVA.
+      **************************************
+      * MANUTENCAO DO CADASTRO DE CID  *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODCID
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO WITH DUPLICATES.
+
+       SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODMEDICO
+                                       WITH DUPLICATES.
+
+       SELECT SESSAO ASSIGN TO WS-SESSFILE
+                    ORGANIZATION IS SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+       SELECT AUDITTX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT". 
+       01 REGCID.
+          03 CODCID        PIC 9(04).
+          03 DENOMINACAO   PIC X(30).
+          03 SITUACAO      PIC X(01).
+      *
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01 REGCONSU.
+          03 KEYPRINCIPAL.
+             05 CPFC          PIC 9(11).
+             05 DATACON1.
+                07 DIACON1     PIC 9(02).
+                07 MESCON1     PIC 9(02).
+                07 ANOCON1     PIC 9(04).
+             05 SEQCON        PIC 9(02).
+          03 HORACON.
+             05 HORACONH      PIC 9(02).
+             05 HORACONM      PIC 9(02).
+          03 CODMEDICO        PIC 9(06).
+          03 DOCONVENIO       PIC 9(04).
+          03 CODCID1          PIC 9(04).
+          03 DESCRICAO1       PIC X(60).
+          03 DESCRICAO2       PIC X(60).
+          03 NOMECCONS        PIC X(30).
+          03 PLANOCONS        PIC 9(02).
+          03 VALORCONSULTACONS PIC 9(06)V99.
+          03 VALORCOPAGTOCONS  PIC 9(06)V99.
+          03 STATUSCONS        PIC X(01).
+          03 AUTORIZACAO       PIC X(10).
+      *
+       FD SESSAO
+               LABEL RECORD IS STANDARD.
+       01 REGSESSAO.
+          03 SESSCODOPER   PIC 9(04).
+          03 SESSNOME      PIC X(30).
+      *
+       FD AUDITTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDITTX.TXT".
+       01 REGAUDITTX          PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CODOPERAUD  PIC 9(04) VALUE ZEROS.
+       01 W-NOMEOPERAUD PIC X(30) VALUE SPACES.
+       01 W-DATAUD      PIC 9(08) VALUE ZEROS.
+       01 W-HORAUD      PIC 9(08) VALUE ZEROS.
+       01 W-ACAOAUD     PIC X(10) VALUE SPACES.
+       01 W-LINHAUD.
+          03 W-LINHAUD-DATA   PIC 9(08).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-HORA   PIC 9(06).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-COD    PIC 9(04).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-NOME   PIC X(20).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-PROG   PIC X(07).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-ACAO   PIC X(10).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-CHAVE  PIC X(15).
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-CONT2       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 WS-SESSFILE   PIC X(20) VALUE SPACES.
+       01 W-TERMID      PIC X(08) VALUE SPACES.
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 W-ESPCONT     PIC 9(06) VALUE ZEROS.
+       01 W-HASCONSU    PIC 9(01) VALUE ZEROS.
+       01 W-CHKCID      PIC 9(04) VALUE ZEROS.
+       01 W-ACHOU       PIC 9(01) VALUE ZEROS.
+
+
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.  
+       01  TELACID.
+           05  BLANK SCREEN. 
+           05  LINE 02  COLUMN 01 
+               VALUE  "                         ***** CADASTRO".
+           05  LINE 02  COLUMN 41 
+               VALUE  "CID *****".
+           05  LINE 04  COLUMN 01 
+               VALUE  "   CID:".
+           05  LINE 06  COLUMN 01 
+               VALUE  "   DENOMINACAO:".
+           05  TCID
+               LINE 04  COLUMN 09  PIC 9(04)
+               USING  CODCID
+               HIGHLIGHT.
+           05  TDENOMINACAO
+               LINE 06  COLUMN 17  PIC X(30)
+               USING  DENOMINACAO
+               HIGHLIGHT.      
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+   
+      ********** ABRE OU CRIA ARQUIVO*************************
+       R0.
+           OPEN I-O CADCID
+           IF ST-ERRO NOT = "00"  
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADCID
+                 CLOSE CADCID
+                 MOVE "*** ARQUIVO CADCID FOI CRIADO **" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADMIGO" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+           MOVE 1 TO W-HASCONSU
+           OPEN INPUT CADCONSU
+           IF ST-ERRO NOT = "00"
+              MOVE 0 TO W-HASCONSU.
+
+      ********** FIM ABRE OU CRIA ARQUIVO*************************
+      *********ZERAR CAMPOS E MOSTRAR A TELA**********************     
+       R1.
+           MOVE SPACES TO DENOMINACAO
+           MOVE ZEROS TO CODCID
+           DISPLAY TELACID. 
+           
+      *********FIM ZERAR CAMPOS E MOSTRAR A TELA**********************
+       R2.
+           ACCEPT TCID
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+           
+
+      ***** VERIFICA SE FOI DIGITADO UM CID
+           IF CODCID = 0
+              MOVE "*** DIGITE O CID ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R2.
+
+       LER-CADCID.
+           READ CADCID
+           IF ST-ERRO (1:1) = "9"
+              MOVE "*** REGISTRO EM USO, AGUARDE... ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              PERFORM ESPERA-BUSY THRU ESPERA-BUSY-FIM
+              GO TO LER-CADCID.
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+                DISPLAY TELACID
+                GO TO ACE-001
+                
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADCID" TO MENS
+                PERFORM RMensa THRU RMensa-FIM
+                GO TO ROT-FIM
+           ELSE
+                NEXT SENTENCE.
+       
+       R3. 
+           DISPLAY TELACID 
+           ACCEPT TDENOMINACAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2. 
+           IF DENOMINACAO = SPACES 
+              MOVE "DIGITE A DENOMINACAO DO CID" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R3.  
+
+             
+                  
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R3.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                MOVE "A" TO SITUACAO
+                WRITE REGCID
+                IF ST-ERRO (1:1) = "9"
+                   MOVE "*** REGISTRO EM USO, AGUARDE... ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   PERFORM ESPERA-BUSY THRU ESPERA-BUSY-FIM
+                   GO TO INC-WR1.
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      MOVE "INCLUSAO" TO W-ACAOAUD
+                      PERFORM GRAVA-AUDIT THRU GRAVA-AUDIT-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  
+                  GO TO ALT-RW1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DO CARRO"
+                                                       TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM.  
+
+
+      
+      *************** GRUD *********************************
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1  
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3.
+      *          
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO EXC-OPC.
+
+       CHK-CID.
+                IF SITUACAO = "I"
+                   MOVE "*** REGISTRO JA ESTA EXCLUIDO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                IF W-HASCONSU = 0
+                   GO TO EXC-DL1.
+                MOVE CODCID TO W-CHKCID
+                MOVE 0      TO W-ACHOU
+                START CADCONSU KEY IS NOT LESS KEYPRINCIPAL INVALID KEY
+                   GO TO EXC-DL1.
+       CHK-CID-LER.
+                READ CADCONSU NEXT
+                IF ST-ERRO NOT = "00"
+                   GO TO CHK-CID-FIM.
+                IF CODCID1 = W-CHKCID
+                   MOVE 1 TO W-ACHOU
+                   GO TO CHK-CID-FIM.
+                GO TO CHK-CID-LER.
+       CHK-CID-FIM.
+                IF W-ACHOU = 1
+                   MOVE "*** CID EM USO, EXCLUSAO PROIBIDA ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+       EXC-DL1.
+                MOVE "I" TO SITUACAO
+                REWRITE REGCID
+                IF ST-ERRO (1:1) = "9"
+                   MOVE "*** REGISTRO EM USO, AGUARDE... ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   PERFORM ESPERA-BUSY THRU ESPERA-BUSY-FIM
+                   GO TO EXC-DL1.
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   MOVE "EXCLUSAO" TO W-ACAOAUD
+                   PERFORM GRAVA-AUDIT THRU GRAVA-AUDIT-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM RMensa THRU RMensa-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R3.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                MOVE "A" TO SITUACAO
+                REWRITE REGCID
+                IF ST-ERRO (1:1) = "9"
+                   MOVE "*** REGISTRO EM USO, AGUARDE... ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   PERFORM ESPERA-BUSY THRU ESPERA-BUSY-FIM
+                   GO TO ALT-RW1.
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   MOVE "ALTERACAO" TO W-ACAOAUD
+                   PERFORM GRAVA-AUDIT THRU GRAVA-AUDIT-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO CARRO"   TO MENS
+                PERFORM RMensa THRU RMensa-FIM
+                GO TO ROT-FIM.
+
+      *********** GRAVA TRILHA DE AUDITORIA **********************
+       GRAVA-AUDIT.
+                MOVE ZEROS TO W-CODOPERAUD
+                MOVE SPACES TO W-NOMEOPERAUD
+                DISPLAY "TERMINAL_ID" UPON ENVIRONMENT-NAME
+                ACCEPT W-TERMID FROM ENVIRONMENT-VALUE
+                MOVE SPACES TO WS-SESSFILE
+                STRING "SESSAO" DELIMITED BY SIZE
+                       W-TERMID DELIMITED BY SPACE
+                       ".DAT" DELIMITED BY SIZE
+                  INTO WS-SESSFILE
+                OPEN INPUT SESSAO
+                IF ST-ERRO NOT = "00"
+                   GO TO GRAVA-AUDIT-LINHA.
+                READ SESSAO
+                IF ST-ERRO = "00"
+                   MOVE SESSCODOPER TO W-CODOPERAUD
+                   MOVE SESSNOME    TO W-NOMEOPERAUD.
+                CLOSE SESSAO.
+       GRAVA-AUDIT-LINHA.
+                ACCEPT W-DATAUD FROM DATE
+                ACCEPT W-HORAUD FROM TIME
+                MOVE W-DATAUD          TO W-LINHAUD-DATA
+                MOVE W-HORAUD          TO W-LINHAUD-HORA
+                MOVE W-CODOPERAUD      TO W-LINHAUD-COD
+                MOVE W-NOMEOPERAUD     TO W-LINHAUD-NOME
+                MOVE "SMP002"          TO W-LINHAUD-PROG
+                MOVE CODCID            TO W-LINHAUD-CHAVE
+                MOVE W-ACAOAUD         TO W-LINHAUD-ACAO
+                OPEN EXTEND AUDITTX
+                IF ST-ERRO = "30"
+                   OPEN OUTPUT AUDITTX.
+                MOVE W-LINHAUD TO REGAUDITTX
+                WRITE REGAUDITTX
+                CLOSE AUDITTX.
+       GRAVA-AUDIT-FIM.
+                EXIT.
+
+      ***** AGUARDA UM CURTO INTERVALO PARA RETENTAR UM REGISTRO ****
+      ***** QUE ESTA BLOQUEADO POR OUTRO TERMINAL ********************
+       ESPERA-BUSY.
+                MOVE ZEROS TO W-ESPCONT.
+       ESPERA-BUSY-LOOP.
+                ADD 1 TO W-ESPCONT
+                IF W-ESPCONT < 30000
+                   GO TO ESPERA-BUSY-LOOP.
+       ESPERA-BUSY-FIM.
+                EXIT.
+
+       ROT-FIM.
+           CLOSE CADCID.
+           IF W-HASCONSU = 1
+              CLOSE CADCONSU.
+           EXIT PROGRAM.
+
+  *********** Mensagem **********************
+       RMensa.
+                MOVE ZEROS TO W-CONT
+                MOVE ZEROS TO W-CONT2.
+
+       RMensa1.
+               IF W-CONT2 < 10
+                  DISPLAY (24, 12) Mens
+               ELSE
+                  DISPLAY (24, 12) Limpa
+                  MOVE SPACES TO MENS
+                  GO TO RMensa-Fim.
+
+       RMensa2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa2
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) LIMPA.
+       RMensa3.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa3
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) MENS.
+                   GO TO RMensa1.
+            
+       RMensa-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
