@@ -1,211 +1,753 @@
-﻿       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SMPMTXT.
-
-      *AUTHOR. ADRIANO GALAN DA SILVA.
-      ***********************************************
-      * CONVERCAO DO ARQUIVO CADMED PARA TXT        *
-      ***********************************************
-      *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-                     DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT CADMED ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CRM
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
-           SELECT CADMEDTX ASSIGN TO DISK
-                  ORGANIZATION IS LINE SEQUENTIAL
-                  ACCESS MODE IS SEQUENTIAL
-                  FILE STATUS  IS ST-ERRO.
-      *
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-       FILE SECTION.
-       FD CADMED
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADMED.DAT". 
-       01 REGMED.
-          03 CRM           PIC 9(06).
-          03 NOME          PIC X(30).
-          03 ESPECIALIDADE PIC 9(02).
-          03 SEXO          PIC X(01).
-          03 DNASC.
-             05 DIANAS     PIC 9(02).
-             05 MESNAS     PIC 9(02).
-             05 ANONAS     PIC 9(04).
-      *
-       FD CADMEDTX
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADMEDTX.TXT".
-       01 REGMEDTX.
-                03 CRMTX           PIC 9(06).
-                03 NOMETX          PIC X(30).
-                03 TXTESPECTX        PIC X(15).
-                03 TXTSEXOTX       PIC X(10).
-                03 DNASCTX.
-                   05 DIANASTX     PIC 9(02).
-                   05 MESNASTX     PIC 9(02).
-                   05 ANONASTX     PIC 9(04).
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       77 W-SEL      PIC 9(01) VALUE ZEROS.
-       77 W-CONT     PIC 9(06) VALUE ZEROS.
-       77 W-CONT2       PIC 9(06) VALUE ZEROS.
-       77 W-OPCAO    PIC X(01) VALUE SPACES.
-       77 ST-ERRO    PIC X(02) VALUE "00". 
-       77 W-ACT      PIC 9(02) VALUE ZEROS.
-       77 MENS       PIC X(50) VALUE SPACES.
-       77 LIMPA      PIC X(50) VALUE SPACES.
-      
-       01 TABESPECX.
-          03 FILLER     PIC X(15) VALUE "CLINICA MEDICA".
-          03 FILLER     PIC X(15) VALUE "UROLOGIA".
-          03 FILLER     PIC X(15) VALUE "GINICOLOGISTA".
-          03 FILLER     PIC X(15) VALUE "PEDIATRIA".
-          03 FILLER     PIC X(15) VALUE "CARDIOLOGISTA ".
-          03 FILLER     PIC X(15) VALUE "OUTRO".
-       01 TABESPEC REDEFINES TABESPECX.
-          03 TBESPEC   PIC X(15) OCCURS 6 TIMES.
-
-      *
-      *-----------------------------------------------------------------
-       SCREEN SECTION.
-       01  TELAMTXT.
-           05  BLANK SCREEN.
-           05  LINE 02  COLUMN 01 
-               VALUE  "                *** CONVERSAO DE ARQUIVO".
-           05  LINE 02  COLUMN 41 
-               VALUE  " DE MEDICO PARA TXT ***".
-           05  LINE 12  COLUMN 01 
-               VALUE  "                         CONFIRMA CONVER".
-           05  LINE 12  COLUMN 41 
-               VALUE  "SAO (S ou N ) :".
-           05  TW-OPCAO
-               LINE 12  COLUMN 57  PIC X(01)
-               USING  W-OPCAO
-               HIGHLIGHT.
-
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-       INICIO. 
-      *
-       INC-001.
-                MOVE SPACES TO NOME SEXO.
-                MOVE ZEROS  TO CRM ESPECIALIDADE DNASC.
-                DISPLAY TELAMTXT.
-       INC-OPC.
-                ACCEPT TW-OPCAO
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO ROT-FIM.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO INC-OPC.
-      *
-       INC-OP0.
-           OPEN INPUT CADMED
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "30"
-                      MOVE "* ARQUIVO CEP NAO EXISTE *" TO MENS
-                      PERFORM RMensa THRU RMensa-FIM
-                      GO TO ROT-FIM
-               ELSE
-                      MOVE "ERRO NA ABERTURA DO ARQUIVO CEP" TO MENS
-                      PERFORM RMensa THRU RMensa-FIM
-                      GO TO ROT-FIM
-           ELSE
-                    NEXT SENTENCE.
-      *
-           OPEN OUTPUT CADMEDTX
-           IF ST-ERRO NOT = "00"
-                      MOVE "ERRO ABERTURA DO ARQUIVO CADMEDTX" TO MENS
-                      PERFORM RMensa THRU RMensa-FIM
-                      GO TO ROT-FIM.
-      *
-       LER-MED01.
-                READ CADMED NEXT
-                IF ST-ERRO NOT = "00"
-                   IF ST-ERRO = "10"
-                      MOVE "*** FIM DO CADMED ***" TO MENS
-                      PERFORM RMensa THRU RMensa-FIM
-                      GO TO ROT-FIM
-                   ELSE
-                      MOVE "ERRO NA LEITURA CADMED"   TO MENS
-                      PERFORM RMensa THRU RMensa-FIM
-                      GO TO ROT-FIM
-                ELSE
-                   NEXT SENTENCE.
-       INC-003.
-           MOVE CRM TO CRMTX
-           MOVE NOME TO NOMETX
-           MOVE DNASC TO DNASCTX
-           IF SEXO = "M"
-                MOVE "MASCULINO" TO TXTSEXOTX
-           ELSE
-                MOVE "FEMININO" TO TXTSEXOTX.
-           
-           MOVE  TBESPEC(ESPECIALIDADE) TO TXTESPECTX.
-
-       INC-WR1.
-                WRITE REGMEDTX
-                IF ST-ERRO = "00" OR "02"
-                      DISPLAY (20, 20) CRM
-                      GO TO LER-MED01
-                ELSE
-                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADMEDTX"
-                                                       TO MENS
-                      PERFORM RMensa THRU RMensa-FIM
-                      GO TO ROT-FIM.
-      *
-      **********************
-      * ROTINA DE FIM      *
-      **********************
-      *
-       ROT-FIM.
-                DISPLAY (01, 01) ERASE
-                CLOSE CADMED CADMEDTX.
-       ROT-FIMP.
-                EXIT PROGRAM.
-
-       ROT-FIMS.
-                STOP RUN.
-      *********** Mensagem **********************
-       RMensa.
-                MOVE ZEROS TO W-CONT
-                MOVE ZEROS TO W-CONT2.
-
-       RMensa1.
-               IF W-CONT2 < 10
-                  DISPLAY (24, 12) Mens
-               ELSE
-                  DISPLAY (24, 12) Limpa
-                  MOVE SPACES TO MENS
-                  GO TO RMensa-Fim.
-
-       RMensa2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 1000
-                   GO TO RMensa2
-                ELSE
-                   ADD 1 TO W-CONT2
-                   MOVE ZEROS TO W-CONT
-                   DISPLAY (24, 12) LIMPA.
-       RMensa3.
-                ADD 1 TO W-CONT
-                IF W-CONT < 1000
-                   GO TO RMensa3
-                ELSE
-                   ADD 1 TO W-CONT2
-                   MOVE ZEROS TO W-CONT
-                   DISPLAY (24, 12) MENS.
-                   GO TO RMensa1.
-            
-       RMensa-FIM.
-                EXIT.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMPMTXT.
+
+      *AUTHOR. ADRIANO GALAN DA SILVA.
+      ***********************************************
+      * CONVERCAO DOS ARQUIVOS DE CADASTRO PARA TXT *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+           SELECT CADMEDTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+
+       SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODCID
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                                       WITH DUPLICATES.
+           SELECT CADCIDTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEC WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
+           SELECT CADCONVTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEP WITH DUPLICATES.
+           SELECT CADPACITX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+
+       SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS ENDERECO
+                                       WITH DUPLICATES.
+           SELECT CADCEPTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+
+       SELECT CKPTMTX ASSIGN TO DISK
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+
+       SELECT CADESP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODESP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMESP WITH DUPLICATES.
+
+       SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODPLANO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMPLANO WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM           PIC 9(06).
+          03 NOME          PIC X(30).
+          03 QTDESPEC      PIC 9(01).
+          03 ESPECIALIDADE PIC 9(02) OCCURS 6 TIMES.
+          03 SEXO          PIC X(01).
+          03 DNASC.
+             05 DIANAS     PIC 9(02).
+             05 MESNAS     PIC 9(02).
+             05 ANONAS     PIC 9(04).
+          03 SITUACAO      PIC X(01).
+      *
+       FD CADMEDTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMEDTX.TXT".
+       01 REGMEDTX.
+                03 CRMTX           PIC 9(06).
+                03 NOMETX          PIC X(30).
+                03 TXTESPECTX.
+                   05 TXTESPECTX-IT OCCURS 6 TIMES.
+                      07 TXTESPECTX-TXT PIC X(15).
+                      07 FILLER          PIC X VALUE "/".
+                03 TXTSEXOTX       PIC X(10).
+                03 DNASCTX.
+                   05 DIANASTX     PIC 9(02).
+                   05 MESNASTX     PIC 9(02).
+                   05 ANONASTX     PIC 9(04).
+      *
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+          03 CODCID        PIC 9(04).
+          03 DENOMINACAO   PIC X(30).
+          03 SITUACAO2     PIC X(01).
+      *
+       FD CADCIDTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCIDTX.TXT".
+       01 REGCIDTX.
+                03 CODCIDTX       PIC 9(04).
+                03 DENOMTX        PIC X(30).
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+          03 CODIGO        PIC 9(04).
+          03 NOMEC         PIC X(30).
+          03 PLANO         PIC 9(02).
+          03 VALORCONSULTA     PIC 9(06)V99.
+          03 VALORCOPAGTO     PIC 9(06)V99.
+          03 SITUACAO3     PIC X(01).
+      *
+       FD CADCONVTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONVTX.TXT".
+       01 REGCONVTX.
+                03 CODIGOTX       PIC 9(04).
+                03 NOMECTX        PIC X(30).
+                03 TXTPLANOTX     PIC X(50).
+      *
+       FD CADESP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESP.DAT".
+       01 REGESP.
+          03 CODESP        PIC 9(02).
+          03 DENOMESP      PIC X(15).
+          03 SITUACAO4     PIC X(01).
+      *
+       FD CADPLANO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPLANO.DAT".
+       01 REGPLANO.
+          03 CODPLANO      PIC 9(02).
+          03 DENOMPLANO    PIC X(50).
+          03 SITUACAO5     PIC X(01).
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF           PIC 9(11).
+          03 NOMEP         PIC X(30).
+          03 DNASCP.
+             05 DIANASP    PIC 9(02).
+             05 MESNASP    PIC 9(02).
+             05 ANONASP    PIC 9(04).
+          03 SEXOP         PIC X(01).
+          03 GENERO        PIC X(01).
+          03 CONVENIO      PIC 9(04).
+          03 EMAIL         PIC X(30).
+          03 TELEFONE      PIC 9(11).
+          03 CEP           PIC 9(08).
+          03 SITUACAO4     PIC X(01).
+      *
+       FD CADPACITX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACITX.TXT".
+       01 REGPACITX.
+                03 CPFTX           PIC 9(11).
+                03 NOMEPTX         PIC X(30).
+                03 TXTSEXOPTX      PIC X(10).
+                03 DNASCPTX.
+                   05 DIANASPTX    PIC 9(02).
+                   05 MESNASPTX    PIC 9(02).
+                   05 ANONASPTX    PIC 9(04).
+                03 EMAILTX         PIC X(30).
+                03 TELEFONETX      PIC 9(11).
+                03 CEPTX           PIC 9(08).
+      *
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+          03 COD           PIC 9(08).
+          03 ENDERECO      PIC X(30).
+          03 BAIRRO        PIC X(20).
+          03 CIDADE        PIC X(20).
+          03 UF            PIC X(02).
+      *
+       FD CADCEPTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEPTX.TXT".
+       01 REGCEPTX.
+                03 CODTX         PIC 9(08).
+                03 ENDERECOTX    PIC X(30).
+                03 BAIRROTX      PIC X(20).
+                03 CIDADETX      PIC X(20).
+                03 UFTX          PIC X(02).
+      *
+       FD CKPTMTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CKPTMTX.DAT".
+       01 REGCKPTMTX.
+                03 CKPTCRM       PIC 9(06).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-CONT2       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       77 W-TIPOARQ  PIC 9(01) VALUE ZEROS.
+       77 W-CKPTCRM  PIC 9(06) VALUE ZEROS.
+       77 W-IESP     PIC 9(01) VALUE ZEROS.
+
+      *
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELASEL.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** CONVERSAO DE ARQUIVO".
+           05  LINE 02  COLUMN 41
+               VALUE  " DE CADASTRO PARA TXT ***".
+           05  LINE 06  COLUMN 01
+               VALUE  "                         1 - CADASTRO D".
+           05  LINE 06  COLUMN 41
+               VALUE  "E MEDICOS".
+           05  LINE 07  COLUMN 01
+               VALUE  "                         2 - CADASTRO D".
+           05  LINE 07  COLUMN 41
+               VALUE  "E DOENCAS".
+           05  LINE 08  COLUMN 01
+               VALUE  "                         3 - CADASTRO D".
+           05  LINE 08  COLUMN 41
+               VALUE  "E CONVENIO".
+           05  LINE 09  COLUMN 01
+               VALUE  "                         4 - CADASTRO D".
+           05  LINE 09  COLUMN 41
+               VALUE  "E PACIENTE".
+           05  LINE 10  COLUMN 01
+               VALUE  "                         5 - CADASTRO D".
+           05  LINE 10  COLUMN 41
+               VALUE  "E CEP".
+           05  LINE 13  COLUMN 01
+               VALUE  "                         ESCOLHA O ARQUI".
+           05  LINE 13  COLUMN 41
+               VALUE  "VO (0=CANCELA) :".
+           05  TW-TIPOARQ
+               LINE 13  COLUMN 58  PIC 9(01)
+               USING  W-TIPOARQ
+               HIGHLIGHT.
+       01  TELAMTXT.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** CONVERSAO DE ARQUIVO".
+           05  LINE 02  COLUMN 41
+               VALUE  " PARA TXT ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA CONVER".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       SEL-001.
+                MOVE ZEROS TO W-TIPOARQ
+                DISPLAY TELASEL
+                ACCEPT TW-TIPOARQ
+                IF W-TIPOARQ = 0
+                   GO TO ROT-FIMP.
+                IF W-TIPOARQ > 5
+                   MOVE "*** ESCOLHA UMA OPCAO VALIDA ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO SEL-001.
+      *
+       INC-001.
+                MOVE SPACES TO NOME SEXO.
+                MOVE ZEROS  TO CRM QTDESPEC DNASC.
+                PERFORM ZERA-ESPEC THRU ZERA-ESPEC-FIM.
+                DISPLAY TELAMTXT.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO INC-OPC.
+      *
+                IF W-TIPOARQ = 1
+                   GO TO INC-OP0-MED.
+                IF W-TIPOARQ = 2
+                   GO TO INC-OP0-CID.
+                IF W-TIPOARQ = 3
+                   GO TO INC-OP0-CONV.
+                IF W-TIPOARQ = 4
+                   GO TO INC-OP0-PACI.
+                GO TO INC-OP0-CEP.
+
+      ****************************************
+      * EXPORTACAO DO CADASTRO DE MEDICOS    *
+      ****************************************
+       INC-OP0-MED.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CADMED NAO EXISTE *" TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADMED" TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+
+           OPEN INPUT CADESP
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADESP" TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM.
+      *
+           PERFORM LER-CKPT-MED.
+           IF W-CKPTCRM = 0
+              OPEN OUTPUT CADMEDTX
+           ELSE
+              OPEN EXTEND CADMEDTX
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADMEDTX.
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADMEDTX" TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM.
+      *
+           IF W-CKPTCRM NOT = 0
+              MOVE W-CKPTCRM TO CRM
+              START CADMED KEY IS GREATER CRM
+              IF ST-ERRO NOT = "00"
+                 MOVE "*** FIM DO CADMED ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO ROT-FIM.
+      *
+       LER-MED01.
+                READ CADMED NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      MOVE ZEROS TO W-CKPTCRM
+                      PERFORM GRAVA-CKPT-MED
+                      MOVE "*** FIM DO CADMED ***" TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA LEITURA CADMED"   TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       INC-003-MED.
+           MOVE CRM TO CRMTX
+           MOVE NOME TO NOMETX
+           MOVE DNASC TO DNASCTX
+           IF SEXO = "M"
+                MOVE "MASCULINO" TO TXTSEXOTX
+           ELSE
+                MOVE "FEMININO" TO TXTSEXOTX.
+
+           PERFORM MONTA-ESPLIST-MED THRU MONTA-ESPLIST-MED-FIM.
+
+       INC-WR1-MED.
+                WRITE REGMEDTX
+                IF ST-ERRO = "00" OR "02"
+                      DISPLAY (20, 20) CRM
+                      MOVE CRM TO W-CKPTCRM
+                      PERFORM GRAVA-CKPT-MED
+                      GO TO LER-MED01
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADMEDTX"
+                                                       TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM.
+      *
+      ****** PONTO DE CONTROLE (CHECKPOINT/RESTART) DA EXPORTACAO ******
+      * PERMITE RETOMAR A EXPORTACAO DO CADMED A PARTIR DO ULTIMO      *
+      * CRM GRAVADO COM SUCESSO, CASO O JOB SEJA INTERROMPIDO          *
+      *******************************************************************
+       LER-CKPT-MED.
+           MOVE ZEROS TO W-CKPTCRM
+           OPEN INPUT CKPTMTX
+           IF ST-ERRO = "00"
+              READ CKPTMTX
+              IF ST-ERRO = "00"
+                 MOVE CKPTCRM TO W-CKPTCRM.
+           CLOSE CKPTMTX.
+
+       GRAVA-CKPT-MED.
+           OPEN OUTPUT CKPTMTX
+           MOVE W-CKPTCRM TO CKPTCRM
+           WRITE REGCKPTMTX
+           CLOSE CKPTMTX.
+      *
+      ****************************************
+      * EXPORTACAO DO CADASTRO DE DOENCAS     *
+      ****************************************
+       INC-OP0-CID.
+           OPEN INPUT CADCID
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CADCID NAO EXISTE *" TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCID" TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN OUTPUT CADCIDTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADCIDTX" TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM.
+      *
+       LER-CID01.
+                READ CADCID NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      MOVE "*** FIM DO CADCID ***" TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA LEITURA CADCID"   TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       INC-003-CID.
+           MOVE CODCID TO CODCIDTX
+           MOVE DENOMINACAO TO DENOMTX.
+
+       INC-WR1-CID.
+                WRITE REGCIDTX
+                IF ST-ERRO = "00" OR "02"
+                      DISPLAY (20, 20) CODCID
+                      GO TO LER-CID01
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCIDTX"
+                                                       TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM.
+      *
+      ****************************************
+      * EXPORTACAO DO CADASTRO DE CONVENIO    *
+      ****************************************
+       INC-OP0-CONV.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CADCONV NAO EXISTE *" TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV"
+                                                             TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+
+           OPEN INPUT CADPLANO
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADPLANO" TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM.
+      *
+           OPEN OUTPUT CADCONVTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADCONVTX" TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM.
+      *
+       LER-CONV01.
+                READ CADCONV NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      MOVE "*** FIM DO CADCONV ***" TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA LEITURA CADCONV"   TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       INC-003-CONV.
+           MOVE CODIGO TO CODIGOTX
+           MOVE NOMEC TO NOMECTX
+           MOVE PLANO TO CODPLANO
+           READ CADPLANO
+           IF ST-ERRO = "00"
+              MOVE DENOMPLANO TO TXTPLANOTX
+           ELSE
+              MOVE "*** PLANO NAO CADASTRADO ***" TO TXTPLANOTX.
+
+       INC-WR1-CONV.
+                WRITE REGCONVTX
+                IF ST-ERRO = "00" OR "02"
+                      DISPLAY (20, 20) CODIGO
+                      GO TO LER-CONV01
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCONVTX"
+                                                       TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM.
+      *
+      ****************************************
+      * EXPORTACAO DO CADASTRO DE PACIENTE   *
+      ****************************************
+       INC-OP0-PACI.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CADPACI NAO EXISTE *" TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADPACI"
+                                                             TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN OUTPUT CADPACITX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADPACITX" TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM.
+      *
+       LER-PACI01.
+                READ CADPACI NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      MOVE "*** FIM DO CADPACI ***" TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA LEITURA CADPACI"   TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       INC-003-PACI.
+           MOVE CPF TO CPFTX
+           MOVE NOMEP TO NOMEPTX
+           MOVE DNASCP TO DNASCPTX
+           MOVE EMAIL TO EMAILTX
+           MOVE TELEFONE TO TELEFONETX
+           MOVE CEP TO CEPTX
+           IF SEXOP = "M"
+                MOVE "MASCULINO" TO TXTSEXOPTX
+           ELSE
+                MOVE "FEMININO" TO TXTSEXOPTX.
+
+       INC-WR1-PACI.
+                WRITE REGPACITX
+                IF ST-ERRO = "00" OR "02"
+                      DISPLAY (20, 20) CPF
+                      GO TO LER-PACI01
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADPACITX"
+                                                       TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM.
+      *
+      ****************************************
+      * EXPORTACAO DO CADASTRO DE CEP        *
+      ****************************************
+       INC-OP0-CEP.
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CADCEP NAO EXISTE *" TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCEP"
+                                                             TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN OUTPUT CADCEPTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO CADCEPTX" TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM.
+      *
+       LER-CEP01.
+                READ CADCEP NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      MOVE "*** FIM DO CADCEP ***" TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA LEITURA CADCEP"   TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       INC-003-CEP.
+           MOVE COD TO CODTX
+           MOVE ENDERECO TO ENDERECOTX
+           MOVE BAIRRO TO BAIRROTX
+           MOVE CIDADE TO CIDADETX
+           MOVE UF TO UFTX.
+
+       INC-WR1-CEP.
+                WRITE REGCEPTX
+                IF ST-ERRO = "00" OR "02"
+                      DISPLAY (20, 20) COD
+                      GO TO LER-CEP01
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCEPTX"
+                                                       TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADMED CADMEDTX CADCID CADCIDTX CADCONV
+                      CADCONVTX CADPACI CADPACITX CADCEP CADCEPTX
+                      CADESP CADPLANO.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *********** ESPECIALIDADES (MULTIPLAS - CADMED) **************
+       ZERA-ESPEC.
+           MOVE 1 TO W-IESP.
+       ZERA-ESPEC-LOOP.
+           MOVE ZEROS TO ESPECIALIDADE (W-IESP)
+           IF W-IESP < 6
+              ADD 1 TO W-IESP
+              GO TO ZERA-ESPEC-LOOP.
+       ZERA-ESPEC-FIM.
+           EXIT.
+
+       MONTA-ESPLIST-MED.
+           MOVE 1 TO W-IESP.
+       MONTA-ESPLIST-MED-LOOP.
+           IF W-IESP NOT > QTDESPEC
+              GO TO MONTA-ESPLIST-MED-LE.
+           MOVE SPACES TO TXTESPECTX-TXT (W-IESP)
+           GO TO MONTA-ESPLIST-MED-PROX.
+
+       MONTA-ESPLIST-MED-LE.
+           MOVE ESPECIALIDADE (W-IESP) TO CODESP
+           READ CADESP
+           IF ST-ERRO = "00"
+              MOVE DENOMESP TO TXTESPECTX-TXT (W-IESP)
+           ELSE
+              MOVE "*** NAO CADASTRADA ***"
+                                     TO TXTESPECTX-TXT (W-IESP).
+
+       MONTA-ESPLIST-MED-PROX.
+           IF W-IESP < 6
+              ADD 1 TO W-IESP
+              GO TO MONTA-ESPLIST-MED-LOOP.
+       MONTA-ESPLIST-MED-FIM.
+           EXIT.
+
+      *********** Mensagem **********************
+       RMensa.
+                MOVE ZEROS TO W-CONT
+                MOVE ZEROS TO W-CONT2.
+
+       RMensa1.
+               IF W-CONT2 < 10
+                  DISPLAY (24, 12) Mens
+               ELSE
+                  DISPLAY (24, 12) Limpa
+                  MOVE SPACES TO MENS
+                  GO TO RMensa-Fim.
+
+       RMensa2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa2
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) LIMPA.
+       RMensa3.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa3
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) MENS.
+                   GO TO RMensa1.
+
+       RMensa-FIM.
+                EXIT.
