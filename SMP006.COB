@@ -1,786 +1,1409 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SMP006.
-      *AUTHOR. ADRIANO GALAN DA SILVA.
-      **************************************
-      * MANUTENCAO DO CADASTRO DE CONSULTA   *
-      **************************************
-      *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-             DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CADPACI ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CPF
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
-
-           SELECT CADCONV ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CODIGO
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS NOMEC WITH DUPLICATES
-                    ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
-
-           SELECT CADCONSU ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS KEYPRINCIPAL
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS CODMEDICO  
-                                       WITH DUPLICATES.
-          
-           SELECT CADMED ASSIGN TO DISK
-                        ORGANIZATION IS INDEXED
-                        ACCESS MODE  IS DYNAMIC
-                        RECORD KEY   IS CRM
-                        FILE STATUS  IS ST-ERRO
-                        ALTERNATE RECORD KEY IS NOMEM
-                                           WITH DUPLICATES.
-
-           SELECT CADCID ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CODCID
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS DENOMINACAO 
-                                        WITH DUPLICATES.
-
-      *
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-       FILE SECTION.
-       FD CADPACI
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADPACI.DAT". 
-       01 REGPACI.
-          03 CPF           PIC 9(11).
-          03 NOME          PIC X(30).
-          03 DNASC.
-             05 DIANAS     PIC 9(02).
-             05 MESNAS     PIC 9(02).
-             05 ANONAS     PIC 9(04).
-          03 SEXO          PIC X(01).
-          03 GENERO        PIC X(01).
-          03 CONVENIO      PIC 9(04). 
-          03 EMAIL         PIC X(30).
-          03 TELEFONE      PIC 9(11).
-          03 CEP           PIC 9(08).
-          
-      *-------------------------------------
-       FD CADCONV
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADCONV.DAT". 
-       01 REGCONV.
-          03 CODIGO        PIC 9(04).
-          03 NOMEC         PIC X(30).
-          03 PLANO         PIC 9(02).
-      
-      *-----------------------------------------
-       FD CADCONSU
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADCONSU.DAT". 
-       01 REGCONSU.
-          03 KEYPRINCIPAL.
-             05 CPFC          PIC 9(11).
-             05 DATACON1.       
-                07 DIACON1     PIC 9(02).
-                07 MESCON1     PIC 9(02).
-                07 ANOCON1     PIC 9(04).
-          03 CODMEDICO        PIC 9(06).
-          03 DOCONVENIO       PIC 9(04).
-          03 CODCID1          PIC 9(04).
-          03 DESCRICAO1       PIC X(60).
-          03 DESCRICAO2       PIC X(60).
-      *--------------------------------------------------------
-       FD CADMED
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADMED.DAT". 
-       01 REGMED.
-          03 CRM           PIC 9(06).
-          03 NOMEM         PIC X(30).
-          03 ESPECIALIDADE PIC 9(02).
-          03 SEXOMEDICO    PIC X(01).
-          03 DNASCM.
-             05 DIANAS     PIC 9(02).
-             05 MESNAS     PIC 9(02).
-             05 ANONAS     PIC 9(04).
-      *------------------------------------------------------
-       FD CADCID
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADCID.DAT". 
-       01 REGCID.
-          03 CODCID        PIC 9(04).
-          03 DENOMINACAO   PIC X(30).
-
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       77 W-CONT        PIC 9(06) VALUE ZEROS.
-       77 W-CONT2       PIC 9(06) VALUE ZEROS.
-       77 W-OPCAO       PIC X(01) VALUE SPACES.
-       77 W-ACT         PIC 9(02) VALUE ZEROS.
-       77 MENS          PIC X(50) VALUE SPACES.
-       77 LIMPA         PIC X(50) VALUE SPACES. 
-       01 ST-ERRO       PIC X(02) VALUE "00".
-       01 W-SEL         PIC 9(01) VALUE ZEROS.
-
-       01 TXTESPEC      PIC X(15) VALUE SPACES.
-       01 TXTPLANO      PIC X(50) VALUE SPACES.
-       01 TXTUF         PIC X(20) VALUE SPACES.
-       01 IND           PIC 9(02) VALUE ZEROS.
-       01 FLAG          PIC 9(01) VALUE ZEROS.  
-       01 TXTSEXOMEDICO PIC X(10) VALUE SPACES.
-       01 ESPEC         PIC 9(02) VALUE ZEROS.
-      
-  
-       
-     
-       01 TABSEXOX.
-          03 FILLER     PIC X(11) VALUE "MMASCULINO".
-          03 FILLER     PIC X(11) VALUE "FFEMENINO".
-       01 TABESP REDEFINES TABSEXOX.
-          03 TBSEXO   PIC X(11) OCCURS 2 TIMES.
-       01 TXTSEXO.
-          03 TXTSEXOCPF PIC X(01) VALUE SPACES.
-          03 TXTSEXOTEXTO PIC X(10) VALUE SPACES.      
-
-   
-
-       01 TABGENEROX.
-          03 FILLER     PIC X(15) VALUE "HETEROSEXUAL".
-          03 FILLER     PIC X(15) VALUE "TRANSEXUAL".
-          03 FILLER     PIC X(15) VALUE "BISSESUXUAL".
-          03 FILLER     PIC X(15) VALUE "PANSEXUAL".
-          03 FILLER     PIC X(15) VALUE "OUTRO".
-          03 FILLER     PIC X(15) VALUE "NAO DECLARADO".
-       01 TABGENERO REDEFINES TABGENEROX.
-          03 TBGENERO   PIC X(15) OCCURS 6 TIMES.
-       01 TXTGENERO.
-          03 TXTGENERO1 PIC X(01) VALUE SPACES.
-          03 TXTGENERO2 PIC X(14) VALUE SPACES. 
-
-       01 TABPLANO.
-          03 FILLER     PIC X(50) VALUE " ENFERMARIA REGINAL".
-          03 FILLER     PIC X(50) VALUE " ENFERMARIA NACIONAL".
-          03 FILLER     PIC X(50) VALUE " ENFERMARIA INTERNACIONAL".
-          03 FILLER     PIC X(50) VALUE " APTO PADRÃO REGINAL".
-          03 FILLER     PIC X(50) VALUE " APTO PADRAO NACIONAL".
-          03 FILLER     PIC X(50) VALUE " APTO PADRAO INTERNACIONAL".
-          03 FILLER     PIC X(50) VALUE " EMERGENCIA REGIONAL".
-          03 FILLER     PIC X(50) VALUE " EMERGENCIA NACIONAL".
-          03 FILLER     PIC X(50) VALUE " EMERCENCIA INTERNACIONAL".
-          03 FILLER     PIC X(50) VALUE " PLANO GLOBAL ".
-       01 TABEPLANO REDEFINES TABPLANO.
-          03 TBPLANO   PIC X(50) OCCURS 10 TIMES.
-   
-       01 TABESPECX.
-          03 FILLER     PIC X(15) VALUE "CLINICA MEDICA".
-          03 FILLER     PIC X(15) VALUE "UROLOGIA".
-          03 FILLER     PIC X(15) VALUE "GINICOLOGISTA".
-          03 FILLER     PIC X(15) VALUE "PEDIATRIA".
-          03 FILLER     PIC X(15) VALUE "CARDIOLOGISTA ".
-          03 FILLER     PIC X(15) VALUE "OUTRO".
-       01 TABESPEC REDEFINES TABESPECX.
-          03 TBESPEC   PIC X(15) OCCURS 6 TIMES.
-
-      *-----------------------------------------------------------------
-       SCREEN SECTION.  
-       01  TELACON2.
-           05  BLANK SCREEN.
-           05  LINE 02  COLUMN 01 
-               VALUE  "                      *** CADASTRO CONSU".
-           05  LINE 02  COLUMN 41 
-               VALUE  "LTA ***".
-           05  LINE 04  COLUMN 01 
-               VALUE  "PACIENTE(CPF):".
-           05  LINE 04  COLUMN 41 
-               VALUE  " DATA CONSULTA:".
-           05  LINE 06  COLUMN 01 
-               VALUE  "NOME:".
-           05  LINE 07  COLUMN 01 
-               VALUE  "DATA NASCIMENTO:             SEXO:  -".
-           05  LINE 07  COLUMN 41 
-               VALUE  "       GENERO:  -".
-           05  LINE 09  COLUMN 01 
-               VALUE  "CONVENIO:      -                      PL".
-           05  LINE 09  COLUMN 41 
-               VALUE  "ANO:    -".
-           05  LINE 11  COLUMN 01 
-               VALUE  "MEDICO".
-           05  LINE 12  COLUMN 01 
-               VALUE  "CRM:          NOME:".
-           05  LINE 12  COLUMN 41 
-               VALUE  "            SEXO  -".
-           05  LINE 13  COLUMN 01 
-               VALUE  "ESPECIALIDADE:   -".
-           05  LINE 15  COLUMN 01 
-               VALUE  "CONSULTA:".
-           05  LINE 16  COLUMN 01 
-               VALUE  "CID:       DENOMINACAO:".
-           05  LINE 17  COLUMN 01 
-               VALUE  "DESCRICAO 1:".
-           05  LINE 18  COLUMN 01 
-               VALUE  "DESCRICAO 2:".
-           05  TCPF
-               LINE 04  COLUMN 16  PIC 999.999.999.99
-               USING  CPF
-               HIGHLIGHT.
-           05  TDATACON
-               LINE 04  COLUMN 57  PIC 99.99.9999
-               USING  DATACON1
-               HIGHLIGHT.
-           05  TNOME
-               LINE 06  COLUMN 07  PIC X(30)
-               USING  NOME
-               HIGHLIGHT.
-           05  TDNASC
-               LINE 07  COLUMN 18  PIC 99.99.9999
-               USING  DNASC
-               HIGHLIGHT.
-           05  TSEXO
-               LINE 07  COLUMN 36  PIC X(01)
-               USING  SEXO
-               HIGHLIGHT.
-           05  TTXTSEXO
-               LINE 07  COLUMN 38  PIC X(09)
-               USING  TXTSEXO
-               HIGHLIGHT.
-           05  TGENERO
-               LINE 07  COLUMN 56  PIC X(01)
-               USING  GENERO
-               HIGHLIGHT.
-           05  TTXTGENERO
-               LINE 07  COLUMN 58  PIC X(12)
-               USING  TXTGENERO
-               HIGHLIGHT.
-           05  TCODIGO
-               LINE 09  COLUMN 11  PIC 9999
-               USING  CODIGO
-               HIGHLIGHT.
-           05  TNOMEC
-               LINE 09  COLUMN 18  PIC X(20)
-               USING  NOMEC
-               HIGHLIGHT.
-           05  TPLANO
-               LINE 09  COLUMN 46  PIC 99
-               USING  PLANO
-               HIGHLIGHT.
-           05  TTXTPLANO
-               LINE 09  COLUMN 51  PIC X(20)
-               USING  TXTPLANO
-               HIGHLIGHT.
-           05  TCRM
-               LINE 12  COLUMN 06  PIC 999.999
-               USING  CRM
-               HIGHLIGHT.
-           05  TNOMEM
-               LINE 12  COLUMN 21  PIC X(30)
-               USING  NOMEM.
-           05  TSEXOMEDICO
-               LINE 12  COLUMN 58  PIC X(01)
-               USING  SEXOMEDICO
-               HIGHLIGHT.
-           05  TTXTSECOMEDICO
-               LINE 12  COLUMN 60  PIC X(10)
-               USING  TXTSEXOMEDICO
-               HIGHLIGHT.
-           05  TESPEC
-               LINE 13  COLUMN 16  PIC 9(02)
-               USING  ESPEC
-               HIGHLIGHT.
-           05  TTXTESPEC
-               LINE 13  COLUMN 19  PIC X(20)
-               USING  TXTESPEC
-               HIGHLIGHT.
-           05  TCODCID
-               LINE 16  COLUMN 06  PIC 9(04)
-               USING  CODCID
-               HIGHLIGHT.
-           05  TDENOMINACAO
-               LINE 16  COLUMN 25  PIC X(30)
-               USING  DENOMINACAO
-               HIGHLIGHT.
-           05  TDESCRICAO1
-               LINE 17  COLUMN 14  PIC X(60)
-               USING  DESCRICAO1
-               HIGHLIGHT.
-           05  TDESCRICAO2
-               LINE 18  COLUMN 14  PIC X(60)
-               USING  DESCRICAO2
-               HIGHLIGHT.
-           
-
-       01  TELAGEN.
-           05  LINE 10  COLUMN 41 
-               VALUE  "         N - NAO DECLARADO".
-           05  LINE 11  COLUMN 41 
-               VALUE  "         H - HETEROSEXUAL".
-           05  LINE 12  COLUMN 41 
-               VALUE  "         B - BISEXUAL". 
-           05  LINE 13  COLUMN 41 
-               VALUE  "         T - TRANSEXUAL".      
-           05  LINE 14  COLUMN 41 
-               VALUE  "         P - PANSEXUAL".
-           05  LINE 15  COLUMN 41 
-               VALUE  "         O - OUTRO".
-
-       01  TELASEXO.
-           05  LINE 10  COLUMN 41 
-               VALUE  "         M - MASCULINO".
-           05  LINE 11  COLUMN 41 
-               VALUE  "         F - FEMENINO".      
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-   
-      ********** ABRE OU CRIA ARQUIVO*************************
-       R0.
-           
-           
-           OPEN I-O CADCONSU
-           IF ST-ERRO NOT = "00"  
-              IF ST-ERRO = "30"
-                 OPEN OUTPUT CADCONSU
-                 CLOSE CADCONSU
-                 MOVE "*** ARQUIVO CADCONSU FOI CRIADO **" TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO R0
-              ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADMIGO" TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO RotinaFim
-           ELSE
-                 NEXT SENTENCE.
-
-       R0A.
-           OPEN INPUT CADCONV
-           IF ST-ERRO NOT = "00"  
-              IF ST-ERRO = "30"
-                 MOVE "*** ARQUIVO DE CADCONV NAO ENCONTRADO **" TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO RotinaFim
-              ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CADCONV " TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO RotinaFim
-           ELSE
-                 NEXT SENTENCE.
-       R0B.
-           OPEN INPUT CADPACI
-           IF ST-ERRO NOT = "00"  
-              IF ST-ERRO = "30"
-                 MOVE "*** ARQUIVO DE CADPACI NAO ENCONTRADO **" TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO RotinaFim
-              ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CADPACI " TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO RotinaFim
-           ELSE
-                 NEXT SENTENCE.           
-
-       R0C.
-           OPEN INPUT CADMED
-           IF ST-ERRO NOT = "00"  
-              IF ST-ERRO = "30"
-                 MOVE "*** ARQUIVO DE CADMED NAO ENCONTRADO **" TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO RotinaFim
-              ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CADMED " TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO RotinaFim
-           ELSE
-                 NEXT SENTENCE.     
-
-       R0D.
-           OPEN INPUT CADCID
-           IF ST-ERRO NOT = "00"  
-              IF ST-ERRO = "30"
-                 MOVE "*** ARQUIVO DE CADCID NAO ENCONTRADO **" TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO RotinaFim
-              ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CADCID " TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO RotinaFim
-           ELSE
-                 NEXT SENTENCE.
-         
-
-      ********** FIM ABRE OU CRIA ARQUIVO*************************
-      *********ZERAR CAMPOS E MOSTRAR A TELA**********************     
-       R1.
-           MOVE SPACES TO NOME SEXO EMAIL TXTSEXO GENERO TXTGENERO
-           MOVE SPACES TO TXTPLANO NOMEC  DESCRICAO1 DESCRICAO2 
-           MOVE SPACES TO TXTESPEC TXTSEXOMEDICO SEXOMEDICO NOMEM
-           MOVE SPACES TO DENOMINACAO
-           MOVE ZEROS TO CPF PLANO DNASC ESPEC CODCID CRM CODIGO
-           MOVE ZEROS TO ESPECIALIDADE DATACON1 CPFC CODCID1
-           MOVE ZEROS TO CODMEDICO
-           DISPLAY TELACON2. 
-           
-      *********FIM ZERAR CAMPOS E MOSTRAR A TELA**********************
-       R2.
-           ACCEPT TCPF
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO RotinaFim.
-             
-      ****** VERIFICA SE FOI DIGITADO UMA CPF
-           IF CPF = 0
-              MOVE "*** DIGITE O CPF ***" TO MENS
-              PERFORM RMensa THRU RMensa-FIM
-              GO TO R2.  
-       
-       LER-CADPACI.
-
-           READ CADPACI
-           IF ST-ERRO NOT = "23"
-             IF ST-ERRO = "00"
-                MOVE CPF TO CPFC
-                PERFORM LER-CADPACIA
-                PERFORM LER-CADPACIB
-                PERFORM LER-CADPACIC
-                DISPLAY TELACON2
-                GO TO R3
-                
-             ELSE
-                MOVE "ERRO NA LEITURA ARQUIVO CADPACI" TO MENS
-                PERFORM RMensa THRU RMensa-FIM
-                GO TO RotinaFim
-           ELSE
-                 MOVE "PACIENTE NAO CADASTRADO" TO MENS
-                PERFORM RMensa THRU RMensa-FIM
-                GO TO R1.
-       LER-CADPACIA.    
-           MOVE TBSEXO(IND) TO TXTSEXO
-           IF TXTSEXOCPF NOT = SEXO
-              ADD 1 TO IND
-              IF IND < 3
-                 GO TO LER-CADPACIA
-              ELSE
-                 MOVE "*** SEXO INVALIDO***" TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO  RotinaFim
-           ELSE
-                MOVE ZEROS TO IND
-                MOVE TXTSEXOTEXTO TO TXTSEXO
-                DISPLAY TTXTSEXO.   
-                DISPLAY TELACON2.
-
-       LER-CADPACIB.
-           MOVE TBGENERO(IND) TO TXTGENERO
-           IF TXTGENERO1 NOT = GENERO
-              ADD 1 TO IND
-              IF IND < 10
-                 GO TO LER-CADPACIB
-              ELSE
-                 MOVE "*** TIPO GENERO INCORRETO***" TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO RotinaFim
-           ELSE
-               MOVE ZEROS TO IND
-               DISPLAY TTXTGENERO.
-               DISPLAY TELACON2.         
-       LER-CADPACIC.
-           MOVE CONVENIO TO CODIGO.
-           READ CADCONV
-           MOVE TBPLANO(PLANO) TO TXTPLANO
-           DISPLAY TXTPLANO 
-           
-           IF ST-ERRO NOT = "00"
-                IF ST-ERRO = "23"
-                    MOVE " ** CONVENIO NÃO CADASTRADO **" TO MENS
-                    PERFORM RMensa THRU RMensa-FIM
-                    GO TO RotinaFim
-                ELSE
-                  MOVE "ERRO NA LEITURA ARQUIVO CADCONV" TO MENS
-                  PERFORM RMensa THRU RMensa-FIM
-                  GO TO RotinaFim
-           ELSE
-                DISPLAY TELACON2.
-       R3.
-           ACCEPT TDATACON
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R1.
-           IF DATACON1 = 0 
-              MOVE "*** DIGITE A DATA DA CONSULTA ***" TO MENS
-              PERFORM RMensa THRU RMensa-FIM
-              GO TO R3.
-           IF MESCON1 < 1 OR MESCON1 > 12
-              MOVE "*** MES INVALIDO ***" TO MENS
-              PERFORM RMensa THRU RMensa-FIM
-              GO TO R3.    
-           IF DIACON1 < 1 OR DIACON1 > 31
-              MOVE "*** DIA INVALIDO ***" TO MENS
-              PERFORM RMensa THRU RMensa-FIM
-              GO TO R3.   
-           IF ANOCON1 < 2020 OR ANOCON1 > 2030
-              MOVE "*** ANO INVALIDO ***" TO MENS
-              PERFORM RMensa THRU RMensa-FIM
-              GO TO R3. 
-
-       LER-CONSULTA.
-
-           READ CADCONSU
-           IF ST-ERRO NOT = "23"
-             IF ST-ERRO = "00"
-             
-                 
-
-                MOVE CODMEDICO TO CRM
-                MOVE 1 TO FLAG
-                PERFORM LER-MEDICO
-
-                MOVE CODCID1 TO CODCID 
-                MOVE 1 TO FLAG            
-                PERFORM LER-CID
-
-                DISPLAY TELACON2
-                GO TO Ace01
-                
-             ELSE
-                MOVE "ERRO NA LEITURA ARQUIVO CADPACI" TO MENS
-                PERFORM RMensa THRU RMensa-FIM
-                GO TO RotinaFim
-           ELSE
-                NEXT SENTENCE.
-       R4.
-           ACCEPT TCRM
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R3. 
-           IF CRM < 1
-              MOVE "DIGITE UM CRM" TO MENS
-                PERFORM RMensa THRU RMensa-FIM
-                GO TO R4
-           ELSE 
-               MOVE CRM TO CODMEDICO.
-               
-
-       LER-MEDICO.
-           READ CADMED
-           IF ST-ERRO NOT = "23"
-             IF ST-ERRO = "00"
-
-                PERFORM LER-MEDICOA   
-                PERFORM LER-MEDICOB             
-                DISPLAY TELACON2 
-                IF FLAG = ZERO 
-                    GO TO R5
-                ELSE
-                   MOVE ZERO TO FLAG
-             ELSE
-                MOVE "ERRO NA LEITURA ARQUIVO CADMED" TO MENS
-                PERFORM RMensa THRU RMensa-FIM
-                GO TO RotinaFim
-           ELSE
-                MOVE "MEDICO NAO CADASTRADO" TO MENS
-                PERFORM RMensa THRU RMensa-FIM
-                GO TO R4.        
-       LER-MEDICOA.    
-           MOVE TBSEXO(IND) TO TXTSEXO
-           IF TXTSEXOCPF NOT = SEXOMEDICO
-              ADD 1 TO IND
-              IF IND < 3
-                 GO TO LER-MEDICOA
-              ELSE
-                 MOVE "*** SEXO INVALIDO***" TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO  RotinaFim
-           ELSE
-                MOVE ZEROS TO IND
-                MOVE TXTSEXOTEXTO TO TXTSEXOMEDICO
-                DISPLAY TXTSEXOMEDICO.   
-                DISPLAY TELACON2.
-
-       LER-MEDICOB. 
-           MOVE TBESPEC(ESPECIALIDADE) TO TXTESPEC
-           DISPLAY TXTESPEC.
-           
-
-       R5.
-           ACCEPT TCODCID
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R4. 
-           IF CODCID < 1
-              MOVE "DIGITE UM CID" TO MENS
-                PERFORM RMensa THRU RMensa-FIM
-                GO TO R5
-           ELSE 
-               MOVE CODCID TO CODCID1.
-
-           
-       LER-CID.
-           READ CADCID
-           IF ST-ERRO NOT = "23"
-             IF ST-ERRO = "00"
- 
-                         
-                DISPLAY TELACON2
-                   IF FLAG = ZERO 
-                    GO TO R6
-                ELSE
-                   MOVE ZERO TO FLAG
-                
-             ELSE
-                MOVE "ERRO NA LEITURA ARQUIVO CADCID" TO MENS
-                PERFORM RMensa THRU RMensa-FIM
-                GO TO RotinaFim
-           ELSE
-                MOVE "CID NAO CADASTRADO" TO MENS
-                PERFORM RMensa THRU RMensa-FIM
-                GO TO R5. 
-       R6.
-           ACCEPT TDESCRICAO1
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R5. 
-       R7.
-           ACCEPT TDESCRICAO2
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 01
-                   GO TO R6. 
-
-         INC-OPC.
-                MOVE "S" TO W-OPCAO
-                DISPLAY (24, 40) "DADOS OK (S/N) : ".
-                ACCEPT (24, 57) W-OPCAO WITH UPDATE
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO R7.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO R1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO INC-OPC.
-       INC-WR1.
-                WRITE REGCONSU
-                IF ST-ERRO = "00" OR "02"
-                      MOVE "*** DADOS GRAVADOS *** " TO MENS
-                      PERFORM RMensa THRU RMensa-FIM
-                      GO TO R1.
-                IF ST-ERRO = "22"
-                  
-                  GO TO AltRw1
-                ELSE
-                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DO CARRO"
-                                                       TO MENS
-                      PERFORM RMensa THRU RMensa-FIM
-                      GO TO RotinaFim.              
-         
-      ***************** GRUD ****************
-        Ace01.
-                DISPLAY (24, 12)
-                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
-                ACCEPT (24, 55) W-OPCAO
-                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
-                    AND W-OPCAO NOT = "E" GO TO Ace01.
-                MOVE SPACES TO MENS
-                DISPLAY (24, 12) MENS
-                IF W-OPCAO = "N"
-                   GO TO R1  
-                ELSE
-                   IF W-OPCAO = "A"
-                      MOVE 1 TO W-SEL
-                      GO TO R4.
-      *          
-       ExcOpc.
-                DISPLAY (24, 40) "EXCLUIR   (S/N) : ".
-                ACCEPT (24, 57) W-OPCAO
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO R1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO ExcOpc.
-       ExcDl1.
-                DELETE CADCONSU RECORD
-                IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO EXCLUIDO ***" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO R1.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
-                PERFORM RMensa THRU RMensa-FIM
-                GO TO RotinaFim.
-      *
-       AltOpc.
-                DISPLAY (24, 40) "ALTERAR  (S/N) : ".
-                ACCEPT (24, 57) W-OPCAO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO R7.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO R1.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO AltOpc.
-       AltRw1.
-                REWRITE REGCONSU
-                IF ST-ERRO = "00" OR "02"
-                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
-                   PERFORM RMensa THRU RMensa-FIM
-                   GO TO R1.
-                MOVE "ERRO NA ALTERACAO DO REGISTRO CARRO"   TO MENS
-                PERFORM RMensa THRU RMensa-FIM
-                GO TO RotinaFim.      
-    
-
-       RotinaFim.
-       
-           CLOSE CADCONSU.
-           CLOSE CADCONV.
-           CLOSE CADPACI.
-           CLOSE CADMED.
-           CLOSE CADCID.          
-           EXIT PROGRAM.
-
-           
-
-      *********** Mensagem **********************
-       RMensa.
-                MOVE ZEROS TO W-CONT
-                MOVE ZEROS TO W-CONT2.
-
-       RMensa1.
-               IF W-CONT2 < 10
-                  DISPLAY (24, 12) Mens
-               ELSE
-                  DISPLAY (24, 12) Limpa
-                  MOVE SPACES TO MENS
-                  GO TO RMensa-Fim.
-
-       RMensa2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 1000
-                   GO TO RMensa2
-                ELSE
-                   ADD 1 TO W-CONT2
-                   MOVE ZEROS TO W-CONT
-                   DISPLAY (24, 12) LIMPA.
-       RMensa3.
-                ADD 1 TO W-CONT
-                IF W-CONT < 1000
-                   GO TO RMensa3
-                ELSE
-                   ADD 1 TO W-CONT2
-                   MOVE ZEROS TO W-CONT
-                   DISPLAY (24, 12) MENS.
-                   GO TO RMensa1.
-            
-       RMensa-FIM.
-                EXIT.
-       FIM-ROT-TEMPO.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP006.
+      *AUTHOR. ADRIANO GALAN DA SILVA.
+      **************************************
+      * MANUTENCAO DO CADASTRO DE CONSULTA   *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+
+           SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEC WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
+
+           SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODMEDICO  
+                                       WITH DUPLICATES.
+          
+           SELECT CADMED ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS CRM
+                        FILE STATUS  IS ST-ERRO
+                        ALTERNATE RECORD KEY IS NOMEM
+                                           WITH DUPLICATES.
+
+           SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODCID
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                                        WITH DUPLICATES.
+
+           SELECT CADESP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODESP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMESP WITH DUPLICATES.
+
+           SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODPLANO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMPLANO WITH DUPLICATES.
+
+           SELECT CADGEN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODGEN
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMGEN WITH DUPLICATES.
+
+           SELECT SESSAO ASSIGN TO WS-SESSFILE
+                    ORGANIZATION IS SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT AUDITTX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT". 
+       01 REGPACI.
+          03 CPF           PIC 9(11).
+          03 NOME          PIC X(30).
+          03 DNASC.
+             05 DIANAS     PIC 9(02).
+             05 MESNAS     PIC 9(02).
+             05 ANONAS     PIC 9(04).
+          03 SEXO          PIC X(01).
+          03 GENERO        PIC X(01).
+          03 CONVENIO      PIC 9(04). 
+          03 EMAIL         PIC X(30).
+          03 TELEFONE      PIC 9(11).
+          03 CEP           PIC 9(08).
+          03 SITUACAO      PIC X(01).
+          
+      *-------------------------------------
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT". 
+       01 REGCONV.
+          03 CODIGO        PIC 9(04).
+          03 NOMEC         PIC X(30).
+          03 PLANO         PIC 9(02).
+          03 VALORCONSULTA     PIC 9(06)V99.
+          03 VALORCOPAGTO     PIC 9(06)V99.
+          03 SITUACAO      PIC X(01).
+      
+      *-----------------------------------------
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT". 
+       01 REGCONSU.
+          03 KEYPRINCIPAL.
+             05 CPFC          PIC 9(11).
+             05 DATACON1.
+                07 DIACON1     PIC 9(02).
+                07 MESCON1     PIC 9(02).
+                07 ANOCON1     PIC 9(04).
+             05 SEQCON        PIC 9(02).
+          03 HORACON.
+             05 HORACONH      PIC 9(02).
+             05 HORACONM      PIC 9(02).
+          03 CODMEDICO        PIC 9(06).
+          03 DOCONVENIO       PIC 9(04).
+          03 CODCID1          PIC 9(04).
+          03 DESCRICAO1       PIC X(60).
+          03 DESCRICAO2       PIC X(60).
+          03 NOMECCONS        PIC X(30).
+          03 PLANOCONS        PIC 9(02).
+          03 VALORCONSULTACONS PIC 9(06)V99.
+          03 VALORCOPAGTOCONS  PIC 9(06)V99.
+          03 STATUSCONS        PIC X(01).
+          03 AUTORIZACAO       PIC X(10).
+      *--------------------------------------------------------
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT". 
+       01 REGMED.
+          03 CRM           PIC 9(06).
+          03 NOMEM         PIC X(30).
+          03 QTDESPEC      PIC 9(01).
+          03 ESPECIALIDADE PIC 9(02) OCCURS 6 TIMES.
+          03 SEXOMEDICO    PIC X(01).
+          03 DNASCM.
+             05 DIANAS     PIC 9(02).
+             05 MESNAS     PIC 9(02).
+             05 ANONAS     PIC 9(04).
+          03 SITUACAO      PIC X(01).
+      *------------------------------------------------------
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT". 
+       01 REGCID.
+          03 CODCID        PIC 9(04).
+          03 DENOMINACAO   PIC X(30).
+          03 SITUACAO      PIC X(01).
+      *------------------------------------------------------
+       FD CADESP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESP.DAT".
+       01 REGESP.
+          03 CODESP        PIC 9(02).
+          03 DENOMESP      PIC X(15).
+          03 SITUACAO      PIC X(01).
+      *------------------------------------------------------
+       FD CADPLANO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPLANO.DAT".
+       01 REGPLANO.
+          03 CODPLANO      PIC 9(02).
+          03 DENOMPLANO    PIC X(50).
+          03 SITUACAO      PIC X(01).
+      *------------------------------------------------------
+       FD CADGEN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADGEN.DAT".
+       01 REGGEN.
+          03 CODGEN        PIC X(01).
+          03 DENOMGEN      PIC X(15).
+          03 SITUACAO      PIC X(01).
+      *
+       FD SESSAO
+               LABEL RECORD IS STANDARD.
+       01 REGSESSAO.
+          03 SESSCODOPER   PIC 9(04).
+          03 SESSNOME      PIC X(30).
+      *
+       FD AUDITTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDITTX.TXT".
+       01 REGAUDITTX          PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CODOPERAUD  PIC 9(04) VALUE ZEROS.
+       01 W-NOMEOPERAUD PIC X(30) VALUE SPACES.
+       01 W-DATAUD      PIC 9(08) VALUE ZEROS.
+       01 W-HORAUD      PIC 9(08) VALUE ZEROS.
+       01 W-ACAOAUD     PIC X(10) VALUE SPACES.
+       01 W-LINHAUD.
+          03 W-LINHAUD-DATA   PIC 9(08).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-HORA   PIC 9(06).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-COD    PIC 9(04).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-NOME   PIC X(20).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-PROG   PIC X(07).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-ACAO   PIC X(10).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 W-LINHAUD-CHAVE  PIC X(15).
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-CONT2       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES. 
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 WS-SESSFILE   PIC X(20) VALUE SPACES.
+       01 W-TERMID      PIC X(08) VALUE SPACES.
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       77 W-ESPCONT     PIC 9(06) VALUE ZEROS.
+
+       01 TXTESPEC      PIC X(15) VALUE SPACES.
+       01 TXTPLANO      PIC X(50) VALUE SPACES.
+       01 TXTUF         PIC X(20) VALUE SPACES.
+       01 IND           PIC 9(02) VALUE ZEROS.
+       01 FLAG          PIC 9(01) VALUE ZEROS.  
+       01 TXTSEXOMEDICO PIC X(10) VALUE SPACES.
+       01 ESPEC         PIC 9(02) VALUE ZEROS.
+       01 W-IESP        PIC 9(01) VALUE ZEROS.
+       01 TXTESPLIST.
+          03 TXTESPLIST-IT OCCURS 6 TIMES.
+             05 TXTESPLIST-NUM PIC Z9.
+             05 FILLER         PIC X VALUE SPACE.
+       01 W-CHKCPFC     PIC 9(11) VALUE ZEROS.
+       01 W-CHKDATACON1 PIC 9(08) VALUE ZEROS.
+       01 W-CHKSEQCON   PIC 9(02) VALUE ZEROS.
+       01 W-CHKHORA     PIC 9(04) VALUE ZEROS.
+       01 W-CHKCODMED   PIC 9(06) VALUE ZEROS.
+       01 W-IDADEPAC    PIC 9(03) VALUE ZEROS.
+       01 W-CHKCRMOUT   PIC 9(06) VALUE ZEROS.
+       01 W-CHKHORAOUT  PIC 9(04) VALUE ZEROS.
+       01 W-CHKNOMEOUT  PIC X(30) VALUE SPACES.
+       01 W-BUSCACID    PIC X(30) VALUE SPACES.
+       01 W-LENCID      PIC 9(02) VALUE ZEROS.
+       01 W-NUMCID      PIC 9(02) VALUE ZEROS.
+       01 IND4          PIC 9(02) VALUE ZEROS.
+       01 W-CIDLINE     PIC 9(02) VALUE ZEROS.
+       01 TABCIDBUSCA.
+          03 TBCIDCOD   PIC 9(04) OCCURS 5 TIMES.
+          03 TBCIDDEN   PIC X(30) OCCURS 5 TIMES.
+      
+  
+       
+     
+       01 TABSEXOX.
+          03 FILLER     PIC X(11) VALUE "MMASCULINO".
+          03 FILLER     PIC X(11) VALUE "FFEMENINO".
+       01 TABESP REDEFINES TABSEXOX.
+          03 TBSEXO   PIC X(11) OCCURS 2 TIMES.
+       01 TXTSEXO.
+          03 TXTSEXOCPF PIC X(01) VALUE SPACES.
+          03 TXTSEXOTEXTO PIC X(10) VALUE SPACES.      
+
+   
+
+       01 TXTGENERO.
+          03 TXTGENERO1 PIC X(01) VALUE SPACES.
+          03 TXTGENERO2 PIC X(14) VALUE SPACES.
+
+       01 TABLEGGEN.
+          03 W-LEGGEN   PIC X(20) OCCURS 10 TIMES VALUE SPACES.
+       01 W-ILEG        PIC 9(02) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELACON2.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01 
+               VALUE  "                      *** CADASTRO CONSU".
+           05  LINE 02  COLUMN 41 
+               VALUE  "LTA ***".
+           05  LINE 04  COLUMN 01 
+               VALUE  "PACIENTE(CPF):".
+           05  LINE 04  COLUMN 41
+               VALUE  " DATA CONSULTA:".
+           05  LINE 04  COLUMN 68
+               VALUE  " SEQ:".
+           05  LINE 06  COLUMN 01
+               VALUE  "NOME:".
+           05  LINE 07  COLUMN 01 
+               VALUE  "DATA NASCIMENTO:             SEXO:  -".
+           05  LINE 07  COLUMN 41 
+               VALUE  "       GENERO:  -".
+           05  LINE 09  COLUMN 01 
+               VALUE  "CONVENIO:      -                      PL".
+           05  LINE 09  COLUMN 41 
+               VALUE  "ANO:    -".
+           05  LINE 11  COLUMN 01 
+               VALUE  "MEDICO".
+           05  LINE 12  COLUMN 01 
+               VALUE  "CRM:          NOME:".
+           05  LINE 12  COLUMN 41 
+               VALUE  "            SEXO  -".
+           05  LINE 13  COLUMN 01
+               VALUE  "ESPECIALIDADE:   -".
+           05  LINE 13  COLUMN 41
+               VALUE  "            HORARIO:".
+           05  LINE 14  COLUMN 01
+               VALUE  "OUTRAS ESPEC.:".
+           05  LINE 15  COLUMN 01
+               VALUE  "CONSULTA:".
+           05  LINE 16  COLUMN 01 
+               VALUE  "CID:       DENOMINACAO:".
+           05  LINE 17  COLUMN 01 
+               VALUE  "DESCRICAO 1:".
+           05  LINE 18  COLUMN 01 
+               VALUE  "DESCRICAO 2:".
+           05  TCPF
+               LINE 04  COLUMN 16  PIC 999.999.999.99
+               USING  CPF
+               HIGHLIGHT.
+           05  TDATACON
+               LINE 04  COLUMN 57  PIC 99.99.9999
+               USING  DATACON1
+               HIGHLIGHT.
+           05  TSEQCON
+               LINE 04  COLUMN 73  PIC 99
+               USING  SEQCON
+               HIGHLIGHT.
+           05  TNOME
+               LINE 06  COLUMN 07  PIC X(30)
+               USING  NOME
+               HIGHLIGHT.
+           05  TDNASC
+               LINE 07  COLUMN 18  PIC 99.99.9999
+               USING  DNASC
+               HIGHLIGHT.
+           05  TSEXO
+               LINE 07  COLUMN 36  PIC X(01)
+               USING  SEXO
+               HIGHLIGHT.
+           05  TTXTSEXO
+               LINE 07  COLUMN 38  PIC X(09)
+               USING  TXTSEXO
+               HIGHLIGHT.
+           05  TGENERO
+               LINE 07  COLUMN 56  PIC X(01)
+               USING  GENERO
+               HIGHLIGHT.
+           05  TTXTGENERO
+               LINE 07  COLUMN 58  PIC X(12)
+               USING  TXTGENERO
+               HIGHLIGHT.
+           05  TCODIGO
+               LINE 09  COLUMN 11  PIC 9999
+               USING  CODIGO
+               HIGHLIGHT.
+           05  TNOMEC
+               LINE 09  COLUMN 18  PIC X(20)
+               USING  NOMEC
+               HIGHLIGHT.
+           05  TPLANO
+               LINE 09  COLUMN 46  PIC 99
+               USING  PLANO
+               HIGHLIGHT.
+           05  TTXTPLANO
+               LINE 09  COLUMN 51  PIC X(20)
+               USING  TXTPLANO
+               HIGHLIGHT.
+           05  TCRM
+               LINE 12  COLUMN 06  PIC 999.999
+               USING  CRM
+               HIGHLIGHT.
+           05  TNOMEM
+               LINE 12  COLUMN 21  PIC X(30)
+               USING  NOMEM.
+           05  TSEXOMEDICO
+               LINE 12  COLUMN 58  PIC X(01)
+               USING  SEXOMEDICO
+               HIGHLIGHT.
+           05  TTXTSECOMEDICO
+               LINE 12  COLUMN 60  PIC X(10)
+               USING  TXTSEXOMEDICO
+               HIGHLIGHT.
+           05  TESPEC
+               LINE 13  COLUMN 16  PIC 9(02)
+               USING  ESPEC
+               HIGHLIGHT.
+           05  TTXTESPEC
+               LINE 13  COLUMN 19  PIC X(20)
+               USING  TXTESPEC
+               HIGHLIGHT.
+           05  THORACON
+               LINE 13  COLUMN 61  PIC 99.99
+               USING  HORACON
+               HIGHLIGHT.
+           05  TTXTESPLIST
+               LINE 14  COLUMN 15  PIC X(18)
+               USING  TXTESPLIST
+               HIGHLIGHT.
+           05  TCODCID
+               LINE 16  COLUMN 06  PIC 9(04)
+               USING  CODCID
+               HIGHLIGHT.
+           05  TDENOMINACAO
+               LINE 16  COLUMN 25  PIC X(30)
+               USING  DENOMINACAO
+               HIGHLIGHT.
+           05  TDESCRICAO1
+               LINE 17  COLUMN 14  PIC X(60)
+               USING  DESCRICAO1
+               HIGHLIGHT.
+           05  TDESCRICAO2
+               LINE 18  COLUMN 14  PIC X(60)
+               USING  DESCRICAO2
+               HIGHLIGHT.
+           05  LINE 19  COLUMN 01
+               VALUE  "AUTORIZACAO CONVENIO:".
+           05  TAUTORIZACAO
+               LINE 19  COLUMN 23  PIC X(10)
+               USING  AUTORIZACAO
+               HIGHLIGHT.
+
+
+       01  TELAGEN.
+           05  TLEGGEN1
+               LINE 10  COLUMN 41  PIC X(20)
+               USING  W-LEGGEN (1).
+           05  TLEGGEN2
+               LINE 11  COLUMN 41  PIC X(20)
+               USING  W-LEGGEN (2).
+           05  TLEGGEN3
+               LINE 12  COLUMN 41  PIC X(20)
+               USING  W-LEGGEN (3).
+           05  TLEGGEN4
+               LINE 13  COLUMN 41  PIC X(20)
+               USING  W-LEGGEN (4).
+           05  TLEGGEN5
+               LINE 14  COLUMN 41  PIC X(20)
+               USING  W-LEGGEN (5).
+           05  TLEGGEN6
+               LINE 15  COLUMN 41  PIC X(20)
+               USING  W-LEGGEN (6).
+           05  TLEGGEN7
+               LINE 16  COLUMN 41  PIC X(20)
+               USING  W-LEGGEN (7).
+           05  TLEGGEN8
+               LINE 17  COLUMN 41  PIC X(20)
+               USING  W-LEGGEN (8).
+           05  TLEGGEN9
+               LINE 18  COLUMN 41  PIC X(20)
+               USING  W-LEGGEN (9).
+           05  TLEGGEN10
+               LINE 19  COLUMN 41  PIC X(20)
+               USING  W-LEGGEN (10).
+
+       01  TELASEXO.
+           05  LINE 10  COLUMN 41 
+               VALUE  "         M - MASCULINO".
+           05  LINE 11  COLUMN 41 
+               VALUE  "         F - FEMENINO".      
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+   
+      ********** ABRE OU CRIA ARQUIVO*************************
+       R0.
+           
+           
+           OPEN I-O CADCONSU
+           IF ST-ERRO NOT = "00"  
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADCONSU
+                 CLOSE CADCONSU
+                 MOVE "*** ARQUIVO CADCONSU FOI CRIADO **" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADMIGO" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+           ELSE
+                 NEXT SENTENCE.
+
+       R0A.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"  
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE CADCONV NAO ENCONTRADO **" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CADCONV " TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+           ELSE
+                 NEXT SENTENCE.
+       R0B.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"  
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE CADPACI NAO ENCONTRADO **" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CADPACI " TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+           ELSE
+                 NEXT SENTENCE.           
+
+       R0C.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"  
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE CADMED NAO ENCONTRADO **" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CADMED " TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+           ELSE
+                 NEXT SENTENCE.     
+
+       R0D.
+           OPEN INPUT CADCID
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE CADCID NAO ENCONTRADO **" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CADCID " TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+           ELSE
+                 NEXT SENTENCE.
+
+       R0E.
+           OPEN INPUT CADESP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE CADESP NAO ENCONTRADO **" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CADESP " TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+           ELSE
+                 NEXT SENTENCE.
+
+       R0F.
+           OPEN INPUT CADPLANO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE CADPLANO NAO ENCONTRADO **"
+                      TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CADPLANO "
+                      TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+           ELSE
+                 NEXT SENTENCE.
+
+       R0G.
+           OPEN INPUT CADGEN
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE CADGEN NAO ENCONTRADO **" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CADGEN " TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+           ELSE
+                 NEXT SENTENCE.
+
+           PERFORM MONTA-LEGGEN THRU MONTA-LEGGEN-FIM.
+
+      ********** FIM ABRE OU CRIA ARQUIVO*************************
+      *********ZERAR CAMPOS E MOSTRAR A TELA**********************     
+       R1.
+           MOVE SPACES TO NOME SEXO EMAIL TXTSEXO GENERO TXTGENERO
+           MOVE SPACES TO TXTPLANO NOMEC  DESCRICAO1 DESCRICAO2
+           MOVE SPACES TO AUTORIZACAO
+           MOVE SPACES TO TXTESPEC TXTSEXOMEDICO SEXOMEDICO NOMEM
+           MOVE SPACES TO DENOMINACAO TXTESPLIST
+           MOVE ZEROS TO CPF PLANO DNASC ESPEC CODCID CRM CODIGO
+           MOVE ZEROS TO QTDESPEC DATACON1 CPFC CODCID1
+           MOVE ZEROS TO CODMEDICO SEQCON HORACON
+           PERFORM ZERA-ESPEC THRU ZERA-ESPEC-FIM
+           DISPLAY TELACON2. 
+           
+      *********FIM ZERAR CAMPOS E MOSTRAR A TELA**********************
+       R2.
+           ACCEPT TCPF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO RotinaFim.
+             
+      ****** VERIFICA SE FOI DIGITADO UMA CPF
+           IF CPF = 0
+              MOVE "*** DIGITE O CPF ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R2.  
+       
+       LER-CADPACI.
+
+           READ CADPACI
+           IF ST-ERRO = "00"
+              IF SITUACAO OF REGPACI = "I"
+                 MOVE "*** PACIENTE INATIVO ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO R1.
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+                MOVE CPF TO CPFC
+                PERFORM LER-CADPACIA
+                PERFORM LER-CADPACIB
+                PERFORM LER-CADPACIC
+                DISPLAY TELACON2
+                GO TO R3
+                
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADPACI" TO MENS
+                PERFORM RMensa THRU RMensa-FIM
+                GO TO RotinaFim
+           ELSE
+                 MOVE "PACIENTE NAO CADASTRADO" TO MENS
+                PERFORM RMensa THRU RMensa-FIM
+                GO TO R1.
+       LER-CADPACIA.    
+           MOVE TBSEXO(IND) TO TXTSEXO
+           IF TXTSEXOCPF NOT = SEXO
+              ADD 1 TO IND
+              IF IND < 3
+                 GO TO LER-CADPACIA
+              ELSE
+                 MOVE "*** SEXO INVALIDO***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO  RotinaFim
+           ELSE
+                MOVE ZEROS TO IND
+                MOVE TXTSEXOTEXTO TO TXTSEXO
+                DISPLAY TTXTSEXO.   
+                DISPLAY TELACON2.
+
+       LER-CADPACIB.
+           MOVE GENERO TO CODGEN
+           READ CADGEN
+           IF ST-ERRO NOT = "00"
+                 MOVE "*** TIPO GENERO INCORRETO***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+           ELSE
+               MOVE DENOMGEN TO TXTGENERO
+               DISPLAY TTXTGENERO.
+               DISPLAY TELACON2.
+       LER-CADPACIC.
+           MOVE CONVENIO TO CODIGO.
+           READ CADCONV
+           IF ST-ERRO NOT = "00"
+                IF ST-ERRO = "23"
+                    MOVE " ** CONVENIO NÃO CADASTRADO **" TO MENS
+                    PERFORM RMensa THRU RMensa-FIM
+                    GO TO RotinaFim
+                ELSE
+                  MOVE "ERRO NA LEITURA ARQUIVO CADCONV" TO MENS
+                  PERFORM RMensa THRU RMensa-FIM
+                  GO TO RotinaFim
+           ELSE
+                MOVE PLANO TO CODPLANO
+                READ CADPLANO
+                MOVE DENOMPLANO TO TXTPLANO
+                DISPLAY TXTPLANO
+                DISPLAY TELACON2.
+       R3.
+           ACCEPT TDATACON
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R1.
+           IF DATACON1 = 0 
+              MOVE "*** DIGITE A DATA DA CONSULTA ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R3.
+           IF MESCON1 < 1 OR MESCON1 > 12
+              MOVE "*** MES INVALIDO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R3.    
+           IF DIACON1 < 1 OR DIACON1 > 31
+              MOVE "*** DIA INVALIDO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R3.   
+           IF ANOCON1 < 2020 OR ANOCON1 > 2030
+              MOVE "*** ANO INVALIDO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R3.
+
+       R3A.
+           ACCEPT TSEQCON
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+           IF SEQCON = 0
+              MOVE 01 TO SEQCON.
+
+       LER-CONSULTA.
+
+           READ CADCONSU
+           IF ST-ERRO (1:1) = "9"
+              MOVE "*** REGISTRO EM USO, AGUARDE... ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              PERFORM ESPERA-BUSY THRU ESPERA-BUSY-FIM
+              GO TO LER-CONSULTA.
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+             
+                 
+
+                MOVE CODMEDICO TO CRM
+                MOVE 1 TO FLAG
+                PERFORM LER-MEDICO
+
+                MOVE CODCID1 TO CODCID 
+                MOVE 1 TO FLAG            
+                PERFORM LER-CID
+
+                DISPLAY TELACON2
+                GO TO Ace01
+                
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADPACI" TO MENS
+                PERFORM RMensa THRU RMensa-FIM
+                GO TO RotinaFim
+           ELSE
+                NEXT SENTENCE.
+       R4.
+           ACCEPT TCRM
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3A.
+           IF CRM < 1
+              MOVE "DIGITE UM CRM" TO MENS
+                PERFORM RMensa THRU RMensa-FIM
+                GO TO R4
+           ELSE 
+               MOVE CRM TO CODMEDICO.
+               
+
+       LER-MEDICO.
+           READ CADMED
+           IF ST-ERRO = "00"
+              IF SITUACAO OF REGMED = "I"
+                 MOVE "*** MEDICO INATIVO ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO R4.
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+
+                PERFORM LER-MEDICOA
+                PERFORM LER-MEDICOB             
+                DISPLAY TELACON2 
+                IF FLAG = ZERO 
+                    GO TO R5
+                ELSE
+                   MOVE ZERO TO FLAG
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADMED" TO MENS
+                PERFORM RMensa THRU RMensa-FIM
+                GO TO RotinaFim
+           ELSE
+                MOVE "MEDICO NAO CADASTRADO" TO MENS
+                PERFORM RMensa THRU RMensa-FIM
+                GO TO R4.        
+       LER-MEDICOA.    
+           MOVE TBSEXO(IND) TO TXTSEXO
+           IF TXTSEXOCPF NOT = SEXOMEDICO
+              ADD 1 TO IND
+              IF IND < 3
+                 GO TO LER-MEDICOA
+              ELSE
+                 MOVE "*** SEXO INVALIDO***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO  RotinaFim
+           ELSE
+                MOVE ZEROS TO IND
+                MOVE TXTSEXOTEXTO TO TXTSEXOMEDICO
+                DISPLAY TXTSEXOMEDICO.   
+                DISPLAY TELACON2.
+
+       LER-MEDICOB.
+           MOVE ESPECIALIDADE (1) TO CODESP
+           READ CADESP
+           IF ST-ERRO = "00"
+              MOVE DENOMESP TO TXTESPEC
+           ELSE
+              MOVE "** ESPEC. NAO ENCONTRADA **" TO TXTESPEC.
+           DISPLAY TXTESPEC
+           PERFORM MONTA-ESPLIST THRU MONTA-ESPLIST-FIM
+           DISPLAY TTXTESPLIST
+           PERFORM CHK-IDADE-ESPEC THRU CHK-IDADE-ESPEC-FIM.
+
+      ***** AVISA SE A ESPECIALIDADE NAO CONDIZ COM A IDADE DO PACIENTE
+       CHK-IDADE-ESPEC.
+           IF ANONAS OF REGPACI = 0
+              GO TO CHK-IDADE-ESPEC-FIM.
+           MOVE ZEROS TO W-IDADEPAC
+           SUBTRACT ANONAS OF REGPACI FROM ANOCON1 GIVING W-IDADEPAC
+           IF ESPECIALIDADE (1) = 4 AND W-IDADEPAC > 14
+              MOVE "*** AVISO: PACIENTE ADULTO EM PEDIATRIA ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+           ELSE
+              IF ESPECIALIDADE (1) NOT = 4 AND W-IDADEPAC < 13
+                 MOVE "*** AVISO: PACIENTE MENOR FORA DA PEDIATRIA ***"
+                                                              TO MENS
+                 PERFORM RMensa THRU RMensa-FIM.
+       CHK-IDADE-ESPEC-FIM.
+           EXIT.
+
+       R4A.
+           ACCEPT THORACON
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4.
+           IF HORACONH > 23 OR HORACONM > 59
+              MOVE "*** HORARIO INVALIDO (HH.MM) ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R4A.
+
+       CHK-DUPHR.
+           IF W-SEL NOT = 0
+              GO TO R5.
+           MOVE CPFC           TO W-CHKCPFC
+           MOVE DATACON1       TO W-CHKDATACON1
+           MOVE SEQCON         TO W-CHKSEQCON
+           MOVE CODMEDICO      TO W-CHKCODMED
+           MOVE HORACON        TO W-CHKHORA
+           START CADCONSU KEY IS NOT LESS CODMEDICO INVALID KEY
+              GO TO CHK-DUPHR-OK.
+
+       CHK-DUPHR-LER.
+           READ CADCONSU NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO CHK-DUPHR-OK.
+           IF CODMEDICO NOT = W-CHKCODMED
+              GO TO CHK-DUPHR-OK.
+           IF STATUSCONS = "C" OR "F"
+              GO TO CHK-DUPHR-LER.
+           IF DATACON1 = W-CHKDATACON1 AND HORACON = W-CHKHORA
+              IF CPFC NOT = W-CHKCPFC OR SEQCON NOT = W-CHKSEQCON
+                 MOVE W-CHKCPFC     TO CPFC
+                 MOVE W-CHKDATACON1 TO DATACON1
+                 MOVE W-CHKSEQCON   TO SEQCON
+                 MOVE W-CHKCODMED   TO CODMEDICO
+                 MOVE W-CHKHORA     TO HORACON
+                 MOVE "*** MEDICO JA TEM CONSULTA NESTE HORARIO ***"
+                                                              TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO R4A.
+           GO TO CHK-DUPHR-LER.
+
+       CHK-DUPHR-OK.
+           MOVE W-CHKCPFC      TO CPFC
+           MOVE W-CHKDATACON1  TO DATACON1
+           MOVE W-CHKSEQCON    TO SEQCON
+           MOVE W-CHKCODMED    TO CODMEDICO
+           MOVE W-CHKHORA      TO HORACON
+           PERFORM CHK-DUPPAC THRU CHK-DUPPAC-FIM.
+
+      ***** AVISA SE O PACIENTE JA TEM CONSULTA NO MESMO DIA COM
+      ***** OUTRO MEDICO (NAO BLOQUEIA, APENAS AVISA)
+       CHK-DUPPAC.
+           IF W-SEL NOT = 0
+              GO TO CHK-DUPPAC-FIM.
+           MOVE W-CHKCPFC      TO CPFC
+           MOVE W-CHKDATACON1  TO DATACON1
+           MOVE ZEROS          TO SEQCON
+           START CADCONSU KEY IS NOT LESS KEYPRINCIPAL INVALID KEY
+              GO TO CHK-DUPPAC-OK.
+
+       CHK-DUPPAC-LER.
+           READ CADCONSU NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO CHK-DUPPAC-OK.
+           IF CPFC NOT = W-CHKCPFC
+              GO TO CHK-DUPPAC-OK.
+           IF DATACON1 NOT = W-CHKDATACON1
+              GO TO CHK-DUPPAC-OK.
+           IF STATUSCONS = "C" OR "F"
+              GO TO CHK-DUPPAC-LER.
+           IF SEQCON = W-CHKSEQCON
+              GO TO CHK-DUPPAC-LER.
+           IF CODMEDICO = W-CHKCODMED
+              GO TO CHK-DUPPAC-LER.
+
+           MOVE HORACON         TO W-CHKHORAOUT
+           MOVE CODMEDICO       TO W-CHKCRMOUT
+           MOVE CODMEDICO       TO CRM
+           READ CADMED
+           IF ST-ERRO = "00"
+              MOVE NOMEM TO W-CHKNOMEOUT
+           ELSE
+              MOVE "MEDICO DESCONHECIDO" TO W-CHKNOMEOUT.
+
+       CHK-DUPPAC-OK.
+           MOVE W-CHKCPFC      TO CPFC
+           MOVE W-CHKDATACON1  TO DATACON1
+           MOVE W-CHKSEQCON    TO SEQCON
+           MOVE W-CHKCODMED    TO CODMEDICO
+           MOVE W-CHKHORA      TO HORACON
+           IF W-CHKNOMEOUT NOT = SPACES
+              MOVE SPACES TO MENS
+              STRING "*** AVISO: PACIENTE JA TEM CONSULTA HOJE COM "
+                     W-CHKNOMEOUT " AS " W-CHKHORAOUT
+                     DELIMITED BY SIZE INTO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              MOVE SPACES TO W-CHKNOMEOUT.
+       CHK-DUPPAC-FIM.
+           EXIT.
+
+       R5.
+           DISPLAY (20, 01) "(DIGITE 0 PARA BUSCAR O CID PELO NOME)"
+           ACCEPT TCODCID
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4A.
+           IF CODCID < 1
+              PERFORM BUSCA-CID THRU BUSCA-CID-FIM
+              GO TO R5
+           ELSE
+               MOVE CODCID TO CODCID1.
+
+           
+       LER-CID.
+           READ CADCID
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+ 
+                         
+                DISPLAY TELACON2
+                   IF FLAG = ZERO 
+                    GO TO R6
+                ELSE
+                   MOVE ZERO TO FLAG
+                
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADCID" TO MENS
+                PERFORM RMensa THRU RMensa-FIM
+                GO TO RotinaFim
+           ELSE
+                MOVE "CID NAO CADASTRADO" TO MENS
+                PERFORM RMensa THRU RMensa-FIM
+                GO TO R5. 
+       R6.
+           ACCEPT TDESCRICAO1
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R5. 
+       R7.
+           ACCEPT TDESCRICAO2
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R6. 
+
+      *********** BUSCA DE CID PELA DENOMINACAO **********************
+       BUSCA-CID.
+           MOVE SPACES TO W-BUSCACID
+           DISPLAY (20, 01) LIMPA
+           DISPLAY (20, 01) "DIGITE PARTE DA DENOMINACAO DO CID: "
+           ACCEPT  (20, 38) W-BUSCACID
+           IF W-BUSCACID = SPACES
+              GO TO BUSCA-CID-FIM.
+
+           MOVE 30 TO W-LENCID.
+       BUSCA-CID-LEN.
+           IF W-BUSCACID(W-LENCID:1) = SPACE
+              SUBTRACT 1 FROM W-LENCID
+              IF W-LENCID > 0
+                 GO TO BUSCA-CID-LEN.
+
+           MOVE 1 TO IND4
+           START CADCID KEY IS NOT LESS CODCID INVALID KEY
+              MOVE "*** ARQUIVO DE CID VAZIO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO BUSCA-CID-FIM.
+
+       BUSCA-CID-LER.
+           READ CADCID NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO BUSCA-CID-MOSTRA.
+           IF SITUACAO OF REGCID = "I"
+              GO TO BUSCA-CID-LER.
+           IF DENOMINACAO(1:W-LENCID) NOT = W-BUSCACID(1:W-LENCID)
+              GO TO BUSCA-CID-LER.
+           MOVE CODCID      TO TBCIDCOD(IND4)
+           MOVE DENOMINACAO TO TBCIDDEN(IND4)
+           ADD 1 TO IND4
+           IF IND4 > 5
+              GO TO BUSCA-CID-MOSTRA
+           ELSE
+              GO TO BUSCA-CID-LER.
+
+       BUSCA-CID-MOSTRA.
+           MOVE IND4 TO W-NUMCID
+           SUBTRACT 1 FROM W-NUMCID
+           IF W-NUMCID = 0
+              MOVE "*** NENHUM CID ENCONTRADO COM ESSE NOME ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO BUSCA-CID-FIM.
+
+           MOVE 1 TO IND4.
+       BUSCA-CID-MOSTRA-LINHA.
+           IF IND4 > W-NUMCID
+              GO TO BUSCA-CID-FIM.
+           ADD 18 TO IND4 GIVING W-CIDLINE
+           DISPLAY (W-CIDLINE, 03) TBCIDCOD(IND4)
+           DISPLAY (W-CIDLINE, 08) TBCIDDEN(IND4)
+           ADD 1 TO IND4
+           GO TO BUSCA-CID-MOSTRA-LINHA.
+
+       BUSCA-CID-FIM.
+           EXIT.
+
+      ***** AUTORIZACAO DE CONVENIO (PLANOS QUE EXIGEM PRE-APROVACAO)
+       R7A.
+           IF CODPLANO < 4
+              MOVE SPACES TO AUTORIZACAO
+              GO TO INC-OPC.
+           DISPLAY TELACON2.
+       R7A-ENTRA.
+           ACCEPT TAUTORIZACAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R7.
+           IF AUTORIZACAO = SPACES
+              MOVE "*** AUTORIZACAO OBRIGATORIA PARA ESTE PLANO ***"
+                                                              TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO R7A-ENTRA.
+
+         INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (24, 40) "DADOS OK (S/N) : ".
+                ACCEPT (24, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R7.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                PERFORM MONTA-SNAPCONV THRU MONTA-SNAPCONV-FIM
+                MOVE "A" TO STATUSCONS
+                WRITE REGCONSU
+                IF ST-ERRO (1:1) = "9"
+                   MOVE "*** REGISTRO EM USO, AGUARDE... ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   PERFORM ESPERA-BUSY THRU ESPERA-BUSY-FIM
+                   GO TO INC-WR1.
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "INCLUSAO" TO W-ACAOAUD
+                      PERFORM GRAVA-AUDIT THRU GRAVA-AUDIT-FIM
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  
+                  GO TO AltRw1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DO CARRO"
+                                                       TO MENS
+                      PERFORM RMensa THRU RMensa-FIM
+                      GO TO RotinaFim.              
+         
+      ***************** GRUD ****************
+        Ace01.
+                DISPLAY (24, 12)
+         "N=NOVO  A=ALTERAR  E=EXCLUIR  F=FALTOU  R=REALIZADA"
+                ACCEPT (24, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" AND W-OPCAO NOT = "F"
+                    AND W-OPCAO NOT = "R" GO TO Ace01.
+                MOVE SPACES TO MENS
+                DISPLAY (24, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R4
+                   ELSE
+                      IF W-OPCAO = "F"
+                         GO TO FaltaOpc
+                      ELSE
+                         IF W-OPCAO = "R"
+                            GO TO RealOpc.
+      *
+       ExcOpc.
+                DISPLAY (24, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (24, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO ExcOpc.
+       ExcDl1.
+                IF STATUSCONS = "C"
+                   MOVE "*** CONSULTA JA FOI CANCELADA ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                MOVE "C" TO STATUSCONS
+                REWRITE REGCONSU
+                IF ST-ERRO (1:1) = "9"
+                   MOVE "*** REGISTRO EM USO, AGUARDE... ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   PERFORM ESPERA-BUSY THRU ESPERA-BUSY-FIM
+                   GO TO ExcDl1.
+                IF ST-ERRO = "00"
+                   MOVE "CANCELAMENTO" TO W-ACAOAUD
+                   PERFORM GRAVA-AUDIT THRU GRAVA-AUDIT-FIM
+                   MOVE "*** CONSULTA CANCELADA ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM RMensa THRU RMensa-FIM
+                GO TO RotinaFim.
+      *
+       FaltaOpc.
+                DISPLAY (24, 40) "PACIENTE FALTOU  (S/N) : ".
+                ACCEPT (24, 65) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO ALTERADO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO FaltaOpc.
+       FaltaRw1.
+                IF STATUSCONS = "C"
+                   MOVE "*** CONSULTA JA FOI CANCELADA ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                MOVE "F" TO STATUSCONS
+                REWRITE REGCONSU
+                IF ST-ERRO (1:1) = "9"
+                   MOVE "*** REGISTRO EM USO, AGUARDE... ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   PERFORM ESPERA-BUSY THRU ESPERA-BUSY-FIM
+                   GO TO FaltaRw1.
+                IF ST-ERRO = "00"
+                   MOVE "FALTOU" TO W-ACAOAUD
+                   PERFORM GRAVA-AUDIT THRU GRAVA-AUDIT-FIM
+                   MOVE "*** CONSULTA MARCADA COMO FALTOU ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO CARRO"   TO MENS
+                PERFORM RMensa THRU RMensa-FIM
+                GO TO RotinaFim.
+      *
+       RealOpc.
+                DISPLAY (24, 40) "MARCAR REALIZADA (S/N) : ".
+                ACCEPT (24, 65) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO ALTERADO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO RealOpc.
+       RealRw1.
+                IF STATUSCONS = "C"
+                   MOVE "*** CONSULTA JA FOI CANCELADA ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                MOVE "R" TO STATUSCONS
+                REWRITE REGCONSU
+                IF ST-ERRO (1:1) = "9"
+                   MOVE "*** REGISTRO EM USO, AGUARDE... ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   PERFORM ESPERA-BUSY THRU ESPERA-BUSY-FIM
+                   GO TO RealRw1.
+                IF ST-ERRO = "00"
+                   MOVE "REALIZADA" TO W-ACAOAUD
+                   PERFORM GRAVA-AUDIT THRU GRAVA-AUDIT-FIM
+                   MOVE "*** CONSULTA MARCADA COMO REALIZADA ***"
+                                                             TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO CARRO"   TO MENS
+                PERFORM RMensa THRU RMensa-FIM
+                GO TO RotinaFim.
+      *
+       AltOpc.
+                DISPLAY (24, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (24, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R7.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO AltOpc.
+       AltRw1.
+                PERFORM MONTA-SNAPCONV THRU MONTA-SNAPCONV-FIM
+                REWRITE REGCONSU
+                IF ST-ERRO (1:1) = "9"
+                   MOVE "*** REGISTRO EM USO, AGUARDE... ***" TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   PERFORM ESPERA-BUSY THRU ESPERA-BUSY-FIM
+                   GO TO AltRw1.
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "ALTERACAO" TO W-ACAOAUD
+                   PERFORM GRAVA-AUDIT THRU GRAVA-AUDIT-FIM
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM RMensa THRU RMensa-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO CARRO"   TO MENS
+                PERFORM RMensa THRU RMensa-FIM
+                GO TO RotinaFim.
+
+       GRAVA-AUDIT.
+                MOVE ZEROS TO W-CODOPERAUD
+                MOVE SPACES TO W-NOMEOPERAUD
+                DISPLAY "TERMINAL_ID" UPON ENVIRONMENT-NAME
+                ACCEPT W-TERMID FROM ENVIRONMENT-VALUE
+                MOVE SPACES TO WS-SESSFILE
+                STRING "SESSAO" DELIMITED BY SIZE
+                       W-TERMID DELIMITED BY SPACE
+                       ".DAT" DELIMITED BY SIZE
+                  INTO WS-SESSFILE
+                OPEN INPUT SESSAO
+                IF ST-ERRO NOT = "00"
+                   GO TO GRAVA-AUDIT-LINHA.
+                READ SESSAO
+                IF ST-ERRO = "00"
+                   MOVE SESSCODOPER TO W-CODOPERAUD
+                   MOVE SESSNOME    TO W-NOMEOPERAUD.
+                CLOSE SESSAO.
+       GRAVA-AUDIT-LINHA.
+                ACCEPT W-DATAUD FROM DATE
+                ACCEPT W-HORAUD FROM TIME
+                MOVE W-DATAUD          TO W-LINHAUD-DATA
+                MOVE W-HORAUD          TO W-LINHAUD-HORA
+                MOVE W-CODOPERAUD      TO W-LINHAUD-COD
+                MOVE W-NOMEOPERAUD     TO W-LINHAUD-NOME
+                MOVE "SMP006"          TO W-LINHAUD-PROG
+                MOVE CPFC              TO W-LINHAUD-CHAVE
+                MOVE W-ACAOAUD         TO W-LINHAUD-ACAO
+                OPEN EXTEND AUDITTX
+                IF ST-ERRO = "30"
+                   OPEN OUTPUT AUDITTX.
+                MOVE W-LINHAUD TO REGAUDITTX
+                WRITE REGAUDITTX
+                CLOSE AUDITTX.
+       GRAVA-AUDIT-FIM.
+                EXIT.
+
+      ***** GRAVA NA CONSULTA UMA FOTO DOS DADOS ATUAIS DO CONVENIO **
+       MONTA-SNAPCONV.
+                MOVE CODIGO           TO DOCONVENIO
+                MOVE NOMEC            TO NOMECCONS
+                MOVE PLANO            TO PLANOCONS
+                MOVE VALORCONSULTA    TO VALORCONSULTACONS
+                MOVE VALORCOPAGTO     TO VALORCOPAGTOCONS.
+       MONTA-SNAPCONV-FIM.
+                EXIT.
+
+      ***** MONTA A LEGENDA DE GENERO COM O CONTEUDO ATUAL DO
+      ***** CADGEN (ATE 10 LINHAS), PARA REFLETIR CODIGOS NOVOS
+       MONTA-LEGGEN.
+           MOVE 1 TO W-ILEG.
+       ZERA-LEGGEN-LOOP.
+           MOVE SPACES TO W-LEGGEN (W-ILEG)
+           IF W-ILEG < 10
+              ADD 1 TO W-ILEG
+              GO TO ZERA-LEGGEN-LOOP.
+
+           MOVE 1 TO W-ILEG
+           MOVE SPACES TO CODGEN.
+           START CADGEN KEY IS NOT LESS CODGEN
+              INVALID KEY GO TO MONTA-LEGGEN-FIM.
+
+       MONTA-LEGGEN-LOOP.
+           READ CADGEN NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO MONTA-LEGGEN-FIM.
+           IF SITUACAO OF REGGEN = "I"
+              GO TO MONTA-LEGGEN-LOOP.
+           STRING CODGEN "-" DENOMGEN DELIMITED BY SIZE
+                  INTO W-LEGGEN (W-ILEG)
+           IF W-ILEG < 10
+              ADD 1 TO W-ILEG
+              GO TO MONTA-LEGGEN-LOOP.
+       MONTA-LEGGEN-FIM.
+           EXIT.
+
+      ***** AGUARDA UM CURTO INTERVALO PARA RETENTAR UM REGISTRO ****
+      ***** QUE ESTA BLOQUEADO POR OUTRO TERMINAL ********************
+       ESPERA-BUSY.
+                MOVE ZEROS TO W-ESPCONT.
+       ESPERA-BUSY-LOOP.
+                ADD 1 TO W-ESPCONT
+                IF W-ESPCONT < 30000
+                   GO TO ESPERA-BUSY-LOOP.
+       ESPERA-BUSY-FIM.
+                EXIT.
+
+       RotinaFim.
+       
+           CLOSE CADCONSU.
+           CLOSE CADCONV.
+           CLOSE CADPACI.
+           CLOSE CADMED.
+           CLOSE CADCID.
+           CLOSE CADESP.
+           CLOSE CADPLANO.
+           CLOSE CADGEN.
+           EXIT PROGRAM.
+
+           
+
+      *********** ESPECIALIDADES (MULTIPLAS) **********************
+       ZERA-ESPEC.
+           MOVE 1 TO W-IESP.
+       ZERA-ESPEC-LOOP.
+           MOVE ZEROS TO ESPECIALIDADE (W-IESP)
+           IF W-IESP < 6
+              ADD 1 TO W-IESP
+              GO TO ZERA-ESPEC-LOOP.
+       ZERA-ESPEC-FIM.
+           EXIT.
+
+       MONTA-ESPLIST.
+           MOVE SPACES TO TXTESPLIST
+           MOVE 1 TO W-IESP.
+       MONTA-ESPLIST-LOOP.
+           IF W-IESP NOT > QTDESPEC
+              MOVE ESPECIALIDADE (W-IESP) TO TXTESPLIST-NUM (W-IESP).
+           IF W-IESP < 6
+              ADD 1 TO W-IESP
+              GO TO MONTA-ESPLIST-LOOP.
+       MONTA-ESPLIST-FIM.
+           EXIT.
+
+      *********** Mensagem **********************
+       RMensa.
+                MOVE ZEROS TO W-CONT
+                MOVE ZEROS TO W-CONT2.
+
+       RMensa1.
+               IF W-CONT2 < 10
+                  DISPLAY (24, 12) Mens
+               ELSE
+                  DISPLAY (24, 12) Limpa
+                  MOVE SPACES TO MENS
+                  GO TO RMensa-Fim.
+
+       RMensa2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa2
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) LIMPA.
+       RMensa3.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa3
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) MENS.
+                   GO TO RMensa1.
+            
+       RMensa-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
     
\ No newline at end of file
