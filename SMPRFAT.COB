@@ -0,0 +1,432 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMPRFAT.
+      *AUTHOR. ADRIANO GALAN DA SILVA.
+      **************************************************
+      * EXTRATO DE FATURAMENTO POR CONVENIO (MES/ANO)   *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODMEDICO
+                                       WITH DUPLICATES.
+
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEC WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
+
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+
+       SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODPLANO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMPLANO WITH DUPLICATES.
+
+       SELECT FATURATX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01 REGCONSU.
+          03 KEYPRINCIPAL.
+             05 CPFC          PIC 9(11).
+             05 DATACON1.
+                07 DIACON1     PIC 9(02).
+                07 MESCON1     PIC 9(02).
+                07 ANOCON1     PIC 9(04).
+             05 SEQCON        PIC 9(02).
+          03 HORACON.
+             05 HORACONH      PIC 9(02).
+             05 HORACONM      PIC 9(02).
+          03 CODMEDICO        PIC 9(06).
+          03 DOCONVENIO       PIC 9(04).
+          03 CODCID1          PIC 9(04).
+          03 DESCRICAO1       PIC X(60).
+          03 DESCRICAO2       PIC X(60).
+          03 NOMECCONS        PIC X(30).
+          03 PLANOCONS        PIC 9(02).
+          03 VALORCONSULTACONS PIC 9(06)V99.
+          03 VALORCOPAGTOCONS  PIC 9(06)V99.
+          03 STATUSCONS        PIC X(01).
+          03 AUTORIZACAO       PIC X(10).
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+          03 CODIGO        PIC 9(04).
+          03 NOMEC         PIC X(30).
+          03 PLANO         PIC 9(02).
+          03 VALORCONSULTA     PIC 9(06)V99.
+          03 VALORCOPAGTO     PIC 9(06)V99.
+          03 SITUACAO      PIC X(01).
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF           PIC 9(11).
+          03 NOME          PIC X(30).
+          03 DNASC.
+             05 DIANAS     PIC 9(02).
+             05 MESNAS     PIC 9(02).
+             05 ANONAS     PIC 9(04).
+          03 SEXO          PIC X(01).
+          03 GENERO        PIC X(01).
+          03 CONVENIO      PIC 9(04).
+          03 EMAIL         PIC X(30).
+          03 TELEFONE      PIC 9(11).
+          03 CEP           PIC 9(08).
+          03 SITUACAO      PIC X(01).
+      *
+       FD CADPLANO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPLANO.DAT".
+       01 REGPLANO.
+          03 CODPLANO      PIC 9(02).
+          03 DENOMPLANO    PIC X(50).
+          03 SITUACAO2     PIC X(01).
+      *
+       FD FATURATX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FATURATX.TXT".
+       01 REGFATURATX          PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT      PIC 9(04) VALUE ZEROS.
+       77 W-CONT2     PIC 9(06) VALUE ZEROS.
+       01 W-OPCAO     PIC X(01) VALUE SPACES.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 W-ACT       PIC 9(02) VALUE ZEROS.
+       01 MENS        PIC X(50) VALUE SPACES.
+       01 LIMPA       PIC X(55) VALUE SPACES.
+       01 W-MESF      PIC 9(02) VALUE ZEROS.
+       01 W-ANOF      PIC 9(04) VALUE ZEROS.
+       01 IND         PIC 9(04) VALUE ZEROS.
+       01 IND2        PIC 9(04) VALUE ZEROS.
+       01 IND3        PIC 9(04) VALUE ZEROS.
+       01 NUMREG      PIC 9(04) VALUE ZEROS.
+       01 W-TROCA     PIC 9(01) VALUE ZEROS.
+       01 W-TMPKEY    PIC X(21) VALUE SPACES.
+       01 W-TMPCONV   PIC 9(04) VALUE ZEROS.
+       01 W-CONVATU   PIC 9(04) VALUE ZEROS.
+       01 W-TOTCONV   PIC 9(04) VALUE ZEROS.
+       01 W-TOTGERAL  PIC 9(04) VALUE ZEROS.
+       01 W-VALORDEV    PIC 9(06)V99 VALUE ZEROS.
+       01 W-TXTAUTOR    PIC X(10) VALUE SPACES.
+       01 W-TOTVALCONV  PIC 9(08)V99 VALUE ZEROS.
+       01 W-TOTVALGERAL PIC 9(08)V99 VALUE ZEROS.
+
+       01 TXTPLANO      PIC X(50) VALUE SPACES.
+
+       01 TABFAT.
+          03 TBFKEY     PIC X(21) OCCURS 3000 TIMES.
+          03 TBFCONV    PIC 9(04) OCCURS 3000 TIMES.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAFILTRO.
+           05  BLANK SCREEN.
+           05  LINE 04  COLUMN 01
+               VALUE  "  *** EXTRATO DE FATURAMENTO POR CONVENIO **".
+           05  LINE 06  COLUMN 01
+               VALUE  "  MES  : ".
+           05  LINE 07  COLUMN 01
+               VALUE  "  ANO  : ".
+           05  LINE 12  COLUMN 01
+               VALUE  "  CONFIRMA GERACAO DO RELATORIO (S/N) : ".
+           05  TW-MESF
+               LINE 06  COLUMN 10  PIC 9(02)
+               USING  W-MESF
+               HIGHLIGHT.
+           05  TW-ANOF
+               LINE 07  COLUMN 10  PIC 9(04)
+               USING  W-ANOF
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 12  COLUMN 42  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+           MOVE ZEROS TO W-MESF W-ANOF
+           DISPLAY TELAFILTRO
+           ACCEPT TW-MESF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO RotinaFim2.
+           IF W-MESF < 1 OR W-MESF > 12
+              MOVE "*** MES INVALIDO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO INC-001.
+           ACCEPT TW-ANOF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO INC-001.
+
+       INC-OPC.
+           ACCEPT TW-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** RELATORIO CANCELADO PELO OPERADOR ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim2.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO INC-OPC.
+
+       INC-OP0.
+           OPEN INPUT CADCONSU
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADCONSU NAO EXISTE ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONSU" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2.
+           OPEN INPUT CADCONV CADPACI CADPLANO.
+
+           MOVE 1 TO IND
+           MOVE ZEROS TO NUMREG
+           START CADCONSU KEY IS NOT LESS KEYPRINCIPAL INVALID KEY
+              GO TO FECHA-RELATORIO.
+
+       LER-CONSU.
+           READ CADCONSU NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO FECHA-RELATORIO.
+           IF MESCON1 NOT = W-MESF OR ANOCON1 NOT = W-ANOF
+              GO TO LER-CONSU.
+           IF STATUSCONS = "C"
+              GO TO LER-CONSU.
+
+           MOVE KEYPRINCIPAL TO TBFKEY(IND)
+           MOVE DOCONVENIO   TO TBFCONV(IND)
+           ADD 1 TO IND
+           IF IND > 3000
+              MOVE "*** TABELA ESTOURADA ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO FECHA-RELATORIO
+           ELSE
+              GO TO LER-CONSU.
+
+       FECHA-RELATORIO.
+           MOVE IND TO NUMREG
+           ADD -1 TO NUMREG
+           PERFORM ORDENAR-FAT.
+
+           OPEN OUTPUT FATURATX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO FATURATX" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim.
+
+           MOVE SPACES TO REGFATURATX
+           STRING "EXTRATO DE FATURAMENTO - MES: " W-MESF
+                  "/" W-ANOF
+                  DELIMITED BY SIZE INTO REGFATURATX
+           WRITE REGFATURATX.
+           MOVE ALL "-" TO REGFATURATX
+           WRITE REGFATURATX.
+
+           IF NUMREG = 0
+              MOVE SPACES TO REGFATURATX
+              STRING "NENHUMA CONSULTA ENCONTRADA NO PERIODO"
+                     DELIMITED BY SIZE INTO REGFATURATX
+              WRITE REGFATURATX
+              GO TO RotinaFim.
+
+           MOVE ZEROS TO W-CONVATU W-TOTCONV W-TOTGERAL
+           MOVE ZEROS TO W-TOTVALCONV W-TOTVALGERAL
+           MOVE 1 TO IND2.
+       GRAVA-LINHA.
+           MOVE TBFKEY(IND2) TO KEYPRINCIPAL
+           IF TBFCONV(IND2) NOT = W-CONVATU
+              IF W-CONVATU NOT = ZEROS
+                 PERFORM FECHA-GRUPO
+              MOVE TBFCONV(IND2) TO W-CONVATU
+              MOVE ZEROS TO W-TOTCONV
+              MOVE ZEROS TO W-TOTVALCONV
+              PERFORM ABRE-GRUPO.
+
+           READ CADCONSU
+           MOVE SPACES TO NOME
+           MOVE CPFC TO CPF
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+              MOVE "** PACIENTE NAO ENCONTRADO **" TO NOME.
+
+           SUBTRACT VALORCOPAGTO FROM VALORCONSULTA GIVING W-VALORDEV
+
+           IF AUTORIZACAO = SPACES
+              MOVE "PENDENTE" TO W-TXTAUTOR
+           ELSE
+              MOVE AUTORIZACAO TO W-TXTAUTOR.
+
+           MOVE SPACES TO REGFATURATX
+           STRING "  DATA: " DATACON1 "  CPF: " CPFC
+                  "  PACIENTE: " NOME
+                  "  COPAGTO: " VALORCOPAGTO
+                  "  DEVIDO: " W-VALORDEV
+                  "  AUTORIZ: " W-TXTAUTOR
+                  DELIMITED BY SIZE INTO REGFATURATX
+           WRITE REGFATURATX.
+           ADD 1 TO W-TOTCONV
+           ADD 1 TO W-TOTGERAL
+           ADD W-VALORDEV TO W-TOTVALCONV
+           ADD W-VALORDEV TO W-TOTVALGERAL
+
+           ADD 1 TO IND2
+           IF IND2 NOT > NUMREG
+              GO TO GRAVA-LINHA.
+
+           PERFORM FECHA-GRUPO.
+
+           MOVE SPACES TO REGFATURATX
+           WRITE REGFATURATX.
+           MOVE SPACES TO REGFATURATX
+           STRING "TOTAL GERAL DE CONSULTAS: " W-TOTGERAL
+                  "  VALOR TOTAL DEVIDO: " W-TOTVALGERAL
+                  DELIMITED BY SIZE INTO REGFATURATX
+           WRITE REGFATURATX.
+
+           MOVE "*** RELATORIO FATURATX.TXT GERADO COM SUCESSO ***"
+                                                            TO MENS
+           PERFORM RMensa THRU RMensa-FIM.
+
+       ABRE-GRUPO.
+           MOVE W-CONVATU TO CODIGO
+           READ CADCONV
+           IF ST-ERRO NOT = "00"
+              MOVE "** CONVENIO NAO CADASTRADO **" TO NOMEC.
+
+           MOVE PLANO TO CODPLANO
+           READ CADPLANO
+           IF ST-ERRO = "00"
+              MOVE DENOMPLANO TO TXTPLANO
+           ELSE
+              MOVE "*** PLANO NAO CADASTRADO ***" TO TXTPLANO.
+
+           MOVE SPACES TO REGFATURATX
+           WRITE REGFATURATX.
+           MOVE SPACES TO REGFATURATX
+           STRING "CONVENIO: " W-CONVATU "  NOME: " NOMEC
+                  "  PLANO: " TXTPLANO
+                  "  VALOR CONSULTA: " VALORCONSULTA
+                  DELIMITED BY SIZE INTO REGFATURATX
+           WRITE REGFATURATX.
+
+       FECHA-GRUPO.
+           MOVE SPACES TO REGFATURATX
+           STRING "  SUBTOTAL CONVENIO " W-CONVATU
+                  ": " W-TOTCONV " CONSULTA(S)"
+                  "  VALOR DEVIDO: " W-TOTVALCONV
+                  DELIMITED BY SIZE INTO REGFATURATX
+           WRITE REGFATURATX.
+
+      ****** ORDENA A TABELA PELO CODIGO DO CONVENIO (BUBBLE SORT) *****
+       ORDENAR-FAT.
+           IF NUMREG < 2
+              GO TO ORDENAR-FAT-FIM.
+           MOVE 1 TO W-TROCA.
+       ORD-LOOP.
+           IF W-TROCA = 0
+              GO TO ORDENAR-FAT-FIM.
+           MOVE 0 TO W-TROCA
+           MOVE 1 TO IND2.
+       ORD-PASSO.
+           IF IND2 NOT < NUMREG
+              GO TO ORD-LOOP.
+           MOVE IND2 TO IND3
+           ADD 1 TO IND3
+           IF TBFCONV(IND2) > TBFCONV(IND3)
+              PERFORM ORD-TROCA.
+           ADD 1 TO IND2
+           GO TO ORD-PASSO.
+
+       ORD-TROCA.
+           MOVE TBFKEY(IND2)  TO W-TMPKEY
+           MOVE TBFKEY(IND3)  TO TBFKEY(IND2)
+           MOVE W-TMPKEY      TO TBFKEY(IND3)
+
+           MOVE TBFCONV(IND2) TO W-TMPCONV
+           MOVE TBFCONV(IND3) TO TBFCONV(IND2)
+           MOVE W-TMPCONV     TO TBFCONV(IND3)
+
+           MOVE 1 TO W-TROCA.
+
+       ORDENAR-FAT-FIM.
+           EXIT.
+
+      ****** ROTINA FIM ******************
+       RotinaFim.
+           CLOSE CADCONSU CADCONV CADPACI CADPLANO FATURATX.
+       RotinaFim2.
+           EXIT PROGRAM.
+       RotinaFim3.
+           STOP RUN.
+
+      *********** Mensagem **********************
+       RMensa.
+                MOVE ZEROS TO W-CONT
+                MOVE ZEROS TO W-CONT2.
+
+       RMensa1.
+               IF W-CONT2 < 10
+                  DISPLAY (24, 12) Mens
+               ELSE
+                  DISPLAY (24, 12) Limpa
+                  MOVE SPACES TO MENS
+                  GO TO RMensa-Fim.
+
+       RMensa2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa2
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) LIMPA.
+       RMensa3.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa3
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) MENS.
+                   GO TO RMensa1.
+
+       RMensa-FIM.
+                EXIT.
