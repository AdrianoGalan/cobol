@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMPRCAL.
+      *AUTHOR. ADRIANO GALAN DA SILVA.
+      **************************************************
+      * RECALCULO DA FOTO DO CONVENIO NAS CONSULTAS     *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODMEDICO
+                                       WITH DUPLICATES.
+
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEC WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
+
+       SELECT CALCTX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01 REGCONSU.
+          03 KEYPRINCIPAL.
+             05 CPFC          PIC 9(11).
+             05 DATACON1.
+                07 DIACON1     PIC 9(02).
+                07 MESCON1     PIC 9(02).
+                07 ANOCON1     PIC 9(04).
+             05 SEQCON        PIC 9(02).
+          03 HORACON.
+             05 HORACONH      PIC 9(02).
+             05 HORACONM      PIC 9(02).
+          03 CODMEDICO        PIC 9(06).
+          03 DOCONVENIO       PIC 9(04).
+          03 CODCID1          PIC 9(04).
+          03 DESCRICAO1       PIC X(60).
+          03 DESCRICAO2       PIC X(60).
+          03 NOMECCONS        PIC X(30).
+          03 PLANOCONS        PIC 9(02).
+          03 VALORCONSULTACONS PIC 9(06)V99.
+          03 VALORCOPAGTOCONS  PIC 9(06)V99.
+          03 STATUSCONS        PIC X(01).
+          03 AUTORIZACAO       PIC X(10).
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+          03 CODIGO        PIC 9(04).
+          03 NOMEC         PIC X(30).
+          03 PLANO         PIC 9(02).
+          03 VALORCONSULTA     PIC 9(06)V99.
+          03 VALORCOPAGTO     PIC 9(06)V99.
+          03 SITUACAO      PIC X(01).
+      *
+       FD CALCTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CALCTX.TXT".
+       01 REGCALCTX          PIC X(120).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT      PIC 9(04) VALUE ZEROS.
+       77 W-CONT2     PIC 9(06) VALUE ZEROS.
+       01 W-OPCAO     PIC X(01) VALUE SPACES.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 W-ACT       PIC 9(02) VALUE ZEROS.
+       01 MENS        PIC X(50) VALUE SPACES.
+       01 LIMPA       PIC X(55) VALUE SPACES.
+       01 W-TOTLIDOS    PIC 9(06) VALUE ZEROS.
+       01 W-TOTATUAL    PIC 9(06) VALUE ZEROS.
+       01 W-TOTSEMCONV  PIC 9(06) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAFILTRO.
+           05  BLANK SCREEN.
+           05  LINE 04  COLUMN 01
+               VALUE  "  *** RECALCULO DA FOTO DO CONVENIO ***".
+           05  LINE 06  COLUMN 01
+               VALUE  "  REGRAVA EM TODAS AS CONSULTAS JA CADASTRADAS ".
+           05  LINE 07  COLUMN 01
+               VALUE  "  O NOME, PLANO E VALORES ATUAIS DO CONVENIO, ".
+           05  LINE 08  COLUMN 01
+               VALUE  "  CONFORME O CADCONV HOJE.".
+           05  LINE 11  COLUMN 01
+               VALUE  "  CONFIRMA O RECALCULO (S/N) : ".
+           05  TW-OPCAO
+               LINE 11  COLUMN 33  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OPC.
+           DISPLAY TELAFILTRO
+           ACCEPT TW-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** RECALCULO CANCELADO PELO OPERADOR ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim2.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO INC-OPC.
+
+       INC-OP0.
+           OPEN I-O CADCONSU
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADCONSU NAO EXISTE ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONSU" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2.
+
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim.
+
+           OPEN OUTPUT CALCTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CALCTX" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim.
+
+           MOVE ZEROS TO KEYPRINCIPAL.
+           START CADCONSU KEY IS NOT LESS KEYPRINCIPAL INVALID KEY
+              GO TO MONTA-FIM.
+
+       LER-CONSU.
+           READ CADCONSU NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO MONTA-FIM.
+           ADD 1 TO W-TOTLIDOS
+
+           MOVE DOCONVENIO TO CODIGO
+           READ CADCONV
+           IF ST-ERRO NOT = "00"
+              ADD 1 TO W-TOTSEMCONV
+              GO TO LER-CONSU.
+
+           MOVE NOMEC            TO NOMECCONS
+           MOVE PLANO            TO PLANOCONS
+           MOVE VALORCONSULTA    TO VALORCONSULTACONS
+           MOVE VALORCOPAGTO     TO VALORCOPAGTOCONS
+
+           REWRITE REGCONSU
+           IF ST-ERRO = "00"
+              ADD 1 TO W-TOTATUAL.
+           GO TO LER-CONSU.
+
+       MONTA-FIM.
+           MOVE SPACES TO REGCALCTX
+           STRING "RECALCULO DA FOTO DO CONVENIO NAS CONSULTAS"
+                  DELIMITED BY SIZE INTO REGCALCTX
+           WRITE REGCALCTX.
+           MOVE ALL "-" TO REGCALCTX
+           WRITE REGCALCTX.
+           MOVE SPACES TO REGCALCTX
+           STRING "CONSULTAS LIDAS ................ : " W-TOTLIDOS
+                  DELIMITED BY SIZE INTO REGCALCTX
+           WRITE REGCALCTX.
+           MOVE SPACES TO REGCALCTX
+           STRING "CONSULTAS ATUALIZADAS ........... : " W-TOTATUAL
+                  DELIMITED BY SIZE INTO REGCALCTX
+           WRITE REGCALCTX.
+           MOVE SPACES TO REGCALCTX
+           STRING "CONSULTAS SEM CONVENIO VALIDO ... : " W-TOTSEMCONV
+                  DELIMITED BY SIZE INTO REGCALCTX
+           WRITE REGCALCTX.
+           CLOSE CALCTX.
+
+           MOVE "*** RECALCULO CONCLUIDO, VEJA O CALCTX.TXT ***" TO MENS
+           PERFORM RMensa THRU RMensa-FIM.
+
+      ****** ROTINA FIM ******************
+       RotinaFim.
+           CLOSE CADCONSU CADCONV.
+       RotinaFim2.
+           EXIT PROGRAM.
+       RotinaFim3.
+           STOP RUN.
+
+      *********** Mensagem **********************
+       RMensa.
+                MOVE ZEROS TO W-CONT
+                MOVE ZEROS TO W-CONT2.
+
+       RMensa1.
+               IF W-CONT2 < 10
+                  DISPLAY (24, 12) Mens
+               ELSE
+                  DISPLAY (24, 12) Limpa
+                  MOVE SPACES TO MENS
+                  GO TO RMensa-Fim.
+
+       RMensa2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa2
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) LIMPA.
+       RMensa3.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa3
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) MENS.
+                   GO TO RMensa1.
+
+       RMensa-FIM.
+                EXIT.
