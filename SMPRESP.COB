@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMPRESP.
+      *AUTHOR. ADRIANO GALAN DA SILVA.
+      **************************************************
+      * RELATORIO DE MEDICOS ATIVOS POR ESPECIALIDADE   *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+
+       SELECT CADESP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODESP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMESP WITH DUPLICATES.
+
+       SELECT ESPECTX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM           PIC 9(06).
+          03 NOME          PIC X(30).
+          03 QTDESPEC      PIC 9(01).
+          03 ESPECIALIDADE PIC 9(02) OCCURS 6 TIMES.
+          03 SEXO          PIC X(01).
+          03 DNASC.
+             05 DIANAS     PIC 9(02).
+             05 MESNAS     PIC 9(02).
+             05 ANONAS     PIC 9(04).
+          03 SITUACAO      PIC X(01).
+      *
+       FD CADESP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESP.DAT".
+       01 REGESP.
+          03 CODESP        PIC 9(02).
+          03 DENOMESP      PIC X(15).
+          03 SITUACAO      PIC X(01).
+      *
+       FD ESPECTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ESPECTX.TXT".
+       01 REGESPECTX          PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT      PIC 9(04) VALUE ZEROS.
+       77 W-CONT2     PIC 9(06) VALUE ZEROS.
+       01 W-OPCAO     PIC X(01) VALUE SPACES.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 W-ACT       PIC 9(02) VALUE ZEROS.
+       01 MENS        PIC X(50) VALUE SPACES.
+       01 LIMPA       PIC X(55) VALUE SPACES.
+       01 IND         PIC 9(02) VALUE ZEROS.
+       01 W-TOTATIVOS PIC 9(06) VALUE ZEROS.
+       01 W-TOTINATIVOS PIC 9(06) VALUE ZEROS.
+
+       01 TBCONTESP   PIC 9(06) OCCURS 99 TIMES VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAFILTRO.
+           05  BLANK SCREEN.
+           05  LINE 04  COLUMN 01
+               VALUE  "  *** MEDICOS ATIVOS POR ESPECIALIDADE ***".
+           05  LINE 08  COLUMN 01
+               VALUE  "  CONFIRMA GERACAO DO RELATORIO (S/N) : ".
+           05  TW-OPCAO
+               LINE 08  COLUMN 42  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+           DISPLAY TELAFILTRO.
+
+       INC-OPC.
+           ACCEPT TW-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** RELATORIO CANCELADO PELO OPERADOR ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim2.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO INC-OPC.
+
+       INC-OP0.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADMED NAO EXISTE ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADMED" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2.
+
+           MOVE ZEROS TO CRM.
+           START CADMED KEY IS NOT LESS CRM INVALID KEY
+              GO TO FECHA-RELATORIO.
+
+       LER-MED.
+           READ CADMED NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO FECHA-RELATORIO.
+
+           IF SITUACAO OF REGMED NOT = "A"
+              ADD 1 TO W-TOTINATIVOS
+              GO TO LER-MED.
+
+           ADD 1 TO W-TOTATIVOS
+           MOVE 1 TO IND.
+       SOMA-ESPEC.
+           IF IND > QTDESPEC
+              GO TO LER-MED.
+           IF ESPECIALIDADE (IND) > 0 AND ESPECIALIDADE (IND) < 100
+              ADD 1 TO TBCONTESP (ESPECIALIDADE (IND)).
+           ADD 1 TO IND
+           GO TO SOMA-ESPEC.
+
+       FECHA-RELATORIO.
+           OPEN INPUT CADESP
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADESP" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim.
+
+           OPEN OUTPUT ESPECTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO ESPECTX" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim.
+
+           MOVE SPACES TO REGESPECTX
+           STRING "MEDICOS ATIVOS POR ESPECIALIDADE"
+                  DELIMITED BY SIZE INTO REGESPECTX
+           WRITE REGESPECTX.
+           MOVE ALL "-" TO REGESPECTX
+           WRITE REGESPECTX.
+
+           MOVE ZEROS TO CODESP.
+           START CADESP KEY IS NOT LESS CODESP INVALID KEY
+              GO TO GRAVA-TOTAIS.
+
+       GRAVA-LINHA.
+           READ CADESP NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO GRAVA-TOTAIS.
+           IF SITUACAO OF REGESP = "I"
+              GO TO GRAVA-LINHA.
+           MOVE SPACES TO REGESPECTX
+           STRING DENOMESP
+                  "  MEDICOS: " TBCONTESP (CODESP)
+                  DELIMITED BY SIZE INTO REGESPECTX
+           WRITE REGESPECTX.
+           GO TO GRAVA-LINHA.
+
+       GRAVA-TOTAIS.
+           MOVE ALL "-" TO REGESPECTX
+           WRITE REGESPECTX.
+           MOVE SPACES TO REGESPECTX
+           STRING "TOTAL DE MEDICOS ATIVOS ......... : " W-TOTATIVOS
+                  DELIMITED BY SIZE INTO REGESPECTX
+           WRITE REGESPECTX.
+           MOVE SPACES TO REGESPECTX
+           STRING "TOTAL DE MEDICOS INATIVOS ....... : " W-TOTINATIVOS
+                  DELIMITED BY SIZE INTO REGESPECTX
+           WRITE REGESPECTX.
+
+           MOVE "*** RELATORIO ESPECTX.TXT GERADO COM SUCESSO ***"
+                                                            TO MENS
+           PERFORM RMensa THRU RMensa-FIM.
+
+      ****** ROTINA FIM ******************
+       RotinaFim.
+           CLOSE CADMED.
+           CLOSE CADESP.
+           CLOSE ESPECTX.
+       RotinaFim2.
+           EXIT PROGRAM.
+       RotinaFim3.
+           STOP RUN.
+
+      *********** Mensagem **********************
+       RMensa.
+                MOVE ZEROS TO W-CONT
+                MOVE ZEROS TO W-CONT2.
+
+       RMensa1.
+               IF W-CONT2 < 10
+                  DISPLAY (24, 12) Mens
+               ELSE
+                  DISPLAY (24, 12) Limpa
+                  MOVE SPACES TO MENS
+                  GO TO RMensa-Fim.
+
+       RMensa2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa2
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) LIMPA.
+       RMensa3.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa3
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) MENS.
+                   GO TO RMensa1.
+
+       RMensa-FIM.
+                EXIT.
