@@ -0,0 +1,340 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMPRREC.
+      *AUTHOR. ADRIANO GALAN DA SILVA.
+      **************************************************
+      * RELATORIO DE RECONCILIACAO DE CONSULTAS         *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODMEDICO
+                                       WITH DUPLICATES.
+
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEM WITH DUPLICATES.
+
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEC WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
+
+       SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODCID
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                                        WITH DUPLICATES.
+
+       SELECT RECONTX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01 REGCONSU.
+          03 KEYPRINCIPAL.
+             05 CPFC          PIC 9(11).
+             05 DATACON1.
+                07 DIACON1     PIC 9(02).
+                07 MESCON1     PIC 9(02).
+                07 ANOCON1     PIC 9(04).
+             05 SEQCON        PIC 9(02).
+          03 HORACON.
+             05 HORACONH      PIC 9(02).
+             05 HORACONM      PIC 9(02).
+          03 CODMEDICO        PIC 9(06).
+          03 DOCONVENIO       PIC 9(04).
+          03 CODCID1          PIC 9(04).
+          03 DESCRICAO1       PIC X(60).
+          03 DESCRICAO2       PIC X(60).
+          03 NOMECCONS        PIC X(30).
+          03 PLANOCONS        PIC 9(02).
+          03 VALORCONSULTACONS PIC 9(06)V99.
+          03 VALORCOPAGTOCONS  PIC 9(06)V99.
+          03 STATUSCONS        PIC X(01).
+          03 AUTORIZACAO       PIC X(10).
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF           PIC 9(11).
+          03 NOME          PIC X(30).
+          03 DNASC.
+             05 DIANAS     PIC 9(02).
+             05 MESNAS     PIC 9(02).
+             05 ANONAS     PIC 9(04).
+          03 SEXO          PIC X(01).
+          03 GENERO        PIC X(01).
+          03 CONVENIO      PIC 9(04).
+          03 EMAIL         PIC X(30).
+          03 TELEFONE      PIC 9(11).
+          03 CEP           PIC 9(08).
+          03 SITUACAO      PIC X(01).
+      *
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM           PIC 9(06).
+          03 NOMEM         PIC X(30).
+          03 QTDESPEC      PIC 9(01).
+          03 ESPECIALIDADE PIC 9(02) OCCURS 6 TIMES.
+          03 SEXOMEDICO    PIC X(01).
+          03 DNASCM.
+             05 DIANAS     PIC 9(02).
+             05 MESNAS     PIC 9(02).
+             05 ANONAS     PIC 9(04).
+          03 SITUACAO      PIC X(01).
+      *
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+          03 CODIGO        PIC 9(04).
+          03 NOMEC         PIC X(30).
+          03 PLANO         PIC 9(02).
+          03 VALORCONSULTA     PIC 9(06)V99.
+          03 VALORCOPAGTO     PIC 9(06)V99.
+          03 SITUACAO      PIC X(01).
+      *
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+          03 CODCID        PIC 9(04).
+          03 DENOMINACAO   PIC X(30).
+          03 SITUACAO      PIC X(01).
+      *
+       FD RECONTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RECONTX.TXT".
+       01 REGRECONTX          PIC X(100).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT      PIC 9(04) VALUE ZEROS.
+       77 W-CONT2     PIC 9(06) VALUE ZEROS.
+       01 W-OPCAO     PIC X(01) VALUE SPACES.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 W-ACT       PIC 9(02) VALUE ZEROS.
+       01 MENS        PIC X(50) VALUE SPACES.
+       01 LIMPA       PIC X(55) VALUE SPACES.
+       01 W-TOTCONSU  PIC 9(06) VALUE ZEROS.
+       01 W-TOTINCONS PIC 9(06) VALUE ZEROS.
+       01 W-INCONS    PIC 9(01) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAFILTRO.
+           05  BLANK SCREEN.
+           05  LINE 04  COLUMN 01
+               VALUE  "  *** RELATORIO DE RECONCILIACAO DE CONSU".
+           05  LINE 04  COLUMN 43
+               VALUE  "LTAS ***".
+           05  LINE 08  COLUMN 01
+               VALUE  "  CONFIRMA GERACAO DO RELATORIO (S/N) : ".
+           05  TW-OPCAO
+               LINE 08  COLUMN 42  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+           DISPLAY TELAFILTRO.
+
+       INC-OPC.
+           ACCEPT TW-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** RELATORIO CANCELADO PELO OPERADOR ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim2.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO INC-OPC.
+
+       INC-OP0.
+           OPEN INPUT CADCONSU
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADCONSU NAO EXISTE ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONSU" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2.
+           OPEN INPUT CADPACI CADMED CADCONV CADCID.
+
+           OPEN OUTPUT RECONTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO RECONTX" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim.
+
+           MOVE SPACES TO REGRECONTX
+           STRING "RELATORIO DE RECONCILIACAO DE CONSULTAS"
+                  DELIMITED BY SIZE INTO REGRECONTX
+           WRITE REGRECONTX.
+           MOVE ALL "-" TO REGRECONTX
+           WRITE REGRECONTX.
+
+           MOVE ZEROS TO W-TOTCONSU W-TOTINCONS
+           START CADCONSU KEY IS NOT LESS KEYPRINCIPAL INVALID KEY
+              GO TO FECHA-RELATORIO.
+
+       LER-CONSU.
+           READ CADCONSU NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO FECHA-RELATORIO.
+
+           ADD 1 TO W-TOTCONSU
+           MOVE 0 TO W-INCONS
+
+           MOVE CPFC TO CPF
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+              MOVE 1 TO W-INCONS
+              PERFORM GRAVA-INCONS THRU GRAVA-INCONS-FIM
+              MOVE SPACES TO REGRECONTX
+              STRING "  PACIENTE NAO CADASTRADO - CPF: " CPFC
+                     DELIMITED BY SIZE INTO REGRECONTX
+              WRITE REGRECONTX.
+
+           MOVE CODMEDICO TO CRM
+           READ CADMED
+           IF ST-ERRO NOT = "00"
+              IF W-INCONS = 0
+                 MOVE 1 TO W-INCONS
+                 PERFORM GRAVA-INCONS THRU GRAVA-INCONS-FIM.
+              MOVE SPACES TO REGRECONTX
+              STRING "  MEDICO NAO CADASTRADO - CRM: " CODMEDICO
+                     DELIMITED BY SIZE INTO REGRECONTX
+              WRITE REGRECONTX.
+
+           MOVE DOCONVENIO TO CODIGO
+           READ CADCONV
+           IF ST-ERRO NOT = "00"
+              IF W-INCONS = 0
+                 MOVE 1 TO W-INCONS
+                 PERFORM GRAVA-INCONS THRU GRAVA-INCONS-FIM.
+              MOVE SPACES TO REGRECONTX
+              STRING "  CONVENIO NAO CADASTRADO - CODIGO: " DOCONVENIO
+                     DELIMITED BY SIZE INTO REGRECONTX
+              WRITE REGRECONTX.
+
+           MOVE CODCID1 TO CODCID
+           READ CADCID
+           IF ST-ERRO NOT = "00"
+              IF W-INCONS = 0
+                 MOVE 1 TO W-INCONS
+                 PERFORM GRAVA-INCONS THRU GRAVA-INCONS-FIM.
+              MOVE SPACES TO REGRECONTX
+              STRING "  CID NAO CADASTRADO - CODIGO: " CODCID1
+                     DELIMITED BY SIZE INTO REGRECONTX
+              WRITE REGRECONTX.
+
+           IF W-INCONS = 1
+              ADD 1 TO W-TOTINCONS.
+
+           GO TO LER-CONSU.
+
+       GRAVA-INCONS.
+           MOVE SPACES TO REGRECONTX
+           STRING "CONSULTA: CPF " CPFC
+                  "  DATA " DIACON1 "/" MESCON1 "/" ANOCON1
+                  "  SEQ " SEQCON
+                  DELIMITED BY SIZE INTO REGRECONTX
+           WRITE REGRECONTX.
+       GRAVA-INCONS-FIM.
+           EXIT.
+
+       FECHA-RELATORIO.
+           MOVE ALL "-" TO REGRECONTX
+           WRITE REGRECONTX.
+           MOVE SPACES TO REGRECONTX
+           STRING "TOTAL DE CONSULTAS ANALISADAS : " W-TOTCONSU
+                  DELIMITED BY SIZE INTO REGRECONTX
+           WRITE REGRECONTX.
+           MOVE SPACES TO REGRECONTX
+           STRING "TOTAL DE CONSULTAS INCONSISTENTES : " W-TOTINCONS
+                  DELIMITED BY SIZE INTO REGRECONTX
+           WRITE REGRECONTX.
+
+           MOVE "*** RELATORIO RECONTX.TXT GERADO COM SUCESSO ***"
+                                                            TO MENS
+           PERFORM RMensa THRU RMensa-FIM.
+
+      ****** ROTINA FIM ******************
+       RotinaFim.
+           CLOSE CADCONSU CADPACI CADMED CADCONV CADCID.
+           CLOSE RECONTX.
+       RotinaFim2.
+           EXIT PROGRAM.
+       RotinaFim3.
+           STOP RUN.
+
+      *********** Mensagem **********************
+       RMensa.
+                MOVE ZEROS TO W-CONT
+                MOVE ZEROS TO W-CONT2.
+
+       RMensa1.
+               IF W-CONT2 < 10
+                  DISPLAY (24, 12) Mens
+               ELSE
+                  DISPLAY (24, 12) Limpa
+                  MOVE SPACES TO MENS
+                  GO TO RMensa-Fim.
+
+       RMensa2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa2
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) LIMPA.
+       RMensa3.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa3
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) MENS.
+                   GO TO RMensa1.
+
+       RMensa-FIM.
+                EXIT.
