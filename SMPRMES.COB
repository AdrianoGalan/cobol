@@ -0,0 +1,338 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMPRMES.
+      *AUTHOR. ADRIANO GALAN DA SILVA.
+      **************************************************
+      * RELATORIO ESTATISTICO MENSAL DE CONSULTAS       *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODMEDICO
+                                       WITH DUPLICATES.
+
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEM WITH DUPLICATES.
+
+       SELECT MENSALTX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01 REGCONSU.
+          03 KEYPRINCIPAL.
+             05 CPFC          PIC 9(11).
+             05 DATACON1.
+                07 DIACON1     PIC 9(02).
+                07 MESCON1     PIC 9(02).
+                07 ANOCON1     PIC 9(04).
+             05 SEQCON        PIC 9(02).
+          03 HORACON.
+             05 HORACONH      PIC 9(02).
+             05 HORACONM      PIC 9(02).
+          03 CODMEDICO        PIC 9(06).
+          03 DOCONVENIO       PIC 9(04).
+          03 CODCID1          PIC 9(04).
+          03 DESCRICAO1       PIC X(60).
+          03 DESCRICAO2       PIC X(60).
+          03 NOMECCONS        PIC X(30).
+          03 PLANOCONS        PIC 9(02).
+          03 VALORCONSULTACONS PIC 9(06)V99.
+          03 VALORCOPAGTOCONS  PIC 9(06)V99.
+          03 STATUSCONS        PIC X(01).
+          03 AUTORIZACAO       PIC X(10).
+      *
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM           PIC 9(06).
+          03 NOMEM         PIC X(30).
+          03 QTDESPEC      PIC 9(01).
+          03 ESPECIALIDADE PIC 9(02) OCCURS 6 TIMES.
+          03 SEXOMEDICO    PIC X(01).
+          03 DNASCM.
+             05 DIANAS     PIC 9(02).
+             05 MESNAS     PIC 9(02).
+             05 ANONAS     PIC 9(04).
+          03 SITUACAO      PIC X(01).
+      *
+       FD MENSALTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "MENSALTX.TXT".
+       01 REGMENSALTX          PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT      PIC 9(04) VALUE ZEROS.
+       77 W-CONT2     PIC 9(06) VALUE ZEROS.
+       01 W-OPCAO     PIC X(01) VALUE SPACES.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 W-ACT       PIC 9(02) VALUE ZEROS.
+       01 MENS        PIC X(50) VALUE SPACES.
+       01 LIMPA       PIC X(55) VALUE SPACES.
+       01 W-MESF      PIC 9(02) VALUE ZEROS.
+       01 W-ANOF      PIC 9(04) VALUE ZEROS.
+       01 IND         PIC 9(04) VALUE ZEROS.
+       01 IND2        PIC 9(04) VALUE ZEROS.
+       01 IND3        PIC 9(04) VALUE ZEROS.
+       01 NUMMED      PIC 9(04) VALUE ZEROS.
+       01 W-ACHOU     PIC 9(01) VALUE ZEROS.
+       01 W-TOTGERAL  PIC 9(06) VALUE ZEROS.
+       01 W-TROCA     PIC 9(01) VALUE ZEROS.
+       01 W-TMPCRM    PIC 9(06) VALUE ZEROS.
+       01 W-TMPCONT   PIC 9(06) VALUE ZEROS.
+
+       01 TABMES.
+          03 TBMCRM    PIC 9(06) OCCURS 300 TIMES.
+          03 TBMCONT   PIC 9(06) OCCURS 300 TIMES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAFILTRO.
+           05  BLANK SCREEN.
+           05  LINE 04  COLUMN 01
+               VALUE  "  *** RELATORIO ESTATISTICO MENSAL DE CON".
+           05  LINE 04  COLUMN 43
+               VALUE  "SULTAS ***".
+           05  LINE 06  COLUMN 01
+               VALUE  "  MES  : ".
+           05  LINE 07  COLUMN 01
+               VALUE  "  ANO  : ".
+           05  LINE 10  COLUMN 01
+               VALUE  "  CONFIRMA GERACAO DO RELATORIO (S/N) : ".
+           05  TW-MESF
+               LINE 06  COLUMN 10  PIC 99
+               USING  W-MESF
+               HIGHLIGHT.
+           05  TW-ANOF
+               LINE 07  COLUMN 10  PIC 9999
+               USING  W-ANOF
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 10  COLUMN 42  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+           MOVE ZEROS TO W-MESF W-ANOF
+           DISPLAY TELAFILTRO
+           ACCEPT TW-MESF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO RotinaFim2.
+           ACCEPT TW-ANOF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO INC-001.
+           IF W-MESF < 1 OR W-MESF > 12
+              MOVE "*** MES INVALIDO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO INC-001.
+
+       INC-OPC.
+           ACCEPT TW-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** RELATORIO CANCELADO PELO OPERADOR ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim2.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO INC-OPC.
+
+       INC-OP0.
+           OPEN INPUT CADCONSU
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADCONSU NAO EXISTE ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONSU" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2.
+           OPEN INPUT CADMED.
+
+           MOVE ZEROS TO NUMMED W-TOTGERAL
+           START CADCONSU KEY IS NOT LESS KEYPRINCIPAL INVALID KEY
+              GO TO FECHA-RELATORIO.
+
+       LER-CONSU.
+           READ CADCONSU NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO FECHA-RELATORIO.
+
+           IF MESCON1 NOT = W-MESF OR ANOCON1 NOT = W-ANOF
+              GO TO LER-CONSU.
+
+           ADD 1 TO W-TOTGERAL
+           MOVE 0 TO W-ACHOU
+           MOVE 1 TO IND.
+       ACHA-MED.
+           IF IND > NUMMED
+              GO TO ACHA-MED-FIM.
+           IF TBMCRM(IND) = CODMEDICO
+              ADD 1 TO TBMCONT(IND)
+              MOVE 1 TO W-ACHOU
+              GO TO ACHA-MED-FIM.
+           ADD 1 TO IND
+           GO TO ACHA-MED.
+       ACHA-MED-FIM.
+           IF W-ACHOU = 0
+              ADD 1 TO NUMMED
+              IF NUMMED > 300
+                 MOVE "*** TABELA DE MEDICOS ESTOURADA ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 SUBTRACT 1 FROM NUMMED
+              ELSE
+                 MOVE CODMEDICO TO TBMCRM(NUMMED)
+                 MOVE 1         TO TBMCONT(NUMMED).
+
+           GO TO LER-CONSU.
+
+       FECHA-RELATORIO.
+           PERFORM ORDENAR-MES.
+
+           OPEN OUTPUT MENSALTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO MENSALTX" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim.
+
+           MOVE SPACES TO REGMENSALTX
+           STRING "RELATORIO ESTATISTICO MENSAL - MES: " W-MESF
+                  "/" W-ANOF
+                  DELIMITED BY SIZE INTO REGMENSALTX
+           WRITE REGMENSALTX.
+           MOVE SPACES TO REGMENSALTX
+           STRING "TOTAL DE CONSULTAS NO MES: " W-TOTGERAL
+                  DELIMITED BY SIZE INTO REGMENSALTX
+           WRITE REGMENSALTX.
+           MOVE ALL "-" TO REGMENSALTX
+           WRITE REGMENSALTX.
+
+           IF NUMMED = 0
+              MOVE SPACES TO REGMENSALTX
+              STRING "NENHUMA CONSULTA ENCONTRADA NO PERIODO"
+                     DELIMITED BY SIZE INTO REGMENSALTX
+              WRITE REGMENSALTX
+              GO TO RotinaFim.
+
+           MOVE 1 TO IND2.
+       GRAVA-LINHA.
+           MOVE TBMCRM(IND2) TO CRM
+           READ CADMED
+           IF ST-ERRO NOT = "00"
+              MOVE "** MEDICO NAO CADASTRADO **" TO NOMEM.
+
+           MOVE SPACES TO REGMENSALTX
+           STRING "CRM: " TBMCRM(IND2)
+                  "  " NOMEM
+                  "  CONSULTAS: " TBMCONT(IND2)
+                  DELIMITED BY SIZE INTO REGMENSALTX
+           WRITE REGMENSALTX.
+           ADD 1 TO IND2
+           IF IND2 NOT > NUMMED
+              GO TO GRAVA-LINHA.
+
+           MOVE "*** RELATORIO MENSALTX.TXT GERADO COM SUCESSO ***"
+                                                            TO MENS
+           PERFORM RMensa THRU RMensa-FIM.
+
+      ****** ORDENA A TABELA PELA QUANTIDADE DE OCORRENCIAS (DESC) ****
+       ORDENAR-MES.
+           IF NUMMED < 2
+              GO TO ORDENAR-MES-FIM.
+           MOVE 1 TO W-TROCA.
+       ORD-LOOP.
+           IF W-TROCA = 0
+              GO TO ORDENAR-MES-FIM.
+           MOVE 0 TO W-TROCA
+           MOVE 1 TO IND2.
+       ORD-PASSO.
+           IF IND2 NOT < NUMMED
+              GO TO ORD-LOOP.
+           MOVE IND2 TO IND3
+           ADD 1 TO IND3
+           IF TBMCONT(IND2) < TBMCONT(IND3)
+              PERFORM ORD-TROCA.
+           ADD 1 TO IND2
+           GO TO ORD-PASSO.
+
+       ORD-TROCA.
+           MOVE TBMCRM(IND2)  TO W-TMPCRM
+           MOVE TBMCRM(IND3)  TO TBMCRM(IND2)
+           MOVE W-TMPCRM      TO TBMCRM(IND3)
+
+           MOVE TBMCONT(IND2) TO W-TMPCONT
+           MOVE TBMCONT(IND3) TO TBMCONT(IND2)
+           MOVE W-TMPCONT     TO TBMCONT(IND3)
+
+           MOVE 1 TO W-TROCA.
+
+       ORDENAR-MES-FIM.
+           EXIT.
+
+      ****** ROTINA FIM ******************
+       RotinaFim.
+           CLOSE CADCONSU CADMED.
+           CLOSE MENSALTX.
+       RotinaFim2.
+           EXIT PROGRAM.
+       RotinaFim3.
+           STOP RUN.
+
+      *********** Mensagem **********************
+       RMensa.
+                MOVE ZEROS TO W-CONT
+                MOVE ZEROS TO W-CONT2.
+
+       RMensa1.
+               IF W-CONT2 < 10
+                  DISPLAY (24, 12) Mens
+               ELSE
+                  DISPLAY (24, 12) Limpa
+                  MOVE SPACES TO MENS
+                  GO TO RMensa-Fim.
+
+       RMensa2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa2
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) LIMPA.
+       RMensa3.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa3
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) MENS.
+                   GO TO RMensa1.
+
+       RMensa-FIM.
+                EXIT.
