@@ -0,0 +1,368 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMPRATE.
+      *AUTHOR. ADRIANO GALAN DA SILVA.
+      **************************************************
+      * IMPRESSAO DE ATESTADO DE COMPARECIMENTO         *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODMEDICO
+                                       WITH DUPLICATES.
+
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEM WITH DUPLICATES.
+
+       SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODCID
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                                        WITH DUPLICATES.
+
+       SELECT ATESTX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01 REGCONSU.
+          03 KEYPRINCIPAL.
+             05 CPFC          PIC 9(11).
+             05 DATACON1.
+                07 DIACON1     PIC 9(02).
+                07 MESCON1     PIC 9(02).
+                07 ANOCON1     PIC 9(04).
+             05 SEQCON        PIC 9(02).
+          03 HORACON.
+             05 HORACONH      PIC 9(02).
+             05 HORACONM      PIC 9(02).
+          03 CODMEDICO        PIC 9(06).
+          03 DOCONVENIO       PIC 9(04).
+          03 CODCID1          PIC 9(04).
+          03 DESCRICAO1       PIC X(60).
+          03 DESCRICAO2       PIC X(60).
+          03 NOMECCONS        PIC X(30).
+          03 PLANOCONS        PIC 9(02).
+          03 VALORCONSULTACONS PIC 9(06)V99.
+          03 VALORCOPAGTOCONS  PIC 9(06)V99.
+          03 STATUSCONS        PIC X(01).
+          03 AUTORIZACAO       PIC X(10).
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF           PIC 9(11).
+          03 NOME          PIC X(30).
+          03 DNASC.
+             05 DIANASP    PIC 9(02).
+             05 MESNASP    PIC 9(02).
+             05 ANONASP    PIC 9(04).
+          03 SEXO          PIC X(01).
+          03 GENERO        PIC X(01).
+          03 CONVENIO      PIC 9(04).
+          03 EMAIL         PIC X(30).
+          03 TELEFONE      PIC 9(11).
+          03 CEP           PIC 9(08).
+          03 SITUACAO      PIC X(01).
+      *
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM           PIC 9(06).
+          03 NOMEM         PIC X(30).
+          03 QTDESPEC      PIC 9(01).
+          03 ESPECIALIDADE PIC 9(02) OCCURS 6 TIMES.
+          03 SEXOMEDICO    PIC X(01).
+          03 DNASCM.
+             05 DIANAS     PIC 9(02).
+             05 MESNAS     PIC 9(02).
+             05 ANONAS     PIC 9(04).
+          03 SITUACAO      PIC X(01).
+      *
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+          03 CODCID        PIC 9(04).
+          03 DENOMINACAO   PIC X(30).
+          03 SITUACAO      PIC X(01).
+      *
+       FD ATESTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ATESTX.TXT".
+       01 REGATESTX          PIC X(100).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT      PIC 9(04) VALUE ZEROS.
+       77 W-CONT2     PIC 9(06) VALUE ZEROS.
+       01 W-OPCAO     PIC X(01) VALUE SPACES.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 W-ACT       PIC 9(02) VALUE ZEROS.
+       01 MENS        PIC X(50) VALUE SPACES.
+       01 LIMPA       PIC X(55) VALUE SPACES.
+       01 W-CPFF      PIC 9(11) VALUE ZEROS.
+       01 W-DATAF.
+          03 W-DIAF   PIC 9(02).
+          03 W-MESF   PIC 9(02).
+          03 W-ANOF   PIC 9(04).
+       01 W-SEQF      PIC 9(02) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAFILTRO.
+           05  BLANK SCREEN.
+           05  LINE 04  COLUMN 01
+               VALUE  "  *** IMPRESSAO DE ATESTADO ***".
+           05  LINE 06  COLUMN 01
+               VALUE  "  CPF DO PACIENTE : ".
+           05  LINE 07  COLUMN 01
+               VALUE  "  DATA DA CONSULTA (DD/MM/AAAA) : ".
+           05  LINE 08  COLUMN 01
+               VALUE  "  SEQUENCIA DA CONSULTA NO DIA : ".
+           05  LINE 12  COLUMN 01
+               VALUE  "  CONFIRMA IMPRESSAO DO ATESTADO (S/N) : ".
+           05  TW-CPFF
+               LINE 06  COLUMN 22  PIC 9(11)
+               USING  W-CPFF
+               HIGHLIGHT.
+           05  TW-DIAF
+               LINE 07  COLUMN 36  PIC 99
+               USING  W-DIAF
+               HIGHLIGHT.
+           05  TW-MESF
+               LINE 07  COLUMN 39  PIC 99
+               USING  W-MESF
+               HIGHLIGHT.
+           05  TW-ANOF
+               LINE 07  COLUMN 42  PIC 9999
+               USING  W-ANOF
+               HIGHLIGHT.
+           05  TW-SEQF
+               LINE 08  COLUMN 36  PIC 99
+               USING  W-SEQF
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 12  COLUMN 43  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+           MOVE ZEROS TO W-CPFF
+           MOVE ZEROS TO W-DATAF
+           MOVE 1     TO W-SEQF
+           DISPLAY TELAFILTRO
+           ACCEPT TW-CPFF
+           ACCEPT TW-DIAF
+           ACCEPT TW-MESF
+           ACCEPT TW-ANOF
+           ACCEPT TW-SEQF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO RotinaFim2.
+
+       INC-OPC.
+           ACCEPT TW-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** IMPRESSAO CANCELADA PELO OPERADOR ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim2.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO INC-OPC.
+
+       INC-OP0.
+           OPEN INPUT CADCONSU
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADCONSU NAO EXISTE ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONSU" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2.
+           OPEN INPUT CADPACI CADMED CADCID.
+
+           MOVE W-CPFF  TO CPFC
+           MOVE W-DIAF  TO DIACON1
+           MOVE W-MESF  TO MESCON1
+           MOVE W-ANOF  TO ANOCON1
+           MOVE W-SEQF  TO SEQCON
+           READ CADCONSU
+           IF ST-ERRO NOT = "00"
+              MOVE "*** CONSULTA NAO ENCONTRADA ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim.
+           IF STATUSCONS = "C"
+              MOVE "*** CONSULTA CANCELADA, ATESTADO NAO EMITIDO ***"
+                                                               TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim.
+
+           MOVE CPFC TO CPF
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+              MOVE "** PACIENTE NAO ENCONTRADO **" TO NOME.
+
+           MOVE CODMEDICO TO CRM
+           READ CADMED
+           IF ST-ERRO NOT = "00"
+              MOVE "** MEDICO NAO ENCONTRADO **" TO NOMEM.
+
+           MOVE CODCID1 TO CODCID
+           READ CADCID
+           IF ST-ERRO NOT = "00"
+              MOVE "SEM CID INFORMADO" TO DENOMINACAO.
+
+           OPEN OUTPUT ATESTX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO ATESTX" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim.
+
+           PERFORM MONTA-ATESTADO THRU MONTA-ATESTADO-FIM.
+           CLOSE ATESTX.
+
+           MOVE "*** ATESTADO GRAVADO EM ATESTX.TXT ***" TO MENS
+           PERFORM RMensa THRU RMensa-FIM.
+           GO TO RotinaFim.
+
+      ***** MONTAGEM DO TEXTO DO ATESTADO *****************************
+       MONTA-ATESTADO.
+           MOVE SPACES TO REGATESTX
+           STRING "                    ATESTADO DE COMPARECIMENTO"
+                  DELIMITED BY SIZE INTO REGATESTX
+           WRITE REGATESTX.
+           MOVE ALL "-" TO REGATESTX
+           WRITE REGATESTX.
+           MOVE SPACES TO REGATESTX
+           WRITE REGATESTX.
+
+           MOVE SPACES TO REGATESTX
+           STRING "PACIENTE : " NOME
+                  DELIMITED BY SIZE INTO REGATESTX
+           WRITE REGATESTX.
+           MOVE SPACES TO REGATESTX
+           STRING "CPF ..... : " CPFC
+                  DELIMITED BY SIZE INTO REGATESTX
+           WRITE REGATESTX.
+           MOVE SPACES TO REGATESTX
+           WRITE REGATESTX.
+
+           MOVE SPACES TO REGATESTX
+           STRING "DECLARO PARA OS DEVIDOS FINS QUE O(A) PACIENTE "
+                  "ACIMA COMPARECEU A ESTA"
+                  DELIMITED BY SIZE INTO REGATESTX
+           WRITE REGATESTX.
+           MOVE SPACES TO REGATESTX
+           STRING "CLINICA EM " DIACON1 "/" MESCON1 "/" ANOCON1
+                  " NO HORARIO DE " HORACONH ":" HORACONM
+                  DELIMITED BY SIZE INTO REGATESTX
+           WRITE REGATESTX.
+           MOVE SPACES TO REGATESTX
+           STRING "PARA CONSULTA MEDICA COM O(A) DR(A) " NOMEM
+                  "  CRM " CRM
+                  DELIMITED BY SIZE INTO REGATESTX
+           WRITE REGATESTX.
+           MOVE SPACES TO REGATESTX
+           WRITE REGATESTX.
+
+           MOVE SPACES TO REGATESTX
+           STRING "CID ..... : " CODCID1 "  " DENOMINACAO
+                  DELIMITED BY SIZE INTO REGATESTX
+           WRITE REGATESTX.
+           MOVE SPACES TO REGATESTX
+           STRING "OBS ..... : " DESCRICAO1
+                  DELIMITED BY SIZE INTO REGATESTX
+           WRITE REGATESTX.
+           MOVE SPACES TO REGATESTX
+           WRITE REGATESTX.
+           MOVE SPACES TO REGATESTX
+           WRITE REGATESTX.
+
+           MOVE SPACES TO REGATESTX
+           STRING "_______________________________________"
+                  DELIMITED BY SIZE INTO REGATESTX
+           WRITE REGATESTX.
+           MOVE SPACES TO REGATESTX
+           STRING "ASSINATURA / CARIMBO DO MEDICO"
+                  DELIMITED BY SIZE INTO REGATESTX
+           WRITE REGATESTX.
+
+       MONTA-ATESTADO-FIM.
+           EXIT.
+
+      ****** ROTINA FIM ******************
+       RotinaFim.
+           CLOSE CADCONSU CADPACI CADMED CADCID.
+       RotinaFim2.
+           EXIT PROGRAM.
+       RotinaFim3.
+           STOP RUN.
+
+      *********** Mensagem **********************
+       RMensa.
+                MOVE ZEROS TO W-CONT
+                MOVE ZEROS TO W-CONT2.
+
+       RMensa1.
+               IF W-CONT2 < 10
+                  DISPLAY (24, 12) Mens
+               ELSE
+                  DISPLAY (24, 12) Limpa
+                  MOVE SPACES TO MENS
+                  GO TO RMensa-Fim.
+
+       RMensa2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa2
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) LIMPA.
+       RMensa3.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa3
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) MENS.
+                   GO TO RMensa1.
+
+       RMensa-FIM.
+                EXIT.
