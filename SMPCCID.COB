@@ -0,0 +1,249 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMPCCID.
+      *AUTHOR. ADRIANO GALAN DA SILVA.
+      **************************************************
+      * CONSULTA DE CID*
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODCID
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                                        WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+          03 CODCID        PIC 9(04).
+          03 DENOMINACAO   PIC X(30).
+          03 SITUACAO      PIC X(01).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEL       PIC 9(01) VALUE ZEROS.
+       01 W-CONT      PIC 9(04) VALUE ZEROS.
+       77 W-CONT2     PIC 9(06) VALUE ZEROS.
+       01 W-OPCAO     PIC X(01) VALUE SPACES.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 W-ACT       PIC 9(02) VALUE ZEROS.
+       01 MENS        PIC X(50) VALUE SPACES.
+       01 LIMPA       PIC X(55) VALUE SPACES.
+       01 IND         PIC 9(05) VALUE ZEROS.
+       01 W-ORDEM     PIC 9(01) VALUE 1.
+       01 TABCEP.
+          03 TBCEP    PIC 9(04) OCCURS 2000 TIMES.
+       01 TABDEN.
+          03 TBDEN    PIC X(30) OCCURS 2000 TIMES.
+       01 NUMREG      PIC 9(04) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+
+       SCREEN SECTION.
+       01  TELAORDEM.
+           05  LINE 12  COLUMN 41
+               VALUE  "         1 - POR CODIGO".
+           05  LINE 13  COLUMN 41
+               VALUE  "         2 - POR DENOMINACAO".
+
+       01  TELACONCID.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                           ** CONSULTA D".
+           05  LINE 02  COLUMN 41
+               VALUE  "E CID **".
+           05  LINE 04  COLUMN 01
+               VALUE  " CID:".
+           05  LINE 06  COLUMN 01
+               VALUE  " DENOMINACAO:".
+           05  LINE 09  COLUMN 01
+               VALUE  " ORDEM DE BUSCA  (1=CODIGO  2=DENOMINACAO".
+           05  LINE 09  COLUMN 41
+               VALUE  "):".
+           05  LINE 15  COLUMN 01
+               VALUE  " OPCAO   (E=ENCERRA, P=PROXIMO, A=ANTERI".
+           05  LINE 15  COLUMN 41
+               VALUE  "OR)".
+           05  TCID
+               LINE 04  COLUMN 07  PIC 9(09)
+               USING  CODCID
+               HIGHLIGHT.
+           05  TDENOMINACAO
+               LINE 06  COLUMN 15  PIC X(30)
+               USING  DENOMINACAO
+               HIGHLIGHT.
+           05  TW-ORDEM
+               LINE 09  COLUMN 43  PIC 9(01)
+               USING  W-ORDEM
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 15  COLUMN 08  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT  CADCID
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADCID NAO EXISTE" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2
+              ELSE
+                 MOVE "ERRO ABERTURA DO ARQUIVO CADCID"  TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2.
+
+       INC-OPO.
+           DISPLAY TELAORDEM
+           ACCEPT TW-ORDEM
+           IF W-ORDEM NOT = 1 AND 2
+              MOVE "*** ESCOLHA 1 OU 2 ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO INC-OPO.
+
+           MOVE 1 TO IND
+           MOVE ZEROS TO CODCID NUMREG
+           MOVE SPACES TO DENOMINACAO.
+
+           IF W-ORDEM = 1
+              START CADCID KEY IS NOT LESS CODCID INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+           ELSE
+              START CADCID KEY IS NOT LESS DENOMINACAO INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim.
+
+       LER-CID.
+           READ CADCID NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE IND TO NUMREG
+                 ADD -1 TO NUMREG
+                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO INC-001
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCID"  TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+           ELSE
+              IF SITUACAO = "I"
+                 GO TO LER-CID.
+              MOVE CODCID TO TBCEP(IND)
+              MOVE DENOMINACAO TO TBDEN(IND)
+              ADD 1 TO IND
+              IF IND > 2000
+                 MOVE "*** TABELA ESTOURADA ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO INC-001
+              ELSE
+                 GO TO LER-CID.
+
+      *
+       INC-001.
+           MOVE SPACES TO DENOMINACAO
+           MOVE ZEROS TO CODCID
+           DISPLAY TELACONCID.
+       INC-001A.
+           MOVE 1 TO IND
+           GO TO R112.
+
+      ****** ROTINA DE POSICIONAMENTO NA TABELA EM MEMORIA ******
+       R112.
+           MOVE TBCEP(IND) TO CODCID
+           MOVE TBDEN(IND) TO DENOMINACAO.
+
+       ROT-MONTAR.
+           DISPLAY TELACONCID.
+
+       ROT-SOL.
+           ACCEPT  TW-OPCAO
+           IF W-OPCAO = "E"
+                  GO TO RotinaFim
+           ELSE
+             IF W-OPCAO = "P"
+                 IF IND < NUMREG
+                   ADD 1 TO IND
+                   GO TO R112
+                 ELSE
+                   MOVE "*** ULTIMO REGISTRO ***" TO MENS
+                           PERFORM RMensa THRU RMensa-FIM
+                   GO TO ROT-SOL
+             ELSE
+                IF W-OPCAO = "A"
+                    IF IND > 1
+                       ADD -1 TO IND
+                       GO TO R112
+                    ELSE
+                       MOVE "*** PRIMEIRO REGISTRO ***" TO MENS
+                           PERFORM RMensa THRU RMensa-FIM
+                       GO TO ROT-SOL
+                ELSE
+
+                     MOVE "*** OPCAO NAO DISPONIVEL ***" TO MENS
+                     PERFORM RMensa THRU RMensa-FIM
+                     GO TO ROT-SOL.
+
+
+
+      ****** ROTINA FIM ******************
+       RotinaFim.
+
+           CLOSE CADCID.
+       RotinaFim2.
+           EXIT PROGRAM.
+       RotinaFim3.
+           STOP RUN.
+
+      *********** Mensagem **********************
+       RMensa.
+                MOVE ZEROS TO W-CONT
+                MOVE ZEROS TO W-CONT2.
+
+       RMensa1.
+               IF W-CONT2 < 10
+                  DISPLAY (24, 12) Mens
+               ELSE
+                  DISPLAY (24, 12) Limpa
+                  MOVE SPACES TO MENS
+                  GO TO RMensa-Fim.
+
+       RMensa2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa2
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) LIMPA.
+       RMensa3.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa3
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) MENS.
+                   GO TO RMensa1.
+
+       RMensa-FIM.
+                EXIT.
