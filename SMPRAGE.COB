@@ -0,0 +1,371 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMPRAGE.
+      *AUTHOR. ADRIANO GALAN DA SILVA.
+      **************************************************
+      * RELATORIO DE AGENDA DIARIA DO MEDICO            *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS KEYPRINCIPAL
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CODMEDICO
+                                       WITH DUPLICATES.
+
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOMEM WITH DUPLICATES.
+
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+
+       SELECT AGENDATX ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONSU
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01 REGCONSU.
+          03 KEYPRINCIPAL.
+             05 CPFC          PIC 9(11).
+             05 DATACON1.
+                07 DIACON1     PIC 9(02).
+                07 MESCON1     PIC 9(02).
+                07 ANOCON1     PIC 9(04).
+             05 SEQCON        PIC 9(02).
+          03 HORACON.
+             05 HORACONH      PIC 9(02).
+             05 HORACONM      PIC 9(02).
+          03 CODMEDICO        PIC 9(06).
+          03 DOCONVENIO       PIC 9(04).
+          03 CODCID1          PIC 9(04).
+          03 DESCRICAO1       PIC X(60).
+          03 DESCRICAO2       PIC X(60).
+          03 NOMECCONS        PIC X(30).
+          03 PLANOCONS        PIC 9(02).
+          03 VALORCONSULTACONS PIC 9(06)V99.
+          03 VALORCOPAGTOCONS  PIC 9(06)V99.
+          03 STATUSCONS        PIC X(01).
+          03 AUTORIZACAO       PIC X(10).
+      *
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+          03 CRM           PIC 9(06).
+          03 NOMEM         PIC X(30).
+          03 QTDESPEC      PIC 9(01).
+          03 ESPECIALIDADE PIC 9(02) OCCURS 6 TIMES.
+          03 SEXOMEDICO    PIC X(01).
+          03 DNASCM.
+             05 DIANAS     PIC 9(02).
+             05 MESNAS     PIC 9(02).
+             05 ANONAS     PIC 9(04).
+          03 SITUACAO      PIC X(01).
+      *
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF           PIC 9(11).
+          03 NOME          PIC X(30).
+          03 DNASC.
+             05 DIANASP    PIC 9(02).
+             05 MESNASP    PIC 9(02).
+             05 ANONASP    PIC 9(04).
+          03 SEXO          PIC X(01).
+          03 GENERO        PIC X(01).
+          03 CONVENIO      PIC 9(04).
+          03 EMAIL         PIC X(30).
+          03 TELEFONE      PIC 9(11).
+          03 CEP           PIC 9(08).
+          03 SITUACAO      PIC X(01).
+      *
+       FD AGENDATX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AGENDATX.TXT".
+       01 REGAGENDATX       PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT      PIC 9(04) VALUE ZEROS.
+       77 W-CONT2     PIC 9(06) VALUE ZEROS.
+       01 W-OPCAO     PIC X(01) VALUE SPACES.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 W-ACT       PIC 9(02) VALUE ZEROS.
+       01 MENS        PIC X(50) VALUE SPACES.
+       01 LIMPA       PIC X(55) VALUE SPACES.
+       01 W-CRMF      PIC 9(06) VALUE ZEROS.
+       01 W-DATAF.
+          03 W-DIAF   PIC 9(02).
+          03 W-MESF   PIC 9(02).
+          03 W-ANOF   PIC 9(04).
+       01 IND         PIC 9(04) VALUE ZEROS.
+       01 IND2        PIC 9(04) VALUE ZEROS.
+       01 IND3        PIC 9(04) VALUE ZEROS.
+       01 NUMREG      PIC 9(04) VALUE ZEROS.
+       01 W-TROCA     PIC 9(01) VALUE ZEROS.
+       01 W-TMPHORA   PIC 9(04) VALUE ZEROS.
+       01 W-TMPSEQ    PIC 9(02) VALUE ZEROS.
+       01 W-TMPCPF    PIC 9(11) VALUE ZEROS.
+       01 W-TMPNOME   PIC X(30) VALUE SPACES.
+
+       01 TABAGE.
+          03 TBAHORA   PIC 9(04) OCCURS 200 TIMES.
+          03 TBASEQ    PIC 9(02) OCCURS 200 TIMES.
+          03 TBACPF    PIC 9(11) OCCURS 200 TIMES.
+          03 TBANOME   PIC X(30) OCCURS 200 TIMES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAFILTRO.
+           05  BLANK SCREEN.
+           05  LINE 04  COLUMN 01
+               VALUE  "  *** RELATORIO DE AGENDA DIARIA DO MEDICO **".
+           05  LINE 06  COLUMN 01
+               VALUE  "  CRM DO MEDICO: ".
+           05  LINE 08  COLUMN 01
+               VALUE  "  DATA         : ".
+           05  LINE 12  COLUMN 01
+               VALUE  "  CONFIRMA GERACAO DO RELATORIO (S/N) : ".
+           05  TW-CRMF
+               LINE 06  COLUMN 19  PIC 9(06)
+               USING  W-CRMF
+               HIGHLIGHT.
+           05  TW-DATAF
+               LINE 08  COLUMN 19  PIC 99.99.9999
+               USING  W-DATAF
+               HIGHLIGHT.
+           05  TW-OPCAO
+               LINE 12  COLUMN 42  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+           MOVE ZEROS TO W-CRMF W-DATAF
+           DISPLAY TELAFILTRO
+           ACCEPT TW-CRMF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO RotinaFim2.
+           ACCEPT TW-DATAF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO INC-001.
+
+       INC-OPC.
+           ACCEPT TW-OPCAO
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** RELATORIO CANCELADO PELO OPERADOR ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim2.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO INC-OPC.
+
+       INC-OP0.
+           OPEN INPUT CADCONSU
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADCONSU NAO EXISTE ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONSU" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim2.
+           OPEN INPUT CADMED CADPACI.
+
+           MOVE W-CRMF TO CRM
+           READ CADMED
+           IF ST-ERRO NOT = "00"
+              MOVE "*** MEDICO NAO CADASTRADO ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim.
+
+           OPEN OUTPUT AGENDATX
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO AGENDATX" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO RotinaFim.
+
+           MOVE 1 TO IND
+           MOVE ZEROS TO NUMREG
+           MOVE W-CRMF TO CODMEDICO
+           START CADCONSU KEY IS NOT LESS CODMEDICO INVALID KEY
+              GO TO MONTA-CABECALHO.
+
+       LER-CONSU.
+           READ CADCONSU NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO MONTA-CABECALHO.
+           IF CODMEDICO NOT = W-CRMF
+              GO TO MONTA-CABECALHO.
+           IF DATACON1 NOT = W-DATAF
+              GO TO LER-CONSU.
+           IF STATUSCONS = "C"
+              GO TO LER-CONSU.
+
+           MOVE HORACON  TO TBAHORA(IND)
+           MOVE SEQCON   TO TBASEQ(IND)
+           MOVE CPFC     TO TBACPF(IND)
+           MOVE CPFC     TO CPF
+           READ CADPACI
+           IF ST-ERRO NOT = "00"
+              MOVE "** PACIENTE NAO ENCONTRADO **" TO TBANOME(IND)
+           ELSE
+              MOVE NOME TO TBANOME(IND).
+           ADD 1 TO IND
+           IF IND > 200
+              MOVE "*** AGENDA COM MAIS DE 200 CONSULTAS ***" TO MENS
+              PERFORM RMensa THRU RMensa-FIM
+              GO TO MONTA-CABECALHO
+           ELSE
+              GO TO LER-CONSU.
+
+       MONTA-CABECALHO.
+           MOVE IND TO NUMREG
+           ADD -1 TO NUMREG
+           PERFORM ORDENAR-AGENDA.
+
+           MOVE SPACES TO REGAGENDATX
+           STRING "RELATORIO DE AGENDA - CRM: " CRM
+                  "  MEDICO: " NOMEM
+                  DELIMITED BY SIZE INTO REGAGENDATX
+           WRITE REGAGENDATX.
+           MOVE SPACES TO REGAGENDATX
+           STRING "DATA: " W-DIAF "/" W-MESF "/" W-ANOF
+                  DELIMITED BY SIZE INTO REGAGENDATX
+           WRITE REGAGENDATX.
+           MOVE ALL "-" TO REGAGENDATX
+           WRITE REGAGENDATX.
+
+           IF NUMREG = 0
+              MOVE SPACES TO REGAGENDATX
+              STRING "NENHUMA CONSULTA AGENDADA PARA ESTA DATA"
+                     DELIMITED BY SIZE INTO REGAGENDATX
+              WRITE REGAGENDATX
+              GO TO RotinaFim.
+
+           MOVE 1 TO IND2.
+       GRAVA-LINHA.
+           MOVE SPACES TO REGAGENDATX
+           STRING TBAHORA(IND2) "  SEQ: " TBASEQ(IND2)
+                  "  PACIENTE: " TBANOME(IND2) "  CPF: " TBACPF(IND2)
+                  DELIMITED BY SIZE INTO REGAGENDATX
+           WRITE REGAGENDATX
+           ADD 1 TO IND2
+           IF IND2 NOT > NUMREG
+              GO TO GRAVA-LINHA.
+
+           MOVE "*** RELATORIO AGENDATX.TXT GERADO COM SUCESSO ***"
+                                                            TO MENS
+           PERFORM RMensa THRU RMensa-FIM.
+
+      ****** ORDENA A TABELA EM MEMORIA PELO HORARIO (BUBBLE SORT) ****
+       ORDENAR-AGENDA.
+           IF NUMREG < 2
+              GO TO ORDENAR-AGENDA-FIM.
+           MOVE 1 TO W-TROCA.
+       ORD-LOOP.
+           IF W-TROCA = 0
+              GO TO ORDENAR-AGENDA-FIM.
+           MOVE 0 TO W-TROCA
+           MOVE 1 TO IND2.
+       ORD-PASSO.
+           IF IND2 > NUMREG
+              GO TO ORD-LOOP.
+           IF IND2 = NUMREG
+              GO TO ORD-LOOP.
+           MOVE IND2 TO IND3
+           ADD 1 TO IND3
+           IF TBAHORA(IND2) > TBAHORA(IND3)
+              PERFORM ORD-TROCA.
+           ADD 1 TO IND2
+           GO TO ORD-PASSO.
+
+       ORD-TROCA.
+           MOVE TBAHORA(IND2)   TO W-TMPHORA
+           MOVE TBAHORA(IND3)   TO TBAHORA(IND2)
+           MOVE W-TMPHORA       TO TBAHORA(IND3)
+
+           MOVE TBASEQ(IND2)    TO W-TMPSEQ
+           MOVE TBASEQ(IND3)    TO TBASEQ(IND2)
+           MOVE W-TMPSEQ        TO TBASEQ(IND3)
+
+           MOVE TBACPF(IND2)    TO W-TMPCPF
+           MOVE TBACPF(IND3)    TO TBACPF(IND2)
+           MOVE W-TMPCPF        TO TBACPF(IND3)
+
+           MOVE TBANOME(IND2)   TO W-TMPNOME
+           MOVE TBANOME(IND3)   TO TBANOME(IND2)
+           MOVE W-TMPNOME       TO TBANOME(IND3)
+
+           MOVE 1 TO W-TROCA.
+
+       ORDENAR-AGENDA-FIM.
+           EXIT.
+
+      ****** ROTINA FIM ******************
+       RotinaFim.
+           CLOSE CADCONSU CADMED CADPACI AGENDATX.
+       RotinaFim2.
+           EXIT PROGRAM.
+       RotinaFim3.
+           STOP RUN.
+
+      *********** Mensagem **********************
+       RMensa.
+                MOVE ZEROS TO W-CONT
+                MOVE ZEROS TO W-CONT2.
+
+       RMensa1.
+               IF W-CONT2 < 10
+                  DISPLAY (24, 12) Mens
+               ELSE
+                  DISPLAY (24, 12) Limpa
+                  MOVE SPACES TO MENS
+                  GO TO RMensa-Fim.
+
+       RMensa2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa2
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) LIMPA.
+       RMensa3.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1000
+                   GO TO RMensa3
+                ELSE
+                   ADD 1 TO W-CONT2
+                   MOVE ZEROS TO W-CONT
+                   DISPLAY (24, 12) MENS.
+                   GO TO RMensa1.
+
+       RMensa-FIM.
+                EXIT.
